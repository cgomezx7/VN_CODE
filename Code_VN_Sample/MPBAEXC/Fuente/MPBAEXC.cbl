@@ -0,0 +1,593 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPBAEXC.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 08-08-2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE EMITE UN LISTADO DE LAS        *00000110
+      *               CUENTAS VIGENTES DE LA TABLA MPDT007 QUE NO      *00000120
+      *               TIENEN CONFIGURADO EL PARAMETRO 'ABU' EN LA      *00000130
+      *               TABLA MDDT750 PARA SU PRODUCTO/SUBPRODUCTO.      *00000140
+      *-                                                              -*00000150
+      *  FICHEROS DE SALIDA:                                           *00000160
+      *        MPBAEXS1 : LISTADO DE CUENTAS SIN PARAMETRO.            *00000170
+      *-                                                              -*00000180
+      ******************************************************************00000190
+      *                  M O D I F I C A C I O N E S                   *00000200
+      *                  ---------------------------                   *00000210
+      *                                                                *00000220
+      * USUARIO  FECHA        DESCRIPCION                              *00000230
+      * -------- ----------   ---------------------------------------- *00000240
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. LISTADO DE       *00000201
+      *                        CUENTAS DE MPDT007 SIN PARAMETRO        *00000202
+      *                        CONFIGURADO EN MDDT750/MDDT755.         *00000203
+      *                                                                *00000250
+      ******************************************************************00000260
+                                                                        00000270
+      ******************************************************************00000280
+      * IDENTIFICATION DIVISION                                        *00000290
+      ******************************************************************00000300
+       IDENTIFICATION DIVISION.                                         00000310
+       PROGRAM-ID.    MPBAEXC.                                          00000320
+       AUTHOR.        VIEWNEXT.                                         00000330
+       DATE-WRITTEN.  08-08-2026.                                       00000340
+       DATE-COMPILED.                                                   00000350
+                                                                        00000360
+      ******************************************************************00000370
+      * ENVIRONMENT DIVISION                                           *00000380
+      ******************************************************************00000390
+       ENVIRONMENT DIVISION.                                            00000400
+                                                                        00000410
+      *----------------------------------------------------------------*00000420
+      * CONFIGURATION SECTION                                          *00000430
+      *----------------------------------------------------------------*00000440
+       CONFIGURATION SECTION.                                           00000450
+                                                                        00000460
+       SOURCE-COMPUTER. IBM-3090.                                       00000470
+       OBJECT-COMPUTER. IBM-3090.                                       00000480
+       SPECIAL-NAMES.                                                   00000490
+           DECIMAL-POINT IS COMMA.                                      00000500
+                                                                        00000510
+      *----------------------------------------------------------------*00000520
+      * INPUT OUTPUT SECTION                                          * 00000530
+      *----------------------------------------------------------------*00000540
+       INPUT-OUTPUT SECTION.                                            00000550
+       FILE-CONTROL.                                                    00000560
+                                                                        00000570
+      * -- LISTADO DE CUENTAS SIN PARAMETRO CONFIGURADO.                00000580
+           SELECT MPBAEXS1 ASSIGN MPBAEXS1                              00000590
+                  ACCESS MODE IS SEQUENTIAL                             00000600
+                  FILE STATUS IS FS-MPBAEXS1.                           00000610
+                                                                        00000620
+      ******************************************************************00000630
+      * DATA DIVISION                                                  *00000640
+      ******************************************************************00000650
+       DATA DIVISION.                                                   00000660
+                                                                        00000670
+      *----------------------------------------------------------------*00000680
+      * FILE SECTION                                                  * 00000690
+      *----------------------------------------------------------------*00000700
+       FILE SECTION.                                                    00000710
+                                                                        00000720
+       FD  MPBAEXS1                                                     00000730
+           BLOCK CONTAINS 0 RECORDS                                     00000740
+           RECORDING MODE IS F                                          00000750
+           LABEL RECORD ARE STANDARD                                    00000760
+           RECORD CONTAINS 132 CHARACTERS                               00000770
+           DATA RECORD IS REG-MPBAEXS1.                                 00000780
+       01  REG-MPBAEXS1                    PIC X(132).                  00000790
+                                                                        00000800
+      *----------------------------------------------------------------*00000810
+      * WORKING-STORAGE SECTION                                       * 00000820
+      *----------------------------------------------------------------*00000830
+       WORKING-STORAGE SECTION.                                         00000840
+                                                                        00000850
+      ******************************************************************00000860
+      *                        S W I T C H E S                         *00000870
+      ******************************************************************00000880
+       01  SW-SWITCHES.                                                 00000890
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000900
+               88  DB2-OK                              VALUE 0.         00000910
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000920
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000930
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00000940
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.       00000950
+               88  SI-FIN-CURSOR                       VALUE 'S'.       00000960
+               88  NO-FIN-CURSOR                       VALUE 'N'.       00000970
+                                                                        00000980
+      ******************************************************************00000990
+      *                      C O N S T A N T E S                       *00001000
+      ******************************************************************00001010
+       01  CT-CONSTANTES.                                               00001020
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001030
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001040
+               10  CA-MPBAEXC              PIC X(08)   VALUE 'MPBAEXC'. 00001050
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001060
+      -                            'PAGO'.                              00001070
+               10  CA-ERROR-D              PIC X(01)   VALUE 'D'.       00001080
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001090
+               10  CA-MPBAEXS1             PIC X(08)   VALUE 'MPBAEXS1'.00001100
+               10  CA-MPDT007              PIC X(07)   VALUE 'MPDT007'. 00001110
+               10  CA-MDDT750              PIC X(07)   VALUE 'MDDT750'. 00001120
+               10  CA-ABU                  PIC X(03)   VALUE 'ABU'.     00001130
+               10  CA-FECHA-SIN-BAJA   PIC X(10)   VALUE '9999-12-31'.  00001140
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001150
+               10  CA-ERR-ABRIR-MPBAEXS1   PIC X(35)   VALUE 'ERROR AL A00001160
+      -                            'BRIR EL FICHERO MPBAEXS1'.          00001170
+               10  CA-ERR-CERRAR-MPBAEXS1  PIC X(36)   VALUE 'ERROR AL C00001180
+      -                            'ERRAR EL FICHERO MPBAEXS1'.         00001190
+               10  CA-ERR-ESCRIB-MPBAEXS1  PIC X(35)   VALUE 'ERROR AL E00001200
+      -                            'SCRIBIR FICHERO MPBAEXS1'.          00001210
+               10  CA-ERR-CURSOR           PIC X(40)   VALUE 'ERROR EN A00001220
+      -                            'CCESO AL CURSOR C-CUENTAS-007'.     00001230
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001240
+      -                            '-FICHEROS'.                         00001250
+               10  CA-PRF-1200             PIC X(17)   VALUE '1200-ABRIR00001260
+      -                            '-CURSOR'.                           00001270
+               10  CA-PRF-2100             PIC X(23)   VALUE '2100-ESCRI00001280
+      -                            'BIR-EXCEPCION'.                     00001290
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001300
+      -                            'R-FICHEROS'.                        00001310
+               10  CA-PRF-9200             PIC X(17)   VALUE '9200-LEER-00001320
+      -                            'CURSOR'.                            00001330
+                                                                        00001340
+           05  CN-CONSTANTES-NUMERICAS.                                 00001350
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001360
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001370
+                                                                        00001380
+      ******************************************************************00001390
+      *                    C O N T A D O R E S                        * 00001400
+      ******************************************************************00001410
+       01  CT-CONTADORES.                                               00001420
+           05  CT-REG-LEIDOS               PIC 9(9)    VALUE ZEROES.    00001430
+           05  CT-CUENTAS-SIN-PARAM        PIC 9(9)    VALUE ZEROES.    00001440
+                                                                        00001450
+      ******************************************************************00001460
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001470
+      ******************************************************************00001480
+       01  WK-ESTADISTICA.                                              00001490
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001500
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00001510
+      -                            'ICAS DE MPBAEXC                     00001520
+      -                            '        *'.                         00001530
+           05  WK-CAB-3.                                                00001540
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00001550
+      -                            'S LEIDOS DE MPDT007:            '.  00001560
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001570
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001580
+           05  WK-CAB-4.                                                00001590
+               10  FILLER                  PIC X(45)   VALUE '* CUENTAS 00001600
+      -                            'SIN PARAMETRO CONFIGURADO:      '.  00001610
+               10  WK-SIN-PARAM-ED         PIC ZZZZZZZZ9.               00001620
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001630
+                                                                        00001640
+      ******************************************************************00001650
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00001660
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00001670
+      ******************************************************************00001680
+       01  WK-CANCELACION-BATCH.                                        00001690
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00001700
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00001710
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00001720
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPBAEXC'. 00001730
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00001740
+           05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00001750
+           05  WK-TABLA-DB2                PIC X(18)   VALUE SPACES.    00001760
+           05  WK-DATOS-ACCESO             PIC X(08)   VALUE SPACES.    00001770
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00001780
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00001790
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00001800
+                                                                        00001810
+      ******************************************************************00001820
+      *                      F I L E  S T A T U S                     * 00001830
+      ******************************************************************00001840
+       01  FS-FILE-STATUS.                                              00001850
+           05  FS-MPBAEXS1                 PIC X(02).                   00001860
+                                                                        00001870
+      ******************************************************************00001880
+      *                       L I N E A S  D E  I N F O R M E          *00001890
+      ******************************************************************00001900
+       01  WK-LINEA-CABECERA.                                           00001910
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00001920
+           05  FILLER                      PIC X(47)   VALUE 'LISTADO DE00001930
+      -                            ' CUENTAS SIN PARAMETRO CONFIGURADO'.00001940
+           05  FILLER                      PIC X(65)   VALUE SPACES.    00001950
+                                                                        00001960
+       01  WK-LINEA-TITULOS.                                            00001970
+           05  FILLER                      PIC X(05)   VALUE 'EMPR.'.   00001980
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00001990
+           05  FILLER                      PIC X(05)   VALUE 'CENT.'.   00002000
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002010
+           05  FILLER                      PIC X(13)   VALUE 'CUENTA'.  00002020
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002030
+           05  FILLER                      PIC X(04)   VALUE 'PROD'.    00002040
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002050
+           05  FILLER                      PIC X(05)   VALUE 'SPROD'.   00002060
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002070
+           05  FILLER                      PIC X(10)   VALUE 'FEC.ALTA'.00002080
+           05  FILLER                      PIC X(85)   VALUE SPACES.    00002090
+                                                                        00002100
+       01  WK-LINEA-DETALLE.                                            00002110
+           05  WD-CDGENTI                  PIC X(04).                   00002120
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002130
+           05  WD-CENTALTA                 PIC X(04).                   00002140
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002150
+           05  WD-CUENTNU                  PIC X(12).                   00002160
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002170
+           05  WD-CDGPRODU                 PIC X(03).                   00002180
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002190
+           05  WD-CDGSUBP                  PIC X(03).                   00002200
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002210
+           05  WD-FECALTA                  PIC X(10).                   00002220
+           05  FILLER                      PIC X(86)   VALUE SPACES.    00002230
+                                                                        00002240
+      ******************************************************************00002250
+      *                      V A R I A B L E S                        * 00002260
+      ******************************************************************00002270
+       01  WK-VARIABLES.                                                00002280
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002290
+                                                                        00002300
+      * -- ULTIMA FILA LEIDA DEL CURSOR.                                00002310
+       01  WK-FILA-CURSOR.                                              00002320
+           10  WF-CDGENTI                  PIC X(04).                   00002330
+           10  WF-CENTALTA                 PIC X(04).                   00002340
+           10  WF-CUENTNU                  PIC X(12).                   00002350
+           10  WF-CDGPRODU                 PIC X(03).                   00002360
+           10  WF-CDGSUBP                  PIC X(03).                   00002370
+           10  WF-FECALTA                  PIC X(10).                   00002380
+           10  WF-VALPARM                  PIC X(10).                   00002390
+           10  WF-IND-NULO-PARM            PIC S9(04) COMP.             00002400
+                                                                        00002410
+      * -- COPY DE COMUNICACION CON DB2.                                00002420
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00002430
+                                                                        00002440
+      ******************************************************************00002450
+      *                       PROCEDURE DIVISION                      * 00002460
+      ******************************************************************00002470
+       PROCEDURE DIVISION.                                              00002480
+                                                                        00002490
+           PERFORM 1000-INICIO                                          00002500
+              THRU 1000-INICIO-EXIT                                     00002510
+                                                                        00002520
+           PERFORM 2000-PROCESO                                         00002530
+              THRU 2000-PROCESO-EXIT                                    00002540
+             UNTIL SI-FIN-CURSOR                                        00002550
+                                                                        00002560
+           PERFORM 3000-FIN                                             00002570
+              THRU 3000-FIN-EXIT                                        00002580
+                                                                        00002590
+           .                                                            00002600
+                                                                        00002610
+      ******************************************************************00002620
+      ***                   1000-INICIO                             *** 00002630
+      ***                   -----------                             *** 00002640
+      * SE INICIALIZAN LAS VARIABLES, SE ABRE EL FICHERO DE SALIDA, SE *00002650
+      * EMITE LA CABECERA DEL LISTADO Y SE ABRE EL CURSOR DE LECTURA.  *00002660
+      ******************************************************************00002670
+       1000-INICIO.                                                     00002680
+                                                                        00002690
+           INITIALIZE WK-VARIABLES                                      00002700
+                      CT-CONTADORES                                     00002710
+                                                                        00002720
+           SET NO-FIN-CURSOR                 TO TRUE                    00002730
+                                                                        00002740
+           PERFORM 1100-ABRIR-FICHEROS                                  00002750
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00002760
+                                                                        00002770
+           PERFORM 1150-EMITIR-CABECERA                                 00002780
+              THRU 1150-EMITIR-CABECERA-EXIT                            00002790
+                                                                        00002800
+           PERFORM 1200-ABRIR-CURSOR                                    00002810
+              THRU 1200-ABRIR-CURSOR-EXIT                               00002820
+                                                                        00002830
+           PERFORM 9200-LEER-CURSOR                                     00002840
+              THRU 9200-LEER-CURSOR-EXIT                                00002850
+                                                                        00002860
+           .                                                            00002870
+       1000-INICIO-EXIT.                                                00002880
+           EXIT.                                                        00002890
+                                                                        00002900
+      ******************************************************************00002910
+      ***                   1100-ABRIR-FICHEROS                     *** 00002920
+      ***                   -------------------                     *** 00002930
+      * SE REALIZA LA APERTURA DEL FICHERO DE SALIDA.                  *00002940
+      ******************************************************************00002950
+       1100-ABRIR-FICHEROS.                                             00002960
+                                                                        00002970
+           OPEN OUTPUT MPBAEXS1                                         00002980
+                                                                        00002990
+           IF  FS-MPBAEXS1 NOT = CA-FS-OK                               00003000
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003010
+               MOVE CA-ERR-ABRIR-MPBAEXS1    TO WK-DESCRIPCION          00003020
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003030
+               MOVE CA-MPBAEXS1              TO WK-DDNAME               00003040
+               MOVE FS-MPBAEXS1              TO WK-FILE-STATUS          00003050
+                                                                        00003060
+               PERFORM 9000-CANCELACION                                 00003070
+                  THRU 9000-CANCELACION-EXIT                            00003080
+                                                                        00003090
+           END-IF                                                       00003100
+                                                                        00003110
+           .                                                            00003120
+       1100-ABRIR-FICHEROS-EXIT.                                        00003130
+           EXIT.                                                        00003140
+                                                                        00003150
+      ******************************************************************00003160
+      ***                   1150-EMITIR-CABECERA                    *** 00003170
+      ***                   --------------------                    *** 00003180
+      * SE ESCRIBEN LAS LINEAS DE CABECERA Y TITULOS DEL LISTADO.      *00003190
+      ******************************************************************00003200
+       1150-EMITIR-CABECERA.                                            00003210
+                                                                        00003220
+           WRITE REG-MPBAEXS1 FROM WK-LINEA-CABECERA                    00003230
+                                                                        00003240
+           MOVE SPACES                       TO REG-MPBAEXS1            00003250
+           WRITE REG-MPBAEXS1                                           00003260
+                                                                        00003270
+           WRITE REG-MPBAEXS1 FROM WK-LINEA-TITULOS                     00003280
+                                                                        00003290
+           .                                                            00003300
+       1150-EMITIR-CABECERA-EXIT.                                       00003310
+           EXIT.                                                        00003320
+                                                                        00003330
+      ******************************************************************00003340
+      ***                   1200-ABRIR-CURSOR                       *** 00003350
+      ***                   -----------------                       *** 00003360
+      * SE DECLARA Y ABRE EL CURSOR QUE RELACIONA LAS CUENTAS VIGENTES *00003370
+      * DE MPDT007 CON SU PARAMETRO 'ABU' EN MDDT750, SI LO TIENE.     *00003380
+      ******************************************************************00003390
+       1200-ABRIR-CURSOR.                                               00003400
+                                                                        00003410
+           EXEC SQL                                                     00003420
+                DECLARE C-CUENTAS-007 CURSOR FOR                        00003430
+                SELECT E.E1003_CDGENTI , E.E1003_CENTALTA,              00003440
+                       E.E1003_CUENTNU , E.E1003_CDGPRODU,              00003450
+                       E.E1003_CDGSUBP , E.E1003_FECALTA,               00003460
+                       G.G3177_VALPARM                                  00003470
+                  FROM MPDT007 E                                        00003480
+                  LEFT OUTER JOIN MDDT750 G                             00003490
+                    ON G.G3177_CDGENTI  = E.E1003_CDGENTI               00003500
+                   AND G.G3177_CDGPRODU = E.E1003_CDGPRODU              00003510
+                   AND G.G3177_CDGSUBP  = E.E1003_CDGSUBP               00003520
+                   AND G.G3177_PANUMPAR = :CA-ABU                       00003530
+                   AND G.G3177_FECALTA <= E.E1003_FECALTA               00003540
+                   AND G.G3177_FEBAJA  >= E.E1003_FECALTA               00003550
+                 WHERE E.E1003_FECBAJA  = :CA-FECHA-SIN-BAJA            00003560
+                 ORDER BY E.E1003_CDGENTI , E.E1003_CENTALTA,           00003570
+                          E.E1003_CUENTNU                               00003580
+           END-EXEC                                                     00003590
+                                                                        00003600
+           EXEC SQL                                                     00003610
+                OPEN C-CUENTAS-007                                      00003620
+           END-EXEC                                                     00003630
+                                                                        00003640
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00003650
+                                                                        00003660
+           IF  NOT DB2-OK                                               00003670
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00003680
+               MOVE CA-ERR-CURSOR             TO WK-DESCRIPCION         00003690
+               MOVE CA-PRF-1200               TO WK-PARRAFO             00003700
+               MOVE CA-MPBAEXC                TO WK-RUTINA              00003710
+               MOVE CA-MPDT007                TO WK-TABLA-DB2           00003720
+               MOVE CA-SELECT                 TO WK-DATOS-ACCESO        00003730
+                                                                        00003740
+               PERFORM 9000-CANCELACION                                 00003750
+                  THRU 9000-CANCELACION-EXIT                            00003760
+                                                                        00003770
+           END-IF                                                       00003780
+                                                                        00003790
+           .                                                            00003800
+       1200-ABRIR-CURSOR-EXIT.                                          00003810
+           EXIT.                                                        00003820
+                                                                        00003830
+      ******************************************************************00003840
+      ***                   2000-PROCESO                            *** 00003850
+      ***                   ------------                            *** 00003860
+      * SI LA FILA LEIDA NO TRAE PARAMETRO (INDICADOR NULO) SE VUELCA  *00003870
+      * LA CUENTA AL LISTADO DE EXCEPCIONES.                           *00003880
+      ******************************************************************00003890
+       2000-PROCESO.                                                    00003900
+                                                                        00003910
+           IF  WF-IND-NULO-PARM < CN-0                                  00003920
+               PERFORM 2100-ESCRIBIR-EXCEPCION                          00003930
+                  THRU 2100-ESCRIBIR-EXCEPCION-EXIT                     00003940
+           END-IF                                                       00003950
+                                                                        00003960
+           PERFORM 9200-LEER-CURSOR                                     00003970
+              THRU 9200-LEER-CURSOR-EXIT                                00003980
+                                                                        00003990
+           .                                                            00004000
+       2000-PROCESO-EXIT.                                               00004010
+           EXIT.                                                        00004020
+                                                                        00004030
+      ******************************************************************00004040
+      ***                   2100-ESCRIBIR-EXCEPCION                 *** 00004050
+      ***                   -----------------------                 *** 00004060
+      * SE ESCRIBE UNA LINEA DE DETALLE POR CADA CUENTA SIN PARAMETRO  *00004070
+      * CONFIGURADO.                                                   *00004080
+      ******************************************************************00004090
+       2100-ESCRIBIR-EXCEPCION.                                         00004100
+                                                                        00004110
+           ADD CN-1                           TO CT-CUENTAS-SIN-PARAM   00004120
+                                                                        00004130
+           MOVE WF-CDGENTI                    TO WD-CDGENTI             00004140
+           MOVE WF-CENTALTA                   TO WD-CENTALTA            00004150
+           MOVE WF-CUENTNU                    TO WD-CUENTNU             00004160
+           MOVE WF-CDGPRODU                   TO WD-CDGPRODU            00004170
+           MOVE WF-CDGSUBP                     TO WD-CDGSUBP            00004180
+           MOVE WF-FECALTA                    TO WD-FECALTA             00004190
+                                                                        00004200
+           WRITE REG-MPBAEXS1 FROM WK-LINEA-DETALLE                     00004210
+                                                                        00004220
+           IF  FS-MPBAEXS1 NOT = CA-FS-OK                               00004230
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004240
+               MOVE CA-ERR-ESCRIB-MPBAEXS1   TO WK-DESCRIPCION          00004250
+               MOVE CA-PRF-2100              TO WK-PARRAFO              00004260
+               MOVE CA-MPBAEXS1              TO WK-DDNAME               00004270
+               MOVE FS-MPBAEXS1              TO WK-FILE-STATUS          00004280
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00004290
+                                                                        00004300
+               PERFORM 9000-CANCELACION                                 00004310
+                  THRU 9000-CANCELACION-EXIT                            00004320
+                                                                        00004330
+           END-IF                                                       00004340
+                                                                        00004350
+           .                                                            00004360
+       2100-ESCRIBIR-EXCEPCION-EXIT.                                    00004370
+           EXIT.                                                        00004380
+                                                                        00004390
+      ******************************************************************00004400
+      ***                   3000-FIN                                *** 00004410
+      ***                   --------                                *** 00004420
+      * SE CIERRAN EL CURSOR Y LOS FICHEROS Y SE MUESTRAN LAS          *00004430
+      * ESTADISTICAS DE LA EJECUCION.                                  *00004440
+      ******************************************************************00004450
+       3000-FIN.                                                        00004460
+                                                                        00004470
+           PERFORM 3100-CERRAR-FICHEROS                                 00004480
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00004490
+                                                                        00004500
+           PERFORM 3200-ESTADISTICAS                                    00004510
+              THRU 3200-ESTADISTICAS-EXIT                               00004520
+                                                                        00004530
+           STOP RUN                                                     00004540
+                                                                        00004550
+           .                                                            00004560
+       3000-FIN-EXIT.                                                   00004570
+           EXIT.                                                        00004580
+                                                                        00004590
+      ******************************************************************00004600
+      ***                   3100-CERRAR-FICHEROS                    *** 00004610
+      ***                   ---------------------                   *** 00004620
+      * SE CIERRAN EL CURSOR DE DB2 Y EL FICHERO DE SALIDA.            *00004630
+      ******************************************************************00004640
+       3100-CERRAR-FICHEROS.                                            00004650
+                                                                        00004660
+           EXEC SQL                                                     00004670
+                CLOSE C-CUENTAS-007                                     00004680
+           END-EXEC                                                     00004690
+                                                                        00004700
+           CLOSE MPBAEXS1                                               00004710
+                                                                        00004720
+           IF  FS-MPBAEXS1 NOT = CA-FS-OK                               00004730
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004740
+               MOVE CA-ERR-CERRAR-MPBAEXS1   TO WK-DESCRIPCION          00004750
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00004760
+               MOVE CA-MPBAEXS1              TO WK-DDNAME               00004770
+               MOVE FS-MPBAEXS1              TO WK-FILE-STATUS          00004780
+                                                                        00004790
+               PERFORM 9000-CANCELACION                                 00004800
+                  THRU 9000-CANCELACION-EXIT                            00004810
+                                                                        00004820
+           END-IF                                                       00004830
+                                                                        00004840
+           .                                                            00004850
+       3100-CERRAR-FICHEROS-EXIT.                                       00004860
+           EXIT.                                                        00004870
+                                                                        00004880
+      ******************************************************************00004890
+      ***                   3200-ESTADISTICAS                       *** 00004900
+      ***                   -----------------                       *** 00004910
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00004920
+      ******************************************************************00004930
+       3200-ESTADISTICAS.                                               00004940
+                                                                        00004950
+           MOVE CT-REG-LEIDOS                 TO WK-LEIDOS-ED           00004960
+           MOVE CT-CUENTAS-SIN-PARAM           TO WK-SIN-PARAM-ED       00004970
+                                                                        00004980
+           DISPLAY WK-CAB-1                                             00004990
+           DISPLAY WK-CAB-2                                             00005000
+           DISPLAY WK-CAB-1                                             00005010
+           DISPLAY WK-CAB-3                                             00005020
+           DISPLAY WK-CAB-4                                             00005030
+           DISPLAY WK-CAB-1                                             00005040
+                                                                        00005050
+           .                                                            00005060
+       3200-ESTADISTICAS-EXIT.                                          00005070
+           EXIT.                                                        00005080
+                                                                        00005090
+      ******************************************************************00005100
+      ***                   9200-LEER-CURSOR                        *** 00005110
+      ***                   ----------------                        *** 00005120
+      * SE REALIZA EL FETCH DEL CURSOR C-CUENTAS-007.                  *00005130
+      ******************************************************************00005140
+       9200-LEER-CURSOR.                                                00005150
+                                                                        00005160
+           EXEC SQL                                                     00005170
+                FETCH C-CUENTAS-007                                     00005180
+                 INTO :WF-CDGENTI , :WF-CENTALTA,                       00005190
+                      :WF-CUENTNU , :WF-CDGPRODU,                       00005200
+                      :WF-CDGSUBP , :WF-FECALTA,                        00005210
+                      :WF-VALPARM  INDICATOR :WF-IND-NULO-PARM          00005220
+           END-EXEC                                                     00005230
+                                                                        00005240
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00005250
+                                                                        00005260
+           EVALUATE  TRUE                                               00005270
+               WHEN  DB2-OK                                             00005280
+                     ADD CN-1                 TO CT-REG-LEIDOS          00005290
+                                                                        00005300
+               WHEN  DB2-CLV-NOT-FOUND                                  00005310
+                     SET SI-FIN-CURSOR        TO TRUE                   00005320
+                                                                        00005330
+               WHEN  OTHER                                              00005340
+                     MOVE CA-ERROR-D          TO WK-TIPO-ERROR          00005350
+                     MOVE CA-ERR-CURSOR       TO WK-DESCRIPCION         00005360
+                     MOVE CA-PRF-9200         TO WK-PARRAFO             00005370
+                     MOVE CA-MPBAEXC          TO WK-RUTINA              00005380
+                     MOVE CA-MPDT007          TO WK-TABLA-DB2           00005390
+                     MOVE CA-SELECT           TO WK-DATOS-ACCESO        00005400
+                                                                        00005410
+                     PERFORM 9000-CANCELACION                           00005420
+                        THRU 9000-CANCELACION-EXIT                      00005430
+                                                                        00005440
+           END-EVALUATE                                                 00005450
+                                                                        00005460
+           .                                                            00005470
+       9200-LEER-CURSOR-EXIT.                                           00005480
+           EXIT.                                                        00005490
+                                                                        00005500
+      ******************************************************************00005510
+      ***                   9000-CANCELACION                        *** 00005520
+      ***                   ----------------                        *** 00005530
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00005540
+      ******************************************************************00005550
+       9000-CANCELACION.                                                00005560
+                                                                        00005570
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00005580
+                                                                        00005590
+           EVALUATE  TRUE                                               00005600
+               WHEN  WK-TIPO-ERROR = CA-ERROR-D                         00005610
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00005620
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00005630
+                         COD_RETORNO('SW-DB2-RETURN-CODE')              00005640
+                         RESPONSABLE('WK-RESPONSABLE')                  00005650
+                         DESCRIPCION('WK-DESCRIPCION')                  00005660
+                         PROGRAMA('WK-PROGRAMA')                        00005670
+                         PARRAFO('WK-PARRAFO')                          00005680
+                         SQLCA('SQLCA')                                 00005690
+                         TABLA_DB2('WK-TABLA-DB2')                      00005700
+                         DATOS_ACCESO('WK-DATOS-ACCESO')                00005710
+                     END-FUN                                            00005720
+                                                                        00005730
+               WHEN  OTHER                                              00005740
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00005750
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00005760
+                         RESPONSABLE('WK-RESPONSABLE')                  00005770
+                         DESCRIPCION('WK-DESCRIPCION')                  00005780
+                         PROGRAMA('WK-PROGRAMA')                        00005790
+                         PARRAFO('WK-PARRAFO')                          00005800
+                         DDNAME('WK-DDNAME')                            00005810
+                         FILE_STATUS('WK-FILE-STATUS')                  00005820
+                         DATOS_REGISTRO('WK-DATOS-REGISTRO')            00005830
+                     END-FUN                                            00005840
+                                                                        00005850
+           END-EVALUATE                                                 00005860
+                                                                        00005870
+           .                                                            00005880
+       9000-CANCELACION-EXIT.                                           00005890
+           EXIT.                                                        00005900
