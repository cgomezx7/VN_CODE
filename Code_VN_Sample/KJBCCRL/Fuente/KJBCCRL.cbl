@@ -0,0 +1,572 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    KJBCCRL.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACIóN: 08/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACIóN:  KJ.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE RELANZA LA CONSOLIDACION DE    *00000110
+      *               POSICIONES DE DISPOSITIVOS PARA UN LOTE DE       *00000120
+      *               REGISTROS, INVOCANDO LA RUTINA KJBCCPD POR CADA * 00000130
+      *               REGISTRO LEIDO DEL FICHERO DE ENTRADA.           *00000140
+      *-                                                              -*00000150
+      *  FICHEROS DE ENTRADA:                                          *00000160
+      *        KJBCRLE1 : FICHERO CON LOS MOVIMIENTOS A CONSOLIDAR.    *00000170
+      *-                                                              -*00000180
+      *  FICHEROS DE SALIDA:                                           *00000190
+      *        KJBCRLS1 : FICHERO CON EL RESULTADO DE CADA LLAMADA.    *00000200
+      *-                                                              -*00000210
+      *  RUTINAS Y MODULOS:                                            *00000220
+      *        KJBCCPD : RUTINA DE CONSOLIDACION DE POSICIONES.        *00000230
+      *        XX_CANCELACION_PROCESOS_BATCH: FUNCIÓN PARA LA          *00000240
+      *                   CANCELACIÓN DEL PROGRAMA CON ERROR.          *00000250
+      ******************************************************************00000260
+      *                  M O D I F I C A C I O N E S                   *00000270
+      *                  ---------------------------                   *00000280
+      *                                                                *00000290
+      * USUARIO  FECHA        DESCRIPCION                              *00000300
+      * -------- ----------   ---------------------------------------- *00000310
+      *                                                                *00000320
+      ******************************************************************00000330
+                                                                        00000340
+      ******************************************************************00000350
+      * IDENTIFICATION DIVISION                                        *00000360
+      ******************************************************************00000370
+       IDENTIFICATION DIVISION.                                         00000380
+       PROGRAM-ID.    KJBCCRL.                                          00000390
+       AUTHOR.        VIEWNEXT.                                         00000400
+       DATE-WRITTEN.  08-08-2026.                                       00000410
+       DATE-COMPILED.                                                   00000420
+                                                                        00000430
+      ******************************************************************00000440
+      * ENVIRONMENT DIVISION                                           *00000450
+      ******************************************************************00000460
+       ENVIRONMENT DIVISION.                                            00000470
+                                                                        00000480
+      *----------------------------------------------------------------*00000490
+      * CONFIGURATION SECTION                                          *00000500
+      *----------------------------------------------------------------*00000510
+       CONFIGURATION SECTION.                                           00000520
+                                                                        00000530
+       SOURCE-COMPUTER. IBM-3090.                                       00000540
+       OBJECT-COMPUTER. IBM-3090.                                       00000550
+       SPECIAL-NAMES.                                                   00000560
+           DECIMAL-POINT IS COMMA.                                      00000570
+                                                                        00000580
+      *----------------------------------------------------------------*00000590
+      * INPUT OUTPUT SECTION                                           *00000600
+      *----------------------------------------------------------------*00000610
+       INPUT-OUTPUT SECTION.                                            00000620
+       FILE-CONTROL.                                                    00000630
+                                                                        00000640
+      * -- FICHERO DE ENTRADA CON LOS MOVIMIENTOS A CONSOLIDAR.         00000650
+           SELECT KJBCRLE1 ASSIGN KJBCRLE1                              00000660
+                  ACCESS MODE IS SEQUENTIAL                             00000670
+                  FILE STATUS IS FS-KJBCRLE1.                           00000680
+                                                                        00000690
+      * -- FICHERO DE SALIDA CON EL RESULTADO DE CADA CONSOLIDACION.    00000700
+           SELECT KJBCRLS1 ASSIGN KJBCRLS1                              00000710
+                  ACCESS MODE IS SEQUENTIAL                             00000720
+                  FILE STATUS IS FS-KJBCRLS1.                           00000730
+                                                                        00000740
+      ******************************************************************00000750
+      * DATA DIVISION                                                  *00000760
+      ******************************************************************00000770
+       DATA DIVISION.                                                   00000780
+                                                                        00000790
+      *----------------------------------------------------------------*00000800
+      * FILE SECTION                                                   *00000810
+      *----------------------------------------------------------------*00000820
+       FILE SECTION.                                                    00000830
+                                                                        00000840
+       FD  KJBCRLE1                                                     00000850
+           BLOCK CONTAINS 0 RECORDS                                     00000860
+           RECORDING MODE IS F                                          00000870
+           LABEL RECORD ARE STANDARD                                    00000880
+           RECORD CONTAINS 48 CHARACTERS                                00000890
+           DATA RECORD IS REG-KJBCRLE1.                                 00000900
+       01  REG-KJBCRLE1.                                                00000910
+           05  RE-IDEMPR                   PIC X(04).                   00000920
+           05  RE-IDCENT                   PIC X(04).                   00000930
+           05  RE-IDPROD                   PIC X(03).                   00000940
+           05  RE-CODSPROD                 PIC X(03).                   00000950
+           05  RE-CTOSALDO                 PIC X(03).                   00000960
+           05  RE-CODMONSW                 PIC X(03).                   00000970
+           05  RE-IMPORTE-CONSO            PIC S9(15)V9(2) COMP-3.      00000980
+           05  RE-DIA-CONTABLE             PIC X(02).                   00000990
+           05  RE-FECHA-CONTABLE           PIC X(10).                   00001000
+           05  RE-TIPO-OPER                PIC X(07).                   00001010
+                                                                        00001020
+       FD  KJBCRLS1                                                     00001030
+           BLOCK CONTAINS 0 RECORDS                                     00001040
+           RECORDING MODE IS F                                          00001050
+           LABEL RECORD ARE STANDARD                                    00001060
+           RECORD CONTAINS 150 CHARACTERS                               00001070
+           DATA RECORD IS REG-KJBCRLS1.                                 00001080
+       01  REG-KJBCRLS1                    PIC X(150).                  00001090
+                                                                        00001100
+      *----------------------------------------------------------------*00001110
+      * WORKING-STORAGE SECTION                                        *00001120
+      *----------------------------------------------------------------*00001130
+       WORKING-STORAGE SECTION.                                         00001140
+                                                                        00001150
+      ******************************************************************00001160
+      *                        S W I T C H E S                         *00001170
+      ******************************************************************00001180
+       01  SW-SWITCHES.                                                 00001190
+           05  SW-FIN-KJBCRLE1             PIC X(01)   VALUE 'N'.       00001200
+               88  SI-FIN-KJBCRLE1                     VALUE 'S'.       00001210
+               88  NO-FIN-KJBCRLE1                     VALUE 'N'.       00001220
+                                                                        00001230
+      ******************************************************************00001240
+      *                      C O N S T A N T E S                       *00001250
+      ******************************************************************00001260
+       01  CT-CONSTANTES.                                               00001270
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001280
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001290
+               10  CA-FS-EOF               PIC X(02)   VALUE '10'.      00001300
+               10  CA-KJBCCRL              PIC X(08)   VALUE 'KJBCCRL'. 00001310
+               10  CA-KJBCCPD              PIC X(07)   VALUE 'KJBCCPD'. 00001320
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001330
+      -                            'PAGO'.                              00001340
+      *TIPOS DE ERRORES DE CANCELACION.                                 00001350
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001360
+      *FICHEROS                                                         00001370
+               10  CA-KJBCRLE1             PIC X(08)   VALUE 'KJBCRLE1'.00001380
+               10  CA-KJBCRLS1             PIC X(08)   VALUE 'KJBCRLS1'.00001390
+      *RETORNOS DE LA RUTINA KJBCCPD                                    00001400
+               10  CA-00                   PIC X(02)   VALUE '00'.      00001410
+               10  CA-88                   PIC X(02)   VALUE '88'.      00001420
+               10  CA-99                   PIC X(02)   VALUE '99'.      00001430
+      *ERRORES                                                          00001440
+               10  CA-ERR-ABRIR-KJBCRLE1   PIC X(34)   VALUE 'ERROR AL A00001450
+      -                            'BRIR EL FICHERO KJBCRLE1'.          00001460
+               10  CA-ERR-ABRIR-KJBCRLS1   PIC X(34)   VALUE 'ERROR AL A00001470
+      -                            'BRIR EL FICHERO KJBCRLS1'.          00001480
+               10  CA-ERR-CERRAR-KJBCRLE1  PIC X(35)   VALUE 'ERROR AL C00001490
+      -                            'ERRAR EL FICHERO KJBCRLE1'.         00001500
+               10  CA-ERR-CERRAR-KJBCRLS1  PIC X(35)   VALUE 'ERROR AL C00001510
+      -                            'ERRAR EL FICHERO KJBCRLS1'.         00001520
+               10  CA-ERR-LEER-KJBCRLE1    PIC X(33)   VALUE 'ERROR AL L00001530
+      -                            'EER EL FICHERO KJBCRLE1'.           00001540
+               10  CA-ERR-ESCRIB-KJBCRLS1  PIC X(34)   VALUE 'ERROR AL E00001550
+      -                            'SCRIBIR FICHERO KJBCRLS1'.          00001560
+      *PARRAFOS                                                         00001570
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001580
+      -                            '-FICHEROS'.                         00001590
+               10  CA-PRF-2100             PIC X(22)   VALUE '2100-CONSO00001600
+      -                            'LIDAR-MOVTO'.                       00001610
+               10  CA-PRF-2200             PIC X(22)   VALUE '2200-ESCRI00001620
+      -                            'BIR-KJBCRLS1'.                      00001630
+               10  CA-PRF-9100             PIC X(18)   VALUE '9100-LEER-00001640
+      -                            'KJBCRLE1'.                          00001650
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001660
+      -                            'R-FICHEROS'.                        00001670
+                                                                        00001680
+           05  CN-CONSTANTES-NUMERICAS.                                 00001690
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001700
+                                                                        00001710
+      ******************************************************************00001720
+      *                    C O N T A D O R E S                         *00001730
+      ******************************************************************00001740
+       01  CT-CONTADORES.                                               00001750
+           05  CT-REG-KJBCRLE1             PIC 9(9)    VALUE ZEROES.    00001760
+           05  CT-REG-OK                   PIC 9(9)    VALUE ZEROES.    00001770
+           05  CT-REG-FUNCIONAL            PIC 9(9)    VALUE ZEROES.    00001780
+           05  CT-REG-DB2                  PIC 9(9)    VALUE ZEROES.    00001790
+                                                                        00001800
+      ******************************************************************00001810
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001820
+      ******************************************************************00001830
+       01  WK-ESTADISTICA.                                              00001840
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001850
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00001860
+      -                            'ICAS DE KJBCCRL                     00001870
+      -                            '        *'.                         00001880
+           05  WK-CAB-3.                                                00001890
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00001900
+      -                            'S LEIDOS EN KJBCRLE1:            '.  00001910
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001920
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001930
+                                                                        00001940
+           05  WK-CAB-4.                                                00001950
+               10  FILLER                  PIC X(45)   VALUE '* CONSOLID00001960
+      -                            'ACIONES CORRECTAS:               '. 00001970
+               10  WK-OK-ED                PIC ZZZZZZZZ9.               00001980
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001990
+                                                                        00002000
+           05  WK-CAB-5.                                                00002010
+               10  FILLER                  PIC X(45)   VALUE '* RECHAZOS00002020
+      -                            ' FUNCIONALES:                    '. 00002030
+               10  WK-FUNCIONAL-ED         PIC ZZZZZZZZ9.               00002040
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002050
+                                                                        00002060
+           05  WK-CAB-6.                                                00002070
+               10  FILLER                  PIC X(45)   VALUE '* ERRORES 00002080
+      -                            'DE BASE DE DATOS:                '. 00002090
+               10  WK-DB2-ED               PIC ZZZZZZZZ9.               00002100
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002110
+                                                                        00002120
+      ******************************************************************00002130
+      * VARIABLES DE INFORMACION DE LA FUNCION                         *00002140
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00002150
+      ******************************************************************00002160
+       01  WK-CANCELACION-BATCH.                                        00002170
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00002180
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00002190
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00002200
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'KJBCCRL'. 00002210
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002220
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002230
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002240
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00002250
+                                                                        00002260
+      ******************************************************************00002270
+      *                      F I L E  S T A T U S                      *00002280
+      ******************************************************************00002290
+       01  FS-FILE-STATUS.                                              00002300
+           05  FS-KJBCRLE1                 PIC X(02).                   00002310
+           05  FS-KJBCRLS1                 PIC X(02).                   00002320
+                                                                        00002330
+      ******************************************************************00002340
+      *                      V A R I A B L E S                         *00002350
+      ******************************************************************00002360
+       01  WK-VARIABLES.                                                00002370
+      *--  JOBNAME/RUN-ID DEL PROCESO BATCH QUE LANZA ESTE PROGRAMA,    00002371
+      *--  RECIBIDO POR SYSIN Y TRASLADADO A LA COPY KJYCCPD PARA QUE   00002372
+      *--  KJBCCPD DEJE CONSTANCIA DE QUIEN ORIGINO CADA CONSOLIDACION  00002373
+      *--  EN G6524_USUAUDIT.                                           00002374
+           05  WK-IDJOB-BATCH              PIC X(08)   VALUE SPACES.    00002375
+           05  WK-REGISTRO-SALIDA.                                      00002380
+               10  WS-IDEMPR               PIC X(04).                   00002390
+               10  FILLER                  PIC X(01)   VALUE SPACES.    00002400
+               10  WS-IDCENT               PIC X(04).                   00002410
+               10  FILLER                  PIC X(01)   VALUE SPACES.    00002420
+               10  WS-IDPROD               PIC X(03).                   00002430
+               10  FILLER                  PIC X(01)   VALUE SPACES.    00002440
+               10  WS-CODSPROD             PIC X(03).                   00002450
+               10  FILLER                  PIC X(01)   VALUE SPACES.    00002460
+               10  WS-RETORNO              PIC X(02).                   00002470
+               10  FILLER                  PIC X(01)   VALUE SPACES.    00002480
+               10  WS-MENSAJE              PIC X(06).                   00002490
+               10  FILLER                  PIC X(01)   VALUE SPACES.    00002500
+               10  WS-DESCRIPCION          PIC X(50).                   00002510
+               10  FILLER                  PIC X(68)   VALUE SPACES.    00002520
+                                                                        00002530
+      * -- COPY DE COMUNICACION CON LA RUTINA KJBCCPD.                  00002540
+           COPY KJYCCPD.                                                00002550
+                                                                        00002560
+      ******************************************************************00002570
+      *                       PROCEDURE DIVISION                       *00002580
+      ******************************************************************00002590
+       PROCEDURE DIVISION.                                              00002600
+                                                                        00002610
+           PERFORM 1000-INICIO                                          00002620
+              THRU 1000-INICIO-EXIT                                     00002630
+                                                                        00002640
+           PERFORM 2000-PROCESO                                         00002650
+              THRU 2000-PROCESO-EXIT                                    00002660
+             UNTIL SI-FIN-KJBCRLE1                                      00002670
+                                                                        00002680
+           PERFORM 3000-FIN                                             00002690
+              THRU 3000-FIN-EXIT                                        00002700
+                                                                        00002710
+           .                                                            00002720
+                                                                        00002730
+      ******************************************************************00002740
+      ***                   1000-INICIO                              ***00002750
+      ***                   -----------                              ***00002760
+      * SE INICIALIZAN LAS VARIABLES, SE ABREN LOS FICHEROS Y SE       *00002770
+      * REALIZA LA PRIMERA LECTURA.                                    *00002780
+      ******************************************************************00002790
+       1000-INICIO.                                                     00002800
+                                                                        00002810
+           INITIALIZE WK-VARIABLES                                      00002820
+                      CT-CONTADORES                                     00002830
+                                                                        00002840
+           ACCEPT WK-IDJOB-BATCH              FROM SYSIN                00002845
+                                                                        00002848
+           SET NO-FIN-KJBCRLE1               TO TRUE                    00002850
+                                                                        00002860
+           PERFORM 1100-ABRIR-FICHEROS                                  00002870
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00002880
+                                                                        00002890
+           PERFORM 9100-LEER-KJBCRLE1                                   00002900
+              THRU 9100-LEER-KJBCRLE1-EXIT                              00002910
+                                                                        00002920
+           .                                                            00002930
+       1000-INICIO-EXIT.                                                00002940
+           EXIT.                                                        00002950
+                                                                        00002960
+      ******************************************************************00002970
+      ***                   1100-ABRIR-FICHEROS                      ***00002980
+      ***                   -------------------                      ***00002990
+      * SE REALIZA LA APERTURA DE LOS FICHEROS DE ENTRADA Y SALIDA.    *00003000
+      ******************************************************************00003010
+       1100-ABRIR-FICHEROS.                                             00003020
+                                                                        00003030
+           OPEN INPUT  KJBCRLE1                                         00003040
+                OUTPUT KJBCRLS1                                         00003050
+                                                                        00003060
+           IF  FS-KJBCRLE1 NOT = CA-FS-OK                               00003070
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003080
+               MOVE CA-ERR-ABRIR-KJBCRLE1    TO WK-DESCRIPCION          00003090
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003100
+               MOVE CA-KJBCRLE1              TO WK-DDNAME               00003110
+               MOVE FS-KJBCRLE1              TO WK-FILE-STATUS          00003120
+                                                                        00003130
+               PERFORM 9000-CANCELACION                                 00003140
+                  THRU 9000-CANCELACION-EXIT                            00003150
+                                                                        00003160
+           END-IF                                                       00003170
+                                                                        00003180
+           IF  FS-KJBCRLS1 NOT = CA-FS-OK                               00003190
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003200
+               MOVE CA-ERR-ABRIR-KJBCRLS1    TO WK-DESCRIPCION          00003210
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003220
+               MOVE CA-KJBCRLS1              TO WK-DDNAME               00003230
+               MOVE FS-KJBCRLS1              TO WK-FILE-STATUS          00003240
+                                                                        00003250
+               PERFORM 9000-CANCELACION                                 00003260
+                  THRU 9000-CANCELACION-EXIT                            00003270
+                                                                        00003280
+           END-IF                                                       00003290
+                                                                        00003300
+           .                                                            00003310
+       1100-ABRIR-FICHEROS-EXIT.                                        00003320
+           EXIT.                                                        00003330
+                                                                        00003340
+      ******************************************************************00003350
+      ***                   2000-PROCESO                             ***00003360
+      ***                   ------------                             ***00003370
+      * SE CONSOLIDA EL MOVIMIENTO LEIDO, SE ESCRIBE EL RESULTADO Y SE *00003380
+      * LEE EL SIGUIENTE REGISTRO.                                     *00003390
+      ******************************************************************00003400
+       2000-PROCESO.                                                    00003410
+                                                                        00003420
+           PERFORM 2100-CONSOLIDAR-MOVTO                                00003430
+              THRU 2100-CONSOLIDAR-MOVTO-EXIT                           00003440
+                                                                        00003450
+           PERFORM 2200-ESCRIBIR-KJBCRLS1                               00003460
+              THRU 2200-ESCRIBIR-KJBCRLS1-EXIT                          00003470
+                                                                        00003480
+           PERFORM 9100-LEER-KJBCRLE1                                   00003490
+              THRU 9100-LEER-KJBCRLE1-EXIT                              00003500
+                                                                        00003510
+           .                                                            00003520
+       2000-PROCESO-EXIT.                                               00003530
+           EXIT.                                                        00003540
+                                                                        00003550
+      ******************************************************************00003560
+      ***                   2100-CONSOLIDAR-MOVTO                    ***00003570
+      ***                   --------------------                    *** 00003580
+      * SE TRASLADA EL REGISTRO LEIDO A LA COPY DE COMUNICACION Y SE   *00003590
+      * INVOCA LA RUTINA KJBCCPD PARA CONSOLIDAR LA POSICION.          *00003600
+      ******************************************************************00003610
+       2100-CONSOLIDAR-MOVTO.                                           00003620
+                                                                        00003630
+           INITIALIZE KJYCCPD                                           00003640
+                                                                        00003650
+           MOVE RE-IDEMPR                    TO KJYCCPD-IDEMPR          00003660
+           MOVE RE-IDCENT                    TO KJYCCPD-IDCENT          00003670
+           MOVE RE-IDPROD                    TO KJYCCPD-IDPROD          00003680
+           MOVE RE-CODSPROD                  TO KJYCCPD-CODSPROD        00003690
+           MOVE RE-CTOSALDO                  TO KJYCCPD-CTOSALDO        00003700
+           MOVE RE-CODMONSW                  TO KJYCCPD-CODMONSW        00003710
+           MOVE RE-IMPORTE-CONSO             TO KJYCCPD-IMPORTE-CONSO   00003720
+           MOVE RE-DIA-CONTABLE               TO KJYCCPD-DIA-CONTABLE   00003730
+           MOVE RE-FECHA-CONTABLE            TO KJYCCPD-FECHA-CONTABLE  00003740
+           MOVE RE-TIPO-OPER                 TO KJYCCPD-TIPO-OPER       00003750
+           MOVE WK-IDJOB-BATCH               TO KJYCCPD-IDJOB-BATCH     00003755
+                                                                        00003760
+           CALL CA-KJBCCPD               USING KJYCCPD                  00003770
+                                                                        00003780
+           EVALUATE  TRUE                                               00003790
+               WHEN  KJYCCPD-RETORNO = CA-00                            00003800
+                     ADD CN-1                  TO CT-REG-OK             00003810
+               WHEN  KJYCCPD-RETORNO = CA-88                            00003820
+                     ADD CN-1                  TO CT-REG-FUNCIONAL      00003830
+               WHEN  OTHER                                              00003840
+                     ADD CN-1                  TO CT-REG-DB2            00003850
+           END-EVALUATE                                                 00003860
+                                                                        00003870
+           .                                                            00003880
+       2100-CONSOLIDAR-MOVTO-EXIT.                                      00003890
+           EXIT.                                                        00003900
+                                                                        00003910
+      ******************************************************************00003920
+      ***                   2200-ESCRIBIR-KJBCRLS1                   ***00003930
+      ***                   ----------------------                   ***00003940
+      * SE ESCRIBE EN EL FICHERO DE SALIDA EL RESULTADO DE LA LLAMADA  *00003950
+      * A LA RUTINA KJBCCPD PARA EL REGISTRO ACTUAL.                   *00003960
+      ******************************************************************00003970
+       2200-ESCRIBIR-KJBCRLS1.                                          00003980
+                                                                        00003990
+           MOVE KJYCCPD-IDEMPR               TO WS-IDEMPR               00004000
+           MOVE KJYCCPD-IDCENT               TO WS-IDCENT               00004010
+           MOVE KJYCCPD-IDPROD               TO WS-IDPROD               00004020
+           MOVE KJYCCPD-CODSPROD             TO WS-CODSPROD             00004030
+           MOVE KJYCCPD-RETORNO              TO WS-RETORNO              00004040
+           MOVE KJYCCPD-MENSAJE              TO WS-MENSAJE              00004050
+           MOVE KJYCCPD-DESCRIPCION          TO WS-DESCRIPCION          00004060
+                                                                        00004070
+           WRITE REG-KJBCRLS1 FROM WK-REGISTRO-SALIDA                   00004080
+                                                                        00004090
+           IF  FS-KJBCRLS1 NOT = CA-FS-OK                               00004100
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004110
+               MOVE CA-ERR-ESCRIB-KJBCRLS1   TO WK-DESCRIPCION          00004120
+               MOVE CA-PRF-2200              TO WK-PARRAFO              00004130
+               MOVE CA-KJBCRLS1              TO WK-DDNAME               00004140
+               MOVE FS-KJBCRLS1              TO WK-FILE-STATUS          00004150
+               MOVE WK-REGISTRO-SALIDA       TO WK-DATOS-REGISTRO       00004160
+                                                                        00004170
+               PERFORM 9000-CANCELACION                                 00004180
+                  THRU 9000-CANCELACION-EXIT                            00004190
+                                                                        00004200
+           END-IF                                                       00004210
+                                                                        00004220
+           .                                                            00004230
+       2200-ESCRIBIR-KJBCRLS1-EXIT.                                     00004240
+           EXIT.                                                        00004250
+                                                                        00004260
+      ******************************************************************00004270
+      ***                   3000-FIN                                 ***00004280
+      ***                   --------                                 ***00004290
+      * SE REALIZA EL CIERRE DE LOS FICHEROS, SE MUESTRAN LAS          *00004300
+      * ESTADISTICAS Y FINALIZA LA EJECUCION.                          *00004310
+      ******************************************************************00004320
+       3000-FIN.                                                        00004330
+                                                                        00004340
+           PERFORM 3100-CERRAR-FICHEROS                                 00004350
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00004360
+                                                                        00004370
+           PERFORM 3200-ESTADISTICAS                                    00004380
+              THRU 3200-ESTADISTICAS-EXIT                               00004390
+                                                                        00004400
+           STOP RUN                                                     00004410
+                                                                        00004420
+           .                                                            00004430
+       3000-FIN-EXIT.                                                   00004440
+           EXIT.                                                        00004450
+                                                                        00004460
+      ******************************************************************00004470
+      ***                   3100-CERRAR-FICHEROS                     ***00004480
+      ***                   ---------------------                    ***00004490
+      * SE REALIZA EL CIERRE DE LOS FICHEROS DE ENTRADA Y SALIDA.      *00004500
+      ******************************************************************00004510
+       3100-CERRAR-FICHEROS.                                            00004520
+                                                                        00004530
+           CLOSE KJBCRLE1                                               00004540
+                 KJBCRLS1                                               00004550
+                                                                        00004560
+           IF  FS-KJBCRLE1 NOT = CA-FS-OK                               00004570
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004580
+               MOVE CA-ERR-CERRAR-KJBCRLE1   TO WK-DESCRIPCION          00004590
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00004600
+               MOVE CA-KJBCRLE1              TO WK-DDNAME               00004610
+               MOVE FS-KJBCRLE1              TO WK-FILE-STATUS          00004620
+                                                                        00004630
+               PERFORM 9000-CANCELACION                                 00004640
+                  THRU 9000-CANCELACION-EXIT                            00004650
+                                                                        00004660
+           END-IF                                                       00004670
+                                                                        00004680
+           IF  FS-KJBCRLS1 NOT = CA-FS-OK                               00004690
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004700
+               MOVE CA-ERR-CERRAR-KJBCRLS1   TO WK-DESCRIPCION          00004710
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00004720
+               MOVE CA-KJBCRLS1              TO WK-DDNAME               00004730
+               MOVE FS-KJBCRLS1              TO WK-FILE-STATUS          00004740
+                                                                        00004750
+               PERFORM 9000-CANCELACION                                 00004760
+                  THRU 9000-CANCELACION-EXIT                            00004770
+                                                                        00004780
+           END-IF                                                       00004790
+                                                                        00004800
+           .                                                            00004810
+       3100-CERRAR-FICHEROS-EXIT.                                       00004820
+           EXIT.                                                        00004830
+                                                                        00004840
+      ******************************************************************00004850
+      ***                   3200-ESTADISTICAS                        ***00004860
+      ***                   -----------------                        ***00004870
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00004880
+      ******************************************************************00004890
+       3200-ESTADISTICAS.                                               00004900
+                                                                        00004910
+           MOVE CT-REG-KJBCRLE1              TO WK-LEIDOS-ED            00004920
+           MOVE CT-REG-OK                    TO WK-OK-ED                00004930
+           MOVE CT-REG-FUNCIONAL             TO WK-FUNCIONAL-ED         00004940
+           MOVE CT-REG-DB2                   TO WK-DB2-ED               00004950
+                                                                        00004960
+           DISPLAY WK-CAB-1                                             00004970
+           DISPLAY WK-CAB-2                                             00004980
+           DISPLAY WK-CAB-1                                             00004990
+           DISPLAY WK-CAB-3                                             00005000
+           DISPLAY WK-CAB-4                                             00005010
+           DISPLAY WK-CAB-5                                             00005020
+           DISPLAY WK-CAB-6                                             00005030
+           DISPLAY WK-CAB-1                                             00005040
+                                                                        00005050
+           .                                                            00005060
+       3200-ESTADISTICAS-EXIT.                                          00005070
+           EXIT.                                                        00005080
+                                                                        00005090
+      ******************************************************************00005100
+      ***                   9100-LEER-KJBCRLE1                       ***00005110
+      ***                   ------------------                       ***00005120
+      * SE REALIZA LA LECTURA DEL FICHERO DE ENTRADA.                  *00005130
+      ******************************************************************00005140
+       9100-LEER-KJBCRLE1.                                              00005150
+                                                                        00005160
+           READ KJBCRLE1                                                00005170
+           AT END                                                       00005180
+                SET SI-FIN-KJBCRLE1          TO TRUE                    00005190
+                                                                        00005200
+             NOT AT END                                                 00005210
+                ADD CN-1                     TO CT-REG-KJBCRLE1         00005220
+                                                                        00005230
+           END-READ                                                     00005240
+                                                                        00005250
+           IF  FS-KJBCRLE1 NOT = CA-FS-OK AND CA-FS-EOF                 00005260
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005270
+               MOVE CA-ERR-LEER-KJBCRLE1     TO WK-DESCRIPCION          00005280
+               MOVE CA-PRF-9100              TO WK-PARRAFO              00005290
+               MOVE CA-KJBCRLE1              TO WK-DDNAME               00005300
+               MOVE FS-KJBCRLE1              TO WK-FILE-STATUS          00005310
+                                                                        00005320
+               PERFORM 9000-CANCELACION                                 00005330
+                  THRU 9000-CANCELACION-EXIT                            00005340
+                                                                        00005350
+           END-IF                                                       00005360
+                                                                        00005370
+           .                                                            00005380
+       9100-LEER-KJBCRLE1-EXIT.                                         00005390
+           EXIT.                                                        00005400
+                                                                        00005410
+      ******************************************************************00005420
+      ***                   9000-CANCELACION                         ***00005430
+      ***                   ----------------                         ***00005440
+      * LLAMA A LA FUNCIÓN XX_CANCELACION_PROCESOS_BATCH.              *00005450
+      ******************************************************************00005460
+       9000-CANCELACION.                                                00005470
+                                                                        00005480
+           MOVE CA-RESP                      TO WK-RESPONSABLE          00005490
+                                                                        00005500
+           EXEC-FUN XX_CANCELACION_PROCESOS_BATCH                       00005510
+               TIPO_ERROR('WK-TIPO-ERROR')                              00005520
+               RESPONSABLE('WK-RESPONSABLE')                            00005530
+               DESCRIPCION('WK-DESCRIPCION')                            00005540
+               PROGRAMA('WK-PROGRAMA')                                  00005550
+               PARRAFO('WK-PARRAFO')                                    00005560
+               DDNAME('WK-DDNAME')                                      00005570
+               FILE_STATUS('WK-FILE-STATUS')                            00005580
+               DATOS_REGISTRO('WK-DATOS-REGISTRO')                      00005590
+           END-FUN                                                      00005600
+                                                                        00005610
+           .                                                            00005620
+       9000-CANCELACION-EXIT.                                           00005630
+           EXIT.                                                        00005640
