@@ -24,6 +24,22 @@
       *                                                                *
       * USUARIO  FECHA      DESCRIPCIÓN                                *
       * -------- ---------- ------------------------------------------ *
+      * VIEWNEXT 08-08-2026 MODO DE SIMULACION (DRY-RUN), FICHERO DE   *
+      *                     RECHAZOS Y VALIDACION DE REGISTROS DE LA   *
+      *                     EXTRACCION DIARIA.                         *
+      * VIEWNEXT 08-08-2026 TRAILER DE CONTROL DE TOTALES Y SEPARACION *
+      *                     DE LA SALIDA POR INDICADOR DE ALTA/BAJA.   *
+      * VIEWNEXT 08-08-2026 DETECCION DE DUPLICADOS POR TOKEN Y POR    *
+      *                     NUMFORM, CON ESTADISTICAS DE CIERRE.       *
+      * VIEWNEXT 08-08-2026 DELIMITADOR CSV Y FORMATO DE FECHA         *
+      *                     CONFIGURABLES; MODO INCREMENTAL POR MARCA  *
+      *                     DE AGUA.                                   *
+      * VIEWNEXT 08-08-2026 VARIANTE DE EXTRACTO ENMASCARADO Y SOPORTE *
+      *                     DE REINICIO/CHECKPOINT.                    *
+      * VIEWNEXT 08-08-2026 INTEGRACION CON EL LOG COMPARTIDO DE       *
+      *                     INCIDENCIAS Y LA ALERTA OPERATIVA DE       *
+      *                     XX_CANCELACION_PROCESOS_BATCH; APORTACION  *
+      *                     AL RESUMEN CONSOLIDADO MPCRESUM.           *
       *                                                                *
       ******************************************************************
       ******************************************************************
@@ -69,6 +85,23 @@
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS FS-MPCITIS1.
 
+      * -- FICHERO DE RECHAZADOS CON LAS OPERACIONES QUE NO SUPERAN LA
+      * -- VALIDACION DE CAMPOS OBLIGATORIOS
+           SELECT MPCITIR1 ASSIGN MPCITIR1
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-MPCITIR1.
+
+      * -- FICHERO DE CHECKPOINT PARA REARRANQUE DEL PROCESO.
+           SELECT MPCITICK ASSIGN MPCITICK
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-MPCITICK.
+
+      * -- FICHERO DE AUDITORIA CON LAS ESTADISTICAS DE CADA EJECUCION,
+      * -- PARA EL RESUMEN NOCTURNO CONSOLIDADO DEL LOTE.
+           SELECT MPCITIA1 ASSIGN MPCITIA1
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-MPCITIA1.
+
       ******************************************************************
       * DATA DIVISION                                                  *
       ******************************************************************
@@ -97,6 +130,34 @@
            DATA RECORD IS REG-MPCITIS1.
        01  REG-MPCITIS1                    PIC X(350).
 
+      * -- FICHERO CON LAS OPERACIONES RECHAZADAS POR NO SUPERAR LA
+      * -- VALIDACION DE CAMPOS OBLIGATORIOS
+       FD  MPCITIR1
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 450 CHARACTERS
+           DATA RECORD IS REG-MPCITIR1.
+       01  REG-MPCITIR1                    PIC X(450).
+
+      * -- FICHERO DE CHECKPOINT PARA REARRANQUE DEL PROCESO
+       FD  MPCITICK
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 19 CHARACTERS
+           DATA RECORD IS REG-MPCITICK.
+       01  REG-MPCITICK                    PIC X(19).
+
+      * -- FICHERO DE AUDITORIA DE LA EJECUCION
+       FD  MPCITIA1
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REG-MPCITIA1.
+       01  REG-MPCITIA1                    PIC X(80).
+
       *----------------------------------------------------------------*
       * WORKING-STORAGE SECTION                                        *
       *----------------------------------------------------------------*
@@ -112,6 +173,44 @@
                88 SI-FIN-MPCITIE1                      VALUE 'S'.
                88 NO-FIN-MPCITIE1                      VALUE 'N'.
 
+      *--  SWITCH PARA INDICAR QUE EL PROGRAMA SE EJECUTA EN MODO
+      *--  SIMULACION (NO SE ESCRIBE EL FICHERO DE SALIDA MPCITIS1).
+           05  SW-MODO-EJECUCION           PIC X(01)   VALUE 'N'.
+               88 SI-SIMULACION                        VALUE 'S'.
+               88 NO-SIMULACION                        VALUE 'N'.
+
+      *--  SWITCH PARA INDICAR SI EL REGISTRO LEIDO SUPERA LAS
+      *--  VALIDACIONES DE CAMPOS OBLIGATORIOS.
+           05  SW-REGISTRO-VALIDO          PIC X(01)   VALUE 'S'.
+               88 SI-REGISTRO-VALIDO                   VALUE 'S'.
+               88 NO-REGISTRO-VALIDO                   VALUE 'N'.
+
+      *--  SWITCH PARA INDICAR SI EL TOKEN DE LA OPERACION YA HABIA
+      *--  SIDO PROCESADO EN LA EJECUCION ACTUAL.
+           05  SW-TOKEN-ENCONTRADO         PIC X(01)   VALUE 'N'.
+               88 SI-TOKEN-ENCONTRADO                  VALUE 'S'.
+               88 NO-TOKEN-ENCONTRADO                  VALUE 'N'.
+
+      *--  SWITCH PARA INDICAR QUE EL PROGRAMA SE EJECUTA EN MODO
+      *--  ENMASCARADO (MPYITI06-DOCAUTOR Y MPYITI06-IBANEMPR SE
+      *--  SUSTITUYEN POR VALORES FICTICIOS PARA EXTRACTOS DE NO
+      *--  PRODUCCION).
+           05  SW-ENMASCARADO              PIC X(01)   VALUE 'N'.
+               88 SI-ENMASCARADO                       VALUE 'S'.
+               88 NO-ENMASCARADO                       VALUE 'N'.
+
+      *--  SWITCH PARA INDICAR QUE EXISTE UN CHECKPOINT DE UNA EJECUCION
+      *--  ANTERIOR NO FINALIZADA, POR LO QUE EL PROCESO REARRANCA.
+           05  SW-RESTART                  PIC X(01)   VALUE 'N'.
+               88 SI-RESTART                           VALUE 'S'.
+               88 NO-RESTART                           VALUE 'N'.
+
+      *--  SWITCH PARA INDICAR SI EL NUMFORM DE LA OPERACION YA HABIA
+      *--  SIDO ESCRITO EN MPCITIS1 EN LA EJECUCION ACTUAL.
+           05  SW-NUMFORM-DUPLICADO        PIC X(01)   VALUE 'N'.
+               88 SI-NUMFORM-DUPLICADO                 VALUE 'S'.
+               88 NO-NUMFORM-DUPLICADO                 VALUE 'N'.
+
       ******************************************************************
       *                         CONSTANTES                             *
       ******************************************************************
@@ -129,17 +228,56 @@
       *--      NOMBRE DE LOS FICHEROS DEL PROGRAMA
                10  CA-MPCITIE1             PIC X(09)   VALUE 'MPCITIE1'.
                10  CA-MPCITIS1             PIC X(09)   VALUE 'MPCITIS1'.
+               10  CA-MPCITIR1             PIC X(09)   VALUE 'MPCITIR1'.
+               10  CA-MPCITICK             PIC X(09)   VALUE 'MPCITICK'.
+               10  CA-MPCITIA1             PIC X(09)   VALUE 'MPCITIA1'.
       *--      PARRAFOS DE ERROR
+               10 CA-PRRF-1050             PIC X(22)   VALUE '1050-VERIF
+      -                              'ICAR-REINICIO'.
+               10 CA-PRRF-1060             PIC X(21)   VALUE '1060-SALTA
+      -                              'R-REGISTROS'.
                10 CA-PRRF-1100             PIC X(19)   VALUE '1100-ABRIR
       -                              '-FICHEROS'.
+               10 CA-PRRF-2900             PIC X(22)   VALUE '2900-GRABA
+      -                              'R-CHECKPOINT'.
+               10 CA-PRRF-3050             PIC X(23)   VALUE '3050-ESCRI
+      -                              'BIR-AUDITORIA'.
                10 CA-PRRF-3100             PIC X(19)   VALUE '3100-CERRA
       -                              'R-FICHERO'.
+               10 CA-PRRF-3150             PIC X(23)   VALUE '3150-RESET
+      -                              'EAR-CHECKPOINT'.
+               10 CA-PRRF-8000             PIC X(23)   VALUE '8000-ESCRI
+      -                              'BIR-CHECKPOINT'.
                10 CA-PRRF-9100             PIC X(20)   VALUE '9100-LEER-
       -                              'FICHERO1'.
                10 CA-PRRF-9200             PIC X(20)   VALUE '9200-ESCRI
       -                              'BIR-SALIDA'.
                10 CA-PRRF-9300             PIC X(22)   VALUE '9300-ESCRI
       -                              'BIR-CABECERA'.
+               10 CA-PRRF-9400             PIC X(21)   VALUE '9400-ESCRI
+      -                              'BIR-RECHAZO'.
+               10 CA-PRRF-9500             PIC X(21)   VALUE '9500-ESCRI
+      -                              'BIR-TRAILER'.
+      *--      DELIMITADOR Y FORMATO DE FECHA POR DEFECTO DEL CSV DE
+      *--      SALIDA, USADOS CUANDO EL PARAMETRO DE ENTRADA LLEGA EN
+      *--      BLANCO
+               10  CA-DELIM-DEFECTO       PIC X(01)   VALUE ';'.
+               10  CA-FORMATO-NATIVO      PIC X(01)   VALUE '1'.
+               10  CA-FORMATO-ISO         PIC X(01)   VALUE '2'.
+      *--      VALOR FICTICIO DE IBANEMPR PARA EL MODO ENMASCARADO
+               10  CA-IBANEMPR-MASCARA     PIC X(24)   VALUE
+      -                            'XX00XXXXXXXXXXXXXXXXXXXX'.
+      *--      MOTIVOS DE RECHAZO DEL FICHERO MPCITIR1
+               10  CA-MOTIVO-NUMFORM       PIC X(050)  VALUE 'NUMERO DE
+      -                            'FORMULARIO NO INFORMADO'.
+               10  CA-MOTIVO-DOCAUTOR      PIC X(050)  VALUE 'DOCUMENTO
+      -                            'DE AUTORIZANTE NO INFORMADO'.
+               10  CA-MOTIVO-FECEMIS       PIC X(050)  VALUE 'FECHA DE
+      -                            'EMISION NO VALIDA'.
+               10  CA-MOTIVO-DUPLICADO     PIC X(050)  VALUE 'TOKEN DE
+      -                            'AUTORIZACION YA PROCESADO'.
+               10  CA-MOTIVO-WATERMARK     PIC X(050)  VALUE 'FORMULARIO
+      -                            ' ANTERIOR AL WATERMARK INDICADO'.
       *--      ERRORES DE TRATAMIENTO DE FICHEROS
                10  CA-ERROR-FS-OPEN        PIC X(80)   VALUE 'ERROR EN A
       -                              'CCESO A FICHERO - OPEN'.
@@ -157,15 +295,30 @@
       -                            '    *'.
                10  CA-ENTRADA1             PIC X(039)  VALUE '  REGISTRO
       -                            'S LEIDOS EN EL MPCITIE1:     '.
+               10  CA-RECHAZO1             PIC X(039)  VALUE '  REGISTRO
+      -                            'S RECHAZADOS EN MPCITIR1:    '.
+               10  CA-DUPLIC-NUMFORM       PIC X(039)  VALUE '  FORMULAR
+      -                            'IOS NUMFORM DUPLICADOS:      '.
                10  CA-ESPAC-AST            PIC X(011)  VALUE '
       -                            '*'.
                10  CA-ESPAC-ASTE           PIC X(003)  VALUE '  *'.
+               10  CA-SIMULACION           PIC X(051)  VALUE '*  MODO SI
+      -                            'MULACION - NO SE GENERA FICHERO SALI
+      -                            'DA  *'.
                10  CA-ASTERISCOS           PIC X(051)  VALUE '**********
       -                            '************************************
       -                            '*****'.
 
            05  CN-CONSTANTES-NUMERICAS.
                10  CN-1                    PIC 9(01)   VALUE 1.
+      *--      TAMANO MAXIMO DE LA TABLA DE TOKENS PROCESADOS
+               10  CN-MAX-TOKENS           PIC 9(05)   VALUE 05000.
+      *--      TAMANO MAXIMO DE LA TABLA DE NUMFORM YA ESCRITOS
+               10  CN-MAX-NUMFORM-VISTOS   PIC 9(05)   VALUE 05000.
+      *--      VALOR FICTICIO DE DOCAUTOR PARA EL MODO ENMASCARADO
+               10  CN-DOCAUTOR-MASCARA     PIC 9(09)   VALUE 999999999.
+      *--      FRECUENCIA DE GRABACION DEL CHECKPOINT DE REARRANQUE
+               10  CN-FREC-CHECKPOINT      PIC 9(05)   VALUE 01000.
 
       ******************************************************************
       *                          CONTADORES                            *
@@ -176,9 +329,20 @@
                                                          USAGE COMP-3.
            05  CT-ESCRITOS-MPCITIS1        PIC 9(009)  VALUE ZEROS
                                                          USAGE COMP-3.
+           05  CT-RECHAZADOS-MPCITIR1      PIC 9(009)  VALUE ZEROS
+                                                         USAGE COMP-3.
+      *-   SUMA DE CONTROL (CHECKSUM) DE LOS REGISTROS ESCRITOS EN
+      *-   MPCITIS1, PARA VOLCAR EN EL TRAILER DEL FICHERO.
+           05  CT-CHECKSUM-MPCITIS1        PIC 9(009)  VALUE ZEROS
+                                                         USAGE COMP-3.
+      *-   NUMFORM REPETIDOS DETECTADOS EN LA MISMA EJECUCION
+           05  CT-DUPLIC-NUMFORM          PIC 9(009)  VALUE ZEROS
+                                                         USAGE COMP-3.
       *-   MASCARA PARA MOSTRAR LOS REGISTROS TRATADOS
            05  CT-EDIT-MPCITIE1            PIC ZZZ.ZZZ.ZZ9.
            05  CT-EDIT-MPCITIS1            PIC ZZZ.ZZZ.ZZ9.
+           05  CT-EDIT-MPCITIR1            PIC ZZZ.ZZZ.ZZ9.
+           05  CT-EDIT-DUPLIC-NUMFORM      PIC ZZZ.ZZZ.ZZ9.
 
       ******************************************************************
       * CAMPOS PARA LA FUNCION XX_CANCELACION_PROCESOS_BATCH           *
@@ -192,6 +356,10 @@
                10  WK-DESCRIPCION          PIC X(080)  VALUE SPACES.
                10  WK-PROGRAMA             PIC X(008)  VALUE 'MPCITI06'.
                10  WK-PARRAFO              PIC X(030)  VALUE SPACES.
+      *   FECHA Y HORA DE LA INCIDENCIA, PARA EL REGISTRO EN EL LOG
+      *   COMPARTIDO DE INCIDENCIAS DE BATCH (BATCH_INCIDENTE)
+               10  WK-FECHA-INCIDENCIA     PIC 9(008)  VALUE ZEROES.
+               10  WK-HORA-INCIDENCIA      PIC 9(008)  VALUE ZEROES.
       *   ERRORES DE DB2 ***********************************************
            05  WK-ERROR-DB2.
                10  WK-SQLCA                PIC X(148)  VALUE SPACES.
@@ -212,12 +380,116 @@
                10  WK-FILE-STATUS          PIC X(002)  VALUE SPACES.
                10  WK-DATOS-REGISTRO       PIC X(112)  VALUE SPACES.
 
+      ******************************************************************
+      *                      V A R I A B L E S                        *
+      ******************************************************************
+      * -- PARAMETRO DE ENTRADA POR SYSIN: MODO DE EJECUCION (S = MODO
+      * -- SIMULACION, NO SE GENERA EL FICHERO DE SALIDA MPCITIS1),
+      * -- DELIMITADOR DE CAMPO DEL CSV DE SALIDA (POR DEFECTO ';') Y
+      * -- FORMATO DE LA FECHA DE EMISION EN EL CSV DE SALIDA
+      * -- (1 = DD/MM/AAAA, POR DEFECTO; 2 = AAAA-MM-DD).
+       01  WK-PARAMETRO-ENTRADA.
+           05  WK-MODO-EJECUCION           PIC X(01).
+           05  WK-DELIMITADOR              PIC X(01).
+           05  WK-FORMATO-FECHA            PIC X(01).
+      *--  WATERMARK DE NUMFORM: SE RECIBE COMO ALFANUMERICO PARA NO
+      *--  PROVOCAR UN NUMFORM NO NUMERICO SI EL SYSIN LLEGA EN BLANCO.
+           05  WK-WATERMARK-NUMFORM-AN     PIC X(10).
+      *--  MODO ENMASCARADO PARA EXTRACTOS DE NO PRODUCCION (S = SI).
+           05  WK-MODO-ENMASCARADO         PIC X(01).
+
+      ******************************************************************
+      * WATERMARK DE NUMFORM YA VALIDADO Y CONVERTIDO A NUMERICO. UN    *
+      * VALOR DE CERO INDICA QUE NO SE HA INDICADO WATERMARK, POR LO    *
+      * QUE SE PROCESA EL FICHERO COMPLETO COMO HASTA AHORA.            *
+      ******************************************************************
+       01  WK-WATERMARK-NUMFORM            PIC 9(10)   VALUE ZEROES.
+
+      ******************************************************************
+      * REGISTRO DE RECHAZO DE LA EJECUCION (FICHERO MPCITIR1)         *
+      ******************************************************************
+       01  WK-RECHAZO-MPCITIR1.
+           05  WK-REC-DATOS                PIC X(400)  VALUE SPACES.
+           05  WK-REC-MOTIVO               PIC X(050)  VALUE SPACES.
+
+      ******************************************************************
+      * CAMPO CON EL MOTIVO DE RECHAZO DETECTADO EN LA VALIDACION      *
+      ******************************************************************
+       01  WK-MOTIVO-RECHAZO               PIC X(050)  VALUE SPACES.
+
+      ******************************************************************
+      * TABLA EN MEMORIA CON LOS TOKENS DE AUTORIZACION YA PROCESADOS  *
+      * EN LA EJECUCION ACTUAL, PARA DETECTAR OPERACIONES DUPLICADAS   *
+      ******************************************************************
+       01  WK-TABLA-TOKENS.
+           05  WK-NUM-TOKENS                PIC 9(05)   VALUE ZEROES.
+           05  WK-TOKENS-TAB  OCCURS 5000 TIMES        PIC X(08).
+
+       01  WK-IDX-TOKEN                     PIC 9(05)   VALUE ZEROES.
+
+      ******************************************************************
+      * TABLA EN MEMORIA CON LOS NUMFORM YA ESCRITOS EN MPCITIS1 EN LA *
+      * EJECUCION ACTUAL, PARA DETECTAR FORMULARIOS REPETIDOS          *
+      ******************************************************************
+       01  WK-TABLA-NUMFORM-VISTOS.
+           05  WK-NUM-NUMFORM-VISTOS        PIC 9(05)   VALUE ZEROES.
+           05  WK-NUMFORM-VISTOS-TAB  OCCURS 5000 TIMES PIC 9(10).
+
+       01  WK-IDX-NUMFORM-VISTO             PIC 9(05)   VALUE ZEROES.
+
+      ******************************************************************
+      * DESGLOSE DE MPYITI02-FECEMIS PARA VALIDAR QUE SEA UNA FECHA    *
+      * REAL (FORMATO DD/MM/AAAA)                                      *
+      ******************************************************************
+       01  WK-FECEMIS-VALIDAR.
+           05  WK-FECEMIS-DIA              PIC 9(02).
+           05  FILLER                      PIC X(01).
+           05  WK-FECEMIS-MES              PIC 9(02).
+           05  FILLER                      PIC X(01).
+           05  WK-FECEMIS-ANIO             PIC 9(04).
+
+      ******************************************************************
+      * FECHA DE EMISION RECONSTRUIDA EN FORMATO ISO (AAAA-MM-DD)      *
+      * CUANDO WK-FORMATO-FECHA = CA-FORMATO-ISO                       *
+      ******************************************************************
+       01  WK-FECEMIS-ISO.
+           05  WK-FECEMIS-ISO-ANIO         PIC 9(04).
+           05  FILLER                      PIC X(01)   VALUE '-'.
+           05  WK-FECEMIS-ISO-MES          PIC 9(02).
+           05  FILLER                      PIC X(01)   VALUE '-'.
+           05  WK-FECEMIS-ISO-DIA          PIC 9(02).
+
+      ******************************************************************
+      *        CHECKPOINT DE REARRANQUE DEL PROCESO (MPCITICK)         *
+      ******************************************************************
+       01  WK-CHECKPOINT.
+           05  WK-CHECKPOINT-NUMREG        PIC 9(09)   VALUE ZEROES.
+           05  WK-CHECKPOINT-NUMFORM       PIC 9(10)   VALUE ZEROES.
+
+       01  WK-CONT-CHECKPOINT              PIC 9(05)   VALUE ZEROES.
+
       ******************************************************************
       *                        FILE STATUS                             *
       ******************************************************************
        01  FS-FILE-STATUS.
            05  FS-MPCITIE1                 PIC X(02)   VALUE SPACES.
            05  FS-MPCITIS1                 PIC X(02)   VALUE SPACES.
+           05  FS-MPCITIR1                 PIC X(02)   VALUE SPACES.
+           05  FS-MPCITICK                 PIC X(02)   VALUE SPACES.
+           05  FS-MPCITIA1                 PIC X(02)   VALUE SPACES.
+
+      ******************************************************************
+      * REGISTRO DE AUDITORIA DE LA EJECUCION (FICHERO MPCITIA1), PARA *
+      * EL RESUMEN NOCTURNO CONSOLIDADO DEL LOTE                      *
+      ******************************************************************
+       01  WK-AUDITORIA.
+           05  WK-AUD-PROGRAMA             PIC X(08)   VALUE 'MPCITI06'.
+           05  WK-AUD-FECHA                PIC 9(08)   VALUE ZEROES.
+           05  WK-AUD-HORA                 PIC 9(08)   VALUE ZEROES.
+           05  WK-AUD-LEIDOS               PIC 9(09)   VALUE ZEROES.
+           05  WK-AUD-ESCRITOS             PIC 9(09)   VALUE ZEROES.
+           05  WK-AUD-RECHAZ               PIC 9(09)   VALUE ZEROES.
+           05  WK-AUD-DUPLIC               PIC 9(09)   VALUE ZEROES.
 
       ******************************************************************00003260
       *                  C O P Y S  Y  D C L G E N S                   *00003270
@@ -257,17 +529,65 @@
 
            INITIALIZE CT-CONTADORES
 
+           ACCEPT WK-PARAMETRO-ENTRADA FROM SYSIN
+
+           IF  WK-MODO-EJECUCION = 'S'
+               SET SI-SIMULACION             TO TRUE
+           ELSE
+               SET NO-SIMULACION             TO TRUE
+           END-IF
+
+      *--  SI NO LLEGA DELIMITADOR POR SYSIN, SE USA EL DE SIEMPRE (';')
+           IF  WK-DELIMITADOR = SPACE
+               MOVE CA-DELIM-DEFECTO         TO WK-DELIMITADOR
+           END-IF
+
+      *--  SI NO LLEGA FORMATO DE FECHA POR SYSIN, SE MANTIENE EL
+      *--  FORMATO NATIVO DD/MM/AAAA QUE YA TRAE MPYITI02-FECEMIS.
+           IF  WK-FORMATO-FECHA = SPACE
+               MOVE CA-FORMATO-NATIVO        TO WK-FORMATO-FECHA
+           END-IF
+
+      *--  SI EL WATERMARK LLEGA EN BLANCO O NO ES NUMERICO, SE
+      *--  DESACTIVA (CERO) Y SE PROCESA EL FICHERO COMPLETO.
+           IF  WK-WATERMARK-NUMFORM-AN NUMERIC
+               MOVE WK-WATERMARK-NUMFORM-AN  TO WK-WATERMARK-NUMFORM
+           ELSE
+               MOVE ZEROES                   TO WK-WATERMARK-NUMFORM
+           END-IF
+
+           IF  WK-MODO-ENMASCARADO = 'S'
+               SET SI-ENMASCARADO            TO TRUE
+           ELSE
+               SET NO-ENMASCARADO            TO TRUE
+           END-IF
+
+      *-   COMPROBAMOS SI EXISTE UN CHECKPOINT DE UNA EJECUCION ANTERIOR
+      *-   NO FINALIZADA, PARA REARRANCAR A PARTIR DE DONDE SE QUEDO.
+           PERFORM 1050-VERIFICAR-REINICIO
+              THRU 1050-VERIFICAR-REINICIO-EXIT
 
       *-   ABRIMOS LOS FICHEROS A UTILIZAR.
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
 
-           PERFORM 9300-ESCRIBIR-CABECERA
-              THRU 9300-ESCRIBIR-CABECERA-EXIT
+      *-   EN UN REARRANQUE NO SE VUELVE A GRABAR LA CABECERA, YA SE
+      *-   GRABO EN LA EJECUCION QUE SE ESTA REANUDANDO.
+           IF  NO-RESTART
+               PERFORM 9300-ESCRIBIR-CABECERA
+                  THRU 9300-ESCRIBIR-CABECERA-EXIT
+           END-IF
 
       *-   INDICAMOS QUE NO HEMOS LLEGADO AL FINAL DE NINGUN FICHERO
            SET NO-FIN-MPCITIE1               TO TRUE
 
+      *-   EN UN REARRANQUE, DESCARTAMOS LOS REGISTROS YA PROCESADOS EN
+      *-   LA EJECUCION ANTERIOR SEGUN EL CHECKPOINT.
+           IF  SI-RESTART
+               PERFORM 1060-SALTAR-REGISTROS
+                  THRU 1060-SALTAR-REGISTROS-EXIT
+           END-IF
+
       *-   LEEMOS DEL FICHERO 1.
            PERFORM 9100-LEER-FICHERO1
               THRU 9100-LEER-FICHERO1-EXIT
@@ -276,6 +596,73 @@
        1000-INICIO-EXIT.
            EXIT.
 
+      ******************************************************************
+      ***                 1050-VERIFICAR-REINICIO                    ***
+      **                  ------------------------                    **
+      * SE COMPRUEBA SI EXISTE UN CHECKPOINT GRABADO EN MPCITICK DE UNA*
+      * EJECUCION ANTERIOR QUE NO LLEGO A FINALIZAR, PARA REARRANCAR   *
+      * EL PROCESO A PARTIR DEL PUNTO EN QUE SE QUEDO.                 *
+      ******************************************************************
+       1050-VERIFICAR-REINICIO.
+
+           OPEN INPUT MPCITICK
+
+           IF  FS-MPCITICK = CA-FSOK
+               READ MPCITICK INTO WK-CHECKPOINT
+               CLOSE MPCITICK
+
+      *--      UN CHECKPOINT A CERO SIGNIFICA QUE LA EJECUCION ANTERIOR
+      *--      TERMINO CORRECTAMENTE: NO ES UN REARRANQUE.
+               IF  WK-CHECKPOINT-NUMREG NOT = ZEROES
+                   SET SI-RESTART            TO TRUE
+               ELSE
+                   SET NO-RESTART            TO TRUE
+               END-IF
+           ELSE
+               SET NO-RESTART                TO TRUE
+           END-IF
+
+           .
+       1050-VERIFICAR-REINICIO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***                 1060-SALTAR-REGISTROS                      ***
+      **                  -----------------------                     **
+      * SE RELEEN Y DESCARTAN DEL MPCITIE1 LOS REGISTROS YA LEIDOS EN  *
+      * LA EJECUCION ANTERIOR, SEGUN EL CONTADOR GUARDADO EN EL        *
+      * CHECKPOINT.                                                    *
+      ******************************************************************
+       1060-SALTAR-REGISTROS.
+
+           PERFORM 9100-LEER-FICHERO1
+              THRU 9100-LEER-FICHERO1-EXIT
+             UNTIL CT-LEIDOS-MPCITIE1 >= WK-CHECKPOINT-NUMREG
+                OR SI-FIN-MPCITIE1
+
+      *--  COMPROBACION DE COHERENCIA: EL ULTIMO REGISTRO DESCARTADO
+      *--  DEBE SER EL MISMO QUE SE GRABO EN EL CHECKPOINT, SI NO ES
+      *--  ASI EL FICHERO DE ENTRADA HA CAMBIADO RESPECTO A LA EJECUCION
+      *--  QUE SE ESTA REARRANCANDO Y NO SE PUEDE CONTINUAR.
+           IF  NOT SI-FIN-MPCITIE1
+           AND WK-CHECKPOINT-NUMREG NOT = ZEROES
+           AND MPYITI02-NUMFORM NOT = WK-CHECKPOINT-NUMFORM
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-ERROR-FS-READ         TO WK-DESCRIPCION
+               MOVE CA-PRRF-1060             TO WK-PARRAFO
+               MOVE CA-MPCITIE1              TO WK-DDNAME
+               MOVE FS-MPCITIE1              TO WK-FILE-STATUS
+               MOVE MPYITI02-NUMFORM         TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+           .
+       1060-SALTAR-REGISTROS-EXIT.
+           EXIT.
+
       ******************************************************************
       ***                     1100-ABRIR-FICHEROS                    ***
       **                      -------------------                     **
@@ -283,8 +670,23 @@
       ******************************************************************
        1100-ABRIR-FICHEROS.
 
-           OPEN INPUT MPCITIE1
-               OUTPUT MPCITIS1
+      *--  EN MODO SIMULACION NO SE ABREN LOS FICHEROS DE SALIDA, PARA
+      *--  NO GENERAR NINGUN REGISTRO EN MPCITIS1 NI MPCITIR1.
+      *--  EN UN REARRANQUE, LOS FICHEROS DE SALIDA SE ABREN EN MODO
+      *--  EXTEND PARA CONTINUAR A PARTIR DE LO YA GRABADO.
+           IF  SI-SIMULACION
+               OPEN INPUT MPCITIE1
+           ELSE
+               IF  SI-RESTART
+                   OPEN INPUT  MPCITIE1
+                   OPEN EXTEND MPCITIS1
+                               MPCITIR1
+               ELSE
+                   OPEN INPUT MPCITIE1
+                       OUTPUT MPCITIS1
+                              MPCITIR1
+               END-IF
+           END-IF
 
       *--  FICHERO DE ENTRADA 1
            IF  FS-MPCITIE1 NOT = CA-FSOK
@@ -300,8 +702,9 @@
 
            END-IF
 
-      *--  FICHERO DE SALIDA
-           IF  FS-MPCITIS1 NOT = CA-FSOK
+      *--  FICHERO DE SALIDA (NO SE ABRE EN MODO SIMULACION)
+           IF  NO-SIMULACION
+           AND FS-MPCITIS1 NOT = CA-FSOK
                MOVE CA-F                     TO WK-TIPO-ERROR
                MOVE CA-ERROR-FS-OPEN         TO WK-DESCRIPCION
                MOVE CA-PRRF-1100             TO WK-PARRAFO
@@ -314,6 +717,37 @@
 
            END-IF
 
+      *--  FICHERO DE RECHAZADOS (NO SE ABRE EN MODO SIMULACION)
+           IF  NO-SIMULACION
+           AND FS-MPCITIR1 NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-ERROR-FS-OPEN         TO WK-DESCRIPCION
+               MOVE CA-PRRF-1100             TO WK-PARRAFO
+               MOVE CA-MPCITIR1              TO WK-DDNAME
+               MOVE FS-MPCITIR1              TO WK-FILE-STATUS
+               MOVE SPACES                   TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+      *--  FICHERO DE AUDITORIA (COMPARTIDO ENTRE EJECUCIONES)
+           OPEN EXTEND MPCITIA1
+
+           IF  FS-MPCITIA1 NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-ERROR-FS-OPEN         TO WK-DESCRIPCION
+               MOVE CA-PRRF-1100             TO WK-PARRAFO
+               MOVE CA-MPCITIA1              TO WK-DDNAME
+               MOVE FS-MPCITIA1              TO WK-FILE-STATUS
+               MOVE SPACES                   TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
            .
        1100-ABRIR-FICHEROS-EXIT.
            EXIT.
@@ -327,11 +761,25 @@
       ******************************************************************
        2000-PROCESO.
 
-           PERFORM 2100-MOVER-SALIDA
-              THRU 2100-MOVER-SALIDA-EXIT
+           PERFORM 2050-VALIDAR-REGISTRO
+              THRU 2050-VALIDAR-REGISTRO-EXIT
 
-           PERFORM 9200-ESCRIBIR-SALIDA
-              THRU 9200-ESCRIBIR-SALIDA-EXIT
+           IF  SI-REGISTRO-VALIDO
+               PERFORM 2080-COMPROBAR-DUPLICADO-NUMFORM
+                  THRU 2080-COMPROBAR-DUPLICADO-NUMFORM-EXIT
+
+               PERFORM 2100-MOVER-SALIDA
+                  THRU 2100-MOVER-SALIDA-EXIT
+
+               PERFORM 9200-ESCRIBIR-SALIDA
+                  THRU 9200-ESCRIBIR-SALIDA-EXIT
+           ELSE
+               PERFORM 9400-ESCRIBIR-RECHAZO
+                  THRU 9400-ESCRIBIR-RECHAZO-EXIT
+           END-IF
+
+           PERFORM 2900-GRABAR-CHECKPOINT
+              THRU 2900-GRABAR-CHECKPOINT-EXIT
 
            PERFORM 9100-LEER-FICHERO1
               THRU 9100-LEER-FICHERO1-EXIT
@@ -340,6 +788,220 @@
        2000-PROCESO-EXIT.
            EXIT.
 
+      ******************************************************************
+      ***                 2900-GRABAR-CHECKPOINT                     ***
+      **                  -----------------------                     **
+      * CADA CN-FREC-CHECKPOINT REGISTROS PROCESADOS, SE ACTUALIZA EL  *
+      * CHECKPOINT DE REARRANQUE CON EL ULTIMO PUNTO ALCANZADO.        *
+      ******************************************************************
+       2900-GRABAR-CHECKPOINT.
+
+           ADD CN-1                          TO WK-CONT-CHECKPOINT
+
+           IF  WK-CONT-CHECKPOINT >= CN-FREC-CHECKPOINT
+               MOVE CT-LEIDOS-MPCITIE1        TO WK-CHECKPOINT-NUMREG
+               MOVE MPYITI02-NUMFORM          TO WK-CHECKPOINT-NUMFORM
+
+               PERFORM 8000-ESCRIBIR-CHECKPOINT
+                  THRU 8000-ESCRIBIR-CHECKPOINT-EXIT
+
+               MOVE ZEROES                    TO WK-CONT-CHECKPOINT
+           END-IF
+
+           .
+       2900-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***                   2050-VALIDAR-REGISTRO                    ***
+      **                    ----------------------                    **
+      * SE COMPRUEBA QUE EL REGISTRO LEIDO TRAE INFORMADOS LOS CAMPOS  *
+      * OBLIGATORIOS (NUMFORM, DOCAUTOR) Y UNA FECHA DE EMISION REAL,  *
+      * ANTES DE VOLCARLO AL FICHERO DE SALIDA.                        *
+      ******************************************************************
+       2050-VALIDAR-REGISTRO.
+
+           SET SI-REGISTRO-VALIDO            TO TRUE
+           MOVE SPACES                       TO WK-MOTIVO-RECHAZO
+
+           IF  MPYITI02-NUMFORM = ZEROES
+               SET NO-REGISTRO-VALIDO        TO TRUE
+               MOVE CA-MOTIVO-NUMFORM        TO WK-MOTIVO-RECHAZO
+           END-IF
+
+           IF  SI-REGISTRO-VALIDO
+           AND MPYITI02-DOCAUTOR = SPACES
+               SET NO-REGISTRO-VALIDO        TO TRUE
+               MOVE CA-MOTIVO-DOCAUTOR       TO WK-MOTIVO-RECHAZO
+           END-IF
+
+           IF  SI-REGISTRO-VALIDO
+               PERFORM 2060-VALIDAR-FECEMIS
+                  THRU 2060-VALIDAR-FECEMIS-EXIT
+           END-IF
+
+           IF  SI-REGISTRO-VALIDO
+               PERFORM 2065-VALIDAR-WATERMARK
+                  THRU 2065-VALIDAR-WATERMARK-EXIT
+           END-IF
+
+           IF  SI-REGISTRO-VALIDO
+               PERFORM 2070-VALIDAR-TOKEN
+                  THRU 2070-VALIDAR-TOKEN-EXIT
+           END-IF
+
+           .
+       2050-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***                   2060-VALIDAR-FECEMIS                     ***
+      **                    ---------------------                     **
+      * SE COMPRUEBA QUE MPYITI02-FECEMIS (FORMATO DD/MM/AAAA) SEA UNA *
+      * FECHA REAL.                                                    *
+      ******************************************************************
+       2060-VALIDAR-FECEMIS.
+
+           MOVE MPYITI02-FECEMIS             TO WK-FECEMIS-VALIDAR
+
+           IF  WK-FECEMIS-DIA  NOT NUMERIC
+            OR WK-FECEMIS-MES  NOT NUMERIC
+            OR WK-FECEMIS-ANIO NOT NUMERIC
+            OR WK-FECEMIS-DIA  = ZEROES
+            OR WK-FECEMIS-DIA  > 31
+            OR WK-FECEMIS-MES  = ZEROES
+            OR WK-FECEMIS-MES  > 12
+            OR WK-FECEMIS-ANIO = ZEROES
+               SET NO-REGISTRO-VALIDO        TO TRUE
+               MOVE CA-MOTIVO-FECEMIS        TO WK-MOTIVO-RECHAZO
+           END-IF
+
+           .
+       2060-VALIDAR-FECEMIS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***                 2065-VALIDAR-WATERMARK                     ***
+      **                  -----------------------                      **
+      * SI SE HA INDICADO UN WATERMARK DE NUMFORM POR SYSIN, SE         *
+      * RECHAZAN LOS REGISTROS CUYO NUMFORM SEA ANTERIOR O IGUAL AL     *
+      * WATERMARK, YA QUE SE CONSIDERAN YA PROCESADOS EN UNA EJECUCION  *
+      * ANTERIOR.                                                       *
+      ******************************************************************
+       2065-VALIDAR-WATERMARK.
+
+           IF  WK-WATERMARK-NUMFORM NOT = ZEROES
+           AND MPYITI02-NUMFORM <= WK-WATERMARK-NUMFORM
+               SET NO-REGISTRO-VALIDO        TO TRUE
+               MOVE CA-MOTIVO-WATERMARK      TO WK-MOTIVO-RECHAZO
+           END-IF
+
+           .
+       2065-VALIDAR-WATERMARK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***                   2070-VALIDAR-TOKEN                       ***
+      **                    -------------------                       **
+      * SE BUSCA EL TOKEN DE LA OPERACION EN LA TABLA DE TOKENS YA     *
+      * PROCESADOS EN LA EJECUCION. SI YA EXISTE, EL REGISTRO SE       *
+      * RECHAZA POR DUPLICADO; SI NO EXISTE, SE DA DE ALTA EN LA       *
+      * TABLA PARA QUE LAS SIGUIENTES APARICIONES SI SE DETECTEN.      *
+      ******************************************************************
+       2070-VALIDAR-TOKEN.
+
+           SET NO-TOKEN-ENCONTRADO           TO TRUE
+           MOVE ZEROES                       TO WK-IDX-TOKEN
+
+           PERFORM 2075-COMPARAR-TOKEN
+              THRU 2075-COMPARAR-TOKEN-EXIT
+             UNTIL WK-IDX-TOKEN >= WK-NUM-TOKENS
+                OR SI-TOKEN-ENCONTRADO
+
+           IF  SI-TOKEN-ENCONTRADO
+               SET NO-REGISTRO-VALIDO        TO TRUE
+               MOVE CA-MOTIVO-DUPLICADO      TO WK-MOTIVO-RECHAZO
+           ELSE
+               IF  WK-NUM-TOKENS < CN-MAX-TOKENS
+                   ADD CN-1                  TO WK-NUM-TOKENS
+                   MOVE MPYITI02-TOKEN
+                     TO WK-TOKENS-TAB(WK-NUM-TOKENS)
+               END-IF
+           END-IF
+
+           .
+       2070-VALIDAR-TOKEN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***                   2075-COMPARAR-TOKEN                      ***
+      **                    -------------------                       **
+      * SE COMPARA UNA ENTRADA DE LA TABLA DE TOKENS CON EL TOKEN DE   *
+      * LA OPERACION EN TRATAMIENTO.                                   *
+      ******************************************************************
+       2075-COMPARAR-TOKEN.
+
+           ADD CN-1                          TO WK-IDX-TOKEN
+
+           IF  MPYITI02-TOKEN = WK-TOKENS-TAB(WK-IDX-TOKEN)
+               SET SI-TOKEN-ENCONTRADO       TO TRUE
+           END-IF
+
+           .
+       2075-COMPARAR-TOKEN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***            2080-COMPROBAR-DUPLICADO-NUMFORM                ***
+      **             -------------------------------                  **
+      * SE BUSCA EL NUMFORM DE LA OPERACION EN LA TABLA DE NUMFORM YA  *
+      * ESCRITOS EN MPCITIS1 EN LA EJECUCION ACTUAL. NO SE RECHAZA EL  *
+      * REGISTRO, SOLO SE CONTABILIZA PARA EL RESUMEN DE ESTADISTICAS, *
+      * PARA DETECTAR FORMULARIOS DUPLICADOS EN EL EXTRACTO DE ORIGEN. *
+      ******************************************************************
+       2080-COMPROBAR-DUPLICADO-NUMFORM.
+
+           SET NO-NUMFORM-DUPLICADO          TO TRUE
+           MOVE ZEROES                       TO WK-IDX-NUMFORM-VISTO
+
+           PERFORM 2085-COMPARAR-NUMFORM-VISTO
+              THRU 2085-COMPARAR-NUMFORM-VISTO-EXIT
+             UNTIL WK-IDX-NUMFORM-VISTO >= WK-NUM-NUMFORM-VISTOS
+                OR SI-NUMFORM-DUPLICADO
+
+           IF  SI-NUMFORM-DUPLICADO
+               ADD CN-1                      TO CT-DUPLIC-NUMFORM
+           ELSE
+               IF  WK-NUM-NUMFORM-VISTOS < CN-MAX-NUMFORM-VISTOS
+                   ADD CN-1                  TO WK-NUM-NUMFORM-VISTOS
+                   MOVE MPYITI02-NUMFORM
+                     TO WK-NUMFORM-VISTOS-TAB(WK-NUM-NUMFORM-VISTOS)
+               END-IF
+           END-IF
+
+           .
+       2080-COMPROBAR-DUPLICADO-NUMFORM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      ***              2085-COMPARAR-NUMFORM-VISTO                   ***
+      **               ----------------------------                   **
+      * SE COMPARA UNA ENTRADA DE LA TABLA DE NUMFORM VISTOS CON EL    *
+      * NUMFORM DE LA OPERACION EN TRATAMIENTO.                        *
+      ******************************************************************
+       2085-COMPARAR-NUMFORM-VISTO.
+
+           ADD CN-1                          TO WK-IDX-NUMFORM-VISTO
+
+           IF  MPYITI02-NUMFORM =
+               WK-NUMFORM-VISTOS-TAB(WK-IDX-NUMFORM-VISTO)
+               SET SI-NUMFORM-DUPLICADO      TO TRUE
+           END-IF
+
+           .
+       2085-COMPARAR-NUMFORM-VISTO-EXIT.
+           EXIT.
+
       ******************************************************************
       ***                     2100-MOVER-SALIDA                      ***
       **                      -----------------                       **
@@ -360,7 +1022,23 @@
            MOVE MPYITI02-IBANEMPR            TO MPYITI06-IBANEMPR
            MOVE MPYITI02-NUMOFIC             TO MPYITI06-NUMOFIC
            MOVE MPYITI02-MOTIVO-ERR          TO MPYITI06-MOTIVO-ERR
-           MOVE MPYITI02-FECEMIS             TO MPYITI06-FECEMIS
+           MOVE MPYITI02-IND-ALTA-BAJ        TO MPYITI06-INDALTABAJ
+
+           IF  WK-FORMATO-FECHA = CA-FORMATO-ISO
+               MOVE WK-FECEMIS-ANIO           TO WK-FECEMIS-ISO-ANIO
+               MOVE WK-FECEMIS-MES            TO WK-FECEMIS-ISO-MES
+               MOVE WK-FECEMIS-DIA            TO WK-FECEMIS-ISO-DIA
+               MOVE WK-FECEMIS-ISO            TO MPYITI06-FECEMIS
+           ELSE
+               MOVE MPYITI02-FECEMIS          TO MPYITI06-FECEMIS
+           END-IF
+
+      *--  EN MODO ENMASCARADO SE SUSTITUYEN LOS CAMPOS SENSIBLES POR
+      *--  VALORES FICTICIOS, MANTENIENDO EL RESTO DEL DETALLE IGUAL.
+           IF  SI-ENMASCARADO
+               MOVE CN-DOCAUTOR-MASCARA       TO MPYITI06-DOCAUTOR
+               MOVE CA-IBANEMPR-MASCARA       TO MPYITI06-IBANEMPR
+           END-IF
 
            .
        2100-MOVER-SALIDA-EXIT.
@@ -372,6 +1050,12 @@
       ******************************************************************
        3000-FIN.
 
+           PERFORM 9500-ESCRIBIR-TRAILER
+              THRU 9500-ESCRIBIR-TRAILER-EXIT
+
+           PERFORM 3050-ESCRIBIR-AUDITORIA
+              THRU 3050-ESCRIBIR-AUDITORIA-EXIT
+
            PERFORM 3100-CERRAR-FICHERO
               THRU 3100-CERRAR-FICHERO-EXIT
 
@@ -384,6 +1068,46 @@
        3000-FIN-EXIT.
            EXIT.
 
+      ******************************************************************
+      ***                    3050-ESCRIBIR-AUDITORIA                 ***
+      **                     ------------------------                 **
+      * SE GRABA EN MPCITIA1 UN REGISTRO DE AUDITORIA CON LA FECHA,    *
+      * HORA Y CONTADORES DE LA EJECUCION, PARA EL RESUMEN NOCTURNO    *
+      * CONSOLIDADO DEL LOTE.                                          *
+      ******************************************************************
+       3050-ESCRIBIR-AUDITORIA.
+
+           INITIALIZE WK-AUDITORIA
+
+           MOVE 'MPCITI06'                  TO WK-AUD-PROGRAMA
+
+           ACCEPT WK-AUD-FECHA               FROM DATE YYYYMMDD
+           ACCEPT WK-AUD-HORA                FROM TIME
+
+           MOVE CT-LEIDOS-MPCITIE1           TO WK-AUD-LEIDOS
+           MOVE CT-ESCRITOS-MPCITIS1         TO WK-AUD-ESCRITOS
+           MOVE CT-RECHAZADOS-MPCITIR1       TO WK-AUD-RECHAZ
+           MOVE CT-DUPLIC-NUMFORM            TO WK-AUD-DUPLIC
+
+           WRITE REG-MPCITIA1 FROM WK-AUDITORIA
+
+           IF  FS-MPCITIA1 NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-ERROR-FS-WRITE        TO WK-DESCRIPCION
+               MOVE CA-PRRF-3050             TO WK-PARRAFO
+               MOVE CA-MPCITIA1              TO WK-DDNAME
+               MOVE FS-MPCITIA1              TO WK-FILE-STATUS
+               MOVE WK-AUDITORIA             TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+           .
+       3050-ESCRIBIR-AUDITORIA-EXIT.
+           EXIT.
+
       ******************************************************************
       ***                    3100-CERRAR-FICHERO                     ***
       **                     -------------------                      **
@@ -391,8 +1115,17 @@
       ******************************************************************
        3100-CERRAR-FICHERO.
 
-           CLOSE MPCITIE1
-                 MPCITIS1
+      *--  EN MODO SIMULACION MPCITIS1 Y MPCITIR1 NO SE HAN ABIERTO,
+      *--  POR LO QUE NO SE CIERRAN.
+           IF  SI-SIMULACION
+               CLOSE MPCITIE1
+                     MPCITIA1
+           ELSE
+               CLOSE MPCITIE1
+                     MPCITIS1
+                     MPCITIR1
+                     MPCITIA1
+           END-IF
 
            IF  FS-MPCITIE1 NOT = CA-FSOK
                MOVE CA-F                     TO WK-TIPO-ERROR
@@ -407,7 +1140,8 @@
 
            END-IF
 
-           IF  FS-MPCITIS1 NOT = CA-FSOK
+           IF  NO-SIMULACION
+           AND FS-MPCITIS1 NOT = CA-FSOK
                MOVE CA-F                     TO WK-TIPO-ERROR
                MOVE CA-MPCITIS1              TO WK-DDNAME
                MOVE CA-PRRF-3100             TO WK-PARRAFO
@@ -420,10 +1154,61 @@
 
            END-IF
 
+           IF  NO-SIMULACION
+           AND FS-MPCITIR1 NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-MPCITIR1              TO WK-DDNAME
+               MOVE CA-PRRF-3100             TO WK-PARRAFO
+               MOVE CA-ERROR-FS-CLOSE        TO WK-DESCRIPCION
+               MOVE FS-MPCITIR1              TO WK-FILE-STATUS
+               MOVE SPACES                   TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+           IF  FS-MPCITIA1 NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-MPCITIA1              TO WK-DDNAME
+               MOVE CA-PRRF-3100             TO WK-PARRAFO
+               MOVE CA-ERROR-FS-CLOSE        TO WK-DESCRIPCION
+               MOVE FS-MPCITIA1              TO WK-FILE-STATUS
+               MOVE SPACES                   TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+      *--  EL PROCESO HA FINALIZADO CORRECTAMENTE: SE DEJA EL CHECKPOINT
+      *--  A CERO PARA QUE LA PROXIMA EJECUCION NO SE INTERPRETE COMO
+      *--  UN REARRANQUE.
+           PERFORM 3150-RESETEAR-CHECKPOINT
+              THRU 3150-RESETEAR-CHECKPOINT-EXIT
+
            .
        3100-CERRAR-FICHERO-EXIT.
            EXIT.
 
+      ******************************************************************
+      ***               3150-RESETEAR-CHECKPOINT                     ***
+      **                -------------------------                     **
+      * SE REINICIALIZA A CERO EL CHECKPOINT DE REARRANQUE AL FINALIZAR*
+      * CORRECTAMENTE EL PROCESO.                                      *
+      ******************************************************************
+       3150-RESETEAR-CHECKPOINT.
+
+           MOVE ZEROES                       TO WK-CHECKPOINT-NUMREG
+           MOVE ZEROES                       TO WK-CHECKPOINT-NUMFORM
+
+           PERFORM 8000-ESCRIBIR-CHECKPOINT
+              THRU 8000-ESCRIBIR-CHECKPOINT-EXIT
+
+           .
+       3150-RESETEAR-CHECKPOINT-EXIT.
+           EXIT.
+
       ******************************************************************
       ***                       3200-ESTADISTICAS                    ***
       **                        -----------------                     **
@@ -433,6 +1218,8 @@
 
            MOVE CT-LEIDOS-MPCITIE1           TO CT-EDIT-MPCITIE1
            MOVE CT-ESCRITOS-MPCITIS1         TO CT-EDIT-MPCITIS1
+           MOVE CT-RECHAZADOS-MPCITIR1       TO CT-EDIT-MPCITIR1
+           MOVE CT-DUPLIC-NUMFORM            TO CT-EDIT-DUPLIC-NUMFORM
 
            DISPLAY CA-ASTERISCOS
            DISPLAY CA-ASTERISCOS
@@ -440,19 +1227,98 @@
            DISPLAY CA-ASTERISCOS
            DISPLAY CA-ENTRADA1 CT-EDIT-MPCITIE1
            DISPLAY CA-SALIDA1  CT-EDIT-MPCITIS1
+           DISPLAY CA-RECHAZO1 CT-EDIT-MPCITIR1
            DISPLAY CA-ASTERISCOS
+
+      *--  RESUMEN DE FORMULARIOS DUPLICADOS, SOLO SE MUESTRA SI SE HA
+      *--  DETECTADO ALGUNO, PARA NO ENSUCIAR EL LOG EN LA OPERATIVA
+      *--  NORMAL.
+           IF  CT-DUPLIC-NUMFORM NOT = ZEROES
+               DISPLAY CA-DUPLIC-NUMFORM CT-EDIT-DUPLIC-NUMFORM
+               DISPLAY CA-ASTERISCOS
+           END-IF
+
+           IF  SI-SIMULACION
+               DISPLAY CA-SIMULACION
+               DISPLAY CA-ASTERISCOS
+           END-IF
+
            DISPLAY CA-ASTERISCOS
 
            .
        3200-ESTADISTICAS-EXIT.
            EXIT.
 
+      ******************************************************************
+      ***               8000-ESCRIBIR-CHECKPOINT                     ***
+      **                -------------------------                     **
+      * SE GRABA EN MPCITICK EL CHECKPOINT DE REARRANQUE VIGENTE EN EL *
+      * MOMENTO DE LA LLAMADA (UN UNICO REGISTRO, SE REESCRIBE CADA    *
+      * VEZ).                                                          *
+      ******************************************************************
+       8000-ESCRIBIR-CHECKPOINT.
+
+           OPEN OUTPUT MPCITICK
+
+           IF  FS-MPCITICK NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-ERROR-FS-OPEN         TO WK-DESCRIPCION
+               MOVE CA-PRRF-8000             TO WK-PARRAFO
+               MOVE CA-MPCITICK              TO WK-DDNAME
+               MOVE FS-MPCITICK              TO WK-FILE-STATUS
+               MOVE SPACES                   TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+           WRITE REG-MPCITICK FROM WK-CHECKPOINT
+
+           IF  FS-MPCITICK NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-ERROR-FS-WRITE        TO WK-DESCRIPCION
+               MOVE CA-PRRF-8000             TO WK-PARRAFO
+               MOVE CA-MPCITICK              TO WK-DDNAME
+               MOVE FS-MPCITICK              TO WK-FILE-STATUS
+               MOVE SPACES                   TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+           CLOSE MPCITICK
+
+           IF  FS-MPCITICK NOT = CA-FSOK
+               MOVE CA-F                     TO WK-TIPO-ERROR
+               MOVE CA-ERROR-FS-CLOSE        TO WK-DESCRIPCION
+               MOVE CA-PRRF-8000             TO WK-PARRAFO
+               MOVE CA-MPCITICK              TO WK-DDNAME
+               MOVE FS-MPCITICK              TO WK-FILE-STATUS
+               MOVE SPACES                   TO WK-DATOS-REGISTRO
+
+               PERFORM 9000-CANCELACION
+                  THRU 9000-CANCELACION-EXIT
+
+           END-IF
+
+           .
+       8000-ESCRIBIR-CHECKPOINT-EXIT.
+           EXIT.
+
       ******************************************************************
       * 9000-CANCELACION.                                              *
       * CANCELA LA EJECUCION DEL PROGRAMA PARA INFORMAR DEL ERROR.     *
       ******************************************************************
        9000-CANCELACION.
 
+      *--  FECHA Y HORA DE LA INCIDENCIA, PARA QUE LA RUTINA COMPARTIDA
+      *--  PUEDA DEJAR CONSTANCIA DE CUANDO SE PRODUJO, NO SOLO DE QUE
+      *--  SE PRODUJO.
+           ACCEPT WK-FECHA-INCIDENCIA        FROM DATE YYYYMMDD
+           ACCEPT WK-HORA-INCIDENCIA         FROM TIME
+
            EVALUATE  WK-TIPO-ERROR
                WHEN  CA-D
                      EXEC-FUN XX_CANCELACION_PROCESOS_BATCH
@@ -462,6 +1328,8 @@
                          DESCRIPCION('WK-DESCRIPCION')
                          PROGRAMA('WK-PROGRAMA')
                          PARRAFO('WK-PARRAFO')
+                         FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')
+                         HORA_INCIDENCIA('WK-HORA-INCIDENCIA')
                          SQLCA('WK-SQLCA')
                          TABLA_DB2('WK-TABLA-DB2')
                          DATOS_ACCESO('WK-DATOS-ACCESO')
@@ -475,6 +1343,8 @@
                          DESCRIPCION('WK-DESCRIPCION')
                          PROGRAMA('WK-PROGRAMA')
                          PARRAFO('WK-PARRAFO')
+                         FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')
+                         HORA_INCIDENCIA('WK-HORA-INCIDENCIA')
                          RUTINA('WK-RUTINA')
                          PARAMETROS('WK-PARAMETROS')
                      END-FUN
@@ -486,6 +1356,8 @@
                          DESCRIPCION('WK-DESCRIPCION')
                          PROGRAMA('WK-PROGRAMA')
                          PARRAFO('WK-PARRAFO')
+                         FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')
+                         HORA_INCIDENCIA('WK-HORA-INCIDENCIA')
                          DDNAME('WK-DDNAME')
                          FILE_STATUS('WK-FILE-STATUS')
                          DATOS_REGISTRO('WK-DATOS-REGISTRO')
@@ -493,6 +1365,14 @@
 
            END-EVALUATE
 
+      *--  AVISO AL OPERADOR DE GUARDIA, PARA QUE LA CANCELACION NO SE
+      *--  DESCUBRA AL REVISAR EL LOG DEL JOB AL DIA SIGUIENTE.
+           EXEC-FUN XX_ENVIAR_ALERTA_OPERACION
+               PROGRAMA('WK-PROGRAMA')
+               PARRAFO('WK-PARRAFO')
+               DESCRIPCION('WK-DESCRIPCION')
+           END-FUN
+
            .
        9000-CANCELACION-EXIT.
            EXIT.
@@ -542,58 +1422,176 @@
       ******************************************************************
        9200-ESCRIBIR-SALIDA.
 
-           WRITE REG-MPCITIS1 FROM MPYITI06-DETALLE
-
-           EVALUATE  FS-MPCITIS1
-               WHEN  CA-FSOK
-      *-             INCREMENTAMOS EL CONTADOR DE ESCRITOS EN UNO
-                     ADD CN-1                  TO CT-ESCRITOS-MPCITIS1
-
-               WHEN  OTHER
-                     MOVE CA-F                 TO WK-TIPO-ERROR
-                     MOVE CA-ERROR-FS-WRITE    TO WK-DESCRIPCION
-                     MOVE CA-PRRF-9300         TO WK-PARRAFO
-                     MOVE CA-MPCITIS1          TO WK-DDNAME
-                     MOVE FS-MPCITIS1          TO WK-FILE-STATUS
-                     MOVE MPYITI06-DETALLE     TO WK-DATOS-REGISTRO
-
-                     PERFORM 9000-CANCELACION
-                        THRU 9000-CANCELACION-EXIT
-
-           END-EVALUATE
+      *--  EN MODO SIMULACION NO SE ESCRIBE EL REGISTRO, PERO SE
+      *--  INCREMENTA EL CONTADOR PARA REFLEJAR LO QUE SE HUBIERA
+      *--  ESCRITO.
+           IF  SI-SIMULACION
+               ADD CN-1                      TO CT-ESCRITOS-MPCITIS1
+               ADD MPYITI06-NUMFORM          TO CT-CHECKSUM-MPCITIS1
+           ELSE
+               IF  WK-DELIMITADOR NOT = CA-DELIM-DEFECTO
+                   INSPECT MPYITI06-DETALLE
+                       REPLACING ALL CA-DELIM-DEFECTO
+                              BY WK-DELIMITADOR
+               END-IF
+
+               WRITE REG-MPCITIS1 FROM MPYITI06-DETALLE
+
+               EVALUATE  FS-MPCITIS1
+                   WHEN  CA-FSOK
+      *-                 INCREMENTAMOS EL CONTADOR DE ESCRITOS EN UNO
+                         ADD CN-1              TO CT-ESCRITOS-MPCITIS1
+                         ADD MPYITI06-NUMFORM  TO CT-CHECKSUM-MPCITIS1
+
+                   WHEN  OTHER
+                         MOVE CA-F             TO WK-TIPO-ERROR
+                         MOVE CA-ERROR-FS-WRITE TO WK-DESCRIPCION
+                         MOVE CA-PRRF-9200     TO WK-PARRAFO
+                         MOVE CA-MPCITIS1      TO WK-DDNAME
+                         MOVE FS-MPCITIS1      TO WK-FILE-STATUS
+                         MOVE MPYITI06-DETALLE TO WK-DATOS-REGISTRO
+
+                         PERFORM 9000-CANCELACION
+                            THRU 9000-CANCELACION-EXIT
+
+               END-EVALUATE
+           END-IF
 
            .
        9200-ESCRIBIR-SALIDA-EXIT.
            EXIT.
 
       ******************************************************************
-      ***                 9200-ESCRIBIR-CABECERA                     ***
+      ***                 9300-ESCRIBIR-CABECERA                     ***
       **                  --------------------                        **
       *  SE ESCRIBE LA CABECERA DEL FICHERO DE SALIDA                  *
       ******************************************************************
        9300-ESCRIBIR-CABECERA.
 
-           WRITE REG-MPCITIS1 FROM MPYITI06-CABECERA
+      *--  EN MODO SIMULACION NO SE ESCRIBE LA CABECERA, YA QUE EL
+      *--  FICHERO DE SALIDA NO SE HA ABIERTO.
+           IF  SI-SIMULACION
+               CONTINUE
+           ELSE
+               IF  WK-DELIMITADOR NOT = CA-DELIM-DEFECTO
+                   INSPECT MPYITI06-CABECERA
+                       REPLACING ALL CA-DELIM-DEFECTO
+                              BY WK-DELIMITADOR
+               END-IF
+
+               WRITE REG-MPCITIS1 FROM MPYITI06-CABECERA
+
+               EVALUATE  FS-MPCITIS1
+                   WHEN  CA-FSOK
+                         CONTINUE
+
+                   WHEN  OTHER
+                         MOVE CA-F             TO WK-TIPO-ERROR
+                         MOVE CA-ERROR-FS-WRITE TO WK-DESCRIPCION
+                         MOVE CA-PRRF-9300     TO WK-PARRAFO
+                         MOVE CA-MPCITIS1      TO WK-DDNAME
+                         MOVE FS-MPCITIS1      TO WK-FILE-STATUS
+                         MOVE MPYITI06-CABECERA TO WK-DATOS-REGISTRO
+
+                         PERFORM 9000-CANCELACION
+                            THRU 9000-CANCELACION-EXIT
+
+               END-EVALUATE
+           END-IF
 
-           EVALUATE  FS-MPCITIS1
-               WHEN  CA-FSOK
-                     CONTINUE
+           .
+       9300-ESCRIBIR-CABECERA-EXIT.
+           EXIT.
 
-               WHEN  OTHER
-                     MOVE CA-F                 TO WK-TIPO-ERROR
-                     MOVE CA-ERROR-FS-WRITE    TO WK-DESCRIPCION
-                     MOVE CA-PRRF-9300         TO WK-PARRAFO
-                     MOVE CA-MPCITIS1          TO WK-DDNAME
-                     MOVE FS-MPCITIS1          TO WK-FILE-STATUS
-                     MOVE MPYITI06-CABECERA    TO WK-DATOS-REGISTRO
+      ******************************************************************
+      ***                 9400-ESCRIBIR-RECHAZO                      ***
+      **                  ---------------------                       **
+      *  SE ESCRIBE EN EL FICHERO DE RECHAZADOS MPCITIR1 EL REGISTRO   *
+      *  DE ENTRADA JUNTO CON EL MOTIVO DEL RECHAZO                    *
+      ******************************************************************
+       9400-ESCRIBIR-RECHAZO.
+
+      *--  EN MODO SIMULACION NO SE ESCRIBE EL REGISTRO, PERO SE
+      *--  INCREMENTA EL CONTADOR PARA REFLEJAR LO QUE SE HUBIERA
+      *--  ESCRITO.
+           IF  SI-SIMULACION
+               ADD CN-1                      TO CT-RECHAZADOS-MPCITIR1
+           ELSE
+               MOVE MPYITI02                 TO WK-REC-DATOS
+               MOVE WK-MOTIVO-RECHAZO        TO WK-REC-MOTIVO
+
+               WRITE REG-MPCITIR1 FROM WK-RECHAZO-MPCITIR1
+
+               EVALUATE  FS-MPCITIR1
+                   WHEN  CA-FSOK
+      *-                 INCREMENTAMOS EL CONTADOR DE RECHAZADOS EN UNO
+                         ADD CN-1              TO CT-RECHAZADOS-MPCITIR1
+
+                   WHEN  OTHER
+                         MOVE CA-F             TO WK-TIPO-ERROR
+                         MOVE CA-ERROR-FS-WRITE TO WK-DESCRIPCION
+                         MOVE CA-PRRF-9400     TO WK-PARRAFO
+                         MOVE CA-MPCITIR1      TO WK-DDNAME
+                         MOVE FS-MPCITIR1      TO WK-FILE-STATUS
+                         MOVE WK-RECHAZO-MPCITIR1 TO WK-DATOS-REGISTRO
+
+                         PERFORM 9000-CANCELACION
+                            THRU 9000-CANCELACION-EXIT
+
+               END-EVALUATE
+           END-IF
 
-                     PERFORM 9000-CANCELACION
-                        THRU 9000-CANCELACION-EXIT
+           .
+       9400-ESCRIBIR-RECHAZO-EXIT.
+           EXIT.
 
-           END-EVALUATE
+      ******************************************************************
+      ***                 9500-ESCRIBIR-TRAILER                      ***
+      **                  ---------------------                       **
+      *  SE ESCRIBE EL REGISTRO TRAILER CON EL TOTAL DE REGISTROS      *
+      *  ESCRITOS EN MPCITIS1 Y UNA SUMA DE CONTROL, PARA QUE EL        *
+      *  RECEPTOR DEL FICHERO PUEDA AUTOVERIFICAR QUE ESTA COMPLETO     *
+      ******************************************************************
+       9500-ESCRIBIR-TRAILER.
+
+      *--  EN MODO SIMULACION NO SE ESCRIBE EL TRAILER, YA QUE EL
+      *--  FICHERO DE SALIDA NO SE HA ABIERTO.
+           IF  SI-SIMULACION
+               CONTINUE
+           ELSE
+               INITIALIZE MPYITI06-TRAILER
+
+               MOVE CT-ESCRITOS-MPCITIS1     TO MPYITI06-TOTREG
+               MOVE CT-CHECKSUM-MPCITIS1     TO MPYITI06-CHECKSUM
+
+               IF  WK-DELIMITADOR NOT = CA-DELIM-DEFECTO
+                   INSPECT MPYITI06-TRAILER
+                       REPLACING ALL CA-DELIM-DEFECTO
+                              BY WK-DELIMITADOR
+               END-IF
+
+               WRITE REG-MPCITIS1 FROM MPYITI06-TRAILER
+
+               EVALUATE  FS-MPCITIS1
+                   WHEN  CA-FSOK
+                         CONTINUE
+
+                   WHEN  OTHER
+                         MOVE CA-F             TO WK-TIPO-ERROR
+                         MOVE CA-ERROR-FS-WRITE TO WK-DESCRIPCION
+                         MOVE CA-PRRF-9500     TO WK-PARRAFO
+                         MOVE CA-MPCITIS1      TO WK-DDNAME
+                         MOVE FS-MPCITIS1      TO WK-FILE-STATUS
+                         MOVE MPYITI06-TRAILER TO WK-DATOS-REGISTRO
+
+                         PERFORM 9000-CANCELACION
+                            THRU 9000-CANCELACION-EXIT
+
+               END-EVALUATE
+           END-IF
 
            .
-       9300-ESCRIBIR-CABECERA-EXIT.
+       9500-ESCRIBIR-TRAILER-EXIT.
            EXIT.
 
 
\ No newline at end of file
