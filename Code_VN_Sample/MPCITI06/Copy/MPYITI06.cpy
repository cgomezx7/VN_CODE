@@ -31,7 +31,9 @@
             10 FILLER                   PIC X(01)  VALUE ';'.           00000310
             10 CTA-FECEMIS              PIC X(10)  VALUE 'F. EMISION'.  00000320
             10 FILLER                   PIC X(01)  VALUE ';'.           00000330
-            10 FILLER                   PIC X(38)  VALUE SPACES.        00000340
+            10 CTA-INDALTABAJ           PIC X(10)  VALUE 'ALTA/BAJA'.   00000335
+            10 FILLER                   PIC X(01)  VALUE ';'.           00000337
+            10 FILLER                   PIC X(27)  VALUE SPACES.        00000339
       *                                                                 00000350
           05 MPYITI06-DETALLE.                                          00000360
             10 MPYITI06-NUMFORM         PIC 9(10).                      00000370
@@ -54,5 +56,16 @@
             10 FILLER                   PIC X(01)  VALUE ';'.           00000540
             10 MPYITI06-FECEMIS         PIC X(10).                      00000550
             10 FILLER                   PIC X(01)  VALUE ';'.           00000560
-            10 FILLER                   PIC X(38)  VALUE SPACES.        00000570
+            10 MPYITI06-INDALTABAJ      PIC X(01).                      00000565
+            10 FILLER                   PIC X(01)  VALUE ';'.           00000567
+            10 FILLER                   PIC X(36)  VALUE SPACES.        00000570
+      *                                                                 00000580
+          05 MPYITI06-TRAILER.                                          00000590
+            10 CTT-LITERAL              PIC X(10) VALUE 'TRAILER'.      00000600
+            10 FILLER                   PIC X(01) VALUE ';'.            00000610
+            10 MPYITI06-TOTREG          PIC 9(09).                      00000620
+            10 FILLER                   PIC X(01) VALUE ';'.            00000630
+            10 MPYITI06-CHECKSUM        PIC 9(09).                      00000640
+            10 FILLER                   PIC X(01) VALUE ';'.            00000650
+            10 FILLER                   PIC X(319) VALUE SPACES.        00000660
 
\ No newline at end of file
