@@ -0,0 +1,486 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPCHSPL.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE REPARTE EL FICHERO MPCHSEE1     00000110
+      *               EN UN SUBCONJUNTO (PARTICION) SEGUN UN RANGO DE   00000120
+      *               CDGENTI-009, PARA PERMITIR QUE VARIAS INSTANCIAS  00000130
+      *               PARALELAS DE MPCHSEL PROCESEN CADA UNA SU PROPIA  00000140
+      *               PARTICION. SE LANZA UNA VEZ POR CADA PARTICION,   00000150
+      *               CON UN RANGO DE ENTIDAD DISTINTO POR SYSIN Y UNA  00000160
+      *               ASIGNACION JCL DISTINTA DE MPCHSPS1, Y EL JOB     00000170
+      *               DE VENTANA CONCATENA LUEGO LOS MPCHSES1/MPCHSES2  00000180
+      *               RESULTANTES DE CADA INSTANCIA DE MPCHSEL.         00000190
+      *-                                                              -*00000200
+      *  FICHEROS DE ENTRADA:                                          *00000210
+      *        MPCHSEE1 : FICHERO COMPLETO CON LAS TARJETAS A REPARTIR.*00000220
+      *-                                                              -*00000230
+      *  FICHEROS DE SALIDA:                                           *00000240
+      *        MPCHSPS1 : PARTICION DE MPCHSEE1 PARA ESTA INSTANCIA,    00000250
+      *                   CON EL MISMO LAYOUT DE 651 BYTES, LISTA PARA  00000260
+      *                   SER LEIDA POR UNA INSTANCIA DE MPCHSEL COMO   00000270
+      *                   SI FUERA SU PROPIO MPCHSEE1.                  00000280
+      *-                                                              -*00000290
+      *  PARAMETROS DE ENTRADA POR SYSIN:                               00000300
+      *        WK-CDGENTI-DESDE : ENTIDAD DESDE LA QUE COMIENZA EL      00000310
+      *                   RANGO DE ESTA PARTICION (INCLUSIVE).          00000320
+      *        WK-CDGENTI-HASTA : ENTIDAD EN LA QUE TERMINA EL RANGO    00000330
+      *                   DE ESTA PARTICION (INCLUSIVE).                00000340
+      *-                                                              -*00000350
+      *  RUTINAS Y MODULOS:                                             00000360
+      *        XX_CANCELACION_PROCESOS_BATCH: FUNCION PARA LA           00000370
+      *                   CANCELACION DEL PROGRAMA CON ERROR.           00000380
+      *        XX_ENVIAR_ALERTA_OPERACION: FUNCION PARA AVISAR AL       00000390
+      *                   OPERADOR DE GUARDIA DE UNA CANCELACION.       00000400
+      ******************************************************************00000410
+      *                  M O D I F I C A C I O N E S                   *00000420
+      *                  ---------------------------                   *00000430
+      *                                                                *00000440
+      * USUARIO  FECHA        DESCRIPCION                              *00000450
+      * -------- ----------   ---------------------------------------- *00000460
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. REPARTO          *00000421
+      *                        PARTICIONADO DEL FICHERO DE TARJETAS DE *00000422
+      *                        MPCHSEL PARA PROCESO EN PARALELO.       *00000423
+      *                                                                *00000470
+      ******************************************************************00000480
+                                                                        00000490
+      ******************************************************************00000500
+      * IDENTIFICATION DIVISION                                        *00000510
+      ******************************************************************00000520
+       IDENTIFICATION DIVISION.                                         00000530
+       PROGRAM-ID.    MPCHSPL.                                          00000540
+       AUTHOR.        VIEWNEXT.                                         00000550
+       DATE-WRITTEN.  09-08-2026.                                       00000560
+       DATE-COMPILED.                                                   00000570
+                                                                        00000580
+      ******************************************************************00000590
+      * ENVIRONMENT DIVISION                                           *00000600
+      ******************************************************************00000610
+       ENVIRONMENT DIVISION.                                            00000620
+                                                                        00000630
+      *----------------------------------------------------------------*00000640
+      * CONFIGURATION SECTION                                          *00000650
+      *----------------------------------------------------------------*00000660
+       CONFIGURATION SECTION.                                           00000670
+                                                                        00000680
+       SOURCE-COMPUTER. IBM-3090.                                       00000690
+       OBJECT-COMPUTER. IBM-3090.                                       00000700
+       SPECIAL-NAMES.                                                   00000710
+           DECIMAL-POINT IS COMMA.                                      00000720
+                                                                        00000730
+      *----------------------------------------------------------------*00000740
+      * INPUT OUTPUT SECTION                                           *00000750
+      *----------------------------------------------------------------*00000760
+       INPUT-OUTPUT SECTION.                                            00000770
+       FILE-CONTROL.                                                    00000780
+                                                                        00000790
+      * -- FICHERO COMPLETO DE TARJETAS A REPARTIR.                     00000800
+           SELECT MPCHSEE1 ASSIGN MPCHSEE1                              00000810
+                  ACCESS MODE IS SEQUENTIAL                             00000820
+                  FILE STATUS IS FS-MPCHSEE1.                           00000830
+                                                                        00000840
+      * -- PARTICION DE SALIDA PARA ESTA INSTANCIA.                     00000850
+           SELECT MPCHSPS1 ASSIGN MPCHSPS1                              00000860
+                  ACCESS MODE IS SEQUENTIAL                             00000870
+                  FILE STATUS IS FS-MPCHSPS1.                           00000880
+                                                                        00000890
+      ******************************************************************00000900
+      * DATA DIVISION                                                  *00000910
+      ******************************************************************00000920
+       DATA DIVISION.                                                   00000930
+                                                                        00000940
+      *----------------------------------------------------------------*00000950
+      * FILE SECTION                                                   *00000960
+      *----------------------------------------------------------------*00000970
+       FILE SECTION.                                                    00000980
+                                                                        00000990
+       FD  MPCHSEE1                                                     00001000
+           BLOCK CONTAINS 0 RECORDS                                     00001010
+           RECORDING MODE IS F                                          00001020
+           LABEL RECORD ARE STANDARD                                    00001030
+           RECORD CONTAINS 651 CHARACTERS                               00001040
+           DATA RECORD IS REG-MPCHSEE1.                                 00001050
+       01  REG-MPCHSEE1.                                                00001060
+           05  RE-CDGENTI-009          PIC X(04).                       00001070
+           05  FILLER                  PIC X(647).                      00001080
+                                                                        00001090
+       FD  MPCHSPS1                                                     00001100
+           BLOCK CONTAINS 0 RECORDS                                     00001110
+           RECORDING MODE IS F                                          00001120
+           LABEL RECORD ARE STANDARD                                    00001130
+           RECORD CONTAINS 651 CHARACTERS                               00001140
+           DATA RECORD IS REG-MPCHSPS1.                                 00001150
+       01  REG-MPCHSPS1                PIC X(651).                      00001160
+                                                                        00001170
+      *----------------------------------------------------------------*00001180
+      * WORKING-STORAGE SECTION                                        *00001190
+      *----------------------------------------------------------------*00001200
+       WORKING-STORAGE SECTION.                                         00001210
+                                                                        00001220
+      ******************************************************************00001230
+      *                        S W I T C H E S                         *00001240
+      ******************************************************************00001250
+       01  SW-SWITCHES.                                                 00001260
+           05  SW-FIN-MPCHSEE1             PIC X(01)   VALUE 'N'.       00001270
+               88  SI-FIN-MPCHSEE1                     VALUE 'S'.       00001280
+               88  NO-FIN-MPCHSEE1                     VALUE 'N'.       00001290
+                                                                        00001300
+      ******************************************************************00001310
+      *                      C O N S T A N T E S                       *00001320
+      ******************************************************************00001330
+       01  CT-CONSTANTES.                                               00001340
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001350
+               10 CA-FS-OK            PIC X(02) VALUE '00'.             00001360
+               10 CA-FS-EOF           PIC X(02) VALUE '10'.             00001370
+               10 CA-MPCHSPL          PIC X(08) VALUE 'MPCHSPL '.       00001380
+               10 CA-RESP             PIC X(14) VALUE 'MEDIOS DE PAGO'. 00001390
+               10 CA-ERROR-F          PIC X(01) VALUE 'F'.              00001400
+               10 CA-MPCHSEE1         PIC X(08) VALUE 'MPCHSEE1'.       00001410
+               10 CA-MPCHSPS1         PIC X(08) VALUE 'MPCHSPS1'.       00001420
+               10 CA-ERR-ABRIR        PIC X(12) VALUE 'ERROR ABRIR'.    00001430
+               10 CA-ERR-LEER         PIC X(11) VALUE 'ERROR LEER'.     00001440
+               10 CA-ERR-ESCRIBIR     PIC X(14) VALUE 'ERROR ESCRIB'.   00001450
+               10 CA-ERR-CERRAR       PIC X(13) VALUE 'ERROR CERRAR'.   00001460
+               10 CA-PRF-1100         PIC X(16) VALUE '1100-ABRIR-FICH'.00001470
+               10 CA-PRF-2000         PIC X(13) VALUE '2000-PROCESO '.  00001480
+               10 CA-PRF-3100         PIC X(13) VALUE '3100-CIERRE  '.  00001490
+                                                                        00001500
+           05  CN-CONSTANTES-NUMERICAS.                                 00001510
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001520
+                                                                        00001530
+      ******************************************************************00001540
+      *                    C O N T A D O R E S                         *00001550
+      ******************************************************************00001560
+       01  CT-CONTADORES.                                               00001570
+           05  CT-LEIDOS-MPCHSEE1          PIC 9(9)    VALUE ZEROES.    00001580
+           05  CT-ESCRITOS-MPCHSPS1        PIC 9(9)    VALUE ZEROES.    00001590
+           05  CT-DESCARTADOS              PIC 9(9)    VALUE ZEROES.    00001600
+                                                                        00001610
+      ******************************************************************00001620
+      * PARAMETROS DE ENTRADA POR SYSIN: RANGO DE CDGENTI-009 QUE       *00001630
+      * CORRESPONDE A ESTA PARTICION (AMBOS EXTREMOS INCLUSIVE).        *00001640
+      ******************************************************************00001650
+       01  WK-PARAMETRO-ENTRADA.                                        00001660
+           05  WK-CDGENTI-DESDE        PIC X(04).                       00001670
+           05  WK-CDGENTI-HASTA        PIC X(04).                       00001680
+                                                                        00001690
+      ******************************************************************00001700
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001710
+      ******************************************************************00001720
+       01  WK-ESTADISTICA.                                              00001730
+           05  WK-CAB-1            PIC X(55) VALUE ALL '*'.             00001740
+           05  WK-CAB-2            PIC X(55) VALUE                      00001750
+               '* ESTADISTICAS DE MPCHSPL                           *'. 00001760
+           05  WK-CAB-3.                                                00001770
+               10  FILLER          PIC X(45) VALUE                      00001780
+                   '* REGISTROS LEIDOS EN MPCHSEE1:             '.      00001790
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001800
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001810
+           05  WK-CAB-4.                                                00001820
+               10  FILLER          PIC X(45) VALUE                      00001830
+                   '* REGISTROS ESCRITOS EN MPCHSPS1:           '.      00001840
+               10  WK-ESCRITOS-ED          PIC ZZZZZZZZ9.               00001850
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001860
+           05  WK-CAB-5.                                                00001870
+               10  FILLER          PIC X(45) VALUE                      00001880
+                   '* REGISTROS FUERA DE RANGO (DESCARTADOS):   '.      00001890
+               10  WK-DESCARTADOS-ED       PIC ZZZZZZZZ9.               00001900
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001910
+                                                                        00001920
+      ******************************************************************00001930
+      * VARIABLES DE INFORMACION DE LA FUNCION                         *00001940
+      * XX_CANCELACION_PROCESOS_BATCH.                                  00001950
+      ******************************************************************00001960
+       01  WK-CANCELACION-BATCH.                                        00001970
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00001980
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00001990
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00002000
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPCHSPL'. 00002010
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002020
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002030
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002040
+           05  WK-FECHA-INCIDENCIA         PIC 9(08)   VALUE ZEROES.    00002050
+           05  WK-HORA-INCIDENCIA          PIC 9(08)   VALUE ZEROES.    00002060
+           05  WK-DATOS-REGISTRO           PIC X(651)  VALUE SPACES.    00002070
+                                                                        00002080
+      ******************************************************************00002090
+      *                      F I L E  S T A T U S                      *00002100
+      ******************************************************************00002110
+       01  FS-FILE-STATUS.                                              00002120
+           05  FS-MPCHSEE1                 PIC X(02)   VALUE SPACES.    00002130
+           05  FS-MPCHSPS1                 PIC X(02)   VALUE SPACES.    00002140
+                                                                        00002150
+      *----------------------------------------------------------------*00002160
+      * PROCEDURE DIVISION                                              00002170
+      *----------------------------------------------------------------*00002180
+       PROCEDURE DIVISION.                                              00002190
+                                                                        00002200
+           PERFORM 1000-INICIO                                          00002210
+              THRU 1000-INICIO-EXIT                                     00002220
+                                                                        00002230
+           PERFORM 2000-PROCESO                                         00002240
+              THRU 2000-PROCESO-EXIT                                    00002250
+             UNTIL SI-FIN-MPCHSEE1                                      00002260
+                                                                        00002270
+           PERFORM 3000-FIN                                             00002280
+              THRU 3000-FIN-EXIT                                        00002290
+                                                                        00002300
+           .                                                            00002310
+                                                                        00002320
+      ******************************************************************00002330
+      ***                   1000-INICIO                              ***00002340
+      ***                   -----------                              ***00002350
+      * SE LEE EL RANGO DE PARTICION POR SYSIN, SE ABREN LOS FICHEROS  *00002360
+      * Y SE REALIZA LA PRIMERA LECTURA.                               *00002370
+      ******************************************************************00002380
+       1000-INICIO.                                                     00002390
+                                                                        00002400
+           ACCEPT WK-CDGENTI-DESDE            FROM SYSIN                00002410
+           ACCEPT WK-CDGENTI-HASTA            FROM SYSIN                00002420
+                                                                        00002430
+           PERFORM 1100-ABRIR-FICHEROS                                  00002440
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00002450
+                                                                        00002460
+           PERFORM 9100-LEER-MPCHSEE1                                   00002470
+              THRU 9100-LEER-MPCHSEE1-EXIT                              00002480
+                                                                        00002490
+           .                                                            00002500
+       1000-INICIO-EXIT.                                                00002510
+           EXIT.                                                        00002520
+                                                                        00002530
+      ******************************************************************00002540
+      ***                   1100-ABRIR-FICHEROS                      ***00002550
+      ***                   -------------------                      ***00002560
+      * SE ABRE EL FICHERO COMPLETO DE ENTRADA Y LA PARTICION DE       *00002570
+      * SALIDA DE ESTA INSTANCIA.                                      *00002580
+      ******************************************************************00002590
+       1100-ABRIR-FICHEROS.                                             00002600
+                                                                        00002610
+           OPEN INPUT  MPCHSEE1                                         00002620
+                OUTPUT MPCHSPS1                                         00002630
+                                                                        00002640
+           IF  FS-MPCHSEE1 NOT = CA-FS-OK                               00002650
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00002660
+               MOVE CA-ERR-ABRIR             TO WK-DESCRIPCION          00002670
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00002680
+               MOVE CA-MPCHSEE1              TO WK-DDNAME               00002690
+               MOVE FS-MPCHSEE1              TO WK-FILE-STATUS          00002700
+                                                                        00002710
+               PERFORM 9000-CANCELACION                                 00002720
+                  THRU 9000-CANCELACION-EXIT                            00002730
+                                                                        00002740
+           END-IF                                                       00002750
+                                                                        00002760
+           IF  FS-MPCHSPS1 NOT = CA-FS-OK                               00002770
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00002780
+               MOVE CA-ERR-ABRIR             TO WK-DESCRIPCION          00002790
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00002800
+               MOVE CA-MPCHSPS1              TO WK-DDNAME               00002810
+               MOVE FS-MPCHSPS1              TO WK-FILE-STATUS          00002820
+                                                                        00002830
+               PERFORM 9000-CANCELACION                                 00002840
+                  THRU 9000-CANCELACION-EXIT                            00002850
+                                                                        00002860
+           END-IF                                                       00002870
+                                                                        00002880
+           .                                                            00002890
+       1100-ABRIR-FICHEROS-EXIT.                                        00002900
+           EXIT.                                                        00002910
+                                                                        00002920
+      ******************************************************************00002930
+      ***                   2000-PROCESO                             ***00002940
+      ***                   -----------                              ***00002950
+      * SI LA ENTIDAD DEL REGISTRO CAE DENTRO DEL RANGO ASIGNADO A     *00002960
+      * ESTA PARTICION, SE VUELCA EL REGISTRO A MPCHSPS1 SIN           *00002970
+      * MODIFICARLO; EN CASO CONTRARIO SE DESCARTA, YA QUE LO          *00002980
+      * TRATARA LA PARTICION A LA QUE SI CORRESPONDA.                  *00002990
+      ******************************************************************00003000
+       2000-PROCESO.                                                    00003010
+                                                                        00003020
+           IF  RE-CDGENTI-009 >= WK-CDGENTI-DESDE   AND                 00003030
+               RE-CDGENTI-009 <= WK-CDGENTI-HASTA                       00003040
+                                                                        00003050
+               WRITE REG-MPCHSPS1 FROM REG-MPCHSEE1                     00003060
+                                                                        00003070
+               IF  FS-MPCHSPS1 NOT = CA-FS-OK                           00003080
+                   MOVE CA-ERROR-F           TO WK-TIPO-ERROR           00003090
+                   MOVE CA-ERR-ESCRIBIR      TO WK-DESCRIPCION          00003100
+                   MOVE CA-PRF-2000          TO WK-PARRAFO              00003110
+                   MOVE CA-MPCHSPS1          TO WK-DDNAME               00003120
+                   MOVE FS-MPCHSPS1          TO WK-FILE-STATUS          00003130
+                   MOVE REG-MPCHSEE1         TO WK-DATOS-REGISTRO       00003140
+                                                                        00003150
+                   PERFORM 9000-CANCELACION                             00003160
+                      THRU 9000-CANCELACION-EXIT                        00003170
+                                                                        00003180
+               END-IF                                                   00003190
+                                                                        00003200
+               ADD CN-1                      TO CT-ESCRITOS-MPCHSPS1    00003210
+                                                                        00003220
+           ELSE                                                         00003230
+               ADD CN-1                      TO CT-DESCARTADOS          00003240
+           END-IF                                                       00003250
+                                                                        00003260
+           PERFORM 9100-LEER-MPCHSEE1                                   00003270
+              THRU 9100-LEER-MPCHSEE1-EXIT                              00003280
+                                                                        00003290
+           .                                                            00003300
+       2000-PROCESO-EXIT.                                               00003310
+           EXIT.                                                        00003320
+                                                                        00003330
+      ******************************************************************00003340
+      ***                   3000-FIN                                 ***00003350
+      ***                   --------                                 ***00003360
+      * SE CIERRAN LOS FICHEROS Y SE MUESTRAN LAS ESTADISTICAS.        *00003370
+      ******************************************************************00003380
+       3000-FIN.                                                        00003390
+                                                                        00003400
+           PERFORM 3100-CERRAR-FICHEROS                                 00003410
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00003420
+                                                                        00003430
+           PERFORM 3200-ESTADISTICAS                                    00003440
+              THRU 3200-ESTADISTICAS-EXIT                               00003450
+                                                                        00003460
+           STOP RUN                                                     00003470
+                                                                        00003480
+           .                                                            00003490
+       3000-FIN-EXIT.                                                   00003500
+           EXIT.                                                        00003510
+                                                                        00003520
+      ******************************************************************00003530
+      ***                   3100-CERRAR-FICHEROS                     ***00003540
+      ***                   ---------------------                    ***00003550
+      * SE CIERRAN LOS DOS FICHEROS UTILIZADOS POR EL PROGRAMA.        *00003560
+      ******************************************************************00003570
+       3100-CERRAR-FICHEROS.                                            00003580
+                                                                        00003590
+           CLOSE MPCHSEE1                                               00003600
+                 MPCHSPS1                                               00003610
+                                                                        00003620
+           IF  FS-MPCHSEE1 NOT = CA-FS-OK                               00003630
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003640
+               MOVE CA-ERR-CERRAR            TO WK-DESCRIPCION          00003650
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00003660
+               MOVE CA-MPCHSEE1              TO WK-DDNAME               00003670
+               MOVE FS-MPCHSEE1              TO WK-FILE-STATUS          00003680
+                                                                        00003690
+               PERFORM 9000-CANCELACION                                 00003700
+                  THRU 9000-CANCELACION-EXIT                            00003710
+                                                                        00003720
+           END-IF                                                       00003730
+                                                                        00003740
+           IF  FS-MPCHSPS1 NOT = CA-FS-OK                               00003750
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003760
+               MOVE CA-ERR-CERRAR            TO WK-DESCRIPCION          00003770
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00003780
+               MOVE CA-MPCHSPS1              TO WK-DDNAME               00003790
+               MOVE FS-MPCHSPS1              TO WK-FILE-STATUS          00003800
+                                                                        00003810
+               PERFORM 9000-CANCELACION                                 00003820
+                  THRU 9000-CANCELACION-EXIT                            00003830
+                                                                        00003840
+           END-IF                                                       00003850
+                                                                        00003860
+           .                                                            00003870
+       3100-CERRAR-FICHEROS-EXIT.                                       00003880
+           EXIT.                                                        00003890
+                                                                        00003900
+      ******************************************************************00003910
+      ***                   3200-ESTADISTICAS                        ***00003920
+      ***                   -----------------                        ***00003930
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00003940
+      ******************************************************************00003950
+       3200-ESTADISTICAS.                                               00003960
+                                                                        00003970
+           MOVE CT-LEIDOS-MPCHSEE1           TO WK-LEIDOS-ED            00003980
+           MOVE CT-ESCRITOS-MPCHSPS1         TO WK-ESCRITOS-ED          00003990
+           MOVE CT-DESCARTADOS               TO WK-DESCARTADOS-ED       00004000
+                                                                        00004010
+           DISPLAY WK-CAB-1                                             00004020
+           DISPLAY WK-CAB-2                                             00004030
+           DISPLAY WK-CAB-1                                             00004040
+           DISPLAY WK-CAB-3                                             00004050
+           DISPLAY WK-CAB-4                                             00004060
+           DISPLAY WK-CAB-5                                             00004070
+           DISPLAY WK-CAB-1                                             00004080
+                                                                        00004090
+           .                                                            00004100
+       3200-ESTADISTICAS-EXIT.                                          00004110
+           EXIT.                                                        00004120
+                                                                        00004130
+      ******************************************************************00004140
+      ***                   9100-LEER-MPCHSEE1                       ***00004150
+      ***                   ------------------                       ***00004160
+      * SE LEE UN REGISTRO DEL FICHERO COMPLETO DE ENTRADA.            *00004170
+      ******************************************************************00004180
+       9100-LEER-MPCHSEE1.                                              00004190
+                                                                        00004200
+           READ MPCHSEE1                                                00004210
+                                                                        00004220
+           EVALUATE  TRUE                                               00004230
+               WHEN  FS-MPCHSEE1 = CA-FS-OK                             00004240
+                     ADD CN-1                 TO CT-LEIDOS-MPCHSEE1     00004250
+                                                                        00004260
+               WHEN  FS-MPCHSEE1 = CA-FS-EOF                            00004270
+                     SET SI-FIN-MPCHSEE1      TO TRUE                   00004280
+                                                                        00004290
+               WHEN  OTHER                                              00004300
+                     MOVE CA-ERROR-F          TO WK-TIPO-ERROR          00004310
+                     MOVE CA-ERR-LEER         TO WK-DESCRIPCION         00004320
+                     MOVE CA-PRF-2000         TO WK-PARRAFO             00004330
+                     MOVE CA-MPCHSEE1         TO WK-DDNAME              00004340
+                     MOVE FS-MPCHSEE1         TO WK-FILE-STATUS         00004350
+                                                                        00004360
+                     PERFORM 9000-CANCELACION                           00004370
+                        THRU 9000-CANCELACION-EXIT                      00004380
+                                                                        00004390
+           END-EVALUATE                                                 00004400
+                                                                        00004410
+           .                                                            00004420
+       9100-LEER-MPCHSEE1-EXIT.                                         00004430
+           EXIT.                                                        00004440
+                                                                        00004450
+      ******************************************************************00004460
+      ***                   9000-CANCELACION                         ***00004470
+      ***                   ----------------                         ***00004480
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH PARA DEJAR    *00004490
+      * CONSTANCIA DE LA INCIDENCIA EN EL LOG COMPARTIDO, AVISA AL     *00004500
+      * OPERADOR DE GUARDIA Y DETIENE LA EJECUCION.                    *00004510
+      ******************************************************************00004520
+       9000-CANCELACION.                                                00004530
+                                                                        00004540
+           MOVE CA-RESP                      TO WK-RESPONSABLE          00004550
+                                                                        00004560
+           ACCEPT WK-FECHA-INCIDENCIA        FROM DATE YYYYMMDD         00004570
+           ACCEPT WK-HORA-INCIDENCIA         FROM TIME                  00004580
+                                                                        00004590
+           EXEC-FUN XX_CANCELACION_PROCESOS_BATCH                       00004600
+               TIPO_ERROR('WK-TIPO-ERROR')                              00004610
+               RESPONSABLE('WK-RESPONSABLE')                            00004620
+               DESCRIPCION('WK-DESCRIPCION')                            00004630
+               PROGRAMA('WK-PROGRAMA')                                  00004640
+               PARRAFO('WK-PARRAFO')                                    00004650
+               FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')                  00004660
+               HORA_INCIDENCIA('WK-HORA-INCIDENCIA')                    00004670
+               DDNAME('WK-DDNAME')                                      00004680
+               FILE_STATUS('WK-FILE-STATUS')                            00004690
+               DATOS_REGISTRO('WK-DATOS-REGISTRO')                      00004700
+           END-FUN                                                      00004710
+                                                                        00004720
+      *--  AVISO AL OPERADOR DE GUARDIA, PARA QUE LA CANCELACION NO SE  00004730
+      *--  DESCUBRA AL REVISAR EL LOG DEL JOB AL DIA SIGUIENTE.         00004740
+           EXEC-FUN XX_ENVIAR_ALERTA_OPERACION                          00004750
+               PROGRAMA('WK-PROGRAMA')                                  00004760
+               PARRAFO('WK-PARRAFO')                                    00004770
+               DESCRIPCION('WK-DESCRIPCION')                            00004780
+           END-FUN                                                      00004790
+                                                                        00004800
+           .                                                            00004810
+       9000-CANCELACION-EXIT.                                           00004820
+           EXIT.                                                        00004830
