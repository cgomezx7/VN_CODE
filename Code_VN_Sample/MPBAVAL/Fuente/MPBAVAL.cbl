@@ -0,0 +1,738 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPBAVAL.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09-08-2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE VALIDA, SOBRE UN FICHERO DE    *00000110
+      *               ENTRADAS RECIBIDAS POR LA RUTINA MPBADEU, LA     *00000120
+      *               EXCLUSION MUTUA DE LAS PAREJAS DE CLAVE          *00000130
+      *               CENTALTA/CUENTNU Y CDGPRODU/CDGSUBP, EMITIENDO   *00000140
+      *               UN LISTADO DE LAS ENTRADAS MAL FORMADAS Y UN     *00000150
+      *               RESUMEN POR PROGRAMA LLAMANTE.                   *00000160
+      *-                                                              -*00000170
+      *  FICHEROS DE ENTRADA:                                          *00000180
+      *        MPBAVAE1 : FICHERO CON LAS ENTRADAS A VALIDAR.          *00000190
+      *-                                                              -*00000200
+      *  FICHEROS DE SALIDA:                                           *00000210
+      *        MPBAVAS1 : LISTADO DE ENTRADAS MAL FORMADAS.            *00000220
+      *-                                                              -*00000230
+      ******************************************************************00000240
+      *                  M O D I F I C A C I O N E S                   *00000250
+      *                  ---------------------------                   *00000260
+      *                                                                *00000270
+      * USUARIO  FECHA        DESCRIPCION                              *00000280
+      * -------- ----------   ---------------------------------------- *00000290
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. VALIDACION DE    *00000251
+      *                        EXCLUSIVIDAD MUTUA DE CLAVES DE         *00000252
+      *                        CONTRATO DE MPDT007 SOBRE UN FICHERO DE *00000253
+      *                        ENTRADA.                                *00000254
+      *                                                                *00000300
+      ******************************************************************00000310
+                                                                        00000320
+      ******************************************************************00000330
+      * IDENTIFICATION DIVISION                                        *00000340
+      ******************************************************************00000350
+       IDENTIFICATION DIVISION.                                         00000360
+       PROGRAM-ID.    MPBAVAL.                                          00000370
+       AUTHOR.        VIEWNEXT.                                         00000380
+       DATE-WRITTEN.  09-08-2026.                                       00000390
+       DATE-COMPILED.                                                   00000400
+                                                                        00000410
+      ******************************************************************00000420
+      * ENVIRONMENT DIVISION                                           *00000430
+      ******************************************************************00000440
+       ENVIRONMENT DIVISION.                                            00000450
+                                                                        00000460
+      *----------------------------------------------------------------*00000470
+      * CONFIGURATION SECTION                                          *00000480
+      *----------------------------------------------------------------*00000490
+       CONFIGURATION SECTION.                                           00000500
+                                                                        00000510
+       SOURCE-COMPUTER. IBM-3090.                                       00000520
+       OBJECT-COMPUTER. IBM-3090.                                       00000530
+       SPECIAL-NAMES.                                                   00000540
+           DECIMAL-POINT IS COMMA.                                      00000550
+                                                                        00000560
+      *----------------------------------------------------------------*00000570
+      * INPUT OUTPUT SECTION                                          * 00000580
+      *----------------------------------------------------------------*00000590
+       INPUT-OUTPUT SECTION.                                            00000600
+       FILE-CONTROL.                                                    00000610
+                                                                        00000620
+      * -- FICHERO DE ENTRADA CON LAS PETICIONES A VALIDAR.             00000630
+           SELECT MPBAVAE1 ASSIGN MPBAVAE1                              00000640
+                  ACCESS MODE IS SEQUENTIAL                             00000650
+                  FILE STATUS IS FS-MPBAVAE1.                           00000660
+                                                                        00000670
+      * -- LISTADO DE ENTRADAS MAL FORMADAS.                            00000680
+           SELECT MPBAVAS1 ASSIGN MPBAVAS1                              00000690
+                  ACCESS MODE IS SEQUENTIAL                             00000700
+                  FILE STATUS IS FS-MPBAVAS1.                           00000710
+                                                                        00000720
+      ******************************************************************00000730
+      * DATA DIVISION                                                  *00000740
+      ******************************************************************00000750
+       DATA DIVISION.                                                   00000760
+                                                                        00000770
+      *----------------------------------------------------------------*00000780
+      * FILE SECTION                                                  * 00000790
+      *----------------------------------------------------------------*00000800
+       FILE SECTION.                                                    00000810
+                                                                        00000820
+       FD  MPBAVAE1                                                     00000830
+           BLOCK CONTAINS 0 RECORDS                                     00000840
+           RECORDING MODE IS F                                          00000850
+           LABEL RECORD ARE STANDARD                                    00000860
+           RECORD CONTAINS 50 CHARACTERS                                00000870
+           DATA RECORD IS REG-MPBAVAE1.                                 00000880
+       01  REG-MPBAVAE1.                                                00000890
+           05  RE-PROGRAMA                 PIC X(08).                   00000900
+           05  RE-CDGENTI-E                PIC X(04).                   00000910
+           05  RE-CENTALTA-E               PIC X(04).                   00000920
+           05  RE-CUENTNU-E                PIC X(12).                   00000930
+           05  RE-CDGPRODU-E               PIC X(03).                   00000940
+           05  RE-CDGSUBP-E                PIC X(03).                   00000950
+           05  RE-PANUMPAR-E               PIC X(03).                   00000960
+           05  FILLER                      PIC X(13).                   00000970
+                                                                        00000980
+       FD  MPBAVAS1                                                     00000990
+           BLOCK CONTAINS 0 RECORDS                                     00001000
+           RECORDING MODE IS F                                          00001010
+           LABEL RECORD ARE STANDARD                                    00001020
+           RECORD CONTAINS 132 CHARACTERS                               00001030
+           DATA RECORD IS REG-MPBAVAS1.                                 00001040
+       01  REG-MPBAVAS1                    PIC X(132).                  00001050
+                                                                        00001060
+      *----------------------------------------------------------------*00001070
+      * WORKING-STORAGE SECTION                                       * 00001080
+      *----------------------------------------------------------------*00001090
+       WORKING-STORAGE SECTION.                                         00001100
+                                                                        00001110
+      ******************************************************************00001120
+      *                        S W I T C H E S                         *00001130
+      ******************************************************************00001140
+       01  SW-SWITCHES.                                                 00001150
+           05  SW-FIN-MPBAVAE1             PIC X(01)   VALUE 'N'.       00001160
+               88  SI-FIN-MPBAVAE1                     VALUE 'S'.       00001170
+               88  NO-FIN-MPBAVAE1                     VALUE 'N'.       00001180
+           05  SW-ENTRADA-VALIDA           PIC X(01)   VALUE 'S'.       00001190
+               88  SI-ENTRADA-VALIDA                   VALUE 'S'.       00001200
+               88  NO-ENTRADA-VALIDA                   VALUE 'N'.       00001210
+           05  SW-CALLER-ENCONTRADO        PIC X(01)   VALUE 'N'.       00001220
+               88  SI-CALLER-ENCONTRADO                VALUE 'S'.       00001230
+               88  NO-CALLER-ENCONTRADO                VALUE 'N'.       00001240
+                                                                        00001250
+      ******************************************************************00001260
+      *                      C O N S T A N T E S                       *00001270
+      ******************************************************************00001280
+       01  CT-CONSTANTES.                                               00001290
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001300
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001310
+               10  CA-FS-EOF               PIC X(02)   VALUE '10'.      00001320
+               10  CA-MPBAVAL              PIC X(08)   VALUE 'MPBAVAL'. 00001330
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001340
+      -                            'PAGO'.                              00001350
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001360
+               10  CA-MPBAVAE1             PIC X(08)   VALUE 'MPBAVAE1'.00001370
+               10  CA-MPBAVAS1             PIC X(08)   VALUE 'MPBAVAS1'.00001380
+               10  CA-MOTIVO-AMBAS     PIC X(40)   VALUE 'INFORMADAS LAS00001390
+      -                            ' DOS PAREJAS DE CLAVE'.             00001400
+               10  CA-MOTIVO-NINGUNA   PIC X(40)   VALUE 'NO INFORMADA N00001410
+      -                            'INGUNA PAREJA DE CLAVE'.            00001420
+               10  CA-MOTIVO-CENTCUEN  PIC X(40)   VALUE 'CENTALTA/CUENT00001430
+      -                            'NU INCOMPLETA'.                     00001440
+               10  CA-MOTIVO-PRODSUBP  PIC X(40)   VALUE 'CDGPRODU/CDGSU00001450
+      -                            'BP INCOMPLETA'.                     00001460
+               10  CA-ERR-ABRIR-MPBAVAE1   PIC X(35)   VALUE 'ERROR AL A00001470
+      -                            'BRIR EL FICHERO MPBAVAE1'.          00001480
+               10  CA-ERR-ABRIR-MPBAVAS1   PIC X(35)   VALUE 'ERROR AL A00001490
+      -                            'BRIR EL FICHERO MPBAVAS1'.          00001500
+               10  CA-ERR-CERRAR-MPBAVAE1  PIC X(36)   VALUE 'ERROR AL C00001510
+      -                            'ERRAR EL FICHERO MPBAVAE1'.         00001520
+               10  CA-ERR-CERRAR-MPBAVAS1  PIC X(36)   VALUE 'ERROR AL C00001530
+      -                            'ERRAR EL FICHERO MPBAVAS1'.         00001540
+               10  CA-ERR-LEER-MPBAVAE1    PIC X(34)   VALUE 'ERROR AL L00001550
+      -                            'EER EL FICHERO MPBAVAE1'.           00001560
+               10  CA-ERR-ESCRIB-MPBAVAS1  PIC X(35)   VALUE 'ERROR AL E00001570
+      -                            'SCRIBIR FICHERO MPBAVAS1'.          00001580
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001590
+      -                            '-FICHEROS'.                         00001600
+               10  CA-PRF-2100             PIC X(22)   VALUE '2100-VALID00001610
+      -                            'AR-CLAVES'.                         00001620
+               10  CA-PRF-2200             PIC X(23)   VALUE '2200-ESCRI00001630
+      -                            'BIR-EXCEPCION'.                     00001640
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001650
+      -                            'R-FICHEROS'.                        00001660
+               10  CA-PRF-3300             PIC X(22)   VALUE '3300-ESCRI00001670
+      -                            'BIR-RESUMEN'.                       00001680
+               10  CA-PRF-9100             PIC X(18)   VALUE '9100-LEER-00001690
+      -                            'MPBAVAE1'.                          00001700
+                                                                        00001710
+           05  CN-CONSTANTES-NUMERICAS.                                 00001720
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001730
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001740
+               10  CN-MAX-CALLERS          PIC 9(02)   VALUE 50.        00001750
+                                                                        00001760
+      ******************************************************************00001770
+      *                    C O N T A D O R E S                        * 00001780
+      ******************************************************************00001790
+       01  CT-CONTADORES.                                               00001800
+           05  CT-REG-LEIDOS               PIC 9(9)    VALUE ZEROES.    00001810
+           05  CT-REG-MALFORMADOS          PIC 9(9)    VALUE ZEROES.    00001820
+                                                                        00001830
+      ******************************************************************00001840
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001850
+      ******************************************************************00001860
+       01  WK-ESTADISTICA.                                              00001870
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001880
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00001890
+      -                            'ICAS DE MPBAVAL                     00001900
+      -                            '        *'.                         00001910
+           05  WK-CAB-3.                                                00001920
+               10  FILLER                  PIC X(45)   VALUE '* PETICION00001930
+      -                            'ES LEIDAS DE MPBAVAE1:          '.  00001940
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001950
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001960
+           05  WK-CAB-4.                                                00001970
+               10  FILLER                  PIC X(45)   VALUE '* PETICION00001980
+      -                            'ES MAL FORMADAS:                '.  00001990
+               10  WK-MALFORMADOS-ED       PIC ZZZZZZZZ9.               00002000
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002010
+                                                                        00002020
+      ******************************************************************00002030
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00002040
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00002050
+      ******************************************************************00002060
+       01  WK-CANCELACION-BATCH.                                        00002070
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00002080
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00002090
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00002100
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPBAVAL'. 00002110
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002120
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002130
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002140
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00002150
+                                                                        00002160
+      ******************************************************************00002170
+      *                      F I L E  S T A T U S                     * 00002180
+      ******************************************************************00002190
+       01  FS-FILE-STATUS.                                              00002200
+           05  FS-MPBAVAE1                 PIC X(02).                   00002210
+           05  FS-MPBAVAS1                 PIC X(02).                   00002220
+                                                                        00002230
+      ******************************************************************00002240
+      *                       L I N E A S  D E  I N F O R M E          *00002250
+      ******************************************************************00002260
+       01  WK-LINEA-CABECERA.                                           00002270
+           05  FILLER                      PIC X(15)   VALUE SPACES.    00002280
+           05  FILLER                      PIC X(57)   VALUE 'LISTADO D 00002290
+      -                            'E PETICIONES MPBADEU MAL FORMADAS'. 00002300
+           05  FILLER                      PIC X(60)   VALUE SPACES.    00002310
+                                                                        00002320
+       01  WK-LINEA-TITULOS.                                            00002330
+           05  FILLER                      PIC X(08)   VALUE 'PROGRAMA'.00002340
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002350
+           05  FILLER                      PIC X(04)   VALUE 'ENTI'.    00002360
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002370
+           05  FILLER                  PIC X(12)  VALUE 'CENT/CUENTA'.  00002380
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002390
+           05  FILLER                      PIC X(07)   VALUE 'PRD/SUB'. 00002400
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002410
+           05  FILLER                      PIC X(40)   VALUE 'MOTIVO DE 00002420
+      -                            ' RECHAZO'.                          00002430
+           05  FILLER                      PIC X(57)   VALUE SPACES.    00002440
+                                                                        00002450
+       01  WK-LINEA-DETALLE.                                            00002460
+           05  WD-PROGRAMA                 PIC X(08).                   00002470
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002480
+           05  WD-CDGENTI                  PIC X(04).                   00002490
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002500
+           05  WD-CENTCUEN                 PIC X(17).                   00002510
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002520
+           05  WD-PRODSUBP                 PIC X(07).                   00002530
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002540
+           05  WD-MOTIVO                   PIC X(40).                   00002550
+           05  FILLER                      PIC X(51)   VALUE SPACES.    00002560
+                                                                        00002570
+       01  WK-LINEA-RESUMEN-CAB.                                        00002580
+           05  FILLER                      PIC X(18)   VALUE SPACES.    00002590
+           05  FILLER                      PIC X(41)   VALUE 'RESUMEN DE00002600
+      -                            ' RECHAZOS POR PROGRAMA LLAMANTE'.   00002610
+           05  FILLER                      PIC X(73)   VALUE SPACES.    00002620
+                                                                        00002630
+       01  WK-LINEA-RESUMEN-DET.                                        00002640
+           05  WR-PROGRAMA                 PIC X(08).                   00002650
+           05  FILLER                      PIC X(03)   VALUE SPACES.    00002660
+           05  FILLER                      PIC X(23)   VALUE 'RECHAZOS  00002670
+      -                            'TOTALES:'.                          00002680
+           05  WR-CONTADOR                 PIC ZZZZZZ9.                 00002690
+           05  FILLER                      PIC X(91)   VALUE SPACES.    00002700
+                                                                        00002710
+      ******************************************************************00002720
+      *                      V A R I A B L E S                        * 00002730
+      ******************************************************************00002740
+       01  WK-VARIABLES.                                                00002750
+           05  WK-IDX                      PIC 9(04)   VALUE ZEROES.    00002760
+                                                                        00002770
+      * -- TABLA EN MEMORIA CON EL TOTAL DE RECHAZOS POR CADA PROGRAMA  00002780
+      * -- QUE HA ENVIADO PETICIONES MAL FORMADAS A MPBADEU.            00002790
+       01  WK-RESUMEN-CALLERS.                                          00002800
+           05  WK-NUM-CALLERS              PIC 9(04)   VALUE ZEROES.    00002810
+           05  WK-CALLER OCCURS 50 TIMES.                               00002820
+               10  WK-CALL-PROGRAMA        PIC X(08).                   00002830
+               10  WK-CALL-CNT             PIC 9(07).                   00002840
+                                                                        00002850
+      ******************************************************************00002860
+      *                       PROCEDURE DIVISION                      * 00002870
+      ******************************************************************00002880
+       PROCEDURE DIVISION.                                              00002890
+                                                                        00002900
+           PERFORM 1000-INICIO                                          00002910
+              THRU 1000-INICIO-EXIT                                     00002920
+                                                                        00002930
+           PERFORM 2000-PROCESO                                         00002940
+              THRU 2000-PROCESO-EXIT                                    00002950
+             UNTIL SI-FIN-MPBAVAE1                                      00002960
+                                                                        00002970
+           PERFORM 3000-FIN                                             00002980
+              THRU 3000-FIN-EXIT                                        00002990
+                                                                        00003000
+           .                                                            00003010
+                                                                        00003020
+      ******************************************************************00003030
+      ***                   1000-INICIO                             *** 00003040
+      ***                   -----------                             *** 00003050
+      * SE INICIALIZAN LAS VARIABLES, SE ABREN LOS FICHEROS, SE EMITE  *00003060
+      * LA CABECERA DEL LISTADO Y SE REALIZA LA PRIMERA LECTURA.       *00003070
+      ******************************************************************00003080
+       1000-INICIO.                                                     00003090
+                                                                        00003100
+           INITIALIZE WK-VARIABLES                                      00003110
+                      WK-RESUMEN-CALLERS                                00003120
+                      CT-CONTADORES                                     00003130
+                                                                        00003140
+           SET NO-FIN-MPBAVAE1                TO TRUE                   00003150
+                                                                        00003160
+           PERFORM 1100-ABRIR-FICHEROS                                  00003170
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00003180
+                                                                        00003190
+           PERFORM 1150-EMITIR-CABECERA                                 00003200
+              THRU 1150-EMITIR-CABECERA-EXIT                            00003210
+                                                                        00003220
+           PERFORM 9100-LEER-MPBAVAE1                                   00003230
+              THRU 9100-LEER-MPBAVAE1-EXIT                              00003240
+                                                                        00003250
+           .                                                            00003260
+       1000-INICIO-EXIT.                                                00003270
+           EXIT.                                                        00003280
+                                                                        00003290
+      ******************************************************************00003300
+      ***                   1100-ABRIR-FICHEROS                      ***00003310
+      ***                   -------------------                      ***00003320
+      * SE REALIZA LA APERTURA DE LOS FICHEROS DE ENTRADA Y SALIDA.    *00003330
+      ******************************************************************00003340
+       1100-ABRIR-FICHEROS.                                             00003350
+                                                                        00003360
+           OPEN INPUT  MPBAVAE1                                         00003370
+                OUTPUT MPBAVAS1                                         00003380
+                                                                        00003390
+           IF  FS-MPBAVAE1 NOT = CA-FS-OK                               00003400
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003410
+               MOVE CA-ERR-ABRIR-MPBAVAE1    TO WK-DESCRIPCION          00003420
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003430
+               MOVE CA-MPBAVAE1              TO WK-DDNAME               00003440
+               MOVE FS-MPBAVAE1              TO WK-FILE-STATUS          00003450
+                                                                        00003460
+               PERFORM 9000-CANCELACION                                 00003470
+                  THRU 9000-CANCELACION-EXIT                            00003480
+                                                                        00003490
+           END-IF                                                       00003500
+                                                                        00003510
+           IF  FS-MPBAVAS1 NOT = CA-FS-OK                               00003520
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003530
+               MOVE CA-ERR-ABRIR-MPBAVAS1    TO WK-DESCRIPCION          00003540
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003550
+               MOVE CA-MPBAVAS1              TO WK-DDNAME               00003560
+               MOVE FS-MPBAVAS1              TO WK-FILE-STATUS          00003570
+                                                                        00003580
+               PERFORM 9000-CANCELACION                                 00003590
+                  THRU 9000-CANCELACION-EXIT                            00003600
+                                                                        00003610
+           END-IF                                                       00003620
+                                                                        00003630
+           .                                                            00003640
+       1100-ABRIR-FICHEROS-EXIT.                                        00003650
+           EXIT.                                                        00003660
+                                                                        00003670
+      ******************************************************************00003680
+      ***                   1150-EMITIR-CABECERA                     ***00003690
+      ***                   --------------------                     ***00003700
+      * SE ESCRIBEN LAS LINEAS DE CABECERA Y TITULOS DEL LISTADO.      *00003710
+      ******************************************************************00003720
+       1150-EMITIR-CABECERA.                                            00003730
+                                                                        00003740
+           WRITE REG-MPBAVAS1 FROM WK-LINEA-CABECERA                    00003750
+                                                                        00003760
+           MOVE SPACES                       TO REG-MPBAVAS1            00003770
+           WRITE REG-MPBAVAS1                                           00003780
+                                                                        00003790
+           WRITE REG-MPBAVAS1 FROM WK-LINEA-TITULOS                     00003800
+                                                                        00003810
+           .                                                            00003820
+       1150-EMITIR-CABECERA-EXIT.                                       00003830
+           EXIT.                                                        00003840
+                                                                        00003850
+      ******************************************************************00003860
+      ***                   2000-PROCESO                             ***00003870
+      ***                   ------------                            *** 00003880
+      * SE VALIDA LA PETICION LEIDA; SI ESTA MAL FORMADA SE VUELCA AL  *00003890
+      * LISTADO DE EXCEPCIONES Y SE ACTUALIZA EL RESUMEN POR PROGRAMA. *00003900
+      ******************************************************************00003910
+       2000-PROCESO.                                                    00003920
+                                                                        00003930
+           PERFORM 2100-VALIDAR-CLAVES                                  00003940
+              THRU 2100-VALIDAR-CLAVES-EXIT                             00003950
+                                                                        00003960
+           IF  NO-ENTRADA-VALIDA                                        00003970
+               PERFORM 2200-ESCRIBIR-EXCEPCION                          00003980
+                  THRU 2200-ESCRIBIR-EXCEPCION-EXIT                     00003990
+           END-IF                                                       00004000
+                                                                        00004010
+           PERFORM 9100-LEER-MPBAVAE1                                   00004020
+              THRU 9100-LEER-MPBAVAE1-EXIT                              00004030
+                                                                        00004040
+           .                                                            00004050
+       2000-PROCESO-EXIT.                                               00004060
+           EXIT.                                                        00004070
+                                                                        00004080
+      ******************************************************************00004090
+      ***                   2100-VALIDAR-CLAVES                      ***00004100
+      ***                   ------------------                      *** 00004110
+      * SE APLICA LA MISMA REGLA DE EXCLUSION MUTUA QUE MPBADEU EXIGE  *00004120
+      * EN 1100-VALIDAR-ENTRADA: CENTALTA+CUENTNU O CDGPRODU+CDGSUBP,  *00004130
+      * PERO NUNCA AMBAS PAREJAS NI NINGUNA DE LAS DOS.                *00004140
+      ******************************************************************00004150
+       2100-VALIDAR-CLAVES.                                             00004160
+                                                                        00004170
+           SET SI-ENTRADA-VALIDA              TO TRUE                   00004180
+           MOVE SPACES                        TO WD-MOTIVO              00004190
+                                                                        00004200
+           IF  ((RE-CENTALTA-E NOT = SPACES AND LOW-VALUES) AND         00004210
+               (RE-CUENTNU-E NOT = SPACES AND LOW-VALUES)) AND          00004220
+               ((RE-CDGPRODU-E NOT = SPACES AND LOW-VALUES) AND         00004230
+               (RE-CDGSUBP-E NOT = SPACES AND LOW-VALUES))              00004240
+               SET NO-ENTRADA-VALIDA          TO TRUE                   00004250
+               MOVE CA-MOTIVO-AMBAS           TO WD-MOTIVO              00004260
+           END-IF                                                       00004270
+                                                                        00004280
+           IF  ((RE-CENTALTA-E = SPACES OR LOW-VALUES) AND              00004290
+               (RE-CUENTNU-E = SPACES OR LOW-VALUES)) AND               00004300
+               ((RE-CDGPRODU-E = SPACES OR LOW-VALUES) AND              00004310
+               (RE-CDGSUBP-E = SPACES OR LOW-VALUES))                   00004320
+               SET NO-ENTRADA-VALIDA          TO TRUE                   00004330
+               MOVE CA-MOTIVO-NINGUNA         TO WD-MOTIVO              00004340
+           END-IF                                                       00004350
+                                                                        00004360
+           IF  ((RE-CENTALTA-E = SPACES OR LOW-VALUES) AND              00004370
+               (RE-CUENTNU-E NOT = SPACES AND LOW-VALUES)) OR           00004380
+               ((RE-CENTALTA-E NOT = SPACES AND LOW-VALUES) AND         00004390
+               (RE-CUENTNU-E = SPACES OR LOW-VALUES))                   00004400
+               SET NO-ENTRADA-VALIDA          TO TRUE                   00004410
+               MOVE CA-MOTIVO-CENTCUEN        TO WD-MOTIVO              00004420
+           END-IF                                                       00004430
+                                                                        00004440
+           IF  ((RE-CDGPRODU-E = SPACES OR LOW-VALUES) AND              00004450
+               (RE-CDGSUBP-E NOT = SPACES AND LOW-VALUES)) OR           00004460
+               ((RE-CDGPRODU-E NOT = SPACES AND LOW-VALUES) AND         00004470
+               (RE-CDGSUBP-E = SPACES OR LOW-VALUES))                   00004480
+               SET NO-ENTRADA-VALIDA          TO TRUE                   00004490
+               MOVE CA-MOTIVO-PRODSUBP        TO WD-MOTIVO              00004500
+           END-IF                                                       00004510
+                                                                        00004520
+           .                                                            00004530
+       2100-VALIDAR-CLAVES-EXIT.                                        00004540
+           EXIT.                                                        00004550
+                                                                        00004560
+      ******************************************************************00004570
+      ***                   2200-ESCRIBIR-EXCEPCION                  ***00004580
+      ***                   -----------------------                  ***00004590
+      * SE ESCRIBE LA LINEA DE DETALLE DE LA PETICION MAL FORMADA Y SE *00004600
+      * ACTUALIZA EL CONTADOR DE RECHAZOS DEL PROGRAMA LLAMANTE.       *00004610
+      ******************************************************************00004620
+       2200-ESCRIBIR-EXCEPCION.                                         00004630
+                                                                        00004640
+           ADD CN-1                           TO CT-REG-MALFORMADOS     00004650
+                                                                        00004660
+           MOVE RE-PROGRAMA                   TO WD-PROGRAMA            00004670
+           MOVE RE-CDGENTI-E                  TO WD-CDGENTI             00004680
+           STRING RE-CENTALTA-E  '/' RE-CUENTNU-E                       00004690
+                  DELIMITED BY SIZE INTO WD-CENTCUEN                    00004700
+           STRING RE-CDGPRODU-E '/' RE-CDGSUBP-E                        00004710
+                  DELIMITED BY SIZE INTO WD-PRODSUBP                    00004720
+                                                                        00004730
+           WRITE REG-MPBAVAS1 FROM WK-LINEA-DETALLE                     00004740
+                                                                        00004750
+           IF  FS-MPBAVAS1 NOT = CA-FS-OK                               00004760
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004770
+               MOVE CA-ERR-ESCRIB-MPBAVAS1   TO WK-DESCRIPCION          00004780
+               MOVE CA-PRF-2200              TO WK-PARRAFO              00004790
+               MOVE CA-MPBAVAS1              TO WK-DDNAME               00004800
+               MOVE FS-MPBAVAS1              TO WK-FILE-STATUS          00004810
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00004820
+                                                                        00004830
+               PERFORM 9000-CANCELACION                                 00004840
+                  THRU 9000-CANCELACION-EXIT                            00004850
+                                                                        00004860
+           END-IF                                                       00004870
+                                                                        00004880
+           PERFORM 2210-ACTUALIZAR-CALLER                               00004890
+              THRU 2210-ACTUALIZAR-CALLER-EXIT                          00004900
+                                                                        00004910
+           .                                                            00004920
+       2200-ESCRIBIR-EXCEPCION-EXIT.                                    00004930
+           EXIT.                                                        00004940
+                                                                        00004950
+      ******************************************************************00004960
+      ***                   2210-ACTUALIZAR-CALLER                   ***00004970
+      ***                   ----------------------                   ***00004980
+      * SE BUSCA EL PROGRAMA LLAMANTE EN LA TABLA DE RESUMEN Y SE LE   *00004990
+      * AGREGA UNO SI YA EXISTE, O SE DA DE ALTA CON CONTADOR A UNO.   *00005000
+      ******************************************************************00005010
+       2210-ACTUALIZAR-CALLER.                                          00005020
+                                                                        00005030
+           SET NO-CALLER-ENCONTRADO           TO TRUE                   00005040
+           MOVE ZEROES                        TO WK-IDX                 00005050
+                                                                        00005060
+           PERFORM 2215-COMPARAR-CALLER                                 00005070
+              THRU 2215-COMPARAR-CALLER-EXIT                            00005080
+             UNTIL WK-IDX >= WK-NUM-CALLERS                             00005090
+                OR SI-CALLER-ENCONTRADO                                 00005100
+                                                                        00005110
+           IF  NO-CALLER-ENCONTRADO                                     00005120
+               AND WK-NUM-CALLERS < CN-MAX-CALLERS                      00005130
+               ADD CN-1                       TO WK-NUM-CALLERS         00005140
+               MOVE WK-NUM-CALLERS            TO WK-IDX                 00005150
+               MOVE RE-PROGRAMA           TO WK-CALL-PROGRAMA(WK-IDX)   00005160
+               MOVE CN-0                      TO WK-CALL-CNT(WK-IDX)    00005170
+               SET SI-CALLER-ENCONTRADO       TO TRUE                   00005175
+           END-IF                                                       00005180
+                                                                        00005190
+           IF  SI-CALLER-ENCONTRADO                                     00005200
+               ADD CN-1                       TO WK-CALL-CNT(WK-IDX)    00005210
+           END-IF                                                       00005220
+                                                                        00005230
+           .                                                            00005240
+       2210-ACTUALIZAR-CALLER-EXIT.                                     00005250
+           EXIT.                                                        00005260
+                                                                        00005270
+      ******************************************************************00005280
+      ***                   2215-COMPARAR-CALLER                     ***00005290
+      ***                   ---------------------                    ***00005300
+      * SE COMPARA EL PROGRAMA LLAMANTE ACTUAL CONTRA LA SIGUIENTE     *00005310
+      * ENTRADA DE LA TABLA DE RESUMEN.                                *00005320
+      ******************************************************************00005330
+       2215-COMPARAR-CALLER.                                            00005340
+                                                                        00005350
+           ADD CN-1                           TO WK-IDX                 00005360
+                                                                        00005370
+           IF  WK-CALL-PROGRAMA(WK-IDX) = RE-PROGRAMA                   00005380
+               SET SI-CALLER-ENCONTRADO       TO TRUE                   00005390
+           END-IF                                                       00005400
+                                                                        00005410
+           .                                                            00005420
+       2215-COMPARAR-CALLER-EXIT.                                       00005430
+           EXIT.                                                        00005440
+                                                                        00005450
+      ******************************************************************00005460
+      ***                   3000-FIN                                 ***00005470
+      ***                   --------                                 ***00005480
+      * SE ESCRIBE EL RESUMEN POR PROGRAMA LLAMANTE, SE CIERRAN LOS    *00005490
+      * FICHEROS Y SE MUESTRAN LAS ESTADISTICAS DE LA EJECUCION.       *00005500
+      ******************************************************************00005510
+       3000-FIN.                                                        00005520
+                                                                        00005530
+           PERFORM 3300-ESCRIBIR-RESUMEN                                00005540
+              THRU 3300-ESCRIBIR-RESUMEN-EXIT                           00005550
+                                                                        00005560
+           PERFORM 3100-CERRAR-FICHEROS                                 00005570
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00005580
+                                                                        00005590
+           PERFORM 3200-ESTADISTICAS                                    00005600
+              THRU 3200-ESTADISTICAS-EXIT                               00005610
+                                                                        00005620
+           STOP RUN                                                     00005630
+                                                                        00005640
+           .                                                            00005650
+       3000-FIN-EXIT.                                                   00005660
+           EXIT.                                                        00005670
+                                                                        00005680
+      ******************************************************************00005690
+      ***                   3100-CERRAR-FICHEROS                     ***00005700
+      ***                   ---------------------                    ***00005710
+      * SE CIERRAN LOS FICHEROS DE ENTRADA Y SALIDA.                   *00005720
+      ******************************************************************00005730
+       3100-CERRAR-FICHEROS.                                            00005740
+                                                                        00005750
+           CLOSE MPBAVAE1                                               00005760
+                 MPBAVAS1                                               00005770
+                                                                        00005780
+           IF  FS-MPBAVAE1 NOT = CA-FS-OK                               00005790
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005800
+               MOVE CA-ERR-CERRAR-MPBAVAE1   TO WK-DESCRIPCION          00005810
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005820
+               MOVE CA-MPBAVAE1              TO WK-DDNAME               00005830
+               MOVE FS-MPBAVAE1              TO WK-FILE-STATUS          00005840
+                                                                        00005850
+               PERFORM 9000-CANCELACION                                 00005860
+                  THRU 9000-CANCELACION-EXIT                            00005870
+                                                                        00005880
+           END-IF                                                       00005890
+                                                                        00005900
+           IF  FS-MPBAVAS1 NOT = CA-FS-OK                               00005910
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005920
+               MOVE CA-ERR-CERRAR-MPBAVAS1   TO WK-DESCRIPCION          00005930
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005940
+               MOVE CA-MPBAVAS1              TO WK-DDNAME               00005950
+               MOVE FS-MPBAVAS1              TO WK-FILE-STATUS          00005960
+                                                                        00005970
+               PERFORM 9000-CANCELACION                                 00005980
+                  THRU 9000-CANCELACION-EXIT                            00005990
+                                                                        00006000
+           END-IF                                                       00006010
+                                                                        00006020
+           .                                                            00006030
+       3100-CERRAR-FICHEROS-EXIT.                                       00006040
+           EXIT.                                                        00006050
+                                                                        00006060
+      ******************************************************************00006070
+      ***                   3200-ESTADISTICAS                        ***00006080
+      ***                   -----------------                        ***00006090
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00006100
+      ******************************************************************00006110
+       3200-ESTADISTICAS.                                               00006120
+                                                                        00006130
+           MOVE CT-REG-LEIDOS                 TO WK-LEIDOS-ED           00006140
+           MOVE CT-REG-MALFORMADOS            TO WK-MALFORMADOS-ED      00006150
+                                                                        00006160
+           DISPLAY WK-CAB-1                                             00006170
+           DISPLAY WK-CAB-2                                             00006180
+           DISPLAY WK-CAB-1                                             00006190
+           DISPLAY WK-CAB-3                                             00006200
+           DISPLAY WK-CAB-4                                             00006210
+           DISPLAY WK-CAB-1                                             00006220
+                                                                        00006230
+           .                                                            00006240
+       3200-ESTADISTICAS-EXIT.                                          00006250
+           EXIT.                                                        00006260
+                                                                        00006270
+      ******************************************************************00006280
+      ***                   3300-ESCRIBIR-RESUMEN                    ***00006290
+      ***                   --------------------                     ***00006300
+      * SE VUELCA AL LISTADO EL TOTAL DE RECHAZOS POR CADA PROGRAMA    *00006310
+      * LLAMANTE, PARA LOCALIZAR LOS QUE ENVIAN PETICIONES MAL         *00006320
+      * FORMADAS DE FORMA SISTEMATICA.                                 *00006330
+      ******************************************************************00006340
+       3300-ESCRIBIR-RESUMEN.                                           00006350
+                                                                        00006360
+           IF  WK-NUM-CALLERS > CN-0                                    00006370
+               WRITE REG-MPBAVAS1 FROM WK-LINEA-RESUMEN-CAB             00006380
+                                                                        00006390
+               PERFORM 3310-ESCRIBIR-LINEA-CALLER                       00006400
+                  THRU 3310-ESCRIBIR-LINEA-CALLER-EXIT                  00006410
+                 VARYING WK-IDX FROM 1 BY 1                             00006420
+                   UNTIL WK-IDX > WK-NUM-CALLERS                        00006430
+           END-IF                                                       00006440
+                                                                        00006450
+           .                                                            00006460
+       3300-ESCRIBIR-RESUMEN-EXIT.                                      00006470
+           EXIT.                                                        00006480
+                                                                        00006490
+      ******************************************************************00006500
+      ***                   3310-ESCRIBIR-LINEA-CALLER               ***00006510
+      ***                   ------------------------                 ***00006520
+      * SE ESCRIBE LA LINEA DE RESUMEN DE UN PROGRAMA LLAMANTE.        *00006530
+      ******************************************************************00006540
+       3310-ESCRIBIR-LINEA-CALLER.                                      00006550
+                                                                        00006560
+           MOVE WK-CALL-PROGRAMA(WK-IDX)       TO WR-PROGRAMA           00006570
+           MOVE WK-CALL-CNT(WK-IDX)            TO WR-CONTADOR           00006580
+                                                                        00006590
+           WRITE REG-MPBAVAS1 FROM WK-LINEA-RESUMEN-DET                 00006600
+                                                                        00006610
+           IF  FS-MPBAVAS1 NOT = CA-FS-OK                               00006620
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00006630
+               MOVE CA-ERR-ESCRIB-MPBAVAS1   TO WK-DESCRIPCION          00006640
+               MOVE CA-PRF-3300              TO WK-PARRAFO              00006650
+               MOVE CA-MPBAVAS1              TO WK-DDNAME               00006660
+               MOVE FS-MPBAVAS1              TO WK-FILE-STATUS          00006670
+               MOVE WK-LINEA-RESUMEN-DET     TO WK-DATOS-REGISTRO       00006680
+                                                                        00006690
+               PERFORM 9000-CANCELACION                                 00006700
+                  THRU 9000-CANCELACION-EXIT                            00006710
+                                                                        00006720
+           END-IF                                                       00006730
+                                                                        00006740
+           .                                                            00006750
+       3310-ESCRIBIR-LINEA-CALLER-EXIT.                                 00006760
+           EXIT.                                                        00006770
+                                                                        00006780
+      ******************************************************************00006790
+      ***                   9100-LEER-MPBAVAE1                       ***00006800
+      ***                   ------------------                       ***00006810
+      * SE REALIZA LA LECTURA DEL FICHERO DE ENTRADA.                  *00006820
+      ******************************************************************00006830
+       9100-LEER-MPBAVAE1.                                              00006840
+                                                                        00006850
+           READ MPBAVAE1                                                00006860
+           AT END                                                       00006870
+                SET SI-FIN-MPBAVAE1          TO TRUE                    00006880
+                                                                        00006890
+             NOT AT END                                                 00006900
+                ADD CN-1                     TO CT-REG-LEIDOS           00006910
+                                                                        00006920
+           END-READ                                                     00006930
+                                                                        00006940
+           IF  FS-MPBAVAE1 NOT = CA-FS-OK AND CA-FS-EOF                 00006950
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00006960
+               MOVE CA-ERR-LEER-MPBAVAE1     TO WK-DESCRIPCION          00006970
+               MOVE CA-PRF-9100              TO WK-PARRAFO              00006980
+               MOVE CA-MPBAVAE1              TO WK-DDNAME               00006990
+               MOVE FS-MPBAVAE1              TO WK-FILE-STATUS          00007000
+                                                                        00007010
+               PERFORM 9000-CANCELACION                                 00007020
+                  THRU 9000-CANCELACION-EXIT                            00007030
+                                                                        00007040
+           END-IF                                                       00007050
+                                                                        00007060
+           .                                                            00007070
+       9100-LEER-MPBAVAE1-EXIT.                                         00007080
+           EXIT.                                                        00007090
+                                                                        00007100
+      ******************************************************************00007110
+      ***                   9000-CANCELACION                         ***00007120
+      ***                   ----------------                         ***00007130
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00007140
+      ******************************************************************00007150
+       9000-CANCELACION.                                                00007160
+                                                                        00007170
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00007180
+                                                                        00007190
+           EXEC-FUN XX_CANCELACION_PROCESOS_BATCH                       00007200
+               TIPO_ERROR('WK-TIPO-ERROR')                              00007210
+               RESPONSABLE('WK-RESPONSABLE')                            00007220
+               DESCRIPCION('WK-DESCRIPCION')                            00007230
+               PROGRAMA('WK-PROGRAMA')                                  00007240
+               PARRAFO('WK-PARRAFO')                                    00007250
+               DDNAME('WK-DDNAME')                                      00007260
+               FILE_STATUS('WK-FILE-STATUS')                            00007270
+               DATOS_REGISTRO('WK-DATOS-REGISTRO')                      00007280
+           END-FUN                                                      00007290
+                                                                        00007300
+           .                                                            00007310
+       9000-CANCELACION-EXIT.                                           00007320
+           EXIT.                                                        00007330
