@@ -0,0 +1,1006 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPBAHIS.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09-08-2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH DE MANTENIMIENTO QUE APLICA ALTAS  *00000110
+      *               Y CIERRES DE VIGENCIA SOBRE LAS TABLAS MDDT750   *00000120
+      *               Y MDDT755 A PARTIR DE UN FICHERO DE MOVIMIENTOS, *00000130
+      *               DEJANDO CONSTANCIA DE CADA ALTA/CIERRE EN LAS    *00000140
+      *               TABLAS HISTORICAS MDDT750H Y MDDT755H PARA       *00000150
+      *               PODER RECONSTRUIR EL VALOR VIGENTE DE UN         *00000160
+      *               PARAMETRO EN CUALQUIER FECHA PASADA.             *00000170
+      *-                                                              -*00000180
+      *  FICHEROS DE ENTRADA:                                          *00000190
+      *        MPBAHIE1: MOVIMIENTOS DE ALTA/CIERRE DE PARAMETROS.    * 00000200
+      *-                                                              -*00000210
+      *  FICHEROS DE SALIDA:                                           *00000220
+      *        MPBAHIS1: LISTADO DE MOVIMIENTOS APLICADOS Y RECHAZADOS* 00000230
+      *-                                                              -*00000240
+      *  COPYS Y DCLGENS:                                              *00000250
+      *    D4462800 : DCLGEN DE LA TABLA MDDT750.                      *00000260
+      *    D4462900 : DCLGEN DE LA TABLA MDDT755.                      *00000270
+      *    D4462801 : DCLGEN DE LA TABLA HISTORICA MDDT750H.           *00000280
+      *    D4462901 : DCLGEN DE LA TABLA HISTORICA MDDT755H.           *00000290
+      *-                                                              -*00000300
+      *  CODIGOS DE RETORNO:                                           *00000310
+      *    '00'     : CORRECTO.                                        *00000320
+      *    '88'     : ERROR FUNCIONAL.                                 *00000330
+      *    '99'     : ERROR DB2.                                       *00000340
+      *-                                                              -*00000350
+      ******************************************************************00000360
+      *                  M O D I F I C A C I O N E S                   *00000370
+      *                  ---------------------------                   *00000380
+      *                                                                *00000390
+      * USUARIO  FECHA        DESCRIPCION                              *00000400
+      * -------- ----------   ---------------------------------------- *00000410
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. AUDITORIA        *00000411
+      *                        HISTORICA DE ALTAS Y CIERRES DE         *00000412
+      *                        PARAMETROS DE MDDT750/MDDT755 EN        *00000413
+      *                        MDDT750H/MDDT755H.                      *00000414
+      * VIEWNEXT 09-08-2026    LAS ACTUALIZACIONES DE MDDT750/MDDT755  *00000415
+      *                        EN 2120-CIERRE-750 Y 2220-CIERRE-755    *00000416
+      *                        COMPRUEBAN TAMBIEN SQLERRD(3) PARA      *00000417
+      *                        DETECTAR UN CIERRE SIN NINGUN REGISTRO  *00000418
+      *                        AFECTADO.                               *00000419
+      *                                                                *00000420
+      ******************************************************************00000430
+                                                                        00000440
+      ******************************************************************00000450
+      * IDENTIFICATION DIVISION                                        *00000460
+      ******************************************************************00000470
+       IDENTIFICATION DIVISION.                                         00000480
+       PROGRAM-ID.    MPBAHIS.                                          00000490
+       AUTHOR.        VIEWNEXT.                                         00000500
+       DATE-WRITTEN.  09-08-2026.                                       00000510
+       DATE-COMPILED.                                                   00000520
+                                                                        00000530
+      ******************************************************************00000540
+      * ENVIRONMENT DIVISION                                           *00000550
+      ******************************************************************00000560
+       ENVIRONMENT DIVISION.                                            00000570
+                                                                        00000580
+      *----------------------------------------------------------------*00000590
+      * CONFIGURATION SECTION                                          *00000600
+      *----------------------------------------------------------------*00000610
+       CONFIGURATION SECTION.                                           00000620
+                                                                        00000630
+       SOURCE-COMPUTER. IBM-3090.                                       00000640
+       OBJECT-COMPUTER. IBM-3090.                                       00000650
+       SPECIAL-NAMES.                                                   00000660
+           DECIMAL-POINT IS COMMA.                                      00000670
+                                                                        00000680
+      *----------------------------------------------------------------*00000690
+      * INPUT OUTPUT SECTION                                          * 00000700
+      *----------------------------------------------------------------*00000710
+       INPUT-OUTPUT SECTION.                                            00000720
+       FILE-CONTROL.                                                    00000730
+                                                                        00000740
+      * -- MOVIMIENTOS DE ALTA/CIERRE DE PARAMETROS A APLICAR.          00000750
+           SELECT MPBAHIE1 ASSIGN MPBAHIE1                              00000760
+                  ACCESS MODE IS SEQUENTIAL                             00000770
+                  FILE STATUS IS FS-MPBAHIE1.                           00000780
+                                                                        00000790
+      * -- LISTADO DE MOVIMIENTOS APLICADOS Y RECHAZADOS.               00000800
+           SELECT MPBAHIS1 ASSIGN MPBAHIS1                              00000810
+                  ACCESS MODE IS SEQUENTIAL                             00000820
+                  FILE STATUS IS FS-MPBAHIS1.                           00000830
+                                                                        00000840
+      ******************************************************************00000850
+      * DATA DIVISION                                                  *00000860
+      ******************************************************************00000870
+       DATA DIVISION.                                                   00000880
+                                                                        00000890
+      *----------------------------------------------------------------*00000900
+      * FILE SECTION                                                  * 00000910
+      *----------------------------------------------------------------*00000920
+       FILE SECTION.                                                    00000930
+                                                                        00000940
+       FD  MPBAHIE1                                                     00000950
+           BLOCK CONTAINS 0 RECORDS                                     00000960
+           RECORDING MODE IS F                                          00000970
+           LABEL RECORD ARE STANDARD                                    00000980
+           RECORD CONTAINS 100 CHARACTERS                               00000990
+           DATA RECORD IS REG-MPBAHIE1.                                 00001000
+       01  REG-MPBAHIE1.                                                00001010
+           05  TR-TABLA                    PIC X(01).                   00001020
+           05  TR-TIPOPERA                 PIC X(01).                   00001030
+           05  TR-CDGENTI                  PIC X(04).                   00001040
+           05  TR-CDGPRODU                 PIC X(03).                   00001050
+           05  TR-CDGSUBP                  PIC X(03).                   00001060
+           05  TR-PANUMPAR                 PIC X(03).                   00001070
+           05  TR-VALPARM                  PIC X(10).                   00001080
+           05  TR-DESLARG                  PIC X(40).                   00001090
+           05  TR-FECALTA                  PIC X(10).                   00001100
+           05  TR-FEBAJA                   PIC X(10).                   00001110
+           05  FILLER                      PIC X(15).                   00001120
+                                                                        00001130
+       FD  MPBAHIS1                                                     00001140
+           BLOCK CONTAINS 0 RECORDS                                     00001150
+           RECORDING MODE IS F                                          00001160
+           LABEL RECORD ARE STANDARD                                    00001170
+           RECORD CONTAINS 132 CHARACTERS                               00001180
+           DATA RECORD IS REG-MPBAHIS1.                                 00001190
+       01  REG-MPBAHIS1                   PIC X(132).                   00001200
+                                                                        00001210
+      *----------------------------------------------------------------*00001220
+      * WORKING-STORAGE SECTION                                       * 00001230
+      *----------------------------------------------------------------*00001240
+       WORKING-STORAGE SECTION.                                         00001250
+                                                                        00001260
+      ******************************************************************00001270
+      *                        S W I T C H E S                         *00001280
+      ******************************************************************00001290
+       01  SW-SWITCHES.                                                 00001300
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00001310
+               88  DB2-OK                              VALUE 0.         00001320
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00001330
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00001340
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00001350
+           05  SW-FIN-FICHERO              PIC X(01)   VALUE 'N'.       00001360
+               88  SI-FIN-FICHERO                      VALUE 'S'.       00001370
+               88  NO-FIN-FICHERO                      VALUE 'N'.       00001380
+           05  SW-TRAMA-VALIDA             PIC X(01)   VALUE 'N'.       00001390
+               88  SI-TRAMA-VALIDA                     VALUE 'S'.       00001400
+               88  NO-TRAMA-VALIDA                     VALUE 'N'.       00001410
+                                                                        00001420
+      ******************************************************************00001430
+      *                      C O N S T A N T E S                       *00001440
+      ******************************************************************00001450
+       01  CT-CONSTANTES.                                               00001460
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001470
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001480
+               10  CA-MPBAHIS              PIC X(08)   VALUE 'MPBAHIS'. 00001490
+               10  CA-RESP PIC X(14)   VALUE 'MEDIOS DE PAGO'.          00001500
+               10  CA-FECHA-SIN-BAJA PIC X(10)   VALUE '9999-12-31'.    00001510
+               10  CA-MPBAHIE1             PIC X(08)   VALUE 'MPBAHIE1'.00001511
+               10  CA-MPBAHIS1             PIC X(08)   VALUE 'MPBAHIS1'.00001512
+               10  CA-ERROR-D              PIC X(01)   VALUE 'D'.       00001513
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001514
+               10  CA-TABLA-750            PIC X(01)   VALUE '1'.       00001515
+               10  CA-TABLA-755            PIC X(01)   VALUE '2'.       00001516
+               10  CA-OPERA-ALTA           PIC X(01)   VALUE 'A'.       00001517
+               10  CA-OPERA-CIERRE         PIC X(01)   VALUE 'C'.       00001518
+               10  CA-INSERT               PIC X(06)   VALUE 'INSERT'.  00001519
+               10  CA-UPDATE               PIC X(06)   VALUE 'UPDATE'.  00001520
+               10  CA-MDDT750              PIC X(08)   VALUE 'MDDT750'. 00001521
+               10  CA-MDDT755              PIC X(08)   VALUE 'MDDT755'. 00001522
+               10  CA-MDDT750H             PIC X(08)   VALUE 'MDDT750H'.00001523
+               10  CA-MDDT755H             PIC X(08)   VALUE 'MDDT755H'.00001524
+               10  CA-ERR-ABRIR-MPBAHIE1 PIC X(35)   VALUE 'ERROR AL ABR00001520
+      -                            'IR EL FICHERO MPBAHIE1'.            00001530
+               10  CA-ERR-ABRIR-MPBAHIS1 PIC X(35)   VALUE 'ERROR AL ABR00001540
+      -                            'IR EL FICHERO MPBAHIS1'.            00001550
+               10  CA-ERR-CERRAR-MPBAHIE1 PIC X(36)   VALUE 'ERROR AL CE00001560
+      -                            'RRAR EL FICHERO MPBAHIE1'.          00001570
+               10  CA-ERR-CERRAR-MPBAHIS1 PIC X(36)   VALUE 'ERROR AL CE00001580
+      -                            'RRAR EL FICHERO MPBAHIS1'.          00001590
+               10  CA-ERR-LECTURA-MPBAHIE1 PIC X(34)   VALUE 'ERROR AL L00001600
+      -                            'EER EL FICHERO MPBAHIE1'.           00001610
+               10  CA-ERR-ESCRIB-MPBAHIS1 PIC X(35)   VALUE 'ERROR AL ES00001620
+      -                            'CRIBIR FICHERO MPBAHIS1'.           00001630
+               10  CA-ERR-INSERT-750 PIC X(38)   VALUE 'ERROR AL INSERTA00001640
+      -                            'R EN LA TABLA MDDT750'.             00001650
+               10  CA-ERR-UPDATE-750 PIC X(37)   VALUE 'ERROR AL ACTUALI00001660
+      -                            'ZAR LA TABLA MDDT750'.              00001670
+               10  CA-ERR-INSERT-755 PIC X(38)   VALUE 'ERROR AL INSERTA00001680
+      -                            'R EN LA TABLA MDDT755'.             00001690
+               10  CA-ERR-UPDATE-755 PIC X(37)   VALUE 'ERROR AL ACTUALI00001700
+      -                            'ZAR LA TABLA MDDT755'.              00001710
+               10  CA-ERR-INSERT-750H PIC X(39)   VALUE 'ERROR AL INSERT00001720
+      -                            'AR EN LA TABLA MDDT750H'.           00001730
+               10  CA-ERR-INSERT-755H PIC X(39)   VALUE 'ERROR AL INSERT00001740
+      -                            'AR EN LA TABLA MDDT755H'.           00001750
+               10  CA-ERR-TABLA-DESCON PIC X(39)   VALUE 'CODIGO DE TABL00001760
+      -                            'A DE ENTRADA DESCONOCIDO'.          00001770
+               10  CA-ERR-OPERA-DESCON PIC X(43)   VALUE 'CODIGO DE OPER00001780
+      -                            'ACION DE ENTRADA DESCONOCIDO'.      00001790
+               10  CA-PRF-1100 PIC X(19)   VALUE '1100-ABRIR-FICHEROS'. 00001800
+               10  CA-PRF-2110 PIC X(18)   VALUE '2110-ALTA-750'.       00001810
+               10  CA-PRF-2120 PIC X(21)   VALUE '2120-CIERRE-750'.     00001820
+               10  CA-PRF-2130 PIC X(21)   VALUE '2130-HISTORIAR-750'.  00001830
+               10  CA-PRF-2210 PIC X(18)   VALUE '2210-ALTA-755'.       00001840
+               10  CA-PRF-2220 PIC X(21)   VALUE '2220-CIERRE-755'.     00001850
+               10  CA-PRF-2230 PIC X(21)   VALUE '2230-HISTORIAR-755'.  00001860
+               10  CA-PRF-2300 PIC X(23)   VALUE '2300-ESCRIBIR-EXCEPCIO00001870
+      -                            'N'.                                 00001880
+               10  CA-PRF-3100 PIC X(20)   VALUE '3100-CERRAR-FICHEROS'.00001890
+               10  CA-PRF-9100 PIC X(18)   VALUE '9100-LEER-MPBAHIE1'.  00001900
+                                                                        00001910
+           05  CN-CONSTANTES-NUMERICAS.                                 00001920
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001930
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001940
+                                                                        00001950
+      ******************************************************************00001960
+      *                    C O N T A D O R E S                        * 00001970
+      ******************************************************************00001980
+       01  CT-CONTADORES.                                               00001990
+           05  CT-REG-LEIDOS               PIC 9(9)    VALUE ZEROES.    00002000
+           05  CT-REG-APLICADOS            PIC 9(9)    VALUE ZEROES.    00002010
+           05  CT-REG-RECHAZADOS           PIC 9(9)    VALUE ZEROES.    00002020
+                                                                        00002030
+      ******************************************************************00002040
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00002050
+      ******************************************************************00002060
+       01  WK-ESTADISTICA.                                              00002070
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00002080
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00002090
+      -                            'ICAS DE MPBAHIS                     00002100
+      -                            '   *'.                              00002110
+           05  WK-CAB-3.                                                00002120
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00002130
+      -                            'S LEIDOS DE MPBAHIE1:       '.      00002140
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00002150
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002160
+           05  WK-CAB-4.                                                00002170
+               10  FILLER                  PIC X(45)   VALUE '* MOVIMIEN00002180
+      -                            'TOS APLICADOS:               '.     00002190
+               10  WK-APLICADOS-ED         PIC ZZZZZZZZ9.               00002200
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002210
+           05  WK-CAB-5.                                                00002220
+               10  FILLER                  PIC X(45)   VALUE '* MOVIMIEN00002230
+      -                            'TOS RECHAZADOS:              '.     00002240
+               10  WK-RECHAZADOS-ED        PIC ZZZZZZZZ9.               00002250
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002260
+                                                                        00002270
+      ******************************************************************00002280
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00002290
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00002300
+      ******************************************************************00002310
+       01  WK-CANCELACION-BATCH.                                        00002320
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00002330
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00002340
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00002350
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPBAHIS'. 00002360
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002370
+           05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00002380
+           05  WK-TABLA-DB2                PIC X(18)   VALUE SPACES.    00002390
+           05  WK-DATOS-ACCESO             PIC X(08)   VALUE SPACES.    00002400
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002410
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002420
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00002430
+                                                                        00002440
+      ******************************************************************00002450
+      *                      F I L E  S T A T U S                     * 00002460
+      ******************************************************************00002470
+       01  FS-FILE-STATUS.                                              00002480
+           05  FS-MPBAHIE1                PIC X(02).                    00002490
+           05  FS-MPBAHIS1                PIC X(02).                    00002500
+                                                                        00002510
+      ******************************************************************00002520
+      *                       L I N E A S  D E  I N F O R M E          *00002530
+      ******************************************************************00002540
+       01  WK-LINEA-CABECERA.                                           00002550
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00002560
+           05  FILLER                      PIC X(47)   VALUE 'LISTADO DE00002570
+      -                            ' MOVIMIENTOS MDDT750/MDDT755'.      00002580
+           05  FILLER                      PIC X(65)   VALUE SPACES.    00002590
+                                                                        00002600
+       01  WK-LINEA-TITULOS.                                            00002610
+           05  FILLER                      PIC X(05)   VALUE 'TABLA'.   00002620
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002630
+           05  FILLER                      PIC X(05)   VALUE 'OPERA'.   00002640
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002650
+           05  FILLER                      PIC X(04)   VALUE 'ENTI'.    00002660
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002670
+           05  FILLER                      PIC X(03)   VALUE 'PAR'.     00002680
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002690
+           05  FILLER                      PIC X(10)   VALUE 'VALPARM'. 00002700
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002710
+           05  FILLER                     PIC X(30)   VALUE 'RESULTADO'.00002720
+           05  FILLER                      PIC X(70)   VALUE SPACES.    00002730
+                                                                        00002740
+       01  WK-LINEA-DETALLE.                                            00002750
+           05  WD-TABLA                    PIC X(05).                   00002760
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002770
+           05  WD-OPERA                    PIC X(05).                   00002780
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002790
+           05  WD-CDGENTI                  PIC X(04).                   00002800
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002810
+           05  WD-PANUMPAR                 PIC X(03).                   00002820
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002830
+           05  WD-VALPARM                  PIC X(10).                   00002840
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002850
+           05  WD-RESULTADO                PIC X(30).                   00002860
+           05  FILLER                      PIC X(69)   VALUE SPACES.    00002870
+                                                                        00002880
+      ******************************************************************00002890
+      *                      V A R I A B L E S                        * 00002900
+      ******************************************************************00002910
+       01  WK-VARIABLES.                                                00002920
+           05  WK-FECHA-CIERRE             PIC X(10)   VALUE SPACES.    00002930
+                                                                        00002940
+      * -- COPY DE COMUNICACION CON DB2.                                00002950
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00002960
+                                                                        00002970
+      * -- DCLGEN DE LA TABLA MDDT750.                                  00002980
+           EXEC SQL INCLUDE D4462800 END-EXEC.                          00002990
+                                                                        00003000
+      * -- DCLGEN DE LA TABLA MDDT755.                                  00003010
+           EXEC SQL INCLUDE D4462900 END-EXEC.                          00003020
+                                                                        00003030
+      * -- DCLGEN DE LA TABLA HISTORICA MDDT750H.                       00003040
+           EXEC SQL INCLUDE D4462801 END-EXEC.                          00003050
+                                                                        00003060
+      * -- DCLGEN DE LA TABLA HISTORICA MDDT755H.                       00003070
+           EXEC SQL INCLUDE D4462901 END-EXEC.                          00003080
+                                                                        00003090
+      ******************************************************************00003100
+      *                       PROCEDURE DIVISION                      * 00003110
+      ******************************************************************00003120
+       PROCEDURE DIVISION.                                              00003130
+                                                                        00003140
+           PERFORM 1000-INICIO                                          00003150
+              THRU 1000-INICIO-EXIT                                     00003160
+                                                                        00003170
+           PERFORM 2000-PROCESO                                         00003180
+              THRU 2000-PROCESO-EXIT                                    00003190
+             UNTIL SI-FIN-FICHERO                                       00003200
+                                                                        00003210
+           PERFORM 3000-FIN                                             00003220
+              THRU 3000-FIN-EXIT                                        00003230
+                                                                        00003240
+           .                                                            00003250
+                                                                        00003260
+      ******************************************************************00003270
+      ***                   1000-INICIO                             *** 00003280
+      ***                   -----------                             *** 00003290
+      * SE INICIALIZAN LAS VARIABLES, SE ABREN LOS FICHEROS, SE EMITE  *00003300
+      * LA CABECERA DEL LISTADO Y SE LEE EL PRIMER MOVIMIENTO.         *00003310
+      ******************************************************************00003320
+       1000-INICIO.                                                     00003330
+                                                                        00003340
+           INITIALIZE WK-VARIABLES                                      00003350
+                      CT-CONTADORES                                     00003360
+                                                                        00003370
+           SET NO-FIN-FICHERO                TO TRUE                    00003380
+                                                                        00003390
+           PERFORM 1100-ABRIR-FICHEROS                                  00003400
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00003410
+                                                                        00003420
+           PERFORM 1150-EMITIR-CABECERA                                 00003430
+              THRU 1150-EMITIR-CABECERA-EXIT                            00003440
+                                                                        00003450
+           PERFORM 9100-LEER-MPBAHIE1                                   00003460
+              THRU 9100-LEER-MPBAHIE1-EXIT                              00003470
+                                                                        00003480
+           .                                                            00003490
+       1000-INICIO-EXIT.                                                00003500
+           EXIT.                                                        00003510
+                                                                        00003520
+      ******************************************************************00003530
+      ***                   1100-ABRIR-FICHEROS                     *** 00003540
+      ***                   -------------------                     *** 00003550
+      * SE REALIZA LA APERTURA DE LOS FICHEROS DE ENTRADA Y SALIDA.    *00003560
+      ******************************************************************00003570
+       1100-ABRIR-FICHEROS.                                             00003580
+                                                                        00003590
+           OPEN INPUT  MPBAHIE1                                         00003600
+           OPEN OUTPUT MPBAHIS1                                         00003610
+                                                                        00003620
+           IF  FS-MPBAHIE1 NOT = CA-FS-OK                               00003630
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003640
+               MOVE CA-ERR-ABRIR-MPBAHIE1   TO WK-DESCRIPCION           00003650
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003660
+               MOVE CA-MPBAHIE1             TO WK-DDNAME                00003670
+               MOVE FS-MPBAHIE1             TO WK-FILE-STATUS           00003680
+                                                                        00003690
+               PERFORM 9000-CANCELACION                                 00003700
+                  THRU 9000-CANCELACION-EXIT                            00003710
+                                                                        00003720
+           END-IF                                                       00003730
+                                                                        00003740
+           IF  FS-MPBAHIS1 NOT = CA-FS-OK                               00003750
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003760
+               MOVE CA-ERR-ABRIR-MPBAHIS1   TO WK-DESCRIPCION           00003770
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003780
+               MOVE CA-MPBAHIS1             TO WK-DDNAME                00003790
+               MOVE FS-MPBAHIS1             TO WK-FILE-STATUS           00003800
+                                                                        00003810
+               PERFORM 9000-CANCELACION                                 00003820
+                  THRU 9000-CANCELACION-EXIT                            00003830
+                                                                        00003840
+           END-IF                                                       00003850
+                                                                        00003860
+           .                                                            00003870
+       1100-ABRIR-FICHEROS-EXIT.                                        00003880
+           EXIT.                                                        00003890
+                                                                        00003900
+      ******************************************************************00003910
+      ***                   1150-EMITIR-CABECERA                    *** 00003920
+      ***                   --------------------                    *** 00003930
+      * SE ESCRIBEN LAS LINEAS DE CABECERA Y TITULOS DEL LISTADO.      *00003940
+      ******************************************************************00003950
+       1150-EMITIR-CABECERA.                                            00003960
+                                                                        00003970
+           WRITE REG-MPBAHIS1 FROM WK-LINEA-CABECERA                    00003980
+                                                                        00003990
+           MOVE SPACES                       TO REG-MPBAHIS1            00004000
+           WRITE REG-MPBAHIS1                                           00004010
+                                                                        00004020
+           WRITE REG-MPBAHIS1 FROM WK-LINEA-TITULOS                     00004030
+                                                                        00004040
+           .                                                            00004050
+       1150-EMITIR-CABECERA-EXIT.                                       00004060
+           EXIT.                                                        00004070
+                                                                        00004080
+      ******************************************************************00004090
+      ***                   2000-PROCESO                            *** 00004100
+      ***                   ------------                            *** 00004110
+      * SE APLICA EL MOVIMIENTO LEIDO SOBRE MDDT750 O MDDT755 SEGUN    *00004120
+      * EL CODIGO DE TABLA, SE HISTORIA EL RESULTADO Y SE LEE EL       *00004130
+      * SIGUIENTE MOVIMIENTO.                                          *00004140
+      ******************************************************************00004150
+       2000-PROCESO.                                                    00004160
+                                                                        00004170
+           SET SI-TRAMA-VALIDA               TO TRUE                    00004180
+           MOVE SPACES                        TO WD-RESULTADO           00004190
+                                                                        00004200
+           EVALUATE  TRUE                                               00004210
+               WHEN  TR-TABLA = CA-TABLA-750                            00004220
+                     PERFORM 2100-TRATAR-750                            00004230
+                        THRU 2100-TRATAR-750-EXIT                       00004240
+                                                                        00004250
+               WHEN  TR-TABLA = CA-TABLA-755                            00004260
+                     PERFORM 2200-TRATAR-755                            00004270
+                        THRU 2200-TRATAR-755-EXIT                       00004280
+                                                                        00004290
+               WHEN  OTHER                                              00004300
+                     SET NO-TRAMA-VALIDA      TO TRUE                   00004310
+                     MOVE CA-ERR-TABLA-DESCON TO WD-RESULTADO           00004320
+                                                                        00004330
+           END-EVALUATE                                                 00004340
+                                                                        00004350
+           PERFORM 2300-ESCRIBIR-EXCEPCION                              00004360
+              THRU 2300-ESCRIBIR-EXCEPCION-EXIT                         00004370
+                                                                        00004380
+           PERFORM 9100-LEER-MPBAHIE1                                   00004390
+              THRU 9100-LEER-MPBAHIE1-EXIT                              00004400
+                                                                        00004410
+           .                                                            00004420
+       2000-PROCESO-EXIT.                                               00004430
+           EXIT.                                                        00004440
+                                                                        00004450
+      ******************************************************************00004460
+      ***                   2100-TRATAR-750                         *** 00004470
+      ***                   ---------------                         *** 00004480
+      * SE APLICA EL MOVIMIENTO DE ALTA O CIERRE DE VIGENCIA SOBRE     *00004490
+      * LA TABLA MDDT750 Y SE GRABA EL HISTORICO CORRESPONDIENTE.      *00004500
+      ******************************************************************00004510
+       2100-TRATAR-750.                                                 00004520
+                                                                        00004530
+           INITIALIZE DCLMDDT750                                        00004540
+                                                                        00004550
+           MOVE TR-CDGENTI                    TO G3177-CDGENTI          00004560
+           MOVE TR-CDGPRODU                   TO G3177-CDGPRODU         00004570
+           MOVE TR-CDGSUBP                    TO G3177-CDGSUBP          00004580
+           MOVE TR-PANUMPAR                   TO G3177-PANUMPAR         00004590
+           MOVE TR-VALPARM                    TO G3177-VALPARM          00004600
+           MOVE TR-FECALTA                    TO G3177-FECALTA          00004610
+           MOVE TR-FEBAJA                     TO G3177-FEBAJA           00004620
+                                                                        00004630
+           EVALUATE  TRUE                                               00004640
+               WHEN  TR-TIPOPERA = CA-OPERA-ALTA                        00004650
+                     PERFORM 2110-ALTA-750                              00004660
+                        THRU 2110-ALTA-750-EXIT                         00004670
+                                                                        00004680
+               WHEN  TR-TIPOPERA = CA-OPERA-CIERRE                      00004690
+                     PERFORM 2120-CIERRE-750                            00004700
+                        THRU 2120-CIERRE-750-EXIT                       00004710
+                                                                        00004720
+               WHEN  OTHER                                              00004730
+                     SET NO-TRAMA-VALIDA      TO TRUE                   00004740
+                     MOVE CA-ERR-OPERA-DESCON TO WD-RESULTADO           00004750
+                                                                        00004760
+           END-EVALUATE                                                 00004770
+                                                                        00004780
+           IF  SI-TRAMA-VALIDA                                          00004790
+               PERFORM 2130-HISTORIAR-750                               00004800
+                  THRU 2130-HISTORIAR-750-EXIT                          00004810
+           END-IF                                                       00004820
+                                                                        00004830
+           .                                                            00004840
+       2100-TRATAR-750-EXIT.                                            00004850
+           EXIT.                                                        00004860
+                                                                        00004870
+      ******************************************************************00004880
+      ***                   2110-ALTA-750                           *** 00004890
+      ***                   --------------                          *** 00004900
+      * SE INSERTA LA NUEVA FILA VIGENTE EN LA TABLA MDDT750.          *00004910
+      ******************************************************************00004920
+       2110-ALTA-750.                                                   00004930
+                                                                        00004940
+           EXEC SQL                                                     00004950
+                INSERT INTO MDDT750                                     00004960
+                       ( G3177_CDGENTI,  G3177_CDGPRODU,                00004970
+                         G3177_CDGSUBP,  G3177_PANUMPAR,                00004980
+                         G3177_VALPARM,  G3177_FECALTA,                 00004990
+                         G3177_FEBAJA,   G3177_CDENTUMO,                00005000
+                         G3177_CDOFIUMO, G3177_USUARUMO,                00005010
+                         G3177_CDTERUMO, G3177_CONTCUR )                00005020
+                VALUES ( :G3177-CDGENTI,  :G3177-CDGPRODU,              00005030
+                         :G3177-CDGSUBP,  :G3177-PANUMPAR,              00005040
+                         :G3177-VALPARM,  :G3177-FECALTA,               00005050
+                         :G3177-FEBAJA,   SPACE,                        00005060
+                         SPACE,           :CA-MPBAHIS,                  00005070
+                         SPACE,           CURRENT TIMESTAMP )           00005080
+           END-EXEC                                                     00005090
+                                                                        00005100
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00005110
+                                                                        00005120
+           IF  NOT DB2-OK                                               00005130
+               SET NO-TRAMA-VALIDA            TO TRUE                   00005140
+               MOVE CA-ERR-INSERT-750         TO WD-RESULTADO           00005150
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00005160
+               MOVE CA-ERR-INSERT-750         TO WK-DESCRIPCION         00005170
+               MOVE CA-PRF-2110               TO WK-PARRAFO             00005180
+               MOVE CA-MPBAHIS                TO WK-RUTINA              00005190
+               MOVE CA-MDDT750                TO WK-TABLA-DB2           00005200
+               MOVE CA-INSERT                 TO WK-DATOS-ACCESO        00005210
+                                                                        00005220
+               PERFORM 9000-CANCELACION                                 00005230
+                  THRU 9000-CANCELACION-EXIT                            00005240
+                                                                        00005250
+           END-IF                                                       00005260
+                                                                        00005270
+           .                                                            00005280
+       2110-ALTA-750-EXIT.                                              00005290
+           EXIT.                                                        00005300
+                                                                        00005310
+      ******************************************************************00005320
+      ***                   2120-CIERRE-750                         *** 00005330
+      ***                   ----------------                        *** 00005340
+      * SE CIERRA LA VIGENCIA DE LA FILA ACTUALMENTE ABIERTA EN        *00005350
+      * MDDT750 PARA LA CLAVE DE ENTRADA, FIJANDO SU FECHA DE BAJA.    *00005360
+      ******************************************************************00005370
+       2120-CIERRE-750.                                                 00005380
+                                                                        00005390
+           EXEC SQL                                                     00005400
+                UPDATE MDDT750                                          00005410
+                   SET G3177_FEBAJA  = :G3177-FEBAJA                    00005420
+                 WHERE G3177_CDGENTI  = :G3177-CDGENTI                  00005430
+                   AND G3177_CDGPRODU = :G3177-CDGPRODU                 00005440
+                   AND G3177_CDGSUBP  = :G3177-CDGSUBP                  00005450
+                   AND G3177_PANUMPAR = :G3177-PANUMPAR                 00005460
+                   AND G3177_FECALTA  = :G3177-FECALTA                  00005470
+           END-EXEC                                                     00005480
+                                                                        00005490
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00005500
+                                                                        00005510
+           IF  NOT DB2-OK OR SQLERRD (3) = ZERO                         00005520
+               SET NO-TRAMA-VALIDA            TO TRUE                   00005530
+               MOVE CA-ERR-UPDATE-750         TO WD-RESULTADO           00005540
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00005550
+               MOVE CA-ERR-UPDATE-750         TO WK-DESCRIPCION         00005560
+               MOVE CA-PRF-2120               TO WK-PARRAFO             00005570
+               MOVE CA-MPBAHIS                TO WK-RUTINA              00005580
+               MOVE CA-MDDT750                TO WK-TABLA-DB2           00005590
+               MOVE CA-UPDATE                 TO WK-DATOS-ACCESO        00005600
+                                                                        00005610
+               PERFORM 9000-CANCELACION                                 00005620
+                  THRU 9000-CANCELACION-EXIT                            00005630
+                                                                        00005640
+           END-IF                                                       00005650
+                                                                        00005660
+           .                                                            00005670
+       2120-CIERRE-750-EXIT.                                            00005680
+           EXIT.                                                        00005690
+                                                                        00005700
+      ******************************************************************00005710
+      ***                   2130-HISTORIAR-750                     ***  00005720
+      ***                   -------------------                    ***  00005730
+      * SE GRABA EN MDDT750H LA FOTOGRAFIA DE LA FILA DE MDDT750 TRAS  *00005740
+      * APLICAR EL MOVIMIENTO, JUNTO CON EL TIPO DE OPERACION Y LA     *00005750
+      * FECHA Y HORA EN QUE SE REALIZO.                                *00005760
+      ******************************************************************00005770
+       2130-HISTORIAR-750.                                              00005780
+                                                                        00005790
+           EXEC SQL                                                     00005800
+                INSERT INTO MDDT750H                                    00005810
+                       ( G3177H_CDGENTI,  G3177H_CDGPRODU,              00005820
+                         G3177H_CDGSUBP,  G3177H_PANUMPAR,              00005830
+                         G3177H_VALPARM,  G3177H_FECALTA,               00005840
+                         G3177H_FEBAJA,   G3177H_CDENTUMO,              00005850
+                         G3177H_CDOFIUMO, G3177H_USUARUMO,              00005860
+                         G3177H_CDTERUMO, G3177H_TIPOPERA,              00005870
+                         G3177H_FECHMOVH )                              00005880
+                VALUES ( :G3177-CDGENTI,  :G3177-CDGPRODU,              00005890
+                         :G3177-CDGSUBP,  :G3177-PANUMPAR,              00005900
+                         :G3177-VALPARM,  :G3177-FECALTA,               00005910
+                         :G3177-FEBAJA,   SPACE,                        00005920
+                         SPACE,           :CA-MPBAHIS,                  00005930
+                         SPACE,           :TR-TIPOPERA,                 00005940
+                         CURRENT TIMESTAMP )                            00005950
+           END-EXEC                                                     00005960
+                                                                        00005970
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00005980
+                                                                        00005990
+           IF  DB2-OK                                                   00006000
+               ADD CN-1                        TO CT-REG-APLICADOS      00006010
+               MOVE CA-FS-OK                   TO WD-RESULTADO          00006020
+           ELSE                                                         00006030
+               SET NO-TRAMA-VALIDA             TO TRUE                  00006040
+               MOVE CA-ERR-INSERT-750H         TO WD-RESULTADO          00006050
+               MOVE CA-ERROR-D                 TO WK-TIPO-ERROR         00006060
+               MOVE CA-ERR-INSERT-750H         TO WK-DESCRIPCION        00006070
+               MOVE CA-PRF-2130                TO WK-PARRAFO            00006080
+               MOVE CA-MPBAHIS                 TO WK-RUTINA             00006090
+               MOVE CA-MDDT750H                TO WK-TABLA-DB2          00006100
+               MOVE CA-INSERT                  TO WK-DATOS-ACCESO       00006110
+                                                                        00006120
+               PERFORM 9000-CANCELACION                                 00006130
+                  THRU 9000-CANCELACION-EXIT                            00006140
+                                                                        00006150
+           END-IF                                                       00006160
+                                                                        00006170
+           .                                                            00006180
+       2130-HISTORIAR-750-EXIT.                                         00006190
+           EXIT.                                                        00006200
+                                                                        00006210
+      ******************************************************************00006220
+      ***                   2200-TRATAR-755                         *** 00006230
+      ***                   ---------------                         *** 00006240
+      * SE APLICA EL MOVIMIENTO DE ALTA O CIERRE DE VIGENCIA SOBRE     *00006250
+      * LA TABLA MDDT755 Y SE GRABA EL HISTORICO CORRESPONDIENTE.      *00006260
+      ******************************************************************00006270
+       2200-TRATAR-755.                                                 00006280
+                                                                        00006290
+           INITIALIZE DCLMDDT755                                        00006300
+                                                                        00006310
+           MOVE TR-CDGENTI                    TO G3178-CDGENTI          00006320
+           MOVE TR-PANUMPAR                   TO G3178-PANUMPAR         00006330
+           MOVE TR-VALPARM                    TO G3178-VALPARM          00006340
+           MOVE TR-DESLARG                    TO G3178-DESLARG          00006350
+           MOVE TR-FECALTA                    TO G3178-FECALTA          00006360
+           MOVE TR-FEBAJA                     TO G3178-FEBAJA           00006370
+                                                                        00006380
+           EVALUATE  TRUE                                               00006390
+               WHEN  TR-TIPOPERA = CA-OPERA-ALTA                        00006400
+                     PERFORM 2210-ALTA-755                              00006410
+                        THRU 2210-ALTA-755-EXIT                         00006420
+                                                                        00006430
+               WHEN  TR-TIPOPERA = CA-OPERA-CIERRE                      00006440
+                     PERFORM 2220-CIERRE-755                            00006450
+                        THRU 2220-CIERRE-755-EXIT                       00006460
+                                                                        00006470
+               WHEN  OTHER                                              00006480
+                     SET NO-TRAMA-VALIDA      TO TRUE                   00006490
+                     MOVE CA-ERR-OPERA-DESCON TO WD-RESULTADO           00006500
+                                                                        00006510
+           END-EVALUATE                                                 00006520
+                                                                        00006530
+           IF  SI-TRAMA-VALIDA                                          00006540
+               PERFORM 2230-HISTORIAR-755                               00006550
+                  THRU 2230-HISTORIAR-755-EXIT                          00006560
+           END-IF                                                       00006570
+                                                                        00006580
+           .                                                            00006590
+       2200-TRATAR-755-EXIT.                                            00006600
+           EXIT.                                                        00006610
+                                                                        00006620
+      ******************************************************************00006630
+      ***                   2210-ALTA-755                           *** 00006640
+      ***                   --------------                          *** 00006650
+      * SE INSERTA LA NUEVA FILA VIGENTE EN LA TABLA MDDT755.          *00006660
+      ******************************************************************00006670
+       2210-ALTA-755.                                                   00006680
+                                                                        00006690
+           EXEC SQL                                                     00006700
+                INSERT INTO MDDT755                                     00006710
+                       ( G3178_CDGENTI,  G3178_PANUMPAR,                00006720
+                         G3178_VALPARM,  G3178_DESLARG,                 00006730
+                         G3178_FECALTA,  G3178_FEBAJA,                  00006740
+                         G3178_CDENTUMO, G3178_CDOFIUMO,                00006750
+                         G3178_USUARUMO, G3178_CDTERUMO,                00006760
+                         G3178_CONTCUR )                                00006770
+                VALUES ( :G3178-CDGENTI,  :G3178-PANUMPAR,              00006780
+                         :G3178-VALPARM,  :G3178-DESLARG,               00006790
+                         :G3178-FECALTA,  :G3178-FEBAJA,                00006800
+                         SPACE,           SPACE,                        00006810
+                         :CA-MPBAHIS,     SPACE,                        00006820
+                         CURRENT TIMESTAMP )                            00006830
+           END-EXEC                                                     00006840
+                                                                        00006850
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00006860
+                                                                        00006870
+           IF  NOT DB2-OK                                               00006880
+               SET NO-TRAMA-VALIDA            TO TRUE                   00006890
+               MOVE CA-ERR-INSERT-755         TO WD-RESULTADO           00006900
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00006910
+               MOVE CA-ERR-INSERT-755         TO WK-DESCRIPCION         00006920
+               MOVE CA-PRF-2210               TO WK-PARRAFO             00006930
+               MOVE CA-MPBAHIS                TO WK-RUTINA              00006940
+               MOVE CA-MDDT755                TO WK-TABLA-DB2           00006950
+               MOVE CA-INSERT                 TO WK-DATOS-ACCESO        00006960
+                                                                        00006970
+               PERFORM 9000-CANCELACION                                 00006980
+                  THRU 9000-CANCELACION-EXIT                            00006990
+                                                                        00007000
+           END-IF                                                       00007010
+                                                                        00007020
+           .                                                            00007030
+       2210-ALTA-755-EXIT.                                              00007040
+           EXIT.                                                        00007050
+                                                                        00007060
+      ******************************************************************00007070
+      ***                   2220-CIERRE-755                         *** 00007080
+      ***                   ----------------                        *** 00007090
+      * SE CIERRA LA VIGENCIA DE LA FILA ACTUALMENTE ABIERTA EN        *00007100
+      * MDDT755 PARA LA CLAVE DE ENTRADA, FIJANDO SU FECHA DE BAJA.    *00007110
+      ******************************************************************00007120
+       2220-CIERRE-755.                                                 00007130
+                                                                        00007140
+           EXEC SQL                                                     00007150
+                UPDATE MDDT755                                          00007160
+                   SET G3178_FEBAJA  = :G3178-FEBAJA                    00007170
+                 WHERE G3178_CDGENTI  = :G3178-CDGENTI                  00007180
+                   AND G3178_PANUMPAR = :G3178-PANUMPAR                 00007190
+                   AND G3178_FECALTA  = :G3178-FECALTA                  00007200
+           END-EXEC                                                     00007210
+                                                                        00007220
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00007230
+                                                                        00007240
+           IF  NOT DB2-OK OR SQLERRD (3) = ZERO                         00007250
+               SET NO-TRAMA-VALIDA            TO TRUE                   00007260
+               MOVE CA-ERR-UPDATE-755         TO WD-RESULTADO           00007270
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00007280
+               MOVE CA-ERR-UPDATE-755         TO WK-DESCRIPCION         00007290
+               MOVE CA-PRF-2220               TO WK-PARRAFO             00007300
+               MOVE CA-MPBAHIS                TO WK-RUTINA              00007310
+               MOVE CA-MDDT755                TO WK-TABLA-DB2           00007320
+               MOVE CA-UPDATE                 TO WK-DATOS-ACCESO        00007330
+                                                                        00007340
+               PERFORM 9000-CANCELACION                                 00007350
+                  THRU 9000-CANCELACION-EXIT                            00007360
+                                                                        00007370
+           END-IF                                                       00007380
+                                                                        00007390
+           .                                                            00007400
+       2220-CIERRE-755-EXIT.                                            00007410
+           EXIT.                                                        00007420
+                                                                        00007430
+      ******************************************************************00007440
+      ***                   2230-HISTORIAR-755                     ***  00007450
+      ***                   -------------------                    ***  00007460
+      * SE GRABA EN MDDT755H LA FOTOGRAFIA DE LA FILA DE MDDT755 TRAS  *00007470
+      * APLICAR EL MOVIMIENTO, JUNTO CON EL TIPO DE OPERACION Y LA     *00007480
+      * FECHA Y HORA EN QUE SE REALIZO.                                *00007490
+      ******************************************************************00007500
+       2230-HISTORIAR-755.                                              00007510
+                                                                        00007520
+           EXEC SQL                                                     00007530
+                INSERT INTO MDDT755H                                    00007540
+                       ( G3178H_CDGENTI,  G3178H_PANUMPAR,              00007550
+                         G3178H_VALPARM,  G3178H_DESLARG,               00007560
+                         G3178H_FECALTA,  G3178H_FEBAJA,                00007570
+                         G3178H_CDENTUMO, G3178H_CDOFIUMO,              00007580
+                         G3178H_USUARUMO, G3178H_CDTERUMO,              00007590
+                         G3178H_TIPOPERA, G3178H_FECHMOVH )             00007600
+                VALUES ( :G3178-CDGENTI,  :G3178-PANUMPAR,              00007610
+                         :G3178-VALPARM,  :G3178-DESLARG,               00007620
+                         :G3178-FECALTA,  :G3178-FEBAJA,                00007630
+                         SPACE,           SPACE,                        00007640
+                         :CA-MPBAHIS,     SPACE,                        00007650
+                         :TR-TIPOPERA,    CURRENT TIMESTAMP )           00007660
+           END-EXEC                                                     00007670
+                                                                        00007680
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00007690
+                                                                        00007700
+           IF  DB2-OK                                                   00007710
+               ADD CN-1                        TO CT-REG-APLICADOS      00007720
+               MOVE CA-FS-OK                   TO WD-RESULTADO          00007730
+           ELSE                                                         00007740
+               SET NO-TRAMA-VALIDA             TO TRUE                  00007750
+               MOVE CA-ERR-INSERT-755H         TO WD-RESULTADO          00007760
+               MOVE CA-ERROR-D                 TO WK-TIPO-ERROR         00007770
+               MOVE CA-ERR-INSERT-755H         TO WK-DESCRIPCION        00007780
+               MOVE CA-PRF-2230                TO WK-PARRAFO            00007790
+               MOVE CA-MPBAHIS                 TO WK-RUTINA             00007800
+               MOVE CA-MDDT755H                TO WK-TABLA-DB2          00007810
+               MOVE CA-INSERT                  TO WK-DATOS-ACCESO       00007820
+                                                                        00007830
+               PERFORM 9000-CANCELACION                                 00007840
+                  THRU 9000-CANCELACION-EXIT                            00007850
+                                                                        00007860
+           END-IF                                                       00007870
+                                                                        00007880
+           .                                                            00007890
+       2230-HISTORIAR-755-EXIT.                                         00007900
+           EXIT.                                                        00007910
+                                                                        00007920
+      ******************************************************************00007930
+      ***                   2300-ESCRIBIR-EXCEPCION                 *** 00007940
+      ***                   -----------------------                 *** 00007950
+      * SE ESCRIBE UNA LINEA DE DETALLE POR CADA MOVIMIENTO TRATADO,   *00007960
+      * INDICANDO SI SE APLICO CORRECTAMENTE O EL MOTIVO DE RECHAZO.   *00007970
+      ******************************************************************00007980
+       2300-ESCRIBIR-EXCEPCION.                                         00007990
+                                                                        00008000
+           IF  NOT SI-TRAMA-VALIDA                                      00008010
+               ADD CN-1                        TO CT-REG-RECHAZADOS     00008020
+           END-IF                                                       00008030
+                                                                        00008040
+           MOVE TR-TABLA                       TO WD-TABLA              00008050
+           MOVE TR-TIPOPERA                    TO WD-OPERA              00008060
+           MOVE TR-CDGENTI                     TO WD-CDGENTI            00008070
+           MOVE TR-PANUMPAR                     TO WD-PANUMPAR          00008080
+           MOVE TR-VALPARM                     TO WD-VALPARM            00008090
+                                                                        00008100
+           WRITE REG-MPBAHIS1 FROM WK-LINEA-DETALLE                     00008110
+                                                                        00008120
+           IF  FS-MPBAHIS1 NOT = CA-FS-OK                               00008130
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00008140
+               MOVE CA-ERR-ESCRIB-MPBAHIS1  TO WK-DESCRIPCION           00008150
+               MOVE CA-PRF-2300              TO WK-PARRAFO              00008160
+               MOVE CA-MPBAHIS1             TO WK-DDNAME                00008170
+               MOVE FS-MPBAHIS1             TO WK-FILE-STATUS           00008180
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00008190
+                                                                        00008200
+               PERFORM 9000-CANCELACION                                 00008210
+                  THRU 9000-CANCELACION-EXIT                            00008220
+                                                                        00008230
+           END-IF                                                       00008240
+                                                                        00008250
+           .                                                            00008260
+       2300-ESCRIBIR-EXCEPCION-EXIT.                                    00008270
+           EXIT.                                                        00008280
+                                                                        00008290
+      ******************************************************************00008300
+      ***                   3000-FIN                                *** 00008310
+      ***                   --------                                *** 00008320
+      * SE CIERRAN LOS FICHEROS Y SE MUESTRAN LAS ESTADISTICAS DE LA   *00008330
+      * EJECUCION.                                                     *00008340
+      ******************************************************************00008350
+       3000-FIN.                                                        00008360
+                                                                        00008370
+           PERFORM 3100-CERRAR-FICHEROS                                 00008380
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00008390
+                                                                        00008400
+           PERFORM 3200-ESTADISTICAS                                    00008410
+              THRU 3200-ESTADISTICAS-EXIT                               00008420
+                                                                        00008430
+           STOP RUN                                                     00008440
+                                                                        00008450
+           .                                                            00008460
+       3000-FIN-EXIT.                                                   00008470
+           EXIT.                                                        00008480
+                                                                        00008490
+      ******************************************************************00008500
+      ***                   3100-CERRAR-FICHEROS                    *** 00008510
+      ***                   ---------------------                   *** 00008520
+      * SE CIERRAN LOS FICHEROS DE ENTRADA Y SALIDA.                   *00008530
+      ******************************************************************00008540
+       3100-CERRAR-FICHEROS.                                            00008550
+                                                                        00008560
+           CLOSE MPBAHIE1                                               00008570
+           CLOSE MPBAHIS1                                               00008580
+                                                                        00008590
+           IF  FS-MPBAHIE1 NOT = CA-FS-OK                               00008600
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00008610
+               MOVE CA-ERR-CERRAR-MPBAHIE1  TO WK-DESCRIPCION           00008620
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00008630
+               MOVE CA-MPBAHIE1             TO WK-DDNAME                00008640
+               MOVE FS-MPBAHIE1             TO WK-FILE-STATUS           00008650
+                                                                        00008660
+               PERFORM 9000-CANCELACION                                 00008670
+                  THRU 9000-CANCELACION-EXIT                            00008680
+                                                                        00008690
+           END-IF                                                       00008700
+                                                                        00008710
+           IF  FS-MPBAHIS1 NOT = CA-FS-OK                               00008720
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00008730
+               MOVE CA-ERR-CERRAR-MPBAHIS1  TO WK-DESCRIPCION           00008740
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00008750
+               MOVE CA-MPBAHIS1             TO WK-DDNAME                00008760
+               MOVE FS-MPBAHIS1             TO WK-FILE-STATUS           00008770
+                                                                        00008780
+               PERFORM 9000-CANCELACION                                 00008790
+                  THRU 9000-CANCELACION-EXIT                            00008800
+                                                                        00008810
+           END-IF                                                       00008820
+                                                                        00008830
+           .                                                            00008840
+       3100-CERRAR-FICHEROS-EXIT.                                       00008850
+           EXIT.                                                        00008860
+                                                                        00008870
+      ******************************************************************00008880
+      ***                   3200-ESTADISTICAS                       *** 00008890
+      ***                   -----------------                       *** 00008900
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00008910
+      ******************************************************************00008920
+       3200-ESTADISTICAS.                                               00008930
+                                                                        00008940
+           MOVE CT-REG-LEIDOS                 TO WK-LEIDOS-ED           00008950
+           MOVE CT-REG-APLICADOS              TO WK-APLICADOS-ED        00008960
+           MOVE CT-REG-RECHAZADOS             TO WK-RECHAZADOS-ED       00008970
+                                                                        00008980
+           DISPLAY WK-CAB-1                                             00008990
+           DISPLAY WK-CAB-2                                             00009000
+           DISPLAY WK-CAB-1                                             00009010
+           DISPLAY WK-CAB-3                                             00009020
+           DISPLAY WK-CAB-4                                             00009030
+           DISPLAY WK-CAB-5                                             00009040
+           DISPLAY WK-CAB-1                                             00009050
+                                                                        00009060
+           .                                                            00009070
+       3200-ESTADISTICAS-EXIT.                                          00009080
+           EXIT.                                                        00009090
+                                                                        00009100
+      ******************************************************************00009110
+      ***                   9100-LEER-MPBAHIE1                     ***  00009120
+      ***                   --------------------                    *** 00009130
+      * SE LEE EL SIGUIENTE MOVIMIENTO DEL FICHERO MPBAHIE1.          * 00009140
+      ******************************************************************00009150
+       9100-LEER-MPBAHIE1.                                              00009160
+                                                                        00009170
+           READ MPBAHIE1                                                00009180
+                                                                        00009190
+           EVALUATE  TRUE                                               00009200
+               WHEN  FS-MPBAHIE1 = CA-FS-OK                             00009210
+                     ADD CN-1                 TO CT-REG-LEIDOS          00009220
+                                                                        00009230
+               WHEN  FS-MPBAHIE1 = '10'                                 00009240
+                     SET SI-FIN-FICHERO        TO TRUE                  00009250
+                                                                        00009260
+               WHEN  OTHER                                              00009270
+                     MOVE CA-ERROR-F          TO WK-TIPO-ERROR          00009280
+                     MOVE CA-ERR-LECTURA-MPBAHIE1                       00009290
+                                              TO WK-DESCRIPCION         00009300
+                     MOVE CA-PRF-9100         TO WK-PARRAFO             00009310
+                     MOVE CA-MPBAHIE1        TO WK-DDNAME               00009320
+                     MOVE FS-MPBAHIE1        TO WK-FILE-STATUS          00009330
+                                                                        00009340
+                     PERFORM 9000-CANCELACION                           00009350
+                        THRU 9000-CANCELACION-EXIT                      00009360
+                                                                        00009370
+           END-EVALUATE                                                 00009380
+                                                                        00009390
+           .                                                            00009400
+       9100-LEER-MPBAHIE1-EXIT.                                         00009410
+           EXIT.                                                        00009420
+                                                                        00009430
+      ******************************************************************00009440
+      ***                   9000-CANCELACION                        *** 00009450
+      ***                   ----------------                        *** 00009460
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00009470
+      ******************************************************************00009480
+       9000-CANCELACION.                                                00009490
+                                                                        00009500
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00009510
+                                                                        00009520
+           EVALUATE  TRUE                                               00009530
+               WHEN  WK-TIPO-ERROR = CA-ERROR-D                         00009540
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00009550
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00009560
+                         COD_RETORNO('SW-DB2-RETURN-CODE')              00009570
+                         RESPONSABLE('WK-RESPONSABLE')                  00009580
+                         DESCRIPCION('WK-DESCRIPCION')                  00009590
+                         PROGRAMA('WK-PROGRAMA')                        00009600
+                         PARRAFO('WK-PARRAFO')                          00009610
+                         SQLCA('SQLCA')                                 00009620
+                         TABLA_DB2('WK-TABLA-DB2')                      00009630
+                         DATOS_ACCESO('WK-DATOS-ACCESO')                00009640
+                     END-FUN                                            00009650
+                                                                        00009660
+               WHEN  OTHER                                              00009670
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00009680
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00009690
+                         RESPONSABLE('WK-RESPONSABLE')                  00009700
+                         DESCRIPCION('WK-DESCRIPCION')                  00009710
+                         PROGRAMA('WK-PROGRAMA')                        00009720
+                         PARRAFO('WK-PARRAFO')                          00009730
+                         DDNAME('WK-DDNAME')                            00009740
+                         FILE_STATUS('WK-FILE-STATUS')                  00009750
+                         DATOS_REGISTRO('WK-DATOS-REGISTRO')            00009760
+                     END-FUN                                            00009770
+                                                                        00009780
+           END-EVALUATE                                                 00009790
+                                                                        00009800
+           .                                                            00009810
+       9000-CANCELACION-EXIT.                                           00009820
+           EXIT.                                                        00009830
