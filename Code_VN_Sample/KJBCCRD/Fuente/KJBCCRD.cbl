@@ -0,0 +1,696 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    KJBCCRD.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 08/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  KJ.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE EMITE UN LISTADO DE VARIACION   00000110
+      *               DE SALDOS CONSOLIDADOS DE POS_DISP_PMAS ENTRE LA  00000120
+      *               POSICION VIGENTE Y LA FOTO HISTORICA EXISTENTE    00000130
+      *               EN POS_DISP_PMAS_HIST PARA LA FECHA DE REFERENCIA 00000140
+      *               INFORMADA POR SYSIN.                              00000150
+      *-                                                              -*00000160
+      *  PARAMETROS DE ENTRADA (SYSIN):                                *00000170
+      *        WK-FECHA-REFERENCIA : FECHA (AAAA-MM-DD) DE LA FOTO      00000180
+      *                              HISTORICA CONTRA LA QUE SE         00000190
+      *                              COMPARA EL SALDO VIGENTE.          00000200
+      *-                                                              -*00000210
+      *  FICHEROS DE SALIDA:                                           *00000220
+      *        KJBCRDS1 : LISTADO DE VARIACION DE SALDOS.               00000230
+      *-                                                              -*00000240
+      ******************************************************************00000250
+      *                  M O D I F I C A C I O N E S                   *00000260
+      *                  ---------------------------                   *00000270
+      *                                                                *00000280
+      * USUARIO  FECHA        DESCRIPCION                              *00000290
+      * -------- ----------   ---------------------------------------- *00000300
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. INFORME DE       *00000301
+      *                        VARIACION DIA A DIA DEL SALDO           *00000302
+      *                        CONSOLIDADO DE POS_DISP_PMAS CONTRA SU  *00000303
+      *                        HISTORICO.                              *00000304
+      *                                                                *00000310
+      ******************************************************************00000320
+                                                                        00000330
+      ******************************************************************00000340
+      * IDENTIFICATION DIVISION                                        *00000350
+      ******************************************************************00000360
+       IDENTIFICATION DIVISION.                                         00000370
+       PROGRAM-ID.    KJBCCRD.                                          00000380
+       AUTHOR.        VIEWNEXT.                                         00000390
+       DATE-WRITTEN.  08-08-2026.                                       00000400
+       DATE-COMPILED.                                                   00000410
+                                                                        00000420
+      ******************************************************************00000430
+      * ENVIRONMENT DIVISION                                           *00000440
+      ******************************************************************00000450
+       ENVIRONMENT DIVISION.                                            00000460
+                                                                        00000470
+      *----------------------------------------------------------------*00000480
+      * CONFIGURATION SECTION                                          *00000490
+      *----------------------------------------------------------------*00000500
+       CONFIGURATION SECTION.                                           00000510
+                                                                        00000520
+       SOURCE-COMPUTER. IBM-3090.                                       00000530
+       OBJECT-COMPUTER. IBM-3090.                                       00000540
+       SPECIAL-NAMES.                                                   00000550
+           DECIMAL-POINT IS COMMA.                                      00000560
+                                                                        00000570
+      *----------------------------------------------------------------*00000580
+      * INPUT OUTPUT SECTION                                          * 00000590
+      *----------------------------------------------------------------*00000600
+       INPUT-OUTPUT SECTION.                                            00000610
+       FILE-CONTROL.                                                    00000620
+                                                                        00000630
+      * -- LISTADO DE VARIACION DE SALDOS.                              00000640
+           SELECT KJBCRDS1 ASSIGN KJBCRDS1                              00000650
+                  ACCESS MODE IS SEQUENTIAL                             00000660
+                  FILE STATUS IS FS-KJBCRDS1.                           00000670
+                                                                        00000680
+      ******************************************************************00000690
+      * DATA DIVISION                                                  *00000700
+      ******************************************************************00000710
+       DATA DIVISION.                                                   00000720
+                                                                        00000730
+      *----------------------------------------------------------------*00000740
+      * FILE SECTION                                                  * 00000750
+      *----------------------------------------------------------------*00000760
+       FILE SECTION.                                                    00000770
+                                                                        00000780
+       FD  KJBCRDS1                                                     00000790
+           BLOCK CONTAINS 0 RECORDS                                     00000800
+           RECORDING MODE IS F                                          00000810
+           LABEL RECORD ARE STANDARD                                    00000820
+           RECORD CONTAINS 132 CHARACTERS                               00000830
+           DATA RECORD IS REG-KJBCRDS1.                                 00000840
+       01  REG-KJBCRDS1                    PIC X(132).                  00000850
+                                                                        00000860
+      *----------------------------------------------------------------*00000870
+      * WORKING-STORAGE SECTION                                       * 00000880
+      *----------------------------------------------------------------*00000890
+       WORKING-STORAGE SECTION.                                         00000900
+                                                                        00000910
+      ******************************************************************00000920
+      *                        S W I T C H E S                         *00000930
+      ******************************************************************00000940
+       01  SW-SWITCHES.                                                 00000950
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000960
+               88  DB2-OK                              VALUE 0.         00000970
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000980
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000990
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00001000
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.       00001010
+               88  SI-FIN-CURSOR                       VALUE 'S'.       00001020
+               88  NO-FIN-CURSOR                       VALUE 'N'.       00001030
+           05  SW-EXISTE-HISTORICO         PIC X(01)   VALUE 'N'.       00001040
+               88  SI-EXISTE-HISTORICO                 VALUE 'S'.       00001050
+               88  NO-EXISTE-HISTORICO                 VALUE 'N'.       00001060
+                                                                        00001070
+      ******************************************************************00001080
+      *                      C O N S T A N T E S                       *00001090
+      ******************************************************************00001100
+       01  CT-CONSTANTES.                                               00001110
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001120
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001130
+               10  CA-KJBCCRD              PIC X(08)   VALUE 'KJBCCRD'. 00001140
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001150
+      -                            'PAGO'.                              00001160
+               10  CA-ERROR-D              PIC X(01)   VALUE 'D'.       00001170
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001180
+               10  CA-KJBCRDS1             PIC X(08)   VALUE 'KJBCRDS1'.00001190
+               10  CA-POS-DISP-PMAS        PIC X(13)   VALUE 'POS_DISP_P00001200
+      -                            'MAS'.                               00001210
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001220
+               10  CA-ERR-ABRIR-KJBCRDS1   PIC X(34)   VALUE 'ERROR AL A00001230
+      -                            'BRIR EL FICHERO KJBCRDS1'.          00001240
+               10  CA-ERR-CERRAR-KJBCRDS1  PIC X(35)   VALUE 'ERROR AL C00001250
+      -                            'ERRAR EL FICHERO KJBCRDS1'.         00001260
+               10  CA-ERR-ESCRIB-KJBCRDS1  PIC X(34)   VALUE 'ERROR AL E00001270
+      -                            'SCRIBIR FICHERO KJBCRDS1'.          00001280
+               10  CA-ERR-CURSOR           PIC X(38)   VALUE 'ERROR EN A00001290
+      -                            'CCESO AL CURSOR C-DELTA-PMAS'.      00001300
+               10  CA-OBS-SIN-HIST         PIC X(24)   VALUE 'SIN POSICI00001310
+      -                            'ON HISTORICA'.                      00001320
+               10  CA-OBS-AUMENTO          PIC X(24)   VALUE 'VARIACION 00001330
+      -                            'AL ALZA'.                           00001340
+               10  CA-OBS-DESCENSO         PIC X(24)   VALUE 'VARIACION 00001350
+      -                            'A LA BAJA'.                         00001360
+               10  CA-OBS-SIN-CAMBIO       PIC X(24)   VALUE 'SIN VARIAC00001370
+      -                            'ION'.                               00001380
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001390
+      -                            '-FICHEROS'.                         00001400
+               10  CA-PRF-1200             PIC X(18)   VALUE '1200-ABRIR00001410
+      -                            '-CURSOR'.                           00001420
+               10  CA-PRF-2100             PIC X(18)   VALUE '2100-TRATA00001430
+      -                            'R-FILA'.                            00001440
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001450
+      -                            'R-FICHEROS'.                        00001460
+               10  CA-PRF-9200             PIC X(18)   VALUE '9200-LEER-00001470
+      -                            'CURSOR'.                            00001480
+                                                                        00001490
+           05  CN-CONSTANTES-NUMERICAS.                                 00001500
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001510
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001520
+                                                                        00001530
+      ******************************************************************00001540
+      *                    C O N T A D O R E S                        * 00001550
+      ******************************************************************00001560
+       01  CT-CONTADORES.                                               00001570
+           05  CT-REG-LEIDOS               PIC 9(9)    VALUE ZEROES.    00001580
+           05  CT-REG-SIN-HIST             PIC 9(9)    VALUE ZEROES.    00001590
+           05  CT-REG-AUMENTO              PIC 9(9)    VALUE ZEROES.    00001600
+           05  CT-REG-DESCENSO             PIC 9(9)    VALUE ZEROES.    00001610
+           05  CT-REG-SIN-CAMBIO           PIC 9(9)    VALUE ZEROES.    00001620
+                                                                        00001630
+      ******************************************************************00001640
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001650
+      ******************************************************************00001660
+       01  WK-ESTADISTICA.                                              00001670
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001680
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00001690
+      -                            'ICAS DE KJBCCRD                     00001700
+      -                            '        *'.                         00001710
+           05  WK-CAB-3.                                                00001720
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00001730
+      -                            'S LEIDOS DE POS_DISP_PMAS:       '. 00001740
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001750
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001760
+           05  WK-CAB-4.                                                00001770
+               10  FILLER                  PIC X(45)   VALUE '* SIN POSI00001780
+      -                            'CION HISTORICA DE REFERENCIA:    '. 00001790
+               10  WK-SIN-HIST-ED          PIC ZZZZZZZZ9.               00001800
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001810
+           05  WK-CAB-5.                                                00001820
+               10  FILLER                  PIC X(45)   VALUE '* CON VARI00001830
+      -                            'ACION AL ALZA:                   '. 00001840
+               10  WK-AUMENTO-ED           PIC ZZZZZZZZ9.               00001850
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001860
+           05  WK-CAB-6.                                                00001870
+               10  FILLER                  PIC X(45)   VALUE '* CON VARI00001880
+      -                            'ACION A LA BAJA:                 '. 00001890
+               10  WK-DESCENSO-ED          PIC ZZZZZZZZ9.               00001900
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001910
+           05  WK-CAB-7.                                                00001920
+               10  FILLER                  PIC X(45)   VALUE '* SIN VARI00001930
+      -                            'ACION DE SALDO:                  '. 00001940
+               10  WK-SIN-CAMBIO-ED        PIC ZZZZZZZZ9.               00001950
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001960
+                                                                        00001970
+      ******************************************************************00001980
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00001990
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00002000
+      ******************************************************************00002010
+       01  WK-CANCELACION-BATCH.                                        00002020
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00002030
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00002040
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00002050
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'KJBCCRD'. 00002060
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002070
+           05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00002080
+           05  WK-TABLA-DB2                PIC X(18)   VALUE SPACES.    00002090
+           05  WK-DATOS-ACCESO             PIC X(08)   VALUE SPACES.    00002100
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002110
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002120
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00002130
+                                                                        00002140
+      ******************************************************************00002150
+      *                      F I L E  S T A T U S                     * 00002160
+      ******************************************************************00002170
+       01  FS-FILE-STATUS.                                              00002180
+           05  FS-KJBCRDS1                 PIC X(02).                   00002190
+                                                                        00002200
+      ******************************************************************00002210
+      *                       L I N E A S  D E  I N F O R M E          *00002220
+      ******************************************************************00002230
+       01  WK-LINEA-CABECERA.                                           00002240
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00002250
+           05  FILLER                      PIC X(52)   VALUE 'LISTADO DE00002260
+      -                            ' VARIACION DE SALDOS POS_DISP_PMAS V00002270
+      -                            'S HIST'.                            00002280
+           05  FILLER                      PIC X(60)   VALUE SPACES.    00002290
+                                                                        00002300
+       01  WK-LINEA-PARAMETRO.                                          00002310
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00002320
+           05  FILLER                      PIC X(28)   VALUE 'FECHA DE R00002330
+      -                            'EFERENCIA:  '.                      00002340
+           05  WP-FECHA-REFERENCIA         PIC X(10).                   00002350
+           05  FILLER                      PIC X(74)   VALUE SPACES.    00002360
+                                                                        00002370
+       01  WK-LINEA-TITULOS.                                            00002380
+           05  FILLER                      PIC X(05)   VALUE 'EMPR.'.   00002390
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002400
+           05  FILLER                      PIC X(05)   VALUE 'CENT.'.   00002410
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002420
+           05  FILLER                      PIC X(04)   VALUE 'PROD'.    00002430
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002440
+           05  FILLER                      PIC X(05)   VALUE 'SPROD'.   00002450
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002460
+           05  FILLER                      PIC X(05)   VALUE 'CTOSD'.   00002470
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002480
+           05  FILLER                      PIC X(04)   VALUE 'MON.'.    00002490
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002500
+           05  FILLER                      PIC X(16)   VALUE 'SALDO VIGE00002510
+      -                            'TE'.                                00002520
+           05  FILLER                      PIC X(16)   VALUE 'SALDO HIST00002530
+      -                            'ORICO'.                             00002540
+           05  FILLER                     PIC X(16)   VALUE 'VARIACION'.00002550
+           05  FILLER                      PIC X(24)   VALUE 'OBSERVACIO00002560
+      -                            'NES'.                               00002570
+           05  FILLER                      PIC X(26)   VALUE SPACES.    00002580
+                                                                        00002590
+       01  WK-LINEA-DETALLE.                                            00002600
+           05  WD-IDEMPRD                  PIC X(04).                   00002610
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002620
+           05  WD-IDCENTD                  PIC X(04).                   00002630
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002640
+           05  WD-IDPRODD                  PIC X(03).                   00002650
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002660
+           05  WD-CODSPROD                 PIC X(03).                   00002670
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002680
+           05  WD-CTOSALDO                 PIC X(03).                   00002690
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002700
+           05  WD-CODMONSW                 PIC X(03).                   00002710
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002720
+           05  WD-SALDO-VIGENTE-ED         PIC Z.ZZZ.ZZZ.ZZZ,99-.       00002730
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002740
+           05  WD-SALDO-HISTORICO-ED       PIC Z.ZZZ.ZZZ.ZZZ,99-.       00002750
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002760
+           05  WD-VARIACION-ED             PIC Z.ZZZ.ZZZ.ZZZ,99-.       00002770
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002780
+           05  WD-OBSERVACIONES            PIC X(24).                   00002790
+           05  FILLER                      PIC X(21)   VALUE SPACES.    00002800
+                                                                        00002810
+      ******************************************************************00002820
+      *                      V A R I A B L E S                        * 00002830
+      ******************************************************************00002840
+       01  WK-VARIABLES.                                                00002850
+           05  WK-FECHA-REFERENCIA         PIC X(10)   VALUE SPACES.    00002860
+           05  WK-SALDO-VIGENTE            PIC S9(15)V9(2) COMP-3.      00002870
+           05  WK-SALDO-HISTORICO          PIC S9(15)V9(2) COMP-3.      00002880
+           05  WK-VARIACION                PIC S9(15)V9(2) COMP-3.      00002890
+                                                                        00002900
+      * -- ULTIMA FILA LEIDA DEL CURSOR.                                00002910
+       01  WK-FILA-CURSOR.                                              00002920
+           10  WF-IDEMPRD                  PIC X(04).                   00002930
+           10  WF-IDCENTD                  PIC X(04).                   00002940
+           10  WF-IDPRODD                  PIC X(03).                   00002950
+           10  WF-CODSPROD                 PIC X(03).                   00002960
+           10  WF-CTOSALDO                 PIC X(03).                   00002970
+           10  WF-CODMONSW                 PIC X(03).                   00002980
+           10  WF-IMPSLDC                  PIC S9(15)V9(2) COMP-3.      00002990
+           10  WF-IMPSLDC-HIST             PIC S9(15)V9(2) COMP-3.      00003000
+           10  WF-IND-NULO-HIST            PIC S9(04) COMP.             00003010
+                                                                        00003020
+      * -- COPY DE COMUNICACION CON DB2.                                00003030
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00003040
+                                                                        00003050
+      ******************************************************************00003060
+      *                       PROCEDURE DIVISION                      * 00003070
+      ******************************************************************00003080
+       PROCEDURE DIVISION.                                              00003090
+                                                                        00003100
+           PERFORM 1000-INICIO                                          00003110
+              THRU 1000-INICIO-EXIT                                     00003120
+                                                                        00003130
+           PERFORM 2000-PROCESO                                         00003140
+              THRU 2000-PROCESO-EXIT                                    00003150
+             UNTIL SI-FIN-CURSOR                                        00003160
+                                                                        00003170
+           PERFORM 3000-FIN                                             00003180
+              THRU 3000-FIN-EXIT                                        00003190
+                                                                        00003200
+           .                                                            00003210
+                                                                        00003220
+      ******************************************************************00003230
+      ***                   1000-INICIO                             *** 00003240
+      ***                   -----------                             *** 00003250
+      * SE OBTIENE EL PARAMETRO DE SYSIN, SE ABRE EL FICHERO DE       **00003260
+      * SALIDA, SE EMITE LA CABECERA Y SE ABRE EL CURSOR DE LECTURA.   *00003270
+      ******************************************************************00003280
+       1000-INICIO.                                                     00003290
+                                                                        00003300
+           INITIALIZE WK-VARIABLES                                      00003310
+                      CT-CONTADORES                                     00003320
+                                                                        00003330
+           SET NO-FIN-CURSOR                  TO TRUE                   00003340
+                                                                        00003350
+           ACCEPT WK-FECHA-REFERENCIA FROM SYSIN                        00003360
+                                                                        00003370
+           PERFORM 1100-ABRIR-FICHEROS                                  00003380
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00003390
+                                                                        00003400
+           PERFORM 1150-EMITIR-CABECERA                                 00003410
+              THRU 1150-EMITIR-CABECERA-EXIT                            00003420
+                                                                        00003430
+           PERFORM 1200-ABRIR-CURSOR                                    00003440
+              THRU 1200-ABRIR-CURSOR-EXIT                               00003450
+                                                                        00003460
+           PERFORM 9200-LEER-CURSOR                                     00003470
+              THRU 9200-LEER-CURSOR-EXIT                                00003480
+                                                                        00003490
+           .                                                            00003500
+       1000-INICIO-EXIT.                                                00003510
+           EXIT.                                                        00003520
+                                                                        00003530
+      ******************************************************************00003540
+      ***                   1100-ABRIR-FICHEROS                     *** 00003550
+      ***                   -------------------                     *** 00003560
+      * SE REALIZA LA APERTURA DEL FICHERO DE SALIDA.                  *00003570
+      ******************************************************************00003580
+       1100-ABRIR-FICHEROS.                                             00003590
+                                                                        00003600
+           OPEN OUTPUT KJBCRDS1                                         00003610
+                                                                        00003620
+           IF  FS-KJBCRDS1 NOT = CA-FS-OK                               00003630
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003640
+               MOVE CA-ERR-ABRIR-KJBCRDS1    TO WK-DESCRIPCION          00003650
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003660
+               MOVE CA-KJBCRDS1              TO WK-DDNAME               00003670
+               MOVE FS-KJBCRDS1              TO WK-FILE-STATUS          00003680
+                                                                        00003690
+               PERFORM 9000-CANCELACION                                 00003700
+                  THRU 9000-CANCELACION-EXIT                            00003710
+                                                                        00003720
+           END-IF                                                       00003730
+                                                                        00003740
+           .                                                            00003750
+       1100-ABRIR-FICHEROS-EXIT.                                        00003760
+           EXIT.                                                        00003770
+                                                                        00003780
+      ******************************************************************00003790
+      ***                   1150-EMITIR-CABECERA                    *** 00003800
+      ***                   --------------------                    *** 00003810
+      * SE ESCRIBEN LAS LINEAS DE CABECERA, PARAMETRO Y TITULOS.       *00003820
+      ******************************************************************00003830
+       1150-EMITIR-CABECERA.                                            00003840
+                                                                        00003850
+           WRITE REG-KJBCRDS1 FROM WK-LINEA-CABECERA                    00003860
+                                                                        00003870
+           MOVE WK-FECHA-REFERENCIA          TO WP-FECHA-REFERENCIA     00003880
+           WRITE REG-KJBCRDS1 FROM WK-LINEA-PARAMETRO                   00003890
+                                                                        00003900
+           MOVE SPACES                       TO REG-KJBCRDS1            00003910
+           WRITE REG-KJBCRDS1                                           00003920
+                                                                        00003930
+           WRITE REG-KJBCRDS1 FROM WK-LINEA-TITULOS                     00003940
+                                                                        00003950
+           .                                                            00003960
+       1150-EMITIR-CABECERA-EXIT.                                       00003970
+           EXIT.                                                        00003980
+                                                                        00003990
+      ******************************************************************00004000
+      ***                   1200-ABRIR-CURSOR                       *** 00004010
+      ***                   -----------------                       *** 00004020
+      * SE DECLARA Y ABRE EL CURSOR QUE RELACIONA EL SALDO VIGENTE DE  *00004030
+      * POS_DISP_PMAS CON LA FOTO HISTORICA DE POS_DISP_PMAS_HIST      *00004040
+      * CORRESPONDIENTE A LA FECHA DE REFERENCIA INFORMADA POR SYSIN.  *00004050
+      ******************************************************************00004060
+       1200-ABRIR-CURSOR.                                               00004070
+                                                                        00004080
+           EXEC SQL                                                     00004090
+                DECLARE C-DELTA-PMAS CURSOR FOR                         00004100
+                SELECT P.G6524_IDEMPRD , P.G6524_IDCENTD,               00004110
+                       P.G6524_IDPRODD , P.G6524_CODSPROD,              00004120
+                       P.G6524_CTOSALDO, P.G6524_CODMONSW,              00004130
+                       P.G6524_IMPSLDC , H.G6524H_IMPSLDC               00004140
+                  FROM POS_DISP_PMAS P                                  00004150
+                  LEFT OUTER JOIN POS_DISP_PMAS_HIST H                  00004160
+                    ON H.G6524H_IDEMPRD  = P.G6524_IDEMPRD              00004170
+                   AND H.G6524H_IDCENTD  = P.G6524_IDCENTD              00004180
+                   AND H.G6524H_IDPRODD  = P.G6524_IDPRODD              00004190
+                   AND H.G6524H_CODSPROD = P.G6524_CODSPROD             00004200
+                   AND H.G6524H_CTOSALDO = P.G6524_CTOSALDO             00004210
+                   AND H.G6524H_CODMONSW = P.G6524_CODMONSW             00004220
+                   AND H.G6524H_FECCONSO = :WK-FECHA-REFERENCIA         00004230
+                 ORDER BY P.G6524_IDEMPRD , P.G6524_IDCENTD,            00004240
+                          P.G6524_IDPRODD , P.G6524_CODSPROD,           00004250
+                          P.G6524_CTOSALDO, P.G6524_CODMONSW            00004260
+           END-EXEC                                                     00004270
+                                                                        00004280
+           EXEC SQL                                                     00004290
+                OPEN C-DELTA-PMAS                                       00004300
+           END-EXEC                                                     00004310
+                                                                        00004320
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00004330
+                                                                        00004340
+           IF  NOT DB2-OK                                               00004350
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00004360
+               MOVE CA-ERR-CURSOR             TO WK-DESCRIPCION         00004370
+               MOVE CA-PRF-1200               TO WK-PARRAFO             00004380
+               MOVE CA-KJBCCRD                TO WK-RUTINA              00004390
+               MOVE CA-POS-DISP-PMAS          TO WK-TABLA-DB2           00004400
+               MOVE CA-SELECT                 TO WK-DATOS-ACCESO        00004410
+                                                                        00004420
+               PERFORM 9000-CANCELACION                                 00004430
+                  THRU 9000-CANCELACION-EXIT                            00004440
+                                                                        00004450
+           END-IF                                                       00004460
+                                                                        00004470
+           .                                                            00004480
+       1200-ABRIR-CURSOR-EXIT.                                          00004490
+           EXIT.                                                        00004500
+                                                                        00004510
+      ******************************************************************00004520
+      ***                   2000-PROCESO                            *** 00004530
+      ***                   ------------                            *** 00004540
+      * SE TRATA LA FILA LEIDA DEL CURSOR Y SE LEE LA SIGUIENTE.       *00004550
+      ******************************************************************00004560
+       2000-PROCESO.                                                    00004570
+                                                                        00004580
+           PERFORM 2100-TRATAR-FILA                                     00004590
+              THRU 2100-TRATAR-FILA-EXIT                                00004600
+                                                                        00004610
+           PERFORM 9200-LEER-CURSOR                                     00004620
+              THRU 9200-LEER-CURSOR-EXIT                                00004630
+                                                                        00004640
+           .                                                            00004650
+       2000-PROCESO-EXIT.                                               00004660
+           EXIT.                                                        00004670
+                                                                        00004680
+      ******************************************************************00004690
+      ***                   2100-TRATAR-FILA                        *** 00004700
+      ***                   -----------------                       *** 00004710
+      * SE CALCULA LA VARIACION ENTRE EL SALDO VIGENTE Y EL SALDO      *00004720
+      * HISTORICO (SI EXISTE) Y SE ESCRIBE LA LINEA DE DETALLE.        *00004730
+      ******************************************************************00004740
+       2100-TRATAR-FILA.                                                00004750
+                                                                        00004760
+           ADD CN-1                           TO CT-REG-LEIDOS          00004770
+                                                                        00004780
+           MOVE WF-IMPSLDC                    TO WK-SALDO-VIGENTE       00004790
+                                                                        00004800
+           IF  WF-IND-NULO-HIST < CN-0                                  00004810
+               SET NO-EXISTE-HISTORICO        TO TRUE                   00004820
+               MOVE ZEROES                    TO WK-SALDO-HISTORICO     00004830
+               MOVE WK-SALDO-VIGENTE          TO WK-VARIACION           00004840
+               MOVE CA-OBS-SIN-HIST           TO WD-OBSERVACIONES       00004850
+               ADD CN-1                       TO CT-REG-SIN-HIST        00004860
+           ELSE                                                         00004870
+               SET SI-EXISTE-HISTORICO        TO TRUE                   00004880
+               MOVE WF-IMPSLDC-HIST           TO WK-SALDO-HISTORICO     00004890
+               SUBTRACT WK-SALDO-HISTORICO FROM WK-SALDO-VIGENTE        00004900
+                                             GIVING WK-VARIACION        00004910
+                                                                        00004920
+               EVALUATE  TRUE                                           00004930
+                   WHEN  WK-VARIACION > ZEROES                          00004940
+                         MOVE CA-OBS-AUMENTO    TO WD-OBSERVACIONES     00004950
+                         ADD CN-1               TO CT-REG-AUMENTO       00004960
+                   WHEN  WK-VARIACION < ZEROES                          00004970
+                         MOVE CA-OBS-DESCENSO   TO WD-OBSERVACIONES     00004980
+                         ADD CN-1               TO CT-REG-DESCENSO      00004990
+                   WHEN  OTHER                                          00005000
+                         MOVE CA-OBS-SIN-CAMBIO TO WD-OBSERVACIONES     00005010
+                         ADD CN-1               TO CT-REG-SIN-CAMBIO    00005020
+               END-EVALUATE                                             00005030
+           END-IF                                                       00005040
+                                                                        00005050
+           MOVE WF-IDEMPRD                    TO WD-IDEMPRD             00005060
+           MOVE WF-IDCENTD                    TO WD-IDCENTD             00005070
+           MOVE WF-IDPRODD                    TO WD-IDPRODD             00005080
+           MOVE WF-CODSPROD                   TO WD-CODSPROD            00005090
+           MOVE WF-CTOSALDO                   TO WD-CTOSALDO            00005100
+           MOVE WF-CODMONSW                   TO WD-CODMONSW            00005110
+           MOVE WK-SALDO-VIGENTE               TO WD-SALDO-VIGENTE-ED   00005120
+           MOVE WK-SALDO-HISTORICO             TO WD-SALDO-HISTORICO-ED 00005130
+           MOVE WK-VARIACION                   TO WD-VARIACION-ED       00005140
+                                                                        00005150
+           WRITE REG-KJBCRDS1 FROM WK-LINEA-DETALLE                     00005160
+                                                                        00005170
+           IF  FS-KJBCRDS1 NOT = CA-FS-OK                               00005180
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005190
+               MOVE CA-ERR-ESCRIB-KJBCRDS1   TO WK-DESCRIPCION          00005200
+               MOVE CA-PRF-2100              TO WK-PARRAFO              00005210
+               MOVE CA-KJBCRDS1              TO WK-DDNAME               00005220
+               MOVE FS-KJBCRDS1              TO WK-FILE-STATUS          00005230
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00005240
+                                                                        00005250
+               PERFORM 9000-CANCELACION                                 00005260
+                  THRU 9000-CANCELACION-EXIT                            00005270
+                                                                        00005280
+           END-IF                                                       00005290
+                                                                        00005300
+           .                                                            00005310
+       2100-TRATAR-FILA-EXIT.                                           00005320
+           EXIT.                                                        00005330
+                                                                        00005340
+      ******************************************************************00005350
+      ***                   3000-FIN                                *** 00005360
+      ***                   --------                                *** 00005370
+      * SE CIERRAN EL CURSOR Y LOS FICHEROS Y SE MUESTRAN LAS          *00005380
+      * ESTADISTICAS DE LA EJECUCION.                                  *00005390
+      ******************************************************************00005400
+       3000-FIN.                                                        00005410
+                                                                        00005420
+           PERFORM 3100-CERRAR-FICHEROS                                 00005430
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00005440
+                                                                        00005450
+           PERFORM 3200-ESTADISTICAS                                    00005460
+              THRU 3200-ESTADISTICAS-EXIT                               00005470
+                                                                        00005480
+           STOP RUN                                                     00005490
+                                                                        00005500
+           .                                                            00005510
+       3000-FIN-EXIT.                                                   00005520
+           EXIT.                                                        00005530
+                                                                        00005540
+      ******************************************************************00005550
+      ***                   3100-CERRAR-FICHEROS                   ***  00005560
+      ***                   ---------------------                   *** 00005570
+      * SE CIERRAN EL CURSOR DE DB2 Y EL FICHERO DE SALIDA.            *00005580
+      ******************************************************************00005590
+       3100-CERRAR-FICHEROS.                                            00005600
+                                                                        00005610
+           EXEC SQL                                                     00005620
+                CLOSE C-DELTA-PMAS                                      00005630
+           END-EXEC                                                     00005640
+                                                                        00005650
+           CLOSE KJBCRDS1                                               00005660
+                                                                        00005670
+           IF  FS-KJBCRDS1 NOT = CA-FS-OK                               00005680
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005690
+               MOVE CA-ERR-CERRAR-KJBCRDS1   TO WK-DESCRIPCION          00005700
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005710
+               MOVE CA-KJBCRDS1              TO WK-DDNAME               00005720
+               MOVE FS-KJBCRDS1              TO WK-FILE-STATUS          00005730
+                                                                        00005740
+               PERFORM 9000-CANCELACION                                 00005750
+                  THRU 9000-CANCELACION-EXIT                            00005760
+                                                                        00005770
+           END-IF                                                       00005780
+                                                                        00005790
+           .                                                            00005800
+       3100-CERRAR-FICHEROS-EXIT.                                       00005810
+           EXIT.                                                        00005820
+                                                                        00005830
+      ******************************************************************00005840
+      ***                   3200-ESTADISTICAS                       *** 00005850
+      ***                   -----------------                       *** 00005860
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00005870
+      ******************************************************************00005880
+       3200-ESTADISTICAS.                                               00005890
+                                                                        00005900
+           MOVE CT-REG-LEIDOS                 TO WK-LEIDOS-ED           00005910
+           MOVE CT-REG-SIN-HIST                TO WK-SIN-HIST-ED        00005920
+           MOVE CT-REG-AUMENTO                 TO WK-AUMENTO-ED         00005930
+           MOVE CT-REG-DESCENSO                TO WK-DESCENSO-ED        00005940
+           MOVE CT-REG-SIN-CAMBIO               TO WK-SIN-CAMBIO-ED     00005950
+                                                                        00005960
+           DISPLAY WK-CAB-1                                             00005970
+           DISPLAY WK-CAB-2                                             00005980
+           DISPLAY WK-CAB-1                                             00005990
+           DISPLAY WK-CAB-3                                             00006000
+           DISPLAY WK-CAB-4                                             00006010
+           DISPLAY WK-CAB-5                                             00006020
+           DISPLAY WK-CAB-6                                             00006030
+           DISPLAY WK-CAB-7                                             00006040
+           DISPLAY WK-CAB-1                                             00006050
+                                                                        00006060
+           .                                                            00006070
+       3200-ESTADISTICAS-EXIT.                                          00006080
+           EXIT.                                                        00006090
+                                                                        00006100
+      ******************************************************************00006110
+      ***                   9200-LEER-CURSOR                        *** 00006120
+      ***                   ----------------                        *** 00006130
+      * SE REALIZA EL FETCH DEL CURSOR C-DELTA-PMAS.                   *00006140
+      ******************************************************************00006150
+       9200-LEER-CURSOR.                                                00006160
+                                                                        00006170
+           EXEC SQL                                                     00006180
+                FETCH C-DELTA-PMAS                                      00006190
+                 INTO :WF-IDEMPRD , :WF-IDCENTD,                        00006200
+                      :WF-IDPRODD , :WF-CODSPROD,                       00006210
+                      :WF-CTOSALDO, :WF-CODMONSW,                       00006220
+                      :WF-IMPSLDC ,                                     00006230
+                      :WF-IMPSLDC-HIST  INDICATOR :WF-IND-NULO-HIST     00006240
+           END-EXEC                                                     00006250
+                                                                        00006260
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00006270
+                                                                        00006280
+           EVALUATE  TRUE                                               00006290
+               WHEN  DB2-OK                                             00006300
+                     CONTINUE                                           00006310
+                                                                        00006320
+               WHEN  DB2-CLV-NOT-FOUND                                  00006330
+                     SET SI-FIN-CURSOR        TO TRUE                   00006340
+                                                                        00006350
+               WHEN  OTHER                                              00006360
+                     MOVE CA-ERROR-D          TO WK-TIPO-ERROR          00006370
+                     MOVE CA-ERR-CURSOR       TO WK-DESCRIPCION         00006380
+                     MOVE CA-PRF-9200         TO WK-PARRAFO             00006390
+                     MOVE CA-KJBCCRD          TO WK-RUTINA              00006400
+                     MOVE CA-POS-DISP-PMAS    TO WK-TABLA-DB2           00006410
+                     MOVE CA-SELECT           TO WK-DATOS-ACCESO        00006420
+                                                                        00006430
+                     PERFORM 9000-CANCELACION                           00006440
+                        THRU 9000-CANCELACION-EXIT                      00006450
+                                                                        00006460
+           END-EVALUATE                                                 00006470
+                                                                        00006480
+           .                                                            00006490
+       9200-LEER-CURSOR-EXIT.                                           00006500
+           EXIT.                                                        00006510
+                                                                        00006520
+      ******************************************************************00006530
+      ***                   9000-CANCELACION                        *** 00006540
+      ***                   ----------------                        *** 00006550
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00006560
+      ******************************************************************00006570
+       9000-CANCELACION.                                                00006580
+                                                                        00006590
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00006600
+                                                                        00006610
+           EVALUATE  TRUE                                               00006620
+               WHEN  WK-TIPO-ERROR = CA-ERROR-D                         00006630
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00006640
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00006650
+                         COD_RETORNO('SW-DB2-RETURN-CODE')              00006660
+                         RESPONSABLE('WK-RESPONSABLE')                  00006670
+                         DESCRIPCION('WK-DESCRIPCION')                  00006680
+                         PROGRAMA('WK-PROGRAMA')                        00006690
+                         PARRAFO('WK-PARRAFO')                          00006700
+                         SQLCA('SQLCA')                                 00006710
+                         TABLA_DB2('WK-TABLA-DB2')                      00006720
+                         DATOS_ACCESO('WK-DATOS-ACCESO')                00006730
+                     END-FUN                                            00006740
+                                                                        00006750
+               WHEN  OTHER                                              00006760
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00006770
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00006780
+                         RESPONSABLE('WK-RESPONSABLE')                  00006790
+                         DESCRIPCION('WK-DESCRIPCION')                  00006800
+                         PROGRAMA('WK-PROGRAMA')                        00006810
+                         PARRAFO('WK-PARRAFO')                          00006820
+                         DDNAME('WK-DDNAME')                            00006830
+                         FILE_STATUS('WK-FILE-STATUS')                  00006840
+                         DATOS_REGISTRO('WK-DATOS-REGISTRO')            00006850
+                     END-FUN                                            00006860
+                                                                        00006870
+           END-EVALUATE                                                 00006880
+                                                                        00006890
+           .                                                            00006900
+       9000-CANCELACION-EXIT.                                           00006910
+           EXIT.                                                        00006920
