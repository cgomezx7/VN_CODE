@@ -14,10 +14,13 @@
       *  COPYS Y DCLGENS:                                              *00000140
       *     KJYCCPD  : COPY DE COMUNICACIÓN DE LA RUTINA.              *00000150
       *     D7397400 : DCLGEN DE LA TABLA POS_DISP_PMAS.               *00000160
+      *     D7397401 : DCLGEN DE LA TABLA POS_DISP_PMAS_HIST.          *00000161
+      *     D7397500 : DCLGEN DE LA TABLA POS_PROD_SPROD.              *00000162
       *-                                                              -*00000170
       *  TABLAS:                                                       *00000180
       *     POS_DISP_PMAS : TABLA QUE CONTIENE POSICIONES DE SALDOS    *00000190
       *                     CONSOLIDADOS DE DISPOSITIVOS PMAS.         *00000200
+      *     POS_PROD_SPROD: MAESTRO DE PRODUCTOS/SUBPRODUCTOS VALIDOS. *00000201
       *-                                                              -*00000210
       *  CODIGOS DE RETORNO:                                           *00000220
       *   - '00' ---> PROCESO CORRECTO                                 *00000230
@@ -31,6 +34,20 @@
       *                                                                *00000310
       * USUARIO  FECHA        DESCRIPCION                              *00000320
       * -------- ----------   ---------------------------------------- *00000330
+      * VIEWNEXT 08-08-2026    ALTA DE HISTORICO POS_DISP_PMAS_HIST AL  *00000331
+      *                        ACTUALIZAR LA POSICION CONSOLIDADA.     *00000332
+      * VIEWNEXT 08-08-2026    ALTA DE OPERACION REVERSE PARA PUESTA A *00000333
+      *                        CERO DEL SALDO DE UN DISPOSITIVO         *00000334
+      *                        CANCELADO.                              *00000335
+      * VIEWNEXT 08-08-2026    CONTROL DE CONCURRENCIA OPTIMISTA SOBRE *00000336
+      *                        G6524_CONTCUR EN LA ACTUALIZACION DE LA *00000337
+      *                        POSICION CONSOLIDADA.                   *00000338
+      * VIEWNEXT 08-08-2026    VALIDACION CONTRA EL MAESTRO DE         *00000339
+      *                        PRODUCTOS POS_PROD_SPROD ANTES DEL ALTA *00000339
+      *                        DE UNA NUEVA POSICION CONSOLIDADA.      *00000339
+      * VIEWNEXT 08-08-2026    PUBLICACION EN TIEMPO REAL DE UN EVENTO *00000339
+      *                        DE NEGOCIO TRAS ACTUALIZAR LA POSICION  *00000339
+      *                        CONSOLIDADA (MEJOR ESFUERZO).           *00000339
       *                                                                *00000340
       ******************************************************************00000350
                                                                         00000360
@@ -76,6 +93,9 @@
                88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000750
                88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000760
                88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00000770
+           05  SW-EXISTE-POSICION          PIC X(01)       VALUE 'N'.   00000771
+               88  SI-EXISTE-POSICION                  VALUE 'S'.       00000772
+               88  NO-EXISTE-POSICION                  VALUE 'N'.       00000773
                                                                         00000780
       ******************************************************************00000790
       *                    C O N S T A N T E S                         *00000800
@@ -92,6 +112,10 @@
                10  CA-KJBCCPD              PIC X(07)   VALUE 'KJBCCPD'. 00000910
                10  CA-POS-DISP-PMAS        PIC X(13)   VALUE 'POS_DISP_P00000920
       -                              'MAS'.                             00000930
+               10  CA-POS-DISP-PMAS-HIST   PIC X(18)   VALUE 'POS_DISP_P00000921
+      -                              'MAS_HIST'.                        00000931
+               10  CA-POS-PROD-SPROD       PIC X(14)   VALUE 'POS_PROD_S00000932
+      -                              'PROD'.                             00000933
       * -- LITERALES                                                    00000940
                10  CA-CODMONSW             PIC X(08)   VALUE 'CODMONSW'.00000950
                10  CA-CTOSALDO             PIC X(08)   VALUE 'CTOSALDO'.00000960
@@ -99,9 +123,17 @@
                10  CA-IDPROD               PIC X(06)   VALUE 'IDPROD'.  00000980
                10  CA-IDEMPR               PIC X(06)   VALUE 'IDEMPR'.  00000990
                10  CA-IDCENT               PIC X(06)   VALUE 'IDCENT'.  00001000
+               10  CA-FECHA-CONTABLE       PIC X(14)   VALUE            00001001
+                                   'FECHA CONTABLE'.                    00001002
+               10  CA-AAAA-MM-DD           PIC X(10)   VALUE            00001003
+                                   'AAAA-MM-DD'.                        00001004
       * -- OPERACIONES                                                  00001010
                10  CA-UPDATE               PIC X(06)   VALUE 'UPDATE'.  00001020
                10  CA-INSERT               PIC X(06)   VALUE 'INSERT'.  00001020
+               10  CA-REVERSE              PIC X(07)   VALUE 'REVERSE'. 00001021
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001022
+               10  CA-SET                  PIC X(03)   VALUE 'SET'.     00001023
+               10  CA-COMMIT               PIC X(06)   VALUE 'COMMIT'.  00001024
       * -- DESCRIPCION DE ERRORES                                       00001030
                10  CA-CAMPO-OBLIGATORIO    PIC X(24)   VALUE 'FALTA CAMP00001040
       -                              'O OBLIGATORIO:'.                  00001050
@@ -111,19 +143,54 @@
       -                              ''.                                00001090
                10  CA-ERR-DATOS            PIC X(31)   VALUE 'ERROR NO H00001100
       -                              'AY DATOS EN LA TABLA'.            00001110
+               10  CA-ERR-CONCURRENCIA     PIC X(36)   VALUE 'POSICION M00001111
+      -                              'ODIFICADA POR OTRO PROCESO'.      00001112
+               10  CA-ERR-PRODUCTO         PIC X(36)   VALUE 'PRODUCTO/S00001113
+      -                              'UBPRODUCTO NO DADO DE ALTA'.      00001114
+               10  CA-ERR-PRODUCTO-BAJA    PIC X(33)   VALUE 'PRODUCTO/S00001115
+      -                              'UBPRODUCTO DADO DE BAJA'.         00001116
+               10  CA-ERR-FECHA-ILOGICA    PIC X(38)   VALUE 'FECHA CONT00001117
+      -                              'ABLE NO VALIDA O INEXISTENTE'.    00001118
       * -- PARRAFOS                                                     00001120
                10  CA-PRF-1100             PIC X(20)   VALUE '1100-VALID00001130
       -                              'AR-ENTRADA'.                      00001140
                10  CA-PRF-2100             PIC X(21)   VALUE '2100-UPDAT00001150
       -                              'E-DISP-PMAS'.                     00001160
-               10  CA-PRF-2110             PIC X(21)   VALUE '2110-INSER00001150
-      -                              'T-DISP-PMAS'.                     00001160
-                                                                        00001170
-      ******************************************************************00001180
-      *                    V A R I A B L E S                           *00001190
-      ******************************************************************00001200
-       01  WK-VARIABLES.                                                00001210
-           05  WK-IMPSLDC                  PIC S9(15)V9(2) USAGE COMP-3.00001220
+               10  CA-PRF-2105             PIC X(29)   VALUE '2105-VALID00001161
+      -                              'AR-PRODUCTO-MAESTRO'.             00001162
+               10  CA-PRF-2110             PIC X(21)   VALUE '2110-INSER00001163
+      -                              'T-DISP-PMAS'.                     00001164
+               10  CA-PRF-2050             PIC X(22)   VALUE '2050-GUARD00001165
+      -                              'AR-HISTORICO'.                    00001166
+               10  CA-PRF-1150             PIC X(20)   VALUE '1150-VALID00001167
+      -                              'AR-LOTE'.                         00001168
+               10  CA-PRF-1700             PIC X(20)   VALUE '1700-PROCE00001169
+      -                              'SAR-LOTE'.                        00001170
+               10  CA-ERR-NUM-ENTRADAS-LOTE PIC X(37)  VALUE 'NUMERO DE 00001171
+      -                              'ENTRADAS DE LOTE INVALIDO'.       00001172
+               10  CA-PRF-1160             PIC X(22)   VALUE '1160-FIJAR00001173
+      -                              '-AISLAMIENTO'.                    00001174
+               10  CA-PRF-1750             PIC X(19)   VALUE '1750-CONFI00001175
+      -                              'RMAR-LOTE'.                       00001176
+               10  CA-ERR-AISLAMIENTO      PIC X(30)   VALUE 'NIVEL DE A00001177
+      -                              'ISLAMIENTO NO VALIDO'.            00001178
+               10  CA-ERR-COMMIT           PIC X(24)   VALUE 'ERROR AL E00001179
+      -                              'JECUTAR COMMIT'.                  00001180
+                                                                        00001181
+           05  CN-CONSTANTES-NUMERICAS.                                 00001182
+               10  CN-MAX-LOTE             PIC 9(02)   VALUE 50.        00001183
+      ******************************************************************00001184
+      *                    V A R I A B L E S                           *00001185
+      ******************************************************************00001186
+       01  WK-VARIABLES.                                                00001187
+           05  WK-IMPSLDC                  PIC S9(15)V9(2) USAGE COMP-3.00001188
+           05  WK-RETORNO                  PIC 9(04)   VALUE ZEROES.    00001189
+           05  WK-EVENTO-PUBLICACION.                                   00001190
+               10  WK-EVENTO-OPERACION     PIC X(07).                   00001191
+               10  WK-EVENTO-CLAVE         PIC X(17).                   00001192
+               10  WK-EVENTO-RETORNO       PIC 9(04).                   00001193
+           05  WK-COCIENTE-COMMIT          PIC 9(04)   COMP.            00001194
+           05  WK-RESTO-COMMIT             PIC 9(02)   COMP.            00001195
                                                                         00001230
       ******************************************************************00001240
       *                        M E N S A J E S                         *00001250
@@ -148,6 +215,18 @@
       * -- XX9520: EN ESTE MOMENTO NO SE PUEDE ATENDER SU PETICION.     00001440
       *            INTENTELO MAS TARDE.                                 00001450
            10  MM-XX9520                   PIC X(06)   VALUE 'XX9520'.  00001460
+      * -- KJ0421: PRODUCTO/SUBPRODUCTO NO DADO DE ALTA EN EL MAESTRO.  00001461
+           10  MM-KJ0421                   PIC X(06)   VALUE 'KJ0421'.  00001462
+      * -- KJ0422: PRODUCTO/SUBPRODUCTO DADO DE BAJA EN EL MAESTRO.     00001463
+           10  MM-KJ0422                   PIC X(06)   VALUE 'KJ0422'.  00001464
+      * -- KJ0423: FECHA CONTABLE OBLIGATORIA.                          00001465
+           10  MM-KJ0423                   PIC X(06)   VALUE 'KJ0423'.  00001466
+      * -- KJ0424: FECHA CONTABLE NO VALIDA O INEXISTENTE.              00001467
+           10  MM-KJ0424                   PIC X(06)   VALUE 'KJ0424'.  00001468
+      * -- KJ0425: NUMERO DE ENTRADAS DE LOTE INVALIDO.                 00001469
+           10  MM-KJ0425                   PIC X(06)   VALUE 'KJ0425'.  00001471
+      * -- KJ0426: NIVEL DE AISLAMIENTO NO VALIDO.                      00001472
+           10  MM-KJ0426                   PIC X(06)   VALUE 'KJ0426'.  00001473
                                                                         00001470
       ******************************************************************00001480
       *             C O P Y S    Y   D C L G E N S                     *00001490
@@ -158,6 +237,11 @@
       * -- DCLGEN DE LA TABLA POS_DISP_PMAS.                            00001540
            EXEC SQL INCLUDE D7397400 END-EXEC.                          00001550
                                                                         00001560
+      * -- DCLGEN DE LA TABLA POS_DISP_PMAS_HIST.                       00001561
+           EXEC SQL INCLUDE D7397401 END-EXEC.                          00001562
+                                                                        00001563
+      * -- DCLGEN DE LA TABLA POS_PROD_SPROD (MAESTRO DE PRODUCTOS).    00001555
+           EXEC SQL INCLUDE D7397500 END-EXEC.                          00001556
       *----------------------------------------------------------------*00001570
       * LINKAGE SECTION                                                *00001580
       *----------------------------------------------------------------*00001590
@@ -202,8 +286,15 @@
                                                                         00001980
            MOVE CA-00                        TO KJYCCPD-RETORNO         00001990
                                                                         00002000
-           PERFORM 1100-VALIDAR-ENTRADA                                 00002010
-              THRU 1100-VALIDAR-ENTRADA-EXIT                            00002020
+           IF  KJYCCPD-MODO-LOTE                                        00002001
+               PERFORM 1150-VALIDAR-LOTE                                00002002
+                  THRU 1150-VALIDAR-LOTE-EXIT                           00002003
+               PERFORM 1160-FIJAR-AISLAMIENTO                           00002002
+                  THRU 1160-FIJAR-AISLAMIENTO-EXIT                      00002003
+           ELSE                                                         00002004
+               PERFORM 1100-VALIDAR-ENTRADA                             00002010
+                  THRU 1100-VALIDAR-ENTRADA-EXIT                        00002020
+           END-IF                                                       00002021
                                                                         00002030
            .                                                            00002040
        1000-INICIO-EXIT.                                                00002050
@@ -312,23 +403,244 @@
                                                                         00003080
            END-IF                                                       00003090
                                                                         00003100
-           .                                                            00003110
-       1100-VALIDAR-ENTRADA-EXIT.                                       00003120
-           EXIT.                                                        00003130
+           IF  KJYCCPD-FECHA-CONTABLE = SPACES OR LOW-VALUES            00003101
+               MOVE CA-88                    TO KJYCCPD-RETORNO         00003102
+               MOVE MM-KJ0423                TO KJYCCPD-MENSAJE         00003103
+               MOVE CA-PRF-1100              TO KJYCCPD-PARRAFO         00003104
+               MOVE CA-KJBCCPD               TO KJYCCPD-RUTINA          00003105
+               MOVE KJYCCPD-ENTRADA          TO KJYCCPD-DATOS           00003106
+                                                                        00003107
+               STRING CA-CAMPO-OBLIGATORIO                              00003108
+                SPACE CA-FECHA-CONTABLE                                 00003109
+               DELIMITED BY SIZE           INTO KJYCCPD-DESCRIPCION     00003110
+                                                                        00003111
+               PERFORM 3000-FIN                                         00003112
+                  THRU 3000-FIN-EXIT                                    00003113
+                                                                        00003114
+           ELSE                                                         00003115
+                                                                        00003116
+               EXEC-FUN XX_VALIDA_CONVIERTE_FECHA                       00003117
+                    VALIDAR()                                           00003118
+                    FECHAE('KJYCCPD-FECHA-CONTABLE')                    00003119
+                    FENTRADA('CA-AAAA-MM-DD')                           00003120
+                    RETORNO('WK-RETORNO')                               00003121
+               END-FUN                                                  00003122
+                                                                        00003123
+               IF  WK-RETORNO NOT = ZEROES                              00003124
+                   MOVE CA-88                TO KJYCCPD-RETORNO         00003125
+                   MOVE MM-KJ0424            TO KJYCCPD-MENSAJE         00003126
+                   MOVE CA-PRF-1100          TO KJYCCPD-PARRAFO         00003127
+                   MOVE CA-KJBCCPD           TO KJYCCPD-RUTINA          00003128
+                   MOVE KJYCCPD-ENTRADA      TO KJYCCPD-DATOS           00003129
+                   MOVE CA-ERR-FECHA-ILOGICA TO KJYCCPD-DESCRIPCION     00003130
+                                                                        00003131
+                   PERFORM 3000-FIN                                     00003132
+                      THRU 3000-FIN-EXIT                                00003133
+                                                                        00003134
+               END-IF                                                   00003135
+                                                                        00003136
+           END-IF                                                       00003137
+                                                                        00003138
+           .                                                            00003139
+       1100-VALIDAR-ENTRADA-EXIT.                                       00003141
+           EXIT.                                                        00003142
                                                                         00003140
+      ******************************************************************00003143
+      * 1150-VALIDAR-LOTE.                                             *00003144
+      *  SE VALIDA QUE EL NUMERO DE ENTRADAS DEL LOTE RECIBIDO SEA      00003145
+      *  MAYOR QUE CERO Y NO SUPERE EL MAXIMO SOPORTADO.                00003146
+      ******************************************************************00003147
+       1150-VALIDAR-LOTE.                                                00003148
+                                                                        00003149
+           IF  KJYCCPD-NUM-ENTRADAS-LOTE = ZEROES                       00003151
+            OR KJYCCPD-NUM-ENTRADAS-LOTE > CN-MAX-LOTE                  00003152
+               MOVE CA-88                    TO KJYCCPD-RETORNO         00003153
+               MOVE MM-KJ0425                TO KJYCCPD-MENSAJE         00003154
+               MOVE CA-PRF-1150              TO KJYCCPD-PARRAFO         00003155
+               MOVE CA-KJBCCPD               TO KJYCCPD-RUTINA          00003156
+               MOVE CA-ERR-NUM-ENTRADAS-LOTE TO KJYCCPD-DESCRIPCION     00003157
+                                                                        00003158
+               PERFORM 3000-FIN                                         00003159
+                  THRU 3000-FIN-EXIT                                    00003160
+                                                                        00003161
+           END-IF                                                       00003162
+                                                                        00003163
+           .                                                            00003164
+       1150-VALIDAR-LOTE-EXIT.                                          00003165
+           EXIT.                                                        00003166
+                                                                        00003166
+      ******************************************************************00003167
+      * 1160-FIJAR-AISLAMIENTO.                                        *00003167
+      *  EN MODO LOTE, FIJA EL NIVEL DE AISLAMIENTO DB2 SOLICITADO POR  *00003167
+      *  EL LLAMANTE PARA EL RESTO DE LA INVOCACION. BLANCO MANTIENE    *00003167
+      *  EL AISLAMIENTO POR DEFECTO DEL PLAN (COMPORTAMIENTO HISTORICO).*00003167
+      ******************************************************************00003167
+       1160-FIJAR-AISLAMIENTO.                                          00003167
+                                                                        00003167
+           EVALUATE  TRUE                                               00003167
+               WHEN  KJYCCPD-AISLA-DEFECTO                              00003167
+                     MOVE ZEROES          TO SW-DB2-RETURN-CODE         00003167
+               WHEN  KJYCCPD-AISLA-UR                                   00003167
+                     EXEC SQL                                           00003167
+                          SET CURRENT ISOLATION = 'UR'                  00003167
+                     END-EXEC                                           00003167
+                     MOVE SQLCODE          TO SW-DB2-RETURN-CODE        00003167
+               WHEN  KJYCCPD-AISLA-CS                                   00003167
+                     EXEC SQL                                           00003167
+                          SET CURRENT ISOLATION = 'CS'                  00003167
+                     END-EXEC                                           00003167
+                     MOVE SQLCODE          TO SW-DB2-RETURN-CODE        00003167
+               WHEN  KJYCCPD-AISLA-RS                                   00003167
+                     EXEC SQL                                           00003167
+                          SET CURRENT ISOLATION = 'RS'                  00003167
+                     END-EXEC                                           00003167
+                     MOVE SQLCODE          TO SW-DB2-RETURN-CODE        00003167
+               WHEN  KJYCCPD-AISLA-RR                                   00003167
+                     EXEC SQL                                           00003167
+                          SET CURRENT ISOLATION = 'RR'                  00003167
+                     END-EXEC                                           00003167
+                     MOVE SQLCODE          TO SW-DB2-RETURN-CODE        00003167
+               WHEN  OTHER                                              00003167
+                     MOVE CA-88                TO KJYCCPD-RETORNO       00003167
+                     MOVE MM-KJ0426            TO KJYCCPD-MENSAJE       00003167
+                     MOVE CA-PRF-1160          TO KJYCCPD-PARRAFO       00003167
+                     MOVE CA-KJBCCPD           TO KJYCCPD-RUTINA        00003167
+                     MOVE CA-ERR-AISLAMIENTO   TO KJYCCPD-DESCRIPCION   00003167
+                                                                        00003167
+                     PERFORM 3000-FIN                                   00003167
+                        THRU 3000-FIN-EXIT                              00003167
+           END-EVALUATE                                                 00003167
+                                                                        00003167
+           IF  NOT DB2-OK                                               00003167
+               MOVE CA-99                TO KJYCCPD-RETORNO             00003167
+               MOVE MM-XX3333            TO KJYCCPD-MENSAJE             00003167
+               MOVE CA-ERROR-DB2         TO KJYCCPD-DESCRIPCION         00003167
+               MOVE SQLCODE              TO KJYCCPD-SQLCODE             00003167
+               MOVE SQLCA                TO KJYCCPD-SQLCA               00003167
+               MOVE CA-PRF-1160          TO KJYCCPD-PARRAFO             00003167
+               MOVE CA-KJBCCPD           TO KJYCCPD-RUTINA              00003167
+               MOVE CA-SET               TO KJYCCPD-FUNCION             00003167
+                                            KJYCCPD-ACCESO              00003167
+                                                                        00003167
+               PERFORM 3000-FIN                                         00003167
+                  THRU 3000-FIN-EXIT                                    00003167
+           END-IF                                                       00003167
+                                                                        00003167
+           .                                                            00003167
+       1160-FIJAR-AISLAMIENTO-EXIT.                                     00003167
+           EXIT.                                                        00003167
       ******************************************************************00003150
       * 2000-PROCESO.                                                  *00003160
-      *  PROCESO PRINCIPAL DEL PROGRAMA.                               *00003170
+      *  PROCESO PRINCIPAL DEL PROGRAMA. EN MODO LOTE SE RECORRE CADA   00003171
+      *  ENTRADA DE KJYCCPD-ENTRADA-LOTE, VALIDANDO Y ACTUALIZANDO      00003172
+      *  UNA A UNA (CUALQUIER ENTRADA INCORRECTA ABORTA EL LOTE).       00003173
       ******************************************************************00003180
        2000-PROCESO.                                                    00003190
                                                                         00003200
-           PERFORM 2100-UPDATE-DISP-PMAS                                00003210
-              THRU 2100-UPDATE-DISP-PMAS-EXIT                           00003220
+           IF  KJYCCPD-MODO-LOTE                                        00003201
+               PERFORM 1700-PROCESAR-LOTE                               00003202
+                  THRU 1700-PROCESAR-LOTE-EXIT                          00003203
+                 VARYING KJYCCPD-INDICE-LOTE FROM 1 BY 1                00003204
+                   UNTIL KJYCCPD-INDICE-LOTE > KJYCCPD-NUM-ENTRADAS-LOTE00003205
+           ELSE                                                         00003206
+               PERFORM 2100-UPDATE-DISP-PMAS                            00003210
+                  THRU 2100-UPDATE-DISP-PMAS-EXIT                       00003220
+           END-IF                                                       00003221
                                                                         00003230
            .                                                            00003240
        2000-PROCESO-EXIT.                                               00003250
            EXIT.                                                        00003260
+                                                                        00003261
+      ******************************************************************00003262
+      * 1700-PROCESAR-LOTE.                                            *00003263
+      *  SE TRASLADA LA ENTRADA KJYCCPD-INDICE-LOTE DEL LOTE A          00003264
+      *  KJYCCPD-ENTRADA, SE VALIDA Y SE ACTUALIZA IGUAL QUE EN MODO    00003265
+      *  UNITARIO, Y SE DEVUELVE EL RETORNO/MENSAJE DE ESA ENTRADA.     00003266
+      ******************************************************************00003267
+       1700-PROCESAR-LOTE.                                               00003268
+                                                                        00003269
+           MOVE KJYCCPD-IDEMPR-LOTE(KJYCCPD-INDICE-LOTE)                00003270
+                                        TO KJYCCPD-IDEMPR                00003271
+           MOVE KJYCCPD-IDCENT-LOTE(KJYCCPD-INDICE-LOTE)                00003272
+                                        TO KJYCCPD-IDCENT                00003273
+           MOVE KJYCCPD-IDPROD-LOTE(KJYCCPD-INDICE-LOTE)                00003274
+                                        TO KJYCCPD-IDPROD                00003275
+           MOVE KJYCCPD-CODSPROD-LOTE(KJYCCPD-INDICE-LOTE)              00003276
+                                        TO KJYCCPD-CODSPROD              00003277
+           MOVE KJYCCPD-CTOSALDO-LOTE(KJYCCPD-INDICE-LOTE)              00003278
+                                        TO KJYCCPD-CTOSALDO              00003279
+           MOVE KJYCCPD-CODMONSW-LOTE(KJYCCPD-INDICE-LOTE)              00003280
+                                        TO KJYCCPD-CODMONSW              00003281
+           MOVE KJYCCPD-IMPORTE-CONSO-LOTE(KJYCCPD-INDICE-LOTE)         00003282
+                                        TO KJYCCPD-IMPORTE-CONSO         00003283
+           MOVE KJYCCPD-DIA-CONTABLE-LOTE(KJYCCPD-INDICE-LOTE)          00003284
+                                        TO KJYCCPD-DIA-CONTABLE          00003285
+           MOVE KJYCCPD-FECHA-CONTABLE-LOTE(KJYCCPD-INDICE-LOTE)        00003286
+                                        TO KJYCCPD-FECHA-CONTABLE        00003287
+           MOVE KJYCCPD-TIPO-OPER-LOTE(KJYCCPD-INDICE-LOTE)             00003288
+                                        TO KJYCCPD-TIPO-OPER             00003289
+           MOVE KJYCCPD-CONTCUR-ESPERADO-LOTE(KJYCCPD-INDICE-LOTE)      00003290
+                                        TO KJYCCPD-CONTCUR-ESPERADO      00003291
+           MOVE KJYCCPD-IDJOB-BATCH-LOTE(KJYCCPD-INDICE-LOTE)           00003292
+                                        TO KJYCCPD-IDJOB-BATCH           00003293
+                                                                        00003294
+           PERFORM 1100-VALIDAR-ENTRADA                                 00003295
+              THRU 1100-VALIDAR-ENTRADA-EXIT                            00003296
+                                                                        00003297
+           PERFORM 2100-UPDATE-DISP-PMAS                                00003298
+              THRU 2100-UPDATE-DISP-PMAS-EXIT                           00003299
+                                                                        00003300
+           MOVE KJYCCPD-RETORNO                                         00003301
+                          TO KJYCCPD-RETORNO-LOTE(KJYCCPD-INDICE-LOTE)  00003302
+           MOVE KJYCCPD-MENSAJE                                         00003303
+                          TO KJYCCPD-MENSAJE-LOTE(KJYCCPD-INDICE-LOTE)  00003304
+                                                                        00003305
+           IF  KJYCCPD-FREC-COMMIT > ZEROES                             00003305
+               DIVIDE KJYCCPD-INDICE-LOTE BY KJYCCPD-FREC-COMMIT        00003305
+                 GIVING WK-COCIENTE-COMMIT                              00003305
+               REMAINDER WK-RESTO-COMMIT                                00003305
+                                                                        00003305
+               IF  WK-RESTO-COMMIT = ZEROES                             00003305
+                   PERFORM 1750-CONFIRMAR-LOTE                          00003305
+                      THRU 1750-CONFIRMAR-LOTE-EXIT                     00003305
+               END-IF                                                   00003305
+           END-IF                                                       00003305
+                                                                        00003305
+           .                                                            00003306
+       1700-PROCESAR-LOTE-EXIT.                                         00003307
+           EXIT.                                                        00003308
                                                                         00003270
+      ******************************************************************00003271
+      * 1750-CONFIRMAR-LOTE.                                           *00003272
+      *  CONFIRMA (COMMIT) LAS ACTUALIZACIONES DEL LOTE CADA            *00003273
+      *  KJYCCPD-FREC-COMMIT ENTRADAS PROCESADAS.                      *00003274
+      ******************************************************************00003275
+       1750-CONFIRMAR-LOTE.                                             00003276
+                                                                        00003277
+           EXEC SQL                                                     00003278
+                COMMIT                                                  00003279
+           END-EXEC                                                     00003280
+                                                                        00003281
+           MOVE SQLCODE                   TO SW-DB2-RETURN-CODE         00003282
+                                                                        00003283
+           IF  NOT DB2-OK                                               00003284
+               MOVE CA-99                 TO KJYCCPD-RETORNO            00003285
+               MOVE MM-XX3333             TO KJYCCPD-MENSAJE            00003286
+               MOVE CA-ERR-COMMIT         TO KJYCCPD-DESCRIPCION        00003287
+               MOVE SQLCODE               TO KJYCCPD-SQLCODE            00003288
+               MOVE SQLCA                 TO KJYCCPD-SQLCA              00003289
+               MOVE CA-PRF-1750           TO KJYCCPD-PARRAFO            00003290
+               MOVE CA-KJBCCPD            TO KJYCCPD-RUTINA             00003291
+               MOVE CA-COMMIT             TO KJYCCPD-FUNCION            00003292
+                                             KJYCCPD-ACCESO             00003293
+                                                                        00003294
+               PERFORM 3000-FIN                                         00003295
+                  THRU 3000-FIN-EXIT                                    00003296
+           END-IF                                                       00003297
+                                                                        00003298
+           .                                                            00003299
+       1750-CONFIRMAR-LOTE-EXIT.                                        00003300
+           EXIT.                                                        00003301
       ******************************************************************00003280
       * 2100-UPDATE-DISP-PMAS                                          *00003290
       * SE REALIZA UN ACTUALIZACION SOBRE LA TABLA POS_DISP_PMAS.      *00003300
@@ -345,10 +657,20 @@
            MOVE KJYCCPD-CODMONSW             TO G6524-CODMONSW          00003410
            MOVE KJYCCPD-IMPORTE-CONSO        TO G6524-IMPSLDC           00003420
            MOVE KJYCCPD-FECHA-CONTABLE       TO G6524-FECCONSO          00003430
+                                                                        00003431
+           IF  KJYCCPD-TIPO-OPER = CA-REVERSE
+      * -- REVERSA: EL DISPOSITIVO SE CANCELA, EL SALDO CONSOLIDADO     00003432
+      * -- QUEDA A CERO, CONSERVANDO LA FECHA CONTABLE RECIBIDA.       00003433
+               MOVE ZERO                     TO G6524-IMPSLDC           00003434
+           END-IF                                                       00003435
       *EXCLUDE-PARM-FUN CICS                                            00003440
            MOVE KJYCCPD-IDEMPR               TO G6524-CDENTUMO          00003450
+           IF  KJYCCPD-IDJOB-BATCH = SPACES OR LOW-VALUES
+               MOVE CA-KJBCCPD               TO G6524-USUAUDIT
+           ELSE
+               MOVE KJYCCPD-IDJOB-BATCH       TO G6524-USUAUDIT
+           END-IF
            MOVE KJYCCPD-IDCENT               TO G6524-CDOFIUMO          00003460
-           MOVE CA-KJBCCPD                   TO G6524-USUAUDIT          00003470
            MOVE CA-BATCH                     TO G6524-CDTERUMO          00003480
       *END-EXCLUDE                                                      00003490
       *INCLUDE-PARM-FUN ONLINE                                          00003500
@@ -358,32 +680,75 @@
            MOVE ARQ-PUESTO-FISICO            TO G6524-CDTERUMO          00003540
       *END-INCLUDE                                                      00003550
                                                                         00003560
-           EXEC SQL                                                     00003570
-           UPDATE POS_DISP_PMAS                                         00003580
-              SET G6524_IMPSLDC  = :G6524-IMPSLDC ,                     00003590
-                  G6524_FECCONSO = :G6524-FECCONSO,                     00003600
-                  G6524_CDENTUMO = :G6524-CDENTUMO,                     00003610
-                  G6524_CDOFIUMO = :G6524-CDOFIUMO,                     00003620
-                  G6524_USUAUDIT = :G6524-USUAUDIT,                     00003630
-                  G6524_CDTERUMO = :G6524-CDTERUMO,                     00003640
-                  G6524_CONTCUR  =  CURRENT TIMESTAMP                   00003650
-            WHERE G6524_IDEMPRD  = :G6524-IDEMPRD                       00003660
-              AND G6524_IDCENTD  = :G6524-IDCENTD                       00003670
-              AND G6524_IDPRODD  = :G6524-IDPRODD                       00003680
-              AND G6524_CODSPROD = :G6524-CODSPROD                      00003690
-              AND G6524_CTOSALDO = :G6524-CTOSALDO                      00003700
-              AND G6524_CODMONSW = :G6524-CODMONSW                      00003710
-           END-EXEC                                                     00003720
+           PERFORM 2050-GUARDAR-HISTORICO
+              THRU 2050-GUARDAR-HISTORICO-EXIT
+
+           IF  KJYCCPD-CONTCUR-ESPERADO = SPACES
+      * -- SIN CONTROL DE CONCURRENCIA: ACTUALIZACION INCONDICIONAL.
+               EXEC SQL                                                 00003570
+               UPDATE POS_DISP_PMAS                                     00003580
+                  SET G6524_IMPSLDC  = :G6524-IMPSLDC ,                 00003590
+                      G6524_FECCONSO = :G6524-FECCONSO,                 00003600
+                      G6524_CDENTUMO = :G6524-CDENTUMO,                 00003610
+                      G6524_CDOFIUMO = :G6524-CDOFIUMO,                 00003620
+                      G6524_USUAUDIT = :G6524-USUAUDIT,                 00003630
+                      G6524_CDTERUMO = :G6524-CDTERUMO,                 00003640
+                      G6524_CONTCUR  =  CURRENT TIMESTAMP               00003650
+                WHERE G6524_IDEMPRD  = :G6524-IDEMPRD                   00003660
+                  AND G6524_IDCENTD  = :G6524-IDCENTD                   00003670
+                  AND G6524_IDPRODD  = :G6524-IDPRODD                   00003680
+                  AND G6524_CODSPROD = :G6524-CODSPROD                  00003690
+                  AND G6524_CTOSALDO = :G6524-CTOSALDO                  00003700
+                  AND G6524_CODMONSW = :G6524-CODMONSW                  00003710
+               END-EXEC                                                 00003720
+           ELSE
+      * -- CONTROL DE CONCURRENCIA OPTIMISTA: SOLO SE ACTUALIZA SI EL
+      * -- G6524_CONTCUR VIGENTE COINCIDE CON EL LEIDO POR EL LLAMANTE.
+               EXEC SQL
+               UPDATE POS_DISP_PMAS
+                  SET G6524_IMPSLDC  = :G6524-IMPSLDC ,
+                      G6524_FECCONSO = :G6524-FECCONSO,
+                      G6524_CDENTUMO = :G6524-CDENTUMO,
+                      G6524_CDOFIUMO = :G6524-CDOFIUMO,
+                      G6524_USUAUDIT = :G6524-USUAUDIT,
+                      G6524_CDTERUMO = :G6524-CDTERUMO,
+                      G6524_CONTCUR  =  CURRENT TIMESTAMP
+                WHERE G6524_IDEMPRD  = :G6524-IDEMPRD
+                  AND G6524_IDCENTD  = :G6524-IDCENTD
+                  AND G6524_IDPRODD  = :G6524-IDPRODD
+                  AND G6524_CODSPROD = :G6524-CODSPROD
+                  AND G6524_CTOSALDO = :G6524-CTOSALDO
+                  AND G6524_CODMONSW = :G6524-CODMONSW
+                  AND G6524_CONTCUR  = :KJYCCPD-CONTCUR-ESPERADO
+               END-EXEC
+           END-IF
                                                                         00003730
            MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00003740
                                                                         00003750
            EVALUATE  TRUE                                               00003760
                WHEN  DB2-OK                                             00003770
-                     CONTINUE                                           00003780
-                                                                        00003790
+                     IF  KJYCCPD-TIPO-OPER = CA-REVERSE
+                         MOVE CA-REVERSE       TO WK-EVENTO-OPERACION
+                     ELSE
+                         MOVE CA-UPDATE        TO WK-EVENTO-OPERACION
+                     END-IF
+
+                     PERFORM 2060-PUBLICAR-EVENTO-SALDO
+                        THRU 2060-PUBLICAR-EVENTO-SALDO-EXIT
+
                WHEN  DB2-CLV-NOT-FOUND                                  00003800
-                     PERFORM 2110-INSERT-DISP-PMAS
-                        THRU 2110-INSERT-DISP-PMAS-EXIT
+                     IF  SI-EXISTE-POSICION AND
+                         KJYCCPD-CONTCUR-ESPERADO NOT = SPACES
+      * -- LA POSICION EXISTIA PERO SU CONTCUR YA NO COINCIDE: OTRO
+      * -- PROCESO LA MODIFICO DESDE LA ULTIMA LECTURA DEL LLAMANTE.
+                         MOVE CA-88              TO KJYCCPD-RETORNO
+                         MOVE MM-XX0013          TO KJYCCPD-MENSAJE
+                         MOVE CA-ERR-CONCURRENCIA
+                                                 TO KJYCCPD-DESCRIPCION
+                     ELSE
+                         PERFORM 2110-INSERT-DISP-PMAS
+                            THRU 2110-INSERT-DISP-PMAS-EXIT
+                     END-IF
                                                                         00003940
                WHEN  OTHER                                              00003950
                      IF  DB2-RECURSO-NO-DISPONIBLE OR                   00003960
@@ -415,12 +780,232 @@
        2100-UPDATE-DISP-PMAS-EXIT.                                      00004220
            EXIT.                                                        00004230
                                                                         00004240
+      ******************************************************************00004241
+      * 2050-GUARDAR-HISTORICO.                                        *00004242
+      * SE RECUPERA LA IMAGEN ANTERIOR DE LA POSICION Y SE INSERTA EN  *00004243
+      * POS_DISP_PMAS_HIST ANTES DE ACTUALIZAR EL SALDO CONSOLIDADO.   *00004244
+      ******************************************************************00004245
+       2050-GUARDAR-HISTORICO.                                           00004246
+                                                                        00004247
+           INITIALIZE DCLPOS-DISP-PMAS-HIST                              00004248
+                                                                        00004249
+           EXEC SQL                                                      00004250
+                SELECT G6524_IMPSLDC , G6524_FECCONSO,                   00004251
+                       G6524_CDENTUMO, G6524_CDOFIUMO,                   00004252
+                       G6524_USUAUDIT                                    00004253
+                 INTO :G6524H-IMPSLDC , :G6524H-FECCONSO,                 00004254
+                      :G6524H-CDENTUMO, :G6524H-CDOFIUMO,                 00004255
+                      :G6524H-USUAUDIT                                   00004256
+                 FROM POS_DISP_PMAS                                      00004257
+                WHERE G6524_IDEMPRD  = :G6524-IDEMPRD                    00004258
+                  AND G6524_IDCENTD  = :G6524-IDCENTD                    00004259
+                  AND G6524_IDPRODD  = :G6524-IDPRODD                    00004260
+                  AND G6524_CODSPROD = :G6524-CODSPROD                   00004261
+                  AND G6524_CTOSALDO = :G6524-CTOSALDO                   00004262
+                  AND G6524_CODMONSW = :G6524-CODMONSW                   00004263
+           END-EXEC                                                      00004264
+                                                                        00004265
+           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE       00004266
+                                                                        00004267
+           SET NO-EXISTE-POSICION                TO TRUE                00004268
+                                                                        00004269
+           EVALUATE  TRUE                                                00004268
+               WHEN  DB2-CLV-NOT-FOUND                                   00004269
+      * -- NO HAY IMAGEN ANTERIOR (PRIMER ALTA), NO SE GENERA HISTORICO.00004270
+                     CONTINUE                                            00004271
+                                                                        00004272
+               WHEN  DB2-OK                                              00004273
+                     SET SI-EXISTE-POSICION         TO TRUE              00004269
+                     MOVE G6524-IDEMPRD      TO G6524H-IDEMPRD           00004274
+                     MOVE G6524-IDCENTD      TO G6524H-IDCENTD           00004275
+                     MOVE G6524-IDPRODD      TO G6524H-IDPRODD           00004276
+                     MOVE G6524-CODSPROD     TO G6524H-CODSPROD          00004277
+                     MOVE G6524-CTOSALDO     TO G6524H-CTOSALDO          00004278
+                     MOVE G6524-CODMONSW     TO G6524H-CODMONSW          00004279
+                                                                        00004280
+                     EXEC SQL                                            00004281
+                          INSERT INTO POS_DISP_PMAS_HIST                 00004282
+                                ( G6524H_IDEMPRD , G6524H_IDCENTD ,       00004283
+                                  G6524H_IDPRODD , G6524H_CODSPROD,       00004284
+                                  G6524H_CTOSALDO, G6524H_CODMONSW,       00004285
+                                  G6524H_IMPSLDC , G6524H_FECCONSO,       00004286
+                                  G6524H_CDENTUMO, G6524H_CDOFIUMO,       00004287
+                                  G6524H_USUAUDIT, G6524H_FECHIST )       00004288
+                          VALUES                                         00004289
+                                ( :G6524H-IDEMPRD , :G6524H-IDCENTD ,     00004290
+                                  :G6524H-IDPRODD , :G6524H-CODSPROD,     00004291
+                                  :G6524H-CTOSALDO, :G6524H-CODMONSW,     00004292
+                                  :G6524H-IMPSLDC , :G6524H-FECCONSO,     00004293
+                                  :G6524H-CDENTUMO, :G6524H-CDOFIUMO,     00004294
+                                  :G6524H-USUAUDIT, CURRENT TIMESTAMP )   00004295
+                     END-EXEC                                            00004296
+                     MOVE SQLCODE           TO SW-DB2-RETURN-CODE       00004297
+                                                                        00004298
+                     IF  NOT DB2-OK                                     00004299
+                         MOVE CA-99              TO KJYCCPD-RETORNO     00004300
+                         MOVE MM-XX3333          TO KJYCCPD-MENSAJE     00004301
+                         MOVE CA-ERROR-DB2       TO KJYCCPD-DESCRIPCION 00004302
+                         MOVE SQLCODE            TO KJYCCPD-SQLCODE     00004303
+                         MOVE SQLCA              TO KJYCCPD-SQLCA       00004304
+                         MOVE CA-PRF-2050        TO KJYCCPD-PARRAFO     00004305
+                         MOVE CA-KJBCCPD         TO KJYCCPD-RUTINA      00004306
+                         MOVE CA-POS-DISP-PMAS-HIST                     00004307
+                                                 TO KJYCCPD-TABLA       00004308
+                         MOVE CA-INSERT          TO KJYCCPD-FUNCION     00004309
+                                                    KJYCCPD-ACCESO      00004310
+                                                                        00004311
+                         PERFORM 3000-FIN                               00004312
+                            THRU 3000-FIN-EXIT                          00004313
+                     END-IF                                             00004314
+                                                                        00004315
+               WHEN  OTHER                                              00004316
+                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00004317
+                         DB2-TABLA-BLOQUEADA                            00004318
+                         MOVE MM-XX9520      TO KJYCCPD-MENSAJE         00004319
+                         MOVE CA-ERR-RECURSO TO KJYCCPD-DESCRIPCION     00004320
+                     ELSE                                               00004321
+                         MOVE MM-XX3333      TO KJYCCPD-MENSAJE         00004322
+                         MOVE CA-ERROR-DB2   TO KJYCCPD-DESCRIPCION     00004323
+                     END-IF                                             00004324
+                                                                        00004325
+                     MOVE CA-99              TO KJYCCPD-RETORNO         00004326
+                     MOVE SQLCODE            TO KJYCCPD-SQLCODE         00004327
+                     MOVE SQLCA              TO KJYCCPD-SQLCA           00004328
+                     MOVE CA-PRF-2050        TO KJYCCPD-PARRAFO         00004329
+                     MOVE CA-KJBCCPD         TO KJYCCPD-RUTINA          00004330
+                     MOVE CA-POS-DISP-PMAS-HIST                         00004331
+                                             TO KJYCCPD-TABLA           00004332
+                     MOVE CA-INSERT          TO KJYCCPD-FUNCION         00004333
+                                                KJYCCPD-ACCESO          00004334
+                                                                        00004335
+                     PERFORM 3000-FIN                                   00004336
+                        THRU 3000-FIN-EXIT                              00004337
+                                                                        00004338
+           END-EVALUATE                                                 00004339
+                                                                        00004340
+           .                                                            00004341
+       2050-GUARDAR-HISTORICO-EXIT.                                     00004342
+           EXIT.                                                        00004343
+                                                                        00004326
+      ******************************************************************00004327
+      * 2060-PUBLICAR-EVENTO-SALDO.                                    *00004328
+      * SE NOTIFICA EN TIEMPO REAL LA ALTA/MODIFICACION/REVERSA DE LA  *00004329
+      * POSICION CONSOLIDADA. ES UN PROCESO DE MEJOR ESFUERZO: UN      *
+      * FALLO EN LA PUBLICACION NO IMPIDE QUE LA ACTUALIZACION DE LA   *
+      * POSICION CONSOLIDADA QUEDE CONFIRMADA.                        *
+      ******************************************************************
+       2060-PUBLICAR-EVENTO-SALDO.
+
+           MOVE ZEROES                       TO WK-EVENTO-RETORNO
+
+           STRING G6524-IDEMPRD  DELIMITED BY SIZE
+                  G6524-IDCENTD  DELIMITED BY SIZE
+                  G6524-IDPRODD  DELIMITED BY SIZE
+                  G6524-CODSPROD DELIMITED BY SIZE
+                  G6524-CTOSALDO DELIMITED BY SIZE
+             INTO WK-EVENTO-CLAVE
+
+           EXEC-FUN XX_PUBLICA_EVENTO_NEGOCIO
+                ENTIDAD('CA-POS-DISP-PMAS')
+                OPERACION('WK-EVENTO-OPERACION')
+                CLAVE('WK-EVENTO-CLAVE')
+                RETORNO('WK-EVENTO-RETORNO')
+           END-FUN
+
+      * -- LA PUBLICACION ES DE MEJOR ESFUERZO: UN WK-EVENTO-RETORNO
+      * -- DISTINTO DE CERO SE IGNORA Y NO AFECTA AL RETORNO DE LA
+      * -- RUTINA NI A LA POSICION CONSOLIDADA YA ACTUALIZADA.
+
+           .
+       2060-PUBLICAR-EVENTO-SALDO-EXIT.
+           EXIT.
+
+      ******************************************************************00004330
+      * 2105-VALIDAR-PRODUCTO-MAESTRO.                                 *00004331
+      * SE VALIDA QUE EL PRODUCTO/SUBPRODUCTO RECIBIDO ESTE DADO DE    *00004332
+      * ALTA Y VIGENTE EN EL MAESTRO POS_PROD_SPROD ANTES DE CREAR UNA *00004333
+      * NUEVA POSICION CONSOLIDADA.                                    *00004334
+      ******************************************************************00004335
+       2105-VALIDAR-PRODUCTO-MAESTRO.                                   00004336
+
+           INITIALIZE DCLPOS-PROD-SPROD
+
+           EXEC SQL
+               SELECT G6525_INDACTIVO
+                 INTO :G6525-INDACTIVO
+                 FROM POS_PROD_SPROD
+                WHERE G6525_IDPRODD  = :G6524-IDPRODD
+                  AND G6525_CODSPROD = :G6524-CODSPROD
+           END-EXEC
+
+           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE
+
+           EVALUATE  TRUE
+               WHEN  DB2-OK  AND  G6525-INDACTIVO = 'S'
+                     CONTINUE
+
+               WHEN  DB2-OK
+      * -- PRODUCTO/SUBPRODUCTO EXISTE EN EL MAESTRO PERO ESTA DADO DE
+      * -- BAJA: NO SE PERMITE CREAR UNA NUEVA POSICION CONSOLIDADA.
+                     MOVE CA-88                 TO KJYCCPD-RETORNO
+                     MOVE MM-KJ0422              TO KJYCCPD-MENSAJE
+                     MOVE CA-PRF-2105            TO KJYCCPD-PARRAFO
+                     MOVE CA-KJBCCPD             TO KJYCCPD-RUTINA
+                     MOVE KJYCCPD-ENTRADA        TO KJYCCPD-DATOS
+                     MOVE CA-ERR-PRODUCTO-BAJA   TO KJYCCPD-DESCRIPCION
+
+                     PERFORM 3000-FIN
+                        THRU 3000-FIN-EXIT
+
+               WHEN  DB2-CLV-NOT-FOUND
+                     MOVE CA-88                 TO KJYCCPD-RETORNO
+                     MOVE MM-KJ0421              TO KJYCCPD-MENSAJE
+                     MOVE CA-PRF-2105            TO KJYCCPD-PARRAFO
+                     MOVE CA-KJBCCPD             TO KJYCCPD-RUTINA
+                     MOVE KJYCCPD-ENTRADA        TO KJYCCPD-DATOS
+                     MOVE CA-ERR-PRODUCTO        TO KJYCCPD-DESCRIPCION
+
+                     PERFORM 3000-FIN
+                        THRU 3000-FIN-EXIT
+
+               WHEN  OTHER
+                     IF  DB2-RECURSO-NO-DISPONIBLE OR
+                         DB2-TABLA-BLOQUEADA
+                         MOVE MM-XX9520      TO KJYCCPD-MENSAJE
+                         MOVE CA-ERR-RECURSO TO KJYCCPD-DESCRIPCION
+                     ELSE
+                         MOVE MM-XX3333      TO KJYCCPD-MENSAJE
+                         MOVE CA-ERROR-DB2   TO KJYCCPD-DESCRIPCION
+                     END-IF
+
+                     MOVE CA-99              TO KJYCCPD-RETORNO
+                     MOVE SQLCODE            TO KJYCCPD-SQLCODE
+                     MOVE SQLCA              TO KJYCCPD-SQLCA
+                     MOVE CA-PRF-2105        TO KJYCCPD-PARRAFO
+                     MOVE CA-KJBCCPD         TO KJYCCPD-RUTINA
+                     MOVE DCLPOS-PROD-SPROD  TO KJYCCPD-DATOS
+                     MOVE CA-POS-PROD-SPROD  TO KJYCCPD-TABLA
+                     MOVE CA-SELECT          TO KJYCCPD-FUNCION
+                                                KJYCCPD-ACCESO
+
+                     PERFORM 3000-FIN
+                        THRU 3000-FIN-EXIT
+
+           END-EVALUATE
+
+           .
+       2105-VALIDAR-PRODUCTO-MAESTRO-EXIT.
+           EXIT.
+
       ******************************************************************00003280
       * 2110-INSERT-DISP-PMAS.                                         *00003290
       * SE REALIZA UN ACTUALIZACION SOBRE LA TABLA POS_DISP_PMAS.      *00003300
       ******************************************************************00003310
        2110-INSERT-DISP-PMAS.                                           00003320
 
+           PERFORM 2105-VALIDAR-PRODUCTO-MAESTRO
+              THRU 2105-VALIDAR-PRODUCTO-MAESTRO-EXIT
+
            MOVE KJYCCPD-IDEMPR               TO G6524-IDEMPCCO
            MOVE KJYCCPD-IDCENT               TO G6524-IDCENCCO
 
@@ -463,8 +1048,11 @@
                                                                         00007220
            EVALUATE  TRUE                                               00003760
                WHEN  DB2-OK                                             00003770
-                     CONTINUE                                           00003780
-                                                                        00003790
+                     MOVE CA-INSERT            TO WK-EVENTO-OPERACION
+
+                     PERFORM 2060-PUBLICAR-EVENTO-SALDO
+                        THRU 2060-PUBLICAR-EVENTO-SALDO-EXIT
+
                WHEN  OTHER                                              00003950
                      IF  DB2-RECURSO-NO-DISPONIBLE OR                   00003960
                          DB2-TABLA-BLOQUEADA                            00003970
