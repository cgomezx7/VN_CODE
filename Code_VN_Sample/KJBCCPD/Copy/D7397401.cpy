@@ -0,0 +1,41 @@
+      ******************************************************************00000010
+      * DCLGEN TABLE(POS_DISP_PMAS_HIST)                                *00000020
+      *        LIBRARY(DES.GRDES.COPYLIB(D7397401))                    *00000030
+      *        ACTION(REPLACE)                                         *00000040
+      *        LANGUAGE(COBOL)                                         *00000050
+      *        APOST                                                   *00000060
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *00000070
+      ******************************************************************00000080
+           EXEC SQL DECLARE POS_DISP_PMAS_HIST TABLE                   00000090
+           ( G6524H_IDEMPRD                 CHAR(4) NOT NULL,           00000100
+             G6524H_IDCENTD                 CHAR(4) NOT NULL,           00000110
+             G6524H_IDPRODD                 CHAR(3) NOT NULL,           00000120
+             G6524H_CODSPROD                CHAR(3) NOT NULL,           00000130
+             G6524H_CTOSALDO                CHAR(3) NOT NULL,           00000140
+             G6524H_CODMONSW                CHAR(3) NOT NULL,           00000150
+             G6524H_IMPSLDC                 DECIMAL(17, 2) NOT NULL,    00000160
+             G6524H_FECCONSO                DATE NOT NULL,              00000170
+             G6524H_CDENTUMO                CHAR(4) NOT NULL,           00000200
+             G6524H_CDOFIUMO                CHAR(4) NOT NULL,           00000210
+             G6524H_USUAUDIT                CHAR(30) NOT NULL,          00000220
+             G6524H_FECHIST                 TIMESTAMP NOT NULL          00000240
+           ) END-EXEC.                                                  00000250
+      ******************************************************************00000260
+      * COBOL DECLARATION FOR TABLE POS_DISP_PMAS_HIST                 *00000270
+      ******************************************************************00000280
+       01  DCLPOS-DISP-PMAS-HIST.                                        00000290
+           10 G6524H-IDEMPRD       PIC X(4).                            00000300
+           10 G6524H-IDCENTD       PIC X(4).                            00000310
+           10 G6524H-IDPRODD       PIC X(3).                            00000320
+           10 G6524H-CODSPROD      PIC X(3).                            00000330
+           10 G6524H-CTOSALDO      PIC X(3).                            00000340
+           10 G6524H-CODMONSW      PIC X(3).                            00000350
+           10 G6524H-IMPSLDC       PIC S9(15)V9(2) USAGE COMP-3.        00000360
+           10 G6524H-FECCONSO      PIC X(10).                           00000370
+           10 G6524H-CDENTUMO      PIC X(4).                            00000400
+           10 G6524H-CDOFIUMO      PIC X(4).                            00000410
+           10 G6524H-USUAUDIT      PIC X(30).                           00000420
+           10 G6524H-FECHIST       PIC X(26).                           00000440
+      ******************************************************************00000450
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *00000460
+      ******************************************************************00000470
