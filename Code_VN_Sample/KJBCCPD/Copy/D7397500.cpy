@@ -0,0 +1,29 @@
+      ******************************************************************00000010
+      * DCLGEN TABLE(POS_PROD_SPROD)                                    00000020
+      *        LIBRARY(DES.GRDES.COPYLIB(D7397500))                     00000030
+      *        ACTION(REPLACE)                                          00000040
+      *        LANGUAGE(COBOL)                                          00000050
+      *        APOST                                                    00000060
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *00000070
+      ******************************************************************00000080
+           EXEC SQL DECLARE POS_PROD_SPROD TABLE                        00000090
+           ( G6525_IDPRODD                 CHAR(3) NOT NULL,            00000100
+             G6525_CODSPROD                CHAR(3) NOT NULL,            00000110
+             G6525_DESPROD                 CHAR(30) NOT NULL,           00000120
+             G6525_INDACTIVO               CHAR(1) NOT NULL,            00000130
+             G6525_FECALTA                 DATE NOT NULL,               00000140
+             G6525_FECBAJA                 DATE NOT NULL                00000150
+           ) END-EXEC.                                                  00000160
+      ******************************************************************00000170
+      * COBOL DECLARATION FOR TABLE POS_PROD_SPROD                     *00000180
+      ******************************************************************00000190
+       01  DCLPOS-PROD-SPROD.                                           00000200
+           10 G6525-IDPRODD       PIC X(3).                             00000210
+           10 G6525-CODSPROD      PIC X(3).                             00000220
+           10 G6525-DESPROD       PIC X(30).                            00000230
+           10 G6525-INDACTIVO     PIC X(1).                             00000240
+           10 G6525-FECALTA       PIC X(10).                            00000250
+           10 G6525-FECBAJA       PIC X(10).                            00000260
+      ******************************************************************00000270
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *00000280
+      ******************************************************************00000290
