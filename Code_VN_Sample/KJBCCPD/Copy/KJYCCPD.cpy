@@ -14,17 +14,74 @@
                 10  KJYCCPD-IMPORTE-CONSO      PIC S9(15)V9(2) COMP-3.  00000140
                 10  KJYCCPD-DIA-CONTABLE       PIC X(02).               00000150
                 10  KJYCCPD-FECHA-CONTABLE     PIC X(10).               00000160
+                10  KJYCCPD-TIPO-OPER          PIC X(07).               00000161
+      *        -- BLANCO = ACTUALIZACION NORMAL, 'REVERSE' = REVERSA   *00000162
+      *        -- DEL SALDO CONSOLIDADO (PUESTO A CERO) PARA UN DISPOS.*00000163
+      *        -- CANCELADO O DADO DE BAJA.                            *00000164
+                10  KJYCCPD-CONTCUR-ESPERADO  PIC X(26).                00000165
+      *        -- G6524_CONTCUR LEIDO POR EL LLAMANTE ANTES DE ARMAR   *00000166
+      *        -- LA ACTUALIZACION. BLANCO = SIN CONTROL DE            *00000167
+      *        -- CONCURRENCIA (COMPORTAMIENTO HISTORICO). SI VIENE    *00000168
+      *        -- INFORMADO Y NO COINCIDE CON EL VIGENTE EN BD, LA     *00000169
+      *        -- RUTINA DEVUELVE KJYCCPD-RETORNO='88' / MM-XX0013.    *00000170
+                10  KJYCCPD-IDJOB-BATCH       PIC X(08).                00000171
+      *        -- SOLO EN LLAMADAS BATCH (*EXCLUDE-PARM-FUN CICS).     *00000172
+      *        -- NOMBRE DE JOB/RUN QUE INVOCA LA CONSOLIDACION, PARA  *00000173
+      *        -- DEJAR CONSTANCIA EN G6524_USUAUDIT DE QUE PROCESO LA *00000174
+      *        -- GENERO. BLANCO = SE MANTIENE EL LITERAL 'KJBCCPD'.   *00000175
                                                                         00000170
-            05  KJYCCPD-DATOS-CONTROL.                                  00000180
-                10  KJYCCPD-RETORNO            PIC X(02).               00000190
-                10  KJYCCPD-MENSAJE            PIC X(06).               00000200
-                10  KJYCCPD-DESCRIPCION        PIC X(50).               00000210
-                10  KJYCCPD-RUTINA             PIC X(08).               00000220
-                10  KJYCCPD-FUNCION            PIC X(08).               00000230
-                10  KJYCCPD-PARRAFO            PIC X(30).               00000240
-                10  KJYCCPD-TABLA              PIC X(18).               00000250
-                10  KJYCCPD-ACCESO             PIC X(08).               00000260
-                10  KJYCCPD-SQLCODE            PIC S9(09).              00000270
-                10  KJYCCPD-SQLCA              PIC X(136).              00000280
-                10  KJYCCPD-DATOS              PIC X(50).               00000290
+      *        -- MODO DE LLAMADA Y LOTE DE ENTRADAS (CONSOLIDACION DE *00000176
+      *        -- VARIAS POSICIONES EN UNA SOLA INVOCACION, SOLO USADO *00000177
+      *        -- POR LLAMANTES BATCH). BLANCO = COMPORTAMIENTO        *00000178
+      *        -- HISTORICO DE UNA SOLA ENTRADA EN KJYCCPD-ENTRADA.    *00000179
+            05  KJYCCPD-MODO-LLAMADA          PIC X(01).                00000180
+                88  KJYCCPD-MODO-UNITARIO      VALUE SPACE LOW-VALUES.  00000181
+                88  KJYCCPD-MODO-LOTE          VALUE 'L'.               00000183
+            05  KJYCCPD-NUM-ENTRADAS-LOTE     PIC 9(02).                00000184
+            05  KJYCCPD-INDICE-LOTE           PIC 9(02).                00000185
+      *        -- INDICA, EN EL RETORNO, LA ENTRADA DEL LOTE QUE SE    *00000186
+      *        -- ESTABA PROCESANDO (LA ULTIMA PROCESADA SI TODAS      *00000187
+      *        -- FUERON CORRECTAS, O LA QUE PROVOCO EL ERROR).        *00000188
+      *        -- AISLAMIENTO DB2 Y FRECUENCIA DE COMMIT PARA EL LOTE  *00000188
+      *        -- (SOLO SE APLICAN EN MODO LOTE). BLANCO/CERO MANTIENE *00000188
+      *        -- EL AISLAMIENTO DEL PLAN Y EL COMMIT UNICO FINAL A    *00000188
+      *        -- CARGO DEL LLAMANTE (COMPORTAMIENTO HISTORICO).       *00000188
+            05  KJYCCPD-NIVEL-AISLAMIENTO     PIC X(02).                00000188
+                88  KJYCCPD-AISLA-DEFECTO      VALUE SPACE LOW-VALUES.  00000188
+                88  KJYCCPD-AISLA-CS           VALUE 'CS'.              00000188
+                88  KJYCCPD-AISLA-UR           VALUE 'UR'.              00000188
+                88  KJYCCPD-AISLA-RS           VALUE 'RS'.              00000188
+                88  KJYCCPD-AISLA-RR           VALUE 'RR'.              00000188
+            05  KJYCCPD-FREC-COMMIT           PIC 9(02) VALUE ZEROES.   00000188
+            05  KJYCCPD-ENTRADA-LOTE          OCCURS 50 TIMES.          00000189
+                10  KJYCCPD-IDEMPR-LOTE            PIC X(04).           00000190
+                10  KJYCCPD-IDCENT-LOTE            PIC X(04).           00000191
+                10  KJYCCPD-IDPROD-LOTE            PIC X(03).           00000192
+                10  KJYCCPD-CODSPROD-LOTE          PIC X(03).           00000193
+                10  KJYCCPD-CTOSALDO-LOTE          PIC X(03).           00000194
+                10  KJYCCPD-CODMONSW-LOTE          PIC X(03).           00000195
+                10  KJYCCPD-IMPORTE-CONSO-LOTE     PIC S9(15)V9(2)      00000196
+                                                    COMP-3.             00000197
+                10  KJYCCPD-DIA-CONTABLE-LOTE      PIC X(02).           00000198
+                10  KJYCCPD-FECHA-CONTABLE-LOTE    PIC X(10).           00000199
+                10  KJYCCPD-TIPO-OPER-LOTE         PIC X(07).           00000200
+                10  KJYCCPD-CONTCUR-ESPERADO-LOTE  PIC X(26).           00000201
+                10  KJYCCPD-IDJOB-BATCH-LOTE       PIC X(08).           00000202
+                10  KJYCCPD-RETORNO-LOTE           PIC X(02).           00000203
+                10  KJYCCPD-MENSAJE-LOTE           PIC X(06).           00000204
+                                                                        00000205
+      *        -- BLOQUE DE DIAGNOSTICO DE ACCESO A DB2, COMUN CON LAS  *00000291
+      *        -- DEMAS RUTINAS MIXTAS (VER COPY XXYCOMUN).             00000292
+            05  KJYCCPD-DATOS-CONTROL.                                  00000293
+                10  KJYCCPD-RETORNO            PIC X(02).               00000294
+                10  KJYCCPD-MENSAJE            PIC X(06).               00000295
+                10  KJYCCPD-DESCRIPCION        PIC X(50).               00000296
+                10  KJYCCPD-RUTINA             PIC X(08).               00000297
+                10  KJYCCPD-FUNCION            PIC X(08).               00000298
+                10  KJYCCPD-PARRAFO            PIC X(30).               00000299
+                10  KJYCCPD-TABLA              PIC X(18).               00000300
+                10  KJYCCPD-ACCESO             PIC X(08).               00000301
+                10  KJYCCPD-SQLCODE            PIC S9(09).              00000302
+                10  KJYCCPD-SQLCA              PIC X(136).              00000303
+                10  KJYCCPD-DATOS              PIC X(50).               00000304
 
\ No newline at end of file
