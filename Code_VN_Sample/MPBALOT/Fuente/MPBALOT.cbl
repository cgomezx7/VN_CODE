@@ -0,0 +1,570 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPBALOT.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09-08-2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE RESUELVE EL VALOR VIGENTE DE   *00000110
+      *               UN PARAMETRO PARA UN LOTE DE CUENTAS, INVOCANDO  *00000120
+      *               LA RUTINA MPBADEU POR CADA REGISTRO LEIDO DEL    *00000130
+      *               FICHERO DE ENTRADA Y DEJANDO EL VALOR RESUELTO   *00000140
+      *               (O EL MOTIVO DE RECHAZO) EN EL FICHERO DE        *00000150
+      *               SALIDA.                                         * 00000160
+      *-                                                              -*00000170
+      *  FICHEROS DE ENTRADA:                                          *00000180
+      *        MPBALOE1: CUENTAS A RESOLVER (CDGENTI/CENTALTA/CUENTNU).*00000190
+      *-                                                              -*00000200
+      *  FICHEROS DE SALIDA:                                           *00000210
+      *        MPBALOS1: VALOR RESUELTO O MOTIVO DE RECHAZO POR CUENTA.*00000220
+      *-                                                              -*00000230
+      *  RUTINAS Y MODULOS:                                            *00000240
+      *        MPBADEU : RUTINA DE OBTENCION DEL VALOR DE UN PARAMETRO.*00000250
+      *        XX_CANCELACION_PROCESOS_BATCH: FUNCION PARA LA          *00000260
+      *                   CANCELACION DEL PROGRAMA CON ERROR.          *00000270
+      *-                                                              -*00000280
+      *  CODIGOS DE RETORNO:                                           *00000290
+      *    '00'     : CORRECTO.                                        *00000300
+      *    '88'     : ERROR FUNCIONAL.                                 *00000310
+      *    '99'     : ERROR DB2.                                       *00000320
+      *-                                                              -*00000330
+      ******************************************************************00000340
+      *                  M O D I F I C A C I O N E S                   *00000350
+      *                  ---------------------------                   *00000360
+      *                                                                *00000370
+      * USUARIO  FECHA        DESCRIPCION                              *00000380
+      * -------- ----------   ---------------------------------------- *00000390
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. RESOLUCION       *00000351
+      *                        MASIVA DEL PARAMETRO APLICABLE A UNA    *00000352
+      *                        LISTA DE CUENTAS, LLAMANDO A MPBADEU    *00000353
+      *                        POR REGISTRO.                           *00000354
+      *                                                                *00000400
+      ******************************************************************00000410
+                                                                        00000420
+      ******************************************************************00000430
+      * IDENTIFICATION DIVISION                                        *00000440
+      ******************************************************************00000450
+       IDENTIFICATION DIVISION.                                         00000460
+       PROGRAM-ID.    MPBALOT.                                          00000470
+       AUTHOR.        VIEWNEXT.                                         00000480
+       DATE-WRITTEN.  09-08-2026.                                       00000490
+       DATE-COMPILED.                                                   00000500
+                                                                        00000510
+      ******************************************************************00000520
+      * ENVIRONMENT DIVISION                                           *00000530
+      ******************************************************************00000540
+       ENVIRONMENT DIVISION.                                            00000550
+                                                                        00000560
+      *----------------------------------------------------------------*00000570
+      * CONFIGURATION SECTION                                          *00000580
+      *----------------------------------------------------------------*00000590
+       CONFIGURATION SECTION.                                           00000600
+                                                                        00000610
+       SOURCE-COMPUTER. IBM-3090.                                       00000620
+       OBJECT-COMPUTER. IBM-3090.                                       00000630
+       SPECIAL-NAMES.                                                   00000640
+           DECIMAL-POINT IS COMMA.                                      00000650
+                                                                        00000660
+      *----------------------------------------------------------------*00000670
+      * INPUT OUTPUT SECTION                                           *00000680
+      *----------------------------------------------------------------*00000690
+       INPUT-OUTPUT SECTION.                                            00000700
+       FILE-CONTROL.                                                    00000710
+                                                                        00000720
+      * -- FICHERO DE ENTRADA CON LAS CUENTAS A RESOLVER.               00000730
+           SELECT MPBALOE1 ASSIGN MPBALOE1                              00000740
+                  ACCESS MODE IS SEQUENTIAL                             00000750
+                  FILE STATUS IS FS-MPBALOE1.                           00000760
+                                                                        00000770
+      * -- FICHERO DE SALIDA CON EL VALOR RESUELTO POR CUENTA.          00000780
+           SELECT MPBALOS1 ASSIGN MPBALOS1                              00000790
+                  ACCESS MODE IS SEQUENTIAL                             00000800
+                  FILE STATUS IS FS-MPBALOS1.                           00000810
+                                                                        00000820
+      ******************************************************************00000830
+      * DATA DIVISION                                                  *00000840
+      ******************************************************************00000850
+       DATA DIVISION.                                                   00000860
+                                                                        00000870
+      *----------------------------------------------------------------*00000880
+      * FILE SECTION                                                   *00000890
+      *----------------------------------------------------------------*00000900
+       FILE SECTION.                                                    00000910
+                                                                        00000920
+       FD  MPBALOE1                                                     00000930
+           BLOCK CONTAINS 0 RECORDS                                     00000940
+           RECORDING MODE IS F                                          00000950
+           LABEL RECORD ARE STANDARD                                    00000960
+           RECORD CONTAINS 50 CHARACTERS                                00000970
+           DATA RECORD IS REG-MPBALOE1.                                 00000980
+       01  REG-MPBALOE1.                                                00000990
+           05  RE-CDGENTI                  PIC X(04).                   00001000
+           05  RE-CENTALTA                 PIC X(04).                   00001010
+           05  RE-CUENTNU                  PIC X(12).                   00001020
+           05  RE-FECHA                    PIC X(10).                   00001030
+           05  RE-CDGPRODU                 PIC X(03).                   00001040
+           05  RE-CDGSUBP                  PIC X(03).                   00001050
+           05  RE-PANUMPAR                 PIC X(03).                   00001060
+           05  FILLER                      PIC X(11).                   00001070
+                                                                        00001080
+       FD  MPBALOS1                                                     00001090
+           BLOCK CONTAINS 0 RECORDS                                     00001100
+           RECORDING MODE IS F                                          00001110
+           LABEL RECORD ARE STANDARD                                    00001120
+           RECORD CONTAINS 170 CHARACTERS                               00001130
+           DATA RECORD IS REG-MPBALOS1.                                 00001140
+       01  REG-MPBALOS1.                                                00001150
+           05  RS-CDGENTI                  PIC X(04).                   00001160
+           05  RS-CENTALTA                 PIC X(04).                   00001170
+           05  RS-CUENTNU                  PIC X(12).                   00001180
+           05  RS-FECHA                    PIC X(10).                   00001190
+           05  RS-CDGPRODU                 PIC X(03).                   00001200
+           05  RS-CDGSUBP                  PIC X(03).                   00001210
+           05  RS-PANUMPAR                 PIC X(03).                   00001220
+           05  RS-VALPARM                  PIC X(10).                   00001230
+           05  RS-DESLARG                  PIC X(100).                  00001240
+           05  RS-COD-RET                  PIC X(02).                   00001250
+           05  RS-MENSAJE                  PIC X(06).                   00001260
+           05  FILLER                      PIC X(13).                   00001270
+                                                                        00001280
+      *----------------------------------------------------------------*00001290
+      * WORKING-STORAGE SECTION                                        *00001300
+      *----------------------------------------------------------------*00001310
+       WORKING-STORAGE SECTION.                                         00001320
+                                                                        00001330
+      ******************************************************************00001340
+      *                        S W I T C H E S                         *00001350
+      ******************************************************************00001360
+       01  SW-SWITCHES.                                                 00001370
+           05  SW-FIN-MPBALOE1             PIC X(01)   VALUE 'N'.       00001380
+               88  SI-FIN-MPBALOE1                     VALUE 'S'.       00001390
+               88  NO-FIN-MPBALOE1                     VALUE 'N'.       00001400
+                                                                        00001410
+      ******************************************************************00001420
+      *                      C O N S T A N T E S                       *00001430
+      ******************************************************************00001440
+       01  CT-CONSTANTES.                                               00001450
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001460
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001470
+               10  CA-FS-EOF               PIC X(02)   VALUE '10'.      00001480
+               10  CA-MPBALOT              PIC X(07)   VALUE 'MPBALOT'. 00001490
+               10  CA-MPBADEU              PIC X(07)   VALUE 'MPBADEU'. 00001500
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001510
+      -                            'PAGO'.                              00001520
+      *TIPOS DE ERRORES DE CANCELACION.                                 00001530
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001540
+      *FICHEROS                                                         00001550
+               10  CA-MPBALOE1             PIC X(08)   VALUE 'MPBALOE1'.00001560
+               10  CA-MPBALOS1             PIC X(08)   VALUE 'MPBALOS1'.00001570
+      *RETORNOS DE LA RUTINA MPBADEU                                    00001580
+               10  CA-00                   PIC X(02)   VALUE '00'.      00001590
+               10  CA-88                   PIC X(02)   VALUE '88'.      00001600
+               10  CA-99                   PIC X(02)   VALUE '99'.      00001610
+      *ERRORES                                                          00001620
+               10  CA-ERR-ABRIR-MPBALOE1   PIC X(35)   VALUE 'ERROR AL A00001630
+      -                            'BRIR EL FICHERO MPBALOE1'.          00001640
+               10  CA-ERR-ABRIR-MPBALOS1   PIC X(35)   VALUE 'ERROR AL A00001650
+      -                            'BRIR EL FICHERO MPBALOS1'.          00001660
+               10  CA-ERR-CERRAR-MPBALOE1  PIC X(36)   VALUE 'ERROR AL C00001670
+      -                            'ERRAR EL FICHERO MPBALOE1'.         00001680
+               10  CA-ERR-CERRAR-MPBALOS1  PIC X(36)   VALUE 'ERROR AL C00001690
+      -                            'ERRAR EL FICHERO MPBALOS1'.         00001700
+               10  CA-ERR-LEER-MPBALOE1    PIC X(34)   VALUE 'ERROR AL L00001710
+      -                            'EER EL FICHERO MPBALOE1'.           00001720
+               10  CA-ERR-ESCRIB-MPBALOS1  PIC X(35)   VALUE 'ERROR AL E00001730
+      -                            'SCRIBIR FICHERO MPBALOS1'.          00001740
+      *PARRAFOS                                                         00001750
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001760
+      -                            '-FICHEROS'.                         00001770
+               10  CA-PRF-2100             PIC X(22)   VALUE '2100-RESOL00001780
+      -                            'VER-CUENTA'.                        00001790
+               10  CA-PRF-2200             PIC X(22)   VALUE '2200-ESCRI00001800
+      -                            'BIR-MPBALOS1'.                      00001810
+               10  CA-PRF-9100             PIC X(18)   VALUE '9100-LEER-00001820
+      -                            'MPBALOE1'.                          00001830
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001840
+      -                            'R-FICHEROS'.                        00001850
+                                                                        00001860
+           05  CN-CONSTANTES-NUMERICAS.                                 00001870
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001880
+                                                                        00001890
+      ******************************************************************00001900
+      *                    C O N T A D O R E S                         *00001910
+      ******************************************************************00001920
+       01  CT-CONTADORES.                                               00001930
+           05  CT-REG-MPBALOE1             PIC 9(9)    VALUE ZEROES.    00001940
+           05  CT-REG-OK                   PIC 9(9)    VALUE ZEROES.    00001950
+           05  CT-REG-FUNCIONAL            PIC 9(9)    VALUE ZEROES.    00001960
+           05  CT-REG-DB2                  PIC 9(9)    VALUE ZEROES.    00001970
+                                                                        00001980
+      ******************************************************************00001990
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00002000
+      ******************************************************************00002010
+       01  WK-ESTADISTICA.                                              00002020
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00002030
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00002040
+      -                            'ICAS DE MPBALOT                     00002050
+      -                            '        *'.                         00002060
+           05  WK-CAB-3.                                                00002070
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00002080
+      -                            'S LEIDOS EN MPBALOE1:           '.  00002090
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00002100
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002110
+                                                                        00002120
+           05  WK-CAB-4.                                                00002130
+               10  FILLER                  PIC X(45)   VALUE '* RESOLUCI00002140
+      -                            'ONES CORRECTAS:                 '.  00002150
+               10  WK-OK-ED                PIC ZZZZZZZZ9.               00002160
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002170
+                                                                        00002180
+           05  WK-CAB-5.                                                00002190
+               10  FILLER                  PIC X(45)   VALUE '* RECHAZOS00002200
+      -                            ' FUNCIONALES:                   '.  00002210
+               10  WK-FUNCIONAL-ED         PIC ZZZZZZZZ9.               00002220
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002230
+                                                                        00002240
+           05  WK-CAB-6.                                                00002250
+               10  FILLER                  PIC X(45)   VALUE '* ERRORES 00002260
+      -                            'DE BASE DE DATOS:               '.  00002270
+               10  WK-DB2-ED               PIC ZZZZZZZZ9.               00002280
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002290
+                                                                        00002300
+      ******************************************************************00002310
+      * VARIABLES DE INFORMACION DE LA FUNCION                         *00002320
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00002330
+      ******************************************************************00002340
+       01  WK-CANCELACION-BATCH.                                        00002350
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00002360
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00002370
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00002380
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPBALOT'. 00002390
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002400
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002410
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002420
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00002430
+                                                                        00002440
+      ******************************************************************00002450
+      *                      F I L E  S T A T U S                      *00002460
+      ******************************************************************00002470
+       01  FS-FILE-STATUS.                                              00002480
+           05  FS-MPBALOE1                 PIC X(02).                   00002490
+           05  FS-MPBALOS1                 PIC X(02).                   00002500
+                                                                        00002510
+      ******************************************************************00002520
+      *                      V A R I A B L E S                         *00002530
+      ******************************************************************00002540
+      * -- COPY DE COMUNICACION CON LA RUTINA MPBADEU.                  00002550
+           COPY MPYADEU.                                                00002560
+                                                                        00002570
+      ******************************************************************00002580
+      *                       PROCEDURE DIVISION                       *00002590
+      ******************************************************************00002600
+       PROCEDURE DIVISION.                                              00002610
+                                                                        00002620
+           PERFORM 1000-INICIO                                          00002630
+              THRU 1000-INICIO-EXIT                                     00002640
+                                                                        00002650
+           PERFORM 2000-PROCESO                                         00002660
+              THRU 2000-PROCESO-EXIT                                    00002670
+             UNTIL SI-FIN-MPBALOE1                                      00002680
+                                                                        00002690
+           PERFORM 3000-FIN                                             00002700
+              THRU 3000-FIN-EXIT                                        00002710
+                                                                        00002720
+           .                                                            00002730
+                                                                        00002740
+      ******************************************************************00002750
+      ***                   1000-INICIO                              ***00002760
+      ***                   -----------                              ***00002770
+      * SE INICIALIZAN LAS VARIABLES, SE ABREN LOS FICHEROS Y SE       *00002780
+      * REALIZA LA PRIMERA LECTURA.                                    *00002790
+      ******************************************************************00002800
+       1000-INICIO.                                                     00002810
+                                                                        00002820
+           INITIALIZE CT-CONTADORES                                     00002830
+                                                                        00002840
+           SET NO-FIN-MPBALOE1               TO TRUE                    00002850
+                                                                        00002860
+           PERFORM 1100-ABRIR-FICHEROS                                  00002870
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00002880
+                                                                        00002890
+           PERFORM 9100-LEER-MPBALOE1                                   00002900
+              THRU 9100-LEER-MPBALOE1-EXIT                              00002910
+                                                                        00002920
+           .                                                            00002930
+       1000-INICIO-EXIT.                                                00002940
+           EXIT.                                                        00002950
+                                                                        00002960
+      ******************************************************************00002970
+      ***                   1100-ABRIR-FICHEROS                      ***00002980
+      ***                   -------------------                      ***00002990
+      * SE REALIZA LA APERTURA DE LOS FICHEROS DE ENTRADA Y SALIDA.    *00003000
+      ******************************************************************00003010
+       1100-ABRIR-FICHEROS.                                             00003020
+                                                                        00003030
+           OPEN INPUT  MPBALOE1                                         00003040
+                OUTPUT MPBALOS1                                         00003050
+                                                                        00003060
+           IF  FS-MPBALOE1 NOT = CA-FS-OK                               00003070
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003080
+               MOVE CA-ERR-ABRIR-MPBALOE1    TO WK-DESCRIPCION          00003090
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003100
+               MOVE CA-MPBALOE1              TO WK-DDNAME               00003110
+               MOVE FS-MPBALOE1              TO WK-FILE-STATUS          00003120
+                                                                        00003130
+               PERFORM 9000-CANCELACION                                 00003140
+                  THRU 9000-CANCELACION-EXIT                            00003150
+                                                                        00003160
+           END-IF                                                       00003170
+                                                                        00003180
+           IF  FS-MPBALOS1 NOT = CA-FS-OK                               00003190
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003200
+               MOVE CA-ERR-ABRIR-MPBALOS1    TO WK-DESCRIPCION          00003210
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003220
+               MOVE CA-MPBALOS1              TO WK-DDNAME               00003230
+               MOVE FS-MPBALOS1              TO WK-FILE-STATUS          00003240
+                                                                        00003250
+               PERFORM 9000-CANCELACION                                 00003260
+                  THRU 9000-CANCELACION-EXIT                            00003270
+                                                                        00003280
+           END-IF                                                       00003290
+                                                                        00003300
+           .                                                            00003310
+       1100-ABRIR-FICHEROS-EXIT.                                        00003320
+           EXIT.                                                        00003330
+                                                                        00003340
+      ******************************************************************00003350
+      ***                   2000-PROCESO                             ***00003360
+      ***                   ------------                             ***00003370
+      * SE RESUELVE LA CUENTA LEIDA, SE ESCRIBE EL RESULTADO Y SE      *00003380
+      * LEE EL SIGUIENTE REGISTRO.                                     *00003390
+      ******************************************************************00003400
+       2000-PROCESO.                                                    00003410
+                                                                        00003420
+           PERFORM 2100-RESOLVER-CUENTA                                 00003430
+              THRU 2100-RESOLVER-CUENTA-EXIT                            00003440
+                                                                        00003450
+           PERFORM 2200-ESCRIBIR-MPBALOS1                               00003460
+              THRU 2200-ESCRIBIR-MPBALOS1-EXIT                          00003470
+                                                                        00003480
+           PERFORM 9100-LEER-MPBALOE1                                   00003490
+              THRU 9100-LEER-MPBALOE1-EXIT                              00003500
+                                                                        00003510
+           .                                                            00003520
+       2000-PROCESO-EXIT.                                               00003530
+           EXIT.                                                        00003540
+                                                                        00003550
+      ******************************************************************00003560
+      ***                   2100-RESOLVER-CUENTA                     ***00003570
+      ***                   --------------------                     ***00003580
+      * SE TRASLADA EL REGISTRO LEIDO A LA COPY DE COMUNICACION Y SE   *00003590
+      * INVOCA LA RUTINA MPBADEU PARA RESOLVER EL VALOR VIGENTE DEL    *00003600
+      * PARAMETRO PARA LA CUENTA.                                      *00003610
+      ******************************************************************00003620
+       2100-RESOLVER-CUENTA.                                            00003630
+                                                                        00003640
+           INITIALIZE MPYADEU                                           00003650
+                                                                        00003660
+           MOVE RE-CDGENTI                   TO MPYADEU-CDGENTI-E       00003670
+           MOVE RE-CENTALTA                  TO MPYADEU-CENTALTA-E      00003680
+           MOVE RE-CUENTNU                   TO MPYADEU-CUENTNU-E       00003690
+           MOVE RE-FECHA                      TO MPYADEU-FECHA-E        00003700
+           MOVE RE-CDGPRODU                  TO MPYADEU-CDGPRODU-E      00003710
+           MOVE RE-CDGSUBP                    TO MPYADEU-CDGSUBP-E      00003720
+           MOVE RE-PANUMPAR                  TO MPYADEU-PANUMPAR-E      00003730
+                                                                        00003740
+           CALL CA-MPBADEU               USING MPYADEU                  00003750
+                                                                        00003760
+           EVALUATE  TRUE                                               00003770
+               WHEN  MPYADEU-COD-RET = CA-00                            00003780
+                     ADD CN-1                  TO CT-REG-OK             00003790
+               WHEN  MPYADEU-COD-RET = CA-88                            00003800
+                     ADD CN-1                  TO CT-REG-FUNCIONAL      00003810
+               WHEN  OTHER                                              00003820
+                     ADD CN-1                  TO CT-REG-DB2            00003830
+           END-EVALUATE                                                 00003840
+                                                                        00003850
+           .                                                            00003860
+       2100-RESOLVER-CUENTA-EXIT.                                       00003870
+           EXIT.                                                        00003880
+                                                                        00003890
+      ******************************************************************00003900
+      ***                   2200-ESCRIBIR-MPBALOS1                   ***00003910
+      ***                   ----------------------                   ***00003920
+      * SE ESCRIBE EN EL FICHERO DE SALIDA EL RESULTADO DE LA LLAMADA  *00003930
+      * A LA RUTINA MPBADEU PARA LA CUENTA ACTUAL.                     *00003940
+      ******************************************************************00003950
+       2200-ESCRIBIR-MPBALOS1.                                          00003960
+                                                                        00003970
+           MOVE RE-CDGENTI                   TO RS-CDGENTI              00003980
+           MOVE RE-CENTALTA                  TO RS-CENTALTA             00003990
+           MOVE RE-CUENTNU                   TO RS-CUENTNU              00004000
+           MOVE RE-FECHA                      TO RS-FECHA               00004010
+           MOVE RE-CDGPRODU                  TO RS-CDGPRODU             00004020
+           MOVE RE-CDGSUBP                    TO RS-CDGSUBP             00004030
+           MOVE RE-PANUMPAR                  TO RS-PANUMPAR             00004040
+           MOVE MPYADEU-VALPARM-S            TO RS-VALPARM              00004050
+           MOVE MPYADEU-DESLARG-S            TO RS-DESLARG              00004060
+           MOVE MPYADEU-COD-RET              TO RS-COD-RET              00004070
+           MOVE MPYADEU-MENSAJE              TO RS-MENSAJE              00004080
+                                                                        00004090
+           WRITE REG-MPBALOS1                                           00004100
+                                                                        00004110
+           IF  FS-MPBALOS1 NOT = CA-FS-OK                               00004120
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004130
+               MOVE CA-ERR-ESCRIB-MPBALOS1   TO WK-DESCRIPCION          00004140
+               MOVE CA-PRF-2200              TO WK-PARRAFO              00004150
+               MOVE CA-MPBALOS1              TO WK-DDNAME               00004160
+               MOVE FS-MPBALOS1              TO WK-FILE-STATUS          00004170
+               MOVE REG-MPBALOS1             TO WK-DATOS-REGISTRO       00004180
+                                                                        00004190
+               PERFORM 9000-CANCELACION                                 00004200
+                  THRU 9000-CANCELACION-EXIT                            00004210
+                                                                        00004220
+           END-IF                                                       00004230
+                                                                        00004240
+           .                                                            00004250
+       2200-ESCRIBIR-MPBALOS1-EXIT.                                     00004260
+           EXIT.                                                        00004270
+                                                                        00004280
+      ******************************************************************00004290
+      ***                   3000-FIN                                 ***00004300
+      ***                   --------                                 ***00004310
+      * SE REALIZA EL CIERRE DE LOS FICHEROS, SE MUESTRAN LAS          *00004320
+      * ESTADISTICAS Y FINALIZA LA EJECUCION.                          *00004330
+      ******************************************************************00004340
+       3000-FIN.                                                        00004350
+                                                                        00004360
+           PERFORM 3100-CERRAR-FICHEROS                                 00004370
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00004380
+                                                                        00004390
+           PERFORM 3200-ESTADISTICAS                                    00004400
+              THRU 3200-ESTADISTICAS-EXIT                               00004410
+                                                                        00004420
+           STOP RUN                                                     00004430
+                                                                        00004440
+           .                                                            00004450
+       3000-FIN-EXIT.                                                   00004460
+           EXIT.                                                        00004470
+                                                                        00004480
+      ******************************************************************00004490
+      ***                   3100-CERRAR-FICHEROS                     ***00004500
+      ***                   ---------------------                    ***00004510
+      * SE REALIZA EL CIERRE DE LOS FICHEROS DE ENTRADA Y SALIDA.      *00004520
+      ******************************************************************00004530
+       3100-CERRAR-FICHEROS.                                            00004540
+                                                                        00004550
+           CLOSE MPBALOE1                                               00004560
+                 MPBALOS1                                               00004570
+                                                                        00004580
+           IF  FS-MPBALOE1 NOT = CA-FS-OK                               00004590
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004600
+               MOVE CA-ERR-CERRAR-MPBALOE1   TO WK-DESCRIPCION          00004610
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00004620
+               MOVE CA-MPBALOE1              TO WK-DDNAME               00004630
+               MOVE FS-MPBALOE1              TO WK-FILE-STATUS          00004640
+                                                                        00004650
+               PERFORM 9000-CANCELACION                                 00004660
+                  THRU 9000-CANCELACION-EXIT                            00004670
+                                                                        00004680
+           END-IF                                                       00004690
+                                                                        00004700
+           IF  FS-MPBALOS1 NOT = CA-FS-OK                               00004710
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004720
+               MOVE CA-ERR-CERRAR-MPBALOS1   TO WK-DESCRIPCION          00004730
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00004740
+               MOVE CA-MPBALOS1              TO WK-DDNAME               00004750
+               MOVE FS-MPBALOS1              TO WK-FILE-STATUS          00004760
+                                                                        00004770
+               PERFORM 9000-CANCELACION                                 00004780
+                  THRU 9000-CANCELACION-EXIT                            00004790
+                                                                        00004800
+           END-IF                                                       00004810
+                                                                        00004820
+           .                                                            00004830
+       3100-CERRAR-FICHEROS-EXIT.                                       00004840
+           EXIT.                                                        00004850
+                                                                        00004860
+      ******************************************************************00004870
+      ***                   3200-ESTADISTICAS                        ***00004880
+      ***                   -----------------                        ***00004890
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00004900
+      ******************************************************************00004910
+       3200-ESTADISTICAS.                                               00004920
+                                                                        00004930
+           MOVE CT-REG-MPBALOE1              TO WK-LEIDOS-ED            00004940
+           MOVE CT-REG-OK                    TO WK-OK-ED                00004950
+           MOVE CT-REG-FUNCIONAL             TO WK-FUNCIONAL-ED         00004960
+           MOVE CT-REG-DB2                   TO WK-DB2-ED               00004970
+                                                                        00004980
+           DISPLAY WK-CAB-1                                             00004990
+           DISPLAY WK-CAB-2                                             00005000
+           DISPLAY WK-CAB-1                                             00005010
+           DISPLAY WK-CAB-3                                             00005020
+           DISPLAY WK-CAB-4                                             00005030
+           DISPLAY WK-CAB-5                                             00005040
+           DISPLAY WK-CAB-6                                             00005050
+           DISPLAY WK-CAB-1                                             00005060
+                                                                        00005070
+           .                                                            00005080
+       3200-ESTADISTICAS-EXIT.                                          00005090
+           EXIT.                                                        00005100
+                                                                        00005110
+      ******************************************************************00005120
+      ***                   9100-LEER-MPBALOE1                       ***00005130
+      ***                   ------------------                       ***00005140
+      * SE REALIZA LA LECTURA DEL FICHERO DE ENTRADA.                  *00005150
+      ******************************************************************00005160
+       9100-LEER-MPBALOE1.                                              00005170
+                                                                        00005180
+           READ MPBALOE1                                                00005190
+           AT END                                                       00005200
+                SET SI-FIN-MPBALOE1          TO TRUE                    00005210
+                                                                        00005220
+             NOT AT END                                                 00005230
+                ADD CN-1                     TO CT-REG-MPBALOE1         00005240
+                                                                        00005250
+           END-READ                                                     00005260
+                                                                        00005270
+           IF  FS-MPBALOE1 NOT = CA-FS-OK AND CA-FS-EOF                 00005280
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005290
+               MOVE CA-ERR-LEER-MPBALOE1     TO WK-DESCRIPCION          00005300
+               MOVE CA-PRF-9100              TO WK-PARRAFO              00005310
+               MOVE CA-MPBALOE1              TO WK-DDNAME               00005320
+               MOVE FS-MPBALOE1              TO WK-FILE-STATUS          00005330
+                                                                        00005340
+               PERFORM 9000-CANCELACION                                 00005350
+                  THRU 9000-CANCELACION-EXIT                            00005360
+                                                                        00005370
+           END-IF                                                       00005380
+                                                                        00005390
+           .                                                            00005400
+       9100-LEER-MPBALOE1-EXIT.                                         00005410
+           EXIT.                                                        00005420
+                                                                        00005430
+      ******************************************************************00005440
+      ***                   9000-CANCELACION                         ***00005450
+      ***                   ----------------                         ***00005460
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00005470
+      ******************************************************************00005480
+       9000-CANCELACION.                                                00005490
+                                                                        00005500
+           MOVE CA-RESP                      TO WK-RESPONSABLE          00005510
+                                                                        00005520
+           EXEC-FUN XX_CANCELACION_PROCESOS_BATCH                       00005530
+               TIPO_ERROR('WK-TIPO-ERROR')                              00005540
+               RESPONSABLE('WK-RESPONSABLE')                            00005550
+               DESCRIPCION('WK-DESCRIPCION')                            00005560
+               PROGRAMA('WK-PROGRAMA')                                  00005570
+               PARRAFO('WK-PARRAFO')                                    00005580
+               DDNAME('WK-DDNAME')                                      00005590
+               FILE_STATUS('WK-FILE-STATUS')                            00005600
+               DATOS_REGISTRO('WK-DATOS-REGISTRO')                      00005610
+           END-FUN                                                      00005620
+                                                                        00005630
+           .                                                            00005640
+       9000-CANCELACION-EXIT.                                           00005650
+           EXIT.                                                        00005660
