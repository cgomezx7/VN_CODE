@@ -0,0 +1,712 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    KJBCCRC.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 08/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  KJ.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE EMITE UN LISTADO DE             00000110
+      *               CONCILIACION DE SALDOS MULTIDIVISA DE LA TABLA    00000120
+      *               POS_DISP_PMAS. POR CADA DISPOSITIVO/CONCEPTO DE   00000130
+      *               SALDO SE RELACIONAN LAS DISTINTAS MONEDAS EN LAS  00000140
+      *               QUE TIENE POSICION CONSOLIDADA Y SE DESTACAN LOS  00000150
+      *               CASOS CON MAS DE UNA MONEDA (POSIBLE DESCUADRE).  00000160
+      *-                                                              -*00000170
+      *  FICHEROS DE SALIDA:                                           *00000180
+      *        KJBCRCS1 : LISTADO DE CONCILIACION MULTIDIVISA.         *00000190
+      *-                                                              -*00000200
+      ******************************************************************00000210
+      *                  M O D I F I C A C I O N E S                   *00000220
+      *                  ---------------------------                   *00000230
+      *                                                                *00000240
+      * USUARIO  FECHA        DESCRIPCION                              *00000250
+      * -------- ----------   ---------------------------------------- *00000260
+      *                                                                *00000270
+      ******************************************************************00000280
+                                                                        00000290
+      ******************************************************************00000300
+      * IDENTIFICATION DIVISION                                        *00000310
+      ******************************************************************00000320
+       IDENTIFICATION DIVISION.                                         00000330
+       PROGRAM-ID.    KJBCCRC.                                          00000340
+       AUTHOR.        VIEWNEXT.                                         00000350
+       DATE-WRITTEN.  08-08-2026.                                       00000360
+       DATE-COMPILED.                                                   00000370
+                                                                        00000380
+      ******************************************************************00000390
+      * ENVIRONMENT DIVISION                                           *00000400
+      ******************************************************************00000410
+       ENVIRONMENT DIVISION.                                            00000420
+                                                                        00000430
+      *----------------------------------------------------------------*00000440
+      * CONFIGURATION SECTION                                          *00000450
+      *----------------------------------------------------------------*00000460
+       CONFIGURATION SECTION.                                           00000470
+                                                                        00000480
+       SOURCE-COMPUTER. IBM-3090.                                       00000490
+       OBJECT-COMPUTER. IBM-3090.                                       00000500
+       SPECIAL-NAMES.                                                   00000510
+           DECIMAL-POINT IS COMMA.                                      00000520
+                                                                        00000530
+      *----------------------------------------------------------------*00000540
+      * INPUT OUTPUT SECTION                                          * 00000550
+      *----------------------------------------------------------------*00000560
+       INPUT-OUTPUT SECTION.                                            00000570
+       FILE-CONTROL.                                                    00000580
+                                                                        00000590
+      * -- LISTADO DE CONCILIACION MULTIDIVISA.                         00000600
+           SELECT KJBCRCS1 ASSIGN KJBCRCS1                              00000610
+                  ACCESS MODE IS SEQUENTIAL                             00000620
+                  FILE STATUS IS FS-KJBCRCS1.                           00000630
+                                                                        00000640
+      ******************************************************************00000650
+      * DATA DIVISION                                                  *00000660
+      ******************************************************************00000670
+       DATA DIVISION.                                                   00000680
+                                                                        00000690
+      *----------------------------------------------------------------*00000700
+      * FILE SECTION                                                  * 00000710
+      *----------------------------------------------------------------*00000720
+       FILE SECTION.                                                    00000730
+                                                                        00000740
+       FD  KJBCRCS1                                                     00000750
+           BLOCK CONTAINS 0 RECORDS                                     00000760
+           RECORDING MODE IS F                                          00000770
+           LABEL RECORD ARE STANDARD                                    00000780
+           RECORD CONTAINS 132 CHARACTERS                               00000790
+           DATA RECORD IS REG-KJBCRCS1.                                 00000800
+       01  REG-KJBCRCS1                    PIC X(132).                  00000810
+                                                                        00000820
+      *----------------------------------------------------------------*00000830
+      * WORKING-STORAGE SECTION                                       * 00000840
+      *----------------------------------------------------------------*00000850
+       WORKING-STORAGE SECTION.                                         00000860
+                                                                        00000870
+      ******************************************************************00000880
+      *                        S W I T C H E S                         *00000890
+      ******************************************************************00000900
+       01  SW-SWITCHES.                                                 00000910
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000920
+               88  DB2-OK                              VALUE 0.         00000930
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000940
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000950
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00000960
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.       00000970
+               88  SI-FIN-CURSOR                       VALUE 'S'.       00000980
+               88  NO-FIN-CURSOR                       VALUE 'N'.       00000990
+           05  SW-PRIMERA-LECTURA          PIC X(01)   VALUE 'S'.       00001000
+               88  SI-PRIMERA-LECTURA                  VALUE 'S'.       00001010
+               88  NO-PRIMERA-LECTURA                  VALUE 'N'.       00001020
+                                                                        00001030
+      ******************************************************************00001040
+      *                      C O N S T A N T E S                       *00001050
+      ******************************************************************00001060
+       01  CT-CONSTANTES.                                               00001070
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001080
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001090
+               10  CA-KJBCCRC              PIC X(08)   VALUE 'KJBCCRC'. 00001100
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001110
+      -                            'PAGO'.                              00001120
+               10  CA-ERROR-D              PIC X(01)   VALUE 'D'.       00001130
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001140
+               10  CA-KJBCRCS1             PIC X(08)   VALUE 'KJBCRCS1'.00001150
+               10  CA-POS-DISP-PMAS        PIC X(13)   VALUE 'POS_DISP_P00001160
+      -                            'MAS'.                               00001170
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001180
+               10  CA-ERR-ABRIR-KJBCRCS1   PIC X(34)   VALUE 'ERROR AL A00001190
+      -                            'BRIR EL FICHERO KJBCRCS1'.          00001200
+               10  CA-ERR-CERRAR-KJBCRCS1  PIC X(35)   VALUE 'ERROR AL C00001210
+      -                            'ERRAR EL FICHERO KJBCRCS1'.         00001220
+               10  CA-ERR-ESCRIB-KJBCRCS1  PIC X(34)   VALUE 'ERROR AL E00001230
+      -                            'SCRIBIR FICHERO KJBCRCS1'.          00001240
+               10  CA-ERR-CURSOR           PIC X(37)   VALUE 'ERROR EN A00001250
+      -                            'CCESO AL CURSOR C-DISP-PMAS'.       00001260
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001270
+      -                            '-FICHEROS'.                         00001280
+               10  CA-PRF-1200             PIC X(18)   VALUE '1200-ABRIR00001290
+      -                            '-CURSOR'.                           00001300
+               10  CA-PRF-2100             PIC X(18)   VALUE '2100-TRATA00001310
+      -                            'R-GRUPO'.                           00001320
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001330
+      -                            'R-FICHEROS'.                        00001340
+               10  CA-PRF-9200             PIC X(18)   VALUE '9200-LEER-00001350
+      -                            'CURSOR'.                            00001360
+                                                                        00001370
+           05  CN-CONSTANTES-NUMERICAS.                                 00001380
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001390
+               10  CN-2-MONEDAS            PIC 9(01)   VALUE 2.         00001400
+               10  CN-MAX-MONEDAS          PIC 9(02)   VALUE 10.        00001410
+                                                                        00001420
+      ******************************************************************00001430
+      *                    C O N T A D O R E S                        * 00001440
+      ******************************************************************00001450
+       01  CT-CONTADORES.                                               00001460
+           05  CT-REG-LEIDOS               PIC 9(9)    VALUE ZEROES.    00001470
+           05  CT-GRUPOS                   PIC 9(9)    VALUE ZEROES.    00001480
+           05  CT-GRUPOS-DESCUADRE         PIC 9(9)    VALUE ZEROES.    00001490
+                                                                        00001500
+      ******************************************************************00001510
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001520
+      ******************************************************************00001530
+       01  WK-ESTADISTICA.                                              00001540
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001550
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00001560
+      -                            'ICAS DE KJBCCRC                     00001570
+      -                            '        *'.                         00001580
+           05  WK-CAB-3.                                                00001590
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00001600
+      -                            'S LEIDOS DE POS_DISP_PMAS:       '. 00001610
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001620
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001630
+           05  WK-CAB-4.                                                00001640
+               10  FILLER                  PIC X(45)   VALUE '* GRUPOS D00001650
+      -                            'ISPOSITIVO/CONCEPTO TRATADOS:    '. 00001660
+               10  WK-GRUPOS-ED            PIC ZZZZZZZZ9.               00001670
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001680
+           05  WK-CAB-5.                                                00001690
+               10  FILLER                  PIC X(45)   VALUE '* GRUPOS C00001700
+      -                            'ON DESCUADRE MULTIDIVISA:        '. 00001710
+               10  WK-DESCUADRE-ED         PIC ZZZZZZZZ9.               00001720
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001730
+                                                                        00001740
+      ******************************************************************00001750
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00001760
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00001770
+      ******************************************************************00001780
+       01  WK-CANCELACION-BATCH.                                        00001790
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00001800
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00001810
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00001820
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'KJBCCRC'. 00001830
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00001840
+           05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00001850
+           05  WK-TABLA-DB2                PIC X(18)   VALUE SPACES.    00001860
+           05  WK-DATOS-ACCESO             PIC X(08)   VALUE SPACES.    00001870
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00001880
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00001890
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00001900
+                                                                        00001910
+      ******************************************************************00001920
+      *                      F I L E  S T A T U S                     * 00001930
+      ******************************************************************00001940
+       01  FS-FILE-STATUS.                                              00001950
+           05  FS-KJBCRCS1                 PIC X(02).                   00001960
+                                                                        00001970
+      ******************************************************************00001980
+      *                       L I N E A S  D E  I N F O R M E          *00001990
+      ******************************************************************00002000
+       01  WK-LINEA-CABECERA.                                           00002010
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00002020
+           05  FILLER                      PIC X(49)   VALUE 'LISTADO DE00002030
+      -                            ' CONCILIACION MULTIDIVISA POS_DISP_P00002040
+      -                            'MAS'.                               00002050
+           05  FILLER                      PIC X(63)   VALUE SPACES.    00002060
+                                                                        00002070
+       01  WK-LINEA-TITULOS.                                            00002080
+           05  FILLER                      PIC X(05)   VALUE 'EMPR.'.   00002090
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002100
+           05  FILLER                      PIC X(05)   VALUE 'CENT.'.   00002110
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002120
+           05  FILLER                      PIC X(04)   VALUE 'PROD'.    00002130
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002140
+           05  FILLER                      PIC X(05)   VALUE 'SPROD'.   00002150
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002160
+           05  FILLER                      PIC X(05)   VALUE 'CTOSD'.   00002170
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002180
+           05  FILLER                      PIC X(04)   VALUE 'MON.'.    00002190
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002200
+           05  FILLER                      PIC X(18)   VALUE 'SALDO CONS00002210
+      -                            'IDADO'.                             00002220
+           05  FILLER                      PIC X(17)   VALUE 'OBSERVACIO00002230
+      -                            'NES'.                               00002240
+           05  FILLER                      PIC X(63)   VALUE SPACES.    00002250
+                                                                        00002260
+       01  WK-LINEA-DETALLE.                                            00002270
+           05  WD-IDEMPRD                  PIC X(04).                   00002280
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002290
+           05  WD-IDCENTD                  PIC X(04).                   00002300
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002310
+           05  WD-IDPRODD                  PIC X(03).                   00002320
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002330
+           05  WD-CODSPROD                 PIC X(03).                   00002340
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002350
+           05  WD-CTOSALDO                 PIC X(03).                   00002360
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002370
+           05  WD-CODMONSW                 PIC X(03).                   00002380
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002390
+           05  WD-IMPSLDC-ED               PIC Z.ZZZ.ZZZ.ZZZ,99.        00002400
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002410
+           05  WD-OBSERVACIONES            PIC X(30).                   00002420
+           05  FILLER                      PIC X(42)   VALUE SPACES.    00002430
+                                                                        00002440
+      ******************************************************************00002450
+      *                      V A R I A B L E S                        * 00002460
+      ******************************************************************00002470
+       01  WK-VARIABLES.                                                00002480
+           05  WK-IDX                      PIC 9(02)   VALUE ZEROES.    00002490
+                                                                        00002500
+      * -- CLAVE DE GRUPO DISPOSITIVO/CONCEPTO EN TRATAMIENTO.          00002510
+           05  WK-GRUPO-ACTUAL.                                         00002520
+               10  WK-IDEMPRD              PIC X(04)   VALUE SPACES.    00002530
+               10  WK-IDCENTD              PIC X(04)   VALUE SPACES.    00002540
+               10  WK-IDPRODD              PIC X(03)   VALUE SPACES.    00002550
+               10  WK-CODSPROD             PIC X(03)   VALUE SPACES.    00002560
+               10  WK-CTOSALDO             PIC X(03)   VALUE SPACES.    00002570
+                                                                        00002580
+      * -- MONEDAS ACUMULADAS PARA EL GRUPO ACTUAL.                     00002590
+           05  WK-NUM-MONEDAS              PIC 9(02)   VALUE ZEROES.    00002600
+           05  WK-MONEDAS OCCURS 10 TIMES.                              00002610
+               10  WK-M-CODMONSW           PIC X(03).                   00002620
+               10  WK-M-IMPSLDC            PIC S9(15)V9(2) COMP-3.      00002630
+                                                                        00002640
+      * -- ULTIMA FILA LEIDA DEL CURSOR.                                00002650
+       01  WK-FILA-CURSOR.                                              00002660
+           10  WF-IDEMPRD                  PIC X(04).                   00002670
+           10  WF-IDCENTD                  PIC X(04).                   00002680
+           10  WF-IDPRODD                  PIC X(03).                   00002690
+           10  WF-CODSPROD                 PIC X(03).                   00002700
+           10  WF-CTOSALDO                 PIC X(03).                   00002710
+           10  WF-CODMONSW                 PIC X(03).                   00002720
+           10  WF-IMPSLDC                  PIC S9(15)V9(2) COMP-3.      00002730
+                                                                        00002740
+      * -- COPY DE COMUNICACION CON DB2.                                00002750
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00002760
+                                                                        00002770
+      ******************************************************************00002780
+      *                       PROCEDURE DIVISION                      * 00002790
+      ******************************************************************00002800
+       PROCEDURE DIVISION.                                              00002810
+                                                                        00002820
+           PERFORM 1000-INICIO                                          00002830
+              THRU 1000-INICIO-EXIT                                     00002840
+                                                                        00002850
+           PERFORM 2000-PROCESO                                         00002860
+              THRU 2000-PROCESO-EXIT                                    00002870
+             UNTIL SI-FIN-CURSOR                                        00002880
+                                                                        00002890
+           PERFORM 3000-FIN                                             00002900
+              THRU 3000-FIN-EXIT                                        00002910
+                                                                        00002920
+           .                                                            00002930
+                                                                        00002940
+      ******************************************************************00002950
+      ***                   1000-INICIO                             *** 00002960
+      ***                   -----------                             *** 00002970
+      * SE INICIALIZAN LAS VARIABLES, SE ABRE EL FICHERO DE SALIDA, SE *00002980
+      * EMITE LA CABECERA DEL LISTADO Y SE ABRE EL CURSOR DE LECTURA.  *00002990
+      ******************************************************************00003000
+       1000-INICIO.                                                     00003010
+                                                                        00003020
+           INITIALIZE WK-VARIABLES                                      00003030
+                      CT-CONTADORES                                     00003040
+                                                                        00003050
+           SET NO-FIN-CURSOR                 TO TRUE                    00003060
+           SET SI-PRIMERA-LECTURA             TO TRUE                   00003070
+                                                                        00003080
+           PERFORM 1100-ABRIR-FICHEROS                                  00003090
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00003100
+                                                                        00003110
+           PERFORM 1150-EMITIR-CABECERA                                 00003120
+              THRU 1150-EMITIR-CABECERA-EXIT                            00003130
+                                                                        00003140
+           PERFORM 1200-ABRIR-CURSOR                                    00003150
+              THRU 1200-ABRIR-CURSOR-EXIT                               00003160
+                                                                        00003170
+           PERFORM 9200-LEER-CURSOR                                     00003180
+              THRU 9200-LEER-CURSOR-EXIT                                00003190
+                                                                        00003200
+           .                                                            00003210
+       1000-INICIO-EXIT.                                                00003220
+           EXIT.                                                        00003230
+                                                                        00003240
+      ******************************************************************00003250
+      ***                   1100-ABRIR-FICHEROS                     *** 00003260
+      ***                   -------------------                     *** 00003270
+      * SE REALIZA LA APERTURA DEL FICHERO DE SALIDA.                  *00003280
+      ******************************************************************00003290
+       1100-ABRIR-FICHEROS.                                             00003300
+                                                                        00003310
+           OPEN OUTPUT KJBCRCS1                                         00003320
+                                                                        00003330
+           IF  FS-KJBCRCS1 NOT = CA-FS-OK                               00003340
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003350
+               MOVE CA-ERR-ABRIR-KJBCRCS1    TO WK-DESCRIPCION          00003360
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003370
+               MOVE CA-KJBCRCS1              TO WK-DDNAME               00003380
+               MOVE FS-KJBCRCS1              TO WK-FILE-STATUS          00003390
+                                                                        00003400
+               PERFORM 9000-CANCELACION                                 00003410
+                  THRU 9000-CANCELACION-EXIT                            00003420
+                                                                        00003430
+           END-IF                                                       00003440
+                                                                        00003450
+           .                                                            00003460
+       1100-ABRIR-FICHEROS-EXIT.                                        00003470
+           EXIT.                                                        00003480
+                                                                        00003490
+      ******************************************************************00003500
+      ***                   1150-EMITIR-CABECERA                    *** 00003510
+      ***                   --------------------                    *** 00003520
+      * SE ESCRIBEN LAS LINEAS DE CABECERA Y TITULOS DEL LISTADO.      *00003530
+      ******************************************************************00003540
+       1150-EMITIR-CABECERA.                                            00003550
+                                                                        00003560
+           WRITE REG-KJBCRCS1 FROM WK-LINEA-CABECERA                    00003570
+                                                                        00003580
+           MOVE SPACES                       TO REG-KJBCRCS1            00003590
+           WRITE REG-KJBCRCS1                                           00003600
+                                                                        00003610
+           WRITE REG-KJBCRCS1 FROM WK-LINEA-TITULOS                     00003620
+                                                                        00003630
+           .                                                            00003640
+       1150-EMITIR-CABECERA-EXIT.                                       00003650
+           EXIT.                                                        00003660
+                                                                        00003670
+      ******************************************************************00003680
+      ***                   1200-ABRIR-CURSOR                       *** 00003690
+      ***                   -----------------                       *** 00003700
+      * SE DECLARA Y ABRE EL CURSOR DE LECTURA DE POS_DISP_PMAS,       *00003710
+      * ORDENADO POR CLAVE DE DISPOSITIVO/CONCEPTO Y MONEDA.           *00003720
+      ******************************************************************00003730
+       1200-ABRIR-CURSOR.                                               00003740
+                                                                        00003750
+           EXEC SQL                                                     00003760
+                DECLARE C-DISP-PMAS CURSOR FOR                          00003770
+                SELECT G6524_IDEMPRD , G6524_IDCENTD,                   00003780
+                       G6524_IDPRODD , G6524_CODSPROD,                  00003790
+                       G6524_CTOSALDO, G6524_CODMONSW,                  00003800
+                       G6524_IMPSLDC                                    00003810
+                  FROM POS_DISP_PMAS                                    00003820
+                 ORDER BY G6524_IDEMPRD , G6524_IDCENTD,                00003830
+                          G6524_IDPRODD , G6524_CODSPROD,               00003840
+                          G6524_CTOSALDO, G6524_CODMONSW                00003850
+           END-EXEC                                                     00003860
+                                                                        00003870
+           EXEC SQL                                                     00003880
+                OPEN C-DISP-PMAS                                        00003890
+           END-EXEC                                                     00003900
+                                                                        00003910
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00003920
+                                                                        00003930
+           IF  NOT DB2-OK                                               00003940
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00003950
+               MOVE CA-ERR-CURSOR             TO WK-DESCRIPCION         00003960
+               MOVE CA-PRF-1200               TO WK-PARRAFO             00003970
+               MOVE CA-KJBCCRC                TO WK-RUTINA              00003980
+               MOVE CA-POS-DISP-PMAS          TO WK-TABLA-DB2           00003990
+               MOVE CA-SELECT                 TO WK-DATOS-ACCESO        00004000
+                                                                        00004010
+               PERFORM 9000-CANCELACION                                 00004020
+                  THRU 9000-CANCELACION-EXIT                            00004030
+                                                                        00004040
+           END-IF                                                       00004050
+                                                                        00004060
+           .                                                            00004070
+       1200-ABRIR-CURSOR-EXIT.                                          00004080
+           EXIT.                                                        00004090
+                                                                        00004100
+      ******************************************************************00004110
+      ***                   2000-PROCESO                            *** 00004120
+      ***                   ------------                            *** 00004130
+      * SE ACUMULA CADA FILA LEIDA EN EL GRUPO DISPOSITIVO/CONCEPTO    *00004140
+      * CORRESPONDIENTE, VOLCANDO EL GRUPO ANTERIOR AL LISTADO CUANDO  *00004150
+      * CAMBIA LA CLAVE.                                               *00004160
+      ******************************************************************00004170
+       2000-PROCESO.                                                    00004180
+                                                                        00004190
+           IF  SI-PRIMERA-LECTURA                                       00004200
+               PERFORM 2200-INICIAR-GRUPO                               00004210
+                  THRU 2200-INICIAR-GRUPO-EXIT                          00004220
+               SET NO-PRIMERA-LECTURA          TO TRUE                  00004230
+           ELSE                                                         00004240
+               IF  WF-IDEMPRD  = WK-IDEMPRD  AND                        00004250
+                   WF-IDCENTD  = WK-IDCENTD  AND                        00004260
+                   WF-IDPRODD  = WK-IDPRODD  AND                        00004270
+                   WF-CODSPROD = WK-CODSPROD AND                        00004280
+                   WF-CTOSALDO = WK-CTOSALDO                            00004290
+                   PERFORM 2210-ACUMULAR-MONEDA                         00004300
+                      THRU 2210-ACUMULAR-MONEDA-EXIT                    00004310
+               ELSE                                                     00004320
+                   PERFORM 2100-TRATAR-GRUPO                            00004330
+                      THRU 2100-TRATAR-GRUPO-EXIT                       00004340
+                   PERFORM 2200-INICIAR-GRUPO                           00004350
+                      THRU 2200-INICIAR-GRUPO-EXIT                      00004360
+               END-IF                                                   00004370
+           END-IF                                                       00004380
+                                                                        00004390
+           PERFORM 9200-LEER-CURSOR                                     00004400
+              THRU 9200-LEER-CURSOR-EXIT                                00004410
+                                                                        00004420
+           .                                                            00004430
+       2000-PROCESO-EXIT.                                               00004440
+           EXIT.                                                        00004450
+                                                                        00004460
+      ******************************************************************00004470
+      ***                   2100-TRATAR-GRUPO                       *** 00004480
+      ***                   -----------------                       *** 00004490
+      * SE VUELCA AL LISTADO EL GRUPO DISPOSITIVO/CONCEPTO QUE SE      *00004500
+      * ACABA DE CERRAR, DESTACANDO LOS CASOS CON MAS DE UNA MONEDA.   *00004510
+      ******************************************************************00004520
+       2100-TRATAR-GRUPO.                                               00004530
+                                                                        00004540
+           ADD CN-1                           TO CT-GRUPOS              00004550
+                                                                        00004560
+           IF  WK-NUM-MONEDAS >= CN-2-MONEDAS                           00004570
+               ADD CN-1                       TO CT-GRUPOS-DESCUADRE    00004580
+           END-IF                                                       00004590
+                                                                        00004600
+           PERFORM 2110-ESCRIBIR-MONEDA                                 00004610
+              THRU 2110-ESCRIBIR-MONEDA-EXIT                            00004620
+             VARYING WK-IDX FROM 1 BY 1                                 00004630
+               UNTIL WK-IDX > WK-NUM-MONEDAS                            00004640
+                                                                        00004650
+           .                                                            00004660
+       2100-TRATAR-GRUPO-EXIT.                                          00004670
+           EXIT.                                                        00004680
+                                                                        00004690
+      ******************************************************************00004700
+      ***                   2110-ESCRIBIR-MONEDA                    *** 00004710
+      ***                   --------------------                    *** 00004720
+      * SE ESCRIBE UNA LINEA DE DETALLE POR CADA MONEDA ACUMULADA EN   *00004730
+      * EL GRUPO, SENALANDO EL DESCUADRE CUANDO HAY MAS DE UNA MONEDA. *00004740
+      ******************************************************************00004750
+       2110-ESCRIBIR-MONEDA.                                            00004760
+                                                                        00004770
+           MOVE WK-IDEMPRD                    TO WD-IDEMPRD             00004780
+           MOVE WK-IDCENTD                    TO WD-IDCENTD             00004790
+           MOVE WK-IDPRODD                    TO WD-IDPRODD             00004800
+           MOVE WK-CODSPROD                   TO WD-CODSPROD            00004810
+           MOVE WK-CTOSALDO                   TO WD-CTOSALDO            00004820
+           MOVE WK-M-CODMONSW (WK-IDX)         TO WD-CODMONSW           00004830
+           MOVE WK-M-IMPSLDC  (WK-IDX)         TO WD-IMPSLDC-ED         00004840
+                                                                        00004850
+           IF  WK-NUM-MONEDAS >= CN-2-MONEDAS                           00004860
+               MOVE 'POSICION EN VARIAS MONEDAS'                        00004870
+                                               TO WD-OBSERVACIONES      00004880
+           ELSE                                                         00004890
+               MOVE SPACES                    TO WD-OBSERVACIONES       00004900
+           END-IF                                                       00004910
+                                                                        00004920
+           WRITE REG-KJBCRCS1 FROM WK-LINEA-DETALLE                     00004930
+                                                                        00004940
+           IF  FS-KJBCRCS1 NOT = CA-FS-OK                               00004950
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004960
+               MOVE CA-ERR-ESCRIB-KJBCRCS1   TO WK-DESCRIPCION          00004970
+               MOVE CA-PRF-2100              TO WK-PARRAFO              00004980
+               MOVE CA-KJBCRCS1              TO WK-DDNAME               00004990
+               MOVE FS-KJBCRCS1              TO WK-FILE-STATUS          00005000
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00005010
+                                                                        00005020
+               PERFORM 9000-CANCELACION                                 00005030
+                  THRU 9000-CANCELACION-EXIT                            00005040
+                                                                        00005050
+           END-IF                                                       00005060
+                                                                        00005070
+           .                                                            00005080
+       2110-ESCRIBIR-MONEDA-EXIT.                                       00005090
+           EXIT.                                                        00005100
+                                                                        00005110
+      ******************************************************************00005120
+      ***                   2200-INICIAR-GRUPO                      *** 00005130
+      ***                   -----------------                       *** 00005140
+      * SE INICIA UN NUEVO GRUPO DISPOSITIVO/CONCEPTO A PARTIR DE LA   *00005150
+      * FILA ACTUAL DEL CURSOR.                                        *00005160
+      ******************************************************************00005170
+       2200-INICIAR-GRUPO.                                              00005180
+                                                                        00005190
+           MOVE WF-IDEMPRD                    TO WK-IDEMPRD             00005200
+           MOVE WF-IDCENTD                    TO WK-IDCENTD             00005210
+           MOVE WF-IDPRODD                    TO WK-IDPRODD             00005220
+           MOVE WF-CODSPROD                   TO WK-CODSPROD            00005230
+           MOVE WF-CTOSALDO                   TO WK-CTOSALDO            00005240
+                                                                        00005250
+           MOVE ZERO                          TO WK-NUM-MONEDAS         00005260
+                                                                        00005270
+           PERFORM 2210-ACUMULAR-MONEDA                                 00005280
+              THRU 2210-ACUMULAR-MONEDA-EXIT                            00005290
+                                                                        00005300
+           .                                                            00005310
+       2200-INICIAR-GRUPO-EXIT.                                         00005320
+           EXIT.                                                        00005330
+                                                                        00005340
+      ******************************************************************00005350
+      ***                   2210-ACUMULAR-MONEDA                    *** 00005360
+      ***                   --------------------                    *** 00005370
+      * SE ANADE LA MONEDA/IMPORTE DE LA FILA ACTUAL DEL CURSOR AL      00005380
+      * GRUPO EN CURSO, RESPETANDO EL LIMITE DE LA TABLA WK-MONEDAS.    00005390
+      ******************************************************************00005400
+       2210-ACUMULAR-MONEDA.                                            00005410
+                                                                        00005420
+           IF  WK-NUM-MONEDAS < CN-MAX-MONEDAS                          00005430
+               ADD CN-1                       TO WK-NUM-MONEDAS         00005440
+               MOVE WF-CODMONSW                                         00005450
+                             TO WK-M-CODMONSW (WK-NUM-MONEDAS)          00005451
+               MOVE WF-IMPSLDC                                          00005460
+                             TO WK-M-IMPSLDC  (WK-NUM-MONEDAS)          00005461
+           END-IF                                                       00005470
+                                                                        00005480
+           .                                                            00005490
+       2210-ACUMULAR-MONEDA-EXIT.                                       00005500
+           EXIT.                                                        00005510
+                                                                        00005520
+      ******************************************************************00005530
+      ***                   3000-FIN                                *** 00005540
+      ***                   --------                                *** 00005550
+      * SE TRATA EL ULTIMO GRUPO PENDIENTE, SE CIERRAN EL CURSOR Y LOS *00005560
+      * FICHEROS Y SE MUESTRAN LAS ESTADISTICAS DE LA EJECUCION.       *00005570
+      ******************************************************************00005580
+       3000-FIN.                                                        00005590
+                                                                        00005600
+           IF  NOT SI-PRIMERA-LECTURA                                   00005610
+               PERFORM 2100-TRATAR-GRUPO                                00005620
+                  THRU 2100-TRATAR-GRUPO-EXIT                           00005630
+           END-IF                                                       00005640
+                                                                        00005650
+           PERFORM 3100-CERRAR-FICHEROS                                 00005660
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00005670
+                                                                        00005680
+           PERFORM 3200-ESTADISTICAS                                    00005690
+              THRU 3200-ESTADISTICAS-EXIT                               00005700
+                                                                        00005710
+           STOP RUN                                                     00005720
+                                                                        00005730
+           .                                                            00005740
+       3000-FIN-EXIT.                                                   00005750
+           EXIT.                                                        00005760
+                                                                        00005770
+      ******************************************************************00005780
+      ***                   3100-CERRAR-FICHEROS                   ***  00005790
+      ***                   ---------------------                   *** 00005800
+      * SE CIERRAN EL CURSOR DE DB2 Y EL FICHERO DE SALIDA.            *00005810
+      ******************************************************************00005820
+       3100-CERRAR-FICHEROS.                                            00005830
+                                                                        00005840
+           EXEC SQL                                                     00005850
+                CLOSE C-DISP-PMAS                                       00005860
+           END-EXEC                                                     00005870
+                                                                        00005880
+           CLOSE KJBCRCS1                                               00005890
+                                                                        00005900
+           IF  FS-KJBCRCS1 NOT = CA-FS-OK                               00005910
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005920
+               MOVE CA-ERR-CERRAR-KJBCRCS1   TO WK-DESCRIPCION          00005930
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005940
+               MOVE CA-KJBCRCS1              TO WK-DDNAME               00005950
+               MOVE FS-KJBCRCS1              TO WK-FILE-STATUS          00005960
+                                                                        00005970
+               PERFORM 9000-CANCELACION                                 00005980
+                  THRU 9000-CANCELACION-EXIT                            00005990
+                                                                        00006000
+           END-IF                                                       00006010
+                                                                        00006020
+           .                                                            00006030
+       3100-CERRAR-FICHEROS-EXIT.                                       00006040
+           EXIT.                                                        00006050
+                                                                        00006060
+      ******************************************************************00006070
+      ***                   3200-ESTADISTICAS                       *** 00006080
+      ***                   -----------------                       *** 00006090
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00006100
+      ******************************************************************00006110
+       3200-ESTADISTICAS.                                               00006120
+                                                                        00006130
+           MOVE CT-REG-LEIDOS                 TO WK-LEIDOS-ED           00006140
+           MOVE CT-GRUPOS                     TO WK-GRUPOS-ED           00006150
+           MOVE CT-GRUPOS-DESCUADRE           TO WK-DESCUADRE-ED        00006160
+                                                                        00006170
+           DISPLAY WK-CAB-1                                             00006180
+           DISPLAY WK-CAB-2                                             00006190
+           DISPLAY WK-CAB-1                                             00006200
+           DISPLAY WK-CAB-3                                             00006210
+           DISPLAY WK-CAB-4                                             00006220
+           DISPLAY WK-CAB-5                                             00006230
+           DISPLAY WK-CAB-1                                             00006240
+                                                                        00006250
+           .                                                            00006260
+       3200-ESTADISTICAS-EXIT.                                          00006270
+           EXIT.                                                        00006280
+                                                                        00006290
+      ******************************************************************00006300
+      ***                   9200-LEER-CURSOR                        *** 00006310
+      ***                   ----------------                        *** 00006320
+      * SE REALIZA EL FETCH DEL CURSOR C-DISP-PMAS.                    *00006330
+      ******************************************************************00006340
+       9200-LEER-CURSOR.                                                00006350
+                                                                        00006360
+           EXEC SQL                                                     00006370
+                FETCH C-DISP-PMAS                                       00006380
+                 INTO :WF-IDEMPRD , :WF-IDCENTD,                        00006390
+                      :WF-IDPRODD , :WF-CODSPROD,                       00006400
+                      :WF-CTOSALDO, :WF-CODMONSW,                       00006410
+                      :WF-IMPSLDC                                       00006420
+           END-EXEC                                                     00006430
+                                                                        00006440
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00006450
+                                                                        00006460
+           EVALUATE  TRUE                                               00006470
+               WHEN  DB2-OK                                             00006480
+                     ADD CN-1                 TO CT-REG-LEIDOS          00006490
+                                                                        00006500
+               WHEN  DB2-CLV-NOT-FOUND                                  00006510
+                     SET SI-FIN-CURSOR        TO TRUE                   00006520
+                                                                        00006530
+               WHEN  OTHER                                              00006540
+                     MOVE CA-ERROR-D          TO WK-TIPO-ERROR          00006550
+                     MOVE CA-ERR-CURSOR       TO WK-DESCRIPCION         00006560
+                     MOVE CA-PRF-9200         TO WK-PARRAFO             00006570
+                     MOVE CA-KJBCCRC          TO WK-RUTINA              00006580
+                     MOVE CA-POS-DISP-PMAS    TO WK-TABLA-DB2           00006590
+                     MOVE CA-SELECT           TO WK-DATOS-ACCESO        00006600
+                                                                        00006610
+                     PERFORM 9000-CANCELACION                           00006620
+                        THRU 9000-CANCELACION-EXIT                      00006630
+                                                                        00006640
+           END-EVALUATE                                                 00006650
+                                                                        00006660
+           .                                                            00006670
+       9200-LEER-CURSOR-EXIT.                                           00006680
+           EXIT.                                                        00006690
+                                                                        00006700
+      ******************************************************************00006710
+      ***                   9000-CANCELACION                        *** 00006720
+      ***                   ----------------                        *** 00006730
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00006740
+      ******************************************************************00006750
+       9000-CANCELACION.                                                00006760
+                                                                        00006770
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00006780
+                                                                        00006790
+           EVALUATE  TRUE                                               00006800
+               WHEN  WK-TIPO-ERROR = CA-ERROR-D                         00006810
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00006820
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00006830
+                         COD_RETORNO('SW-DB2-RETURN-CODE')              00006840
+                         RESPONSABLE('WK-RESPONSABLE')                  00006850
+                         DESCRIPCION('WK-DESCRIPCION')                  00006860
+                         PROGRAMA('WK-PROGRAMA')                        00006870
+                         PARRAFO('WK-PARRAFO')                          00006880
+                         SQLCA('SQLCA')                                 00006890
+                         TABLA_DB2('WK-TABLA-DB2')                      00006900
+                         DATOS_ACCESO('WK-DATOS-ACCESO')                00006910
+                     END-FUN                                            00006920
+                                                                        00006930
+               WHEN  OTHER                                              00006940
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00006950
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00006960
+                         RESPONSABLE('WK-RESPONSABLE')                  00006970
+                         DESCRIPCION('WK-DESCRIPCION')                  00006980
+                         PROGRAMA('WK-PROGRAMA')                        00006990
+                         PARRAFO('WK-PARRAFO')                          00007000
+                         DDNAME('WK-DDNAME')                            00007010
+                         FILE_STATUS('WK-FILE-STATUS')                  00007020
+                         DATOS_REGISTRO('WK-DATOS-REGISTRO')            00007030
+                     END-FUN                                            00007040
+                                                                        00007050
+           END-EVALUATE                                                 00007060
+                                                                        00007070
+           .                                                            00007080
+       9000-CANCELACION-EXIT.                                           00007090
+           EXIT.                                                        00007100
