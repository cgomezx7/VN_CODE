@@ -0,0 +1,548 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    KJBCCAI.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  KJ.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: RUTINA MIXTA DE CONSULTA Y CORRECCION DIRECTA     00000110
+      *               DEL SALDO CONSOLIDADO DE UN DISPOSITIVO EN LA     00000120
+      *               TABLA POS_DISP_PMAS, PARA SU USO DESDE LA         00000130
+      *               TRANSACCION EN LINEA DE MANTENIMIENTO QUE         00000140
+      *               PERMITE A UN OPERADOR AUTORIZADO VER Y AJUSTAR    00000150
+      *               DIRECTAMENTE G6524_IMPSLDC CUANDO KJBCCPD         00000160
+      *               DETECTA UN PROBLEMA DE DATOS EN EL FEED DE        00000170
+      *               CONSOLIDACION.                                    00000180
+      *-                                                              -*00000190
+      *  COPYS Y DCLGENS:                                              *00000200
+      *     KJYCCAI  : COPY DE COMUNICACION DE LA RUTINA.              *00000210
+      *     D7397400 : DCLGEN DE LA TABLA POS_DISP_PMAS.               *00000220
+      *-                                                              -*00000230
+      *  TABLAS:                                                       *00000240
+      *     POS_DISP_PMAS : TABLA QUE CONTIENE POSICIONES DE SALDOS    *00000250
+      *                     CONSOLIDADOS DE DISPOSITIVOS PMAS.         *00000260
+      *-                                                              -*00000270
+      *  CODIGOS DE RETORNO:                                           *00000280
+      *   - '00' ---> PROCESO CORRECTO                                 *00000290
+      *   - '88' ---> ERROR FUNCIONAL                                  *00000300
+      *   - '99' ---> ERROR DE DB2                                     *00000310
+      *-                                                              -*00000320
+      ******************************************************************00000330
+      ******************************************************************00000340
+      *                  M O D I F I C A C I O N E S                   *00000350
+      *                  ---------------------------                   *00000360
+      *                                                                *00000370
+      * USUARIO  FECHA        DESCRIPCION                              *00000380
+      * -------- ----------   ---------------------------------------- *00000390
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. TRANSACCION      *00000351
+      *                        ONLINE DE CONSULTA Y CORRECCION DEL     *00000352
+      *                        SALDO CONSOLIDADO DE POS_DISP_PMAS.     *00000353
+      *                                                                *00000400
+      ******************************************************************00000410
+                                                                        00000420
+      ******************************************************************00000430
+      * IDENTIFICATION DIVISION                                        *00000440
+      ******************************************************************00000450
+       IDENTIFICATION DIVISION.                                         00000460
+       PROGRAM-ID.    KJBCCAI.                                          00000470
+       AUTHOR.        VIEWNEXT.                                         00000480
+       DATE-WRITTEN.  09-08-2026.                                       00000490
+       DATE-COMPILED.                                                   00000500
+                                                                        00000510
+      ******************************************************************00000520
+      * ENVIRONMENT DIVISION                                           *00000530
+      ******************************************************************00000540
+       ENVIRONMENT DIVISION.                                            00000550
+                                                                        00000560
+      *----------------------------------------------------------------*00000570
+      * CONFIGURATION SECTION                                          *00000580
+      *----------------------------------------------------------------*00000590
+       CONFIGURATION SECTION.                                           00000600
+         SOURCE-COMPUTER.  IBM-3090.                                    00000610
+         OBJECT-COMPUTER.  IBM-3090.                                    00000620
+                                                                        00000630
+      ******************************************************************00000640
+      * DATA DIVISION                                                  *00000650
+      ******************************************************************00000660
+       DATA DIVISION.                                                   00000670
+                                                                        00000680
+      ******************************************************************00000690
+      *                W O R K I N G    S T O R A G E                  *00000700
+      ******************************************************************00000710
+       WORKING-STORAGE SECTION.                                         00000720
+       77  AUDITCOB      PIC X(60) VALUE                                00000730
+           'AUDITCOB*[MODNAME-[DATEUPD-[TIMEUPD-[LVNO-[PROGRAMMERNAME'. 00000740
+                                                                        00000750
+      ******************************************************************00000760
+      *-                     S W I T C H E S                          -*00000770
+      ******************************************************************00000780
+       01  SW-SWITCHES.                                                 00000790
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000800
+               88  DB2-OK                              VALUE 0.         00000810
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000820
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000830
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00000840
+           05  SW-EXISTE-POSICION          PIC X(01)       VALUE 'N'.   00000841
+               88  SI-EXISTE-POSICION                  VALUE 'S'.       00000842
+               88  NO-EXISTE-POSICION                  VALUE 'N'.       00000843
+                                                                        00000850
+      ******************************************************************00000860
+      *                    C O N S T A N T E S                         *00000870
+      ******************************************************************00000880
+       01  CONSTANTES.                                                  00000890
+           05  CONSTANTES-ALFANUMERICAS.                                00000900
+      * -- NOMBRE DE RUTINAS Y TABLAS                                  *00000910
+               10  CA-KJBCCAI              PIC X(07)   VALUE 'KJBCCAI'. 00000920
+               10  CA-POS-DISP-PMAS        PIC X(13)   VALUE 'POS_DISP_P00000930
+      -                              'MAS'.                             00000940
+               10  CA-POS-DISP-PMAS-HIST   PIC X(18)   VALUE 'POS_DISP_P00000941
+      -                              'MAS_HIST'.                        00000942
+      * -- RETORNOS DE LA RUTINA                                       *00000950
+               10  CA-00                   PIC X(02)   VALUE '00'.      00000960
+               10  CA-88                   PIC X(02)   VALUE '88'.      00000970
+               10  CA-99                   PIC X(02)   VALUE '99'.      00000980
+      * -- TIPOS DE OPERACION ADMITIDOS                                *00000990
+               10  CA-CONSULTA             PIC X(10)   VALUE 'CONSULTA'.00001000
+               10  CA-CORRECCION           PIC X(10)   VALUE                00001010
+      -                              'CORRECCION'.                      00001020
+      * -- LITERALES                                                   *00001030
+               10  CA-IDEMPR               PIC X(06)   VALUE 'IDEMPR'.  00001040
+               10  CA-IDCENT               PIC X(06)   VALUE 'IDCENT'.  00001050
+               10  CA-IDPROD               PIC X(06)   VALUE 'IDPROD'.  00001060
+               10  CA-CODSPROD             PIC X(08)   VALUE 'CODSPROD'.00001070
+               10  CA-CTOSALDO             PIC X(08)   VALUE 'CTOSALDO'.00001080
+               10  CA-CODMONSW             PIC X(08)   VALUE 'CODMONSW'.00001090
+               10  CA-TIPO-OPER            PIC X(14)   VALUE 'TIPO_OPERA00001100
+      -                              'CION'.                            00001110
+      * -- OPERACIONES                                                 *00001120
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001130
+               10  CA-UPDATE               PIC X(06)   VALUE 'UPDATE'.  00001140
+               10  CA-INSERT               PIC X(06)   VALUE 'INSERT'.  00001141
+      * -- DESCRIPCION DE ERRORES                                      *00001150
+               10  CA-CAMPO-OBLIGATORIO    PIC X(24)   VALUE 'FALTA CAMP00001160
+      -                              'O OBLIGATORIO:'.                  00001170
+               10  CA-ERR-RECURSO          PIC X(39)   VALUE 'TABLA BLOQ00001180
+      -                              'UEADA O RECURSO NO DISPONIBLE'.   00001190
+               10  CA-ERROR-DB2            PIC X(10)   VALUE 'ERROR DB2 00001200
+      -                              ''.                                00001210
+               10  CA-ERR-NO-POSICION      PIC X(35)   VALUE 'NO EXISTE 00001220
+      -                              ' POSICION EN ESA FECHA'.          00001230
+               10  CA-ERR-TIPO-OPER        PIC X(29)   VALUE 'TIPO DE OP00001240
+      -                              'ERACION NO VALIDO'.               00001250
+      * -- PARRAFOS                                                    *00001260
+               10  CA-PRF-1100             PIC X(20)   VALUE '1100-VALID00001270
+      -                              'AR-ENTRADA'.                      00001280
+               10  CA-PRF-2100             PIC X(23)   VALUE '2100-CONSU00001290
+      -                              'LTAR-POSICION'.                   00001300
+               10  CA-PRF-2200             PIC X(24)   VALUE '2200-CORRE00001310
+      -                              'GIR-POSICION'.                    00001320
+                                                                        00001330
+           05  CN-CONSTANTES-NUMERICAS.                                 00001340
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001350
+                                                                        00001360
+      ******************************************************************00001370
+      *                        M E N S A J E S                         *00001380
+      ******************************************************************00001390
+       01  MENSAJES.                                                    00001400
+      * -- KJ0252: CENTRO OBLIGATORIO.                                 *00001410
+           10  MM-KJ0252                   PIC X(06)   VALUE 'KJ0252'.  00001420
+      * -- KJ0253: IDENTIFICADOR DE PRODUCTO OBLIGATORIO.              *00001430
+           10  MM-KJ0253                   PIC X(06)   VALUE 'KJ0253'.  00001440
+      * -- KJ0368: SUBTIPO DE PRODUCTO OBLIGATORIO.                    *00001450
+           10  MM-KJ0368                   PIC X(06)   VALUE 'KJ0368'.  00001460
+      * -- KJ0294: MONEDA OBLIGATORIA.                                 *00001470
+           10  MM-KJ0294                   PIC X(06)   VALUE 'KJ0294'.  00001480
+      * -- KJ0346: EL CONCEPTO DEL SALDO ES OBLIGATORIO.               *00001490
+           10  MM-KJ0346                   PIC X(06)   VALUE 'KJ0346'.  00001500
+      * -- KJ0370: EMPRESA OBLIGATORIA.                                *00001510
+           10  MM-KJ0370                   PIC X(06)   VALUE 'KJ0370'.  00001520
+      * -- KJ0423: TIPO DE OPERACION OBLIGATORIO Y DEBE SER 'CONSULTA' *00001530
+      *            O 'CORRECCION'.                                     *00001540
+           10  MM-KJ0423                   PIC X(06)   VALUE 'KJ0423'.  00001550
+      * -- XX0013: REGISTRO NO ENCONTRADO.                             *00001560
+           10  MM-XX0013                   PIC X(06)   VALUE 'XX0013'.  00001570
+      * -- XX3333: ERROR TECNICO. CONTACTE CON SU %XXAU .              *00001580
+           10  MM-XX3333                   PIC X(06)   VALUE 'XX3333'.  00001590
+      * -- XX9520: EN ESTE MOMENTO NO SE PUEDE ATENDER SU PETICION.    *00001600
+      *            INTENTELO MAS TARDE.                                *00001610
+           10  MM-XX9520                   PIC X(06)   VALUE 'XX9520'.  00001620
+                                                                        00001630
+      ******************************************************************00001640
+      *             C O P Y S    Y   D C L G E N S                     *00001650
+      ******************************************************************00001660
+      * -- COPY DE COMUNICACION CON DB2.                               *00001670
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00001680
+                                                                        00001690
+      * -- DCLGEN DE LA TABLA POS_DISP_PMAS.                           *00001700
+           EXEC SQL INCLUDE D7397400 END-EXEC.                          00001710
+      *----------------------------------------------------------------*00001720
+      * LINKAGE SECTION                                                *00001730
+      *----------------------------------------------------------------*00001740
+       LINKAGE SECTION.                                                 00001750
+      *INCLUDE-PARM-FUN ONLINE                                          00001760
+           EXEC-FUN _COPY DATOS_RUTINA END-FUN                          00001770
+      *END-INCLUDE                                                      00001780
+                                                                        00001790
+      * -- COPY DE COMUNICACION CON LA RUTINA                          *00001800
+           COPY KJYCCAI.                                                00001810
+                                                                        00001820
+      ******************************************************************00001830
+      *                       PROCEDURE DIVISION                       *00001840
+      ******************************************************************00001850
+       PROCEDURE DIVISION USING                                         00001860
+      *INCLUDE-PARM-FUN CICS                                            00001870
+                                DFHEIBLK                                00001880
+                                DFHCOMMAREA                             00001890
+      *END-INCLUDE                                                      00001900
+                                KJYCCAI.                                00001910
+                                                                        00001920
+           PERFORM 1000-INICIO                                          00001930
+              THRU 1000-INICIO-EXIT                                     00001940
+                                                                        00001950
+           PERFORM 2000-PROCESO                                         00001960
+              THRU 2000-PROCESO-EXIT                                    00001970
+                                                                        00001980
+           PERFORM 3000-FIN                                             00001990
+              THRU 3000-FIN-EXIT                                        00002000
+                                                                        00002010
+           .                                                            00002020
+                                                                        00002030
+      ******************************************************************00002040
+      * 1000-INICIO.                                                   *00002050
+      *  SE INICIALIZAN LAS VARIABLES UTILIZADAS Y SE VALIDA QUE LOS   *00002060
+      *  DATOS DE ENTRADA VENGAN INFORMADOS.                           *00002070
+      ******************************************************************00002080
+       1000-INICIO.                                                     00002090
+                                                                        00002100
+           INITIALIZE KJYCCAI-SALIDA                                    00002110
+                      KJYCCAI-DATOS-CONTROL                             00002120
+                                                                        00002130
+           MOVE CA-00                        TO KJYCCAI-RETORNO         00002140
+                                                                        00002150
+           PERFORM 1100-VALIDAR-ENTRADA                                 00002160
+              THRU 1100-VALIDAR-ENTRADA-EXIT                            00002170
+                                                                        00002180
+           .                                                            00002190
+       1000-INICIO-EXIT.                                                00002200
+           EXIT.                                                        00002210
+                                                                        00002220
+      ******************************************************************00002230
+      * 1100-VALIDAR-ENTRADA.                                         * 00002240
+      *  SE VALIDA QUE LOS CAMPOS DE ENTRADA OBLIGATORIOS VENGAN       *00002250
+      *  INFORMADOS Y QUE EL TIPO DE OPERACION SOLICITADO SEA VALIDO.  *00002260
+      ******************************************************************00002270
+       1100-VALIDAR-ENTRADA.                                            00002280
+                                                                        00002290
+           IF  KJYCCAI-IDEMPR = SPACES OR LOW-VALUES                    00002300
+               MOVE CA-88                    TO KJYCCAI-RETORNO         00002310
+               MOVE MM-KJ0370                TO KJYCCAI-MENSAJE         00002320
+               MOVE CA-PRF-1100              TO KJYCCAI-PARRAFO         00002330
+               MOVE CA-KJBCCAI               TO KJYCCAI-RUTINA          00002340
+               MOVE KJYCCAI-ENTRADA          TO KJYCCAI-DATOS           00002350
+                                                                        00002360
+               STRING CA-CAMPO-OBLIGATORIO                              00002370
+                SPACE CA-IDEMPR                                         00002380
+               DELIMITED BY SIZE           INTO KJYCCAI-DESCRIPCION     00002390
+                                                                        00002400
+               PERFORM 3000-FIN                                         00002410
+                  THRU 3000-FIN-EXIT                                    00002420
+                                                                        00002430
+           END-IF                                                       00002440
+                                                                        00002450
+           IF  KJYCCAI-IDCENT = SPACES OR LOW-VALUES                    00002460
+               MOVE CA-88                    TO KJYCCAI-RETORNO         00002470
+               MOVE MM-KJ0252                TO KJYCCAI-MENSAJE         00002480
+               MOVE CA-PRF-1100              TO KJYCCAI-PARRAFO         00002490
+               MOVE CA-KJBCCAI               TO KJYCCAI-RUTINA          00002500
+               MOVE KJYCCAI-ENTRADA          TO KJYCCAI-DATOS           00002510
+                                                                        00002520
+               STRING CA-CAMPO-OBLIGATORIO                              00002530
+                SPACE CA-IDCENT                                         00002540
+               DELIMITED BY SIZE           INTO KJYCCAI-DESCRIPCION     00002550
+                                                                        00002560
+               PERFORM 3000-FIN                                         00002570
+                  THRU 3000-FIN-EXIT                                    00002580
+                                                                        00002590
+           END-IF                                                       00002600
+                                                                        00002610
+           IF  KJYCCAI-IDPROD = SPACES OR LOW-VALUES                    00002620
+               MOVE CA-88                    TO KJYCCAI-RETORNO         00002630
+               MOVE MM-KJ0253                TO KJYCCAI-MENSAJE         00002640
+               MOVE CA-PRF-1100              TO KJYCCAI-PARRAFO         00002650
+               MOVE CA-KJBCCAI               TO KJYCCAI-RUTINA          00002660
+               MOVE KJYCCAI-ENTRADA          TO KJYCCAI-DATOS           00002670
+                                                                        00002680
+               STRING CA-CAMPO-OBLIGATORIO                              00002690
+                SPACE CA-IDPROD                                         00002700
+               DELIMITED BY SIZE           INTO KJYCCAI-DESCRIPCION     00002710
+                                                                        00002720
+               PERFORM 3000-FIN                                         00002730
+                  THRU 3000-FIN-EXIT                                    00002740
+                                                                        00002750
+           END-IF                                                       00002760
+                                                                        00002770
+           IF  KJYCCAI-CODSPROD = SPACES OR LOW-VALUES                  00002780
+               MOVE CA-88                    TO KJYCCAI-RETORNO         00002790
+               MOVE MM-KJ0368                TO KJYCCAI-MENSAJE         00002800
+               MOVE CA-PRF-1100              TO KJYCCAI-PARRAFO         00002810
+               MOVE CA-KJBCCAI               TO KJYCCAI-RUTINA          00002820
+               MOVE KJYCCAI-ENTRADA          TO KJYCCAI-DATOS           00002830
+                                                                        00002840
+               STRING CA-CAMPO-OBLIGATORIO                              00002850
+                SPACE CA-CODSPROD                                       00002860
+               DELIMITED BY SIZE           INTO KJYCCAI-DESCRIPCION     00002870
+                                                                        00002880
+               PERFORM 3000-FIN                                         00002890
+                  THRU 3000-FIN-EXIT                                    00002900
+                                                                        00002910
+           END-IF                                                       00002920
+                                                                        00002930
+           IF  KJYCCAI-CTOSALDO = SPACES OR LOW-VALUES                  00002940
+               MOVE CA-88                    TO KJYCCAI-RETORNO         00002950
+               MOVE MM-KJ0346                TO KJYCCAI-MENSAJE         00002960
+               MOVE CA-PRF-1100              TO KJYCCAI-PARRAFO         00002970
+               MOVE CA-KJBCCAI               TO KJYCCAI-RUTINA          00002980
+               MOVE KJYCCAI-ENTRADA          TO KJYCCAI-DATOS           00002990
+                                                                        00003000
+               STRING CA-CAMPO-OBLIGATORIO                              00003010
+                SPACE CA-CTOSALDO                                       00003020
+               DELIMITED BY SIZE           INTO KJYCCAI-DESCRIPCION     00003030
+                                                                        00003040
+               PERFORM 3000-FIN                                         00003050
+                  THRU 3000-FIN-EXIT                                    00003060
+                                                                        00003070
+           END-IF                                                       00003080
+                                                                        00003090
+           IF  KJYCCAI-CODMONSW = SPACES OR LOW-VALUES                  00003100
+               MOVE CA-88                    TO KJYCCAI-RETORNO         00003110
+               MOVE MM-KJ0294                TO KJYCCAI-MENSAJE         00003120
+               MOVE CA-PRF-1100              TO KJYCCAI-PARRAFO         00003130
+               MOVE CA-KJBCCAI               TO KJYCCAI-RUTINA          00003140
+               MOVE KJYCCAI-ENTRADA          TO KJYCCAI-DATOS           00003150
+                                                                        00003160
+               STRING CA-CAMPO-OBLIGATORIO                              00003170
+                SPACE CA-CODMONSW                                       00003180
+               DELIMITED BY SIZE           INTO KJYCCAI-DESCRIPCION     00003190
+                                                                        00003200
+               PERFORM 3000-FIN                                         00003210
+                  THRU 3000-FIN-EXIT                                    00003220
+                                                                        00003230
+           END-IF                                                       00003240
+                                                                        00003250
+           IF  KJYCCAI-TIPO-OPER NOT = CA-CONSULTA   AND                00003260
+               KJYCCAI-TIPO-OPER NOT = CA-CORRECCION                    00003270
+               MOVE CA-88                    TO KJYCCAI-RETORNO         00003280
+               MOVE MM-KJ0423                TO KJYCCAI-MENSAJE         00003290
+               MOVE CA-PRF-1100              TO KJYCCAI-PARRAFO         00003300
+               MOVE CA-KJBCCAI               TO KJYCCAI-RUTINA          00003310
+               MOVE KJYCCAI-ENTRADA          TO KJYCCAI-DATOS           00003320
+               MOVE CA-ERR-TIPO-OPER         TO KJYCCAI-DESCRIPCION     00003330
+                                                                        00003340
+               PERFORM 3000-FIN                                         00003350
+                  THRU 3000-FIN-EXIT                                    00003360
+                                                                        00003370
+           END-IF                                                       00003380
+                                                                        00003390
+           .                                                            00003400
+       1100-VALIDAR-ENTRADA-EXIT.                                       00003410
+           EXIT.                                                        00003420
+                                                                        00003430
+      ******************************************************************00003440
+      * 2000-PROCESO.                                                  *00003450
+      *  PROCESO PRINCIPAL DEL PROGRAMA. SEGUN EL TIPO DE OPERACION    *00003460
+      *  SOLICITADO SE CONSULTA O SE CORRIGE DIRECTAMENTE EL SALDO     *00003470
+      *  CONSOLIDADO DEL DISPOSITIVO.                                  *00003480
+      ******************************************************************00003490
+       2000-PROCESO.                                                    00003500
+                                                                        00003510
+           EVALUATE  TRUE                                               00003520
+               WHEN  KJYCCAI-TIPO-OPER = CA-CONSULTA                    00003530
+                     PERFORM 2100-CONSULTAR-POSICION                    00003540
+                        THRU 2100-CONSULTAR-POSICION-EXIT               00003550
+                                                                        00003560
+               WHEN  KJYCCAI-TIPO-OPER = CA-CORRECCION                  00003570
+                     PERFORM 2200-CORREGIR-POSICION                     00003580
+                        THRU 2200-CORREGIR-POSICION-EXIT                00003590
+                                                                        00003600
+           END-EVALUATE                                                 00003610
+                                                                        00003620
+           .                                                            00003630
+       2000-PROCESO-EXIT.                                               00003640
+           EXIT.                                                        00003650
+                                                                        00003660
+      ******************************************************************00003670
+      * 2100-CONSULTAR-POSICION.                                       *00003680
+      * SE RECUPERA EL SALDO CONSOLIDADO VIGENTE DE POS_DISP_PMAS PARA *00003690
+      * EL DISPOSITIVO/CONCEPTO/MONEDA RECIBIDOS.                      *00003700
+      ******************************************************************00003710
+       2100-CONSULTAR-POSICION.                                         00003720
+                                                                        00003730
+           INITIALIZE DCLPOS-DISP-PMAS                                  00003740
+                                                                        00003750
+           MOVE KJYCCAI-IDEMPR               TO G6524-IDEMPRD           00003760
+           MOVE KJYCCAI-IDCENT               TO G6524-IDCENTD           00003770
+           MOVE KJYCCAI-IDPROD               TO G6524-IDPRODD           00003780
+           MOVE KJYCCAI-CODSPROD             TO G6524-CODSPROD          00003790
+           MOVE KJYCCAI-CTOSALDO             TO G6524-CTOSALDO          00003800
+           MOVE KJYCCAI-CODMONSW             TO G6524-CODMONSW          00003810
+                                                                        00003820
+           EXEC SQL                                                     00003830
+               SELECT G6524_IMPSLDC, G6524_FECCONSO                     00003840
+                 INTO :G6524-IMPSLDC, :G6524-FECCONSO                   00003850
+                 FROM POS_DISP_PMAS                                     00003860
+                WHERE G6524_IDEMPRD  = :G6524-IDEMPRD                   00003870
+                  AND G6524_IDCENTD  = :G6524-IDCENTD                   00003880
+                  AND G6524_IDPRODD  = :G6524-IDPRODD                   00003890
+                  AND G6524_CODSPROD = :G6524-CODSPROD                  00003900
+                  AND G6524_CTOSALDO = :G6524-CTOSALDO                  00003910
+                  AND G6524_CODMONSW = :G6524-CODMONSW                  00003920
+           END-EXEC                                                     00003930
+                                                                        00003940
+           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00003950
+                                                                        00003960
+           EVALUATE  TRUE                                               00003970
+               WHEN  DB2-OK                                             00003980
+                     MOVE G6524-IMPSLDC      TO KJYCCAI-IMPORTE-CONSO   00003990
+                     MOVE G6524-FECCONSO     TO KJYCCAI-FECHA-CONTABLE  00004000
+                                                                        00004010
+               WHEN  DB2-CLV-NOT-FOUND                                  00004020
+                     MOVE CA-88              TO KJYCCAI-RETORNO         00004030
+                     MOVE MM-XX0013          TO KJYCCAI-MENSAJE         00004040
+                     MOVE CA-PRF-2100        TO KJYCCAI-PARRAFO         00004050
+                     MOVE CA-KJBCCAI         TO KJYCCAI-RUTINA          00004060
+                     MOVE KJYCCAI-ENTRADA    TO KJYCCAI-DATOS           00004070
+                     MOVE CA-ERR-NO-POSICION TO KJYCCAI-DESCRIPCION     00004080
+                                                                        00004090
+                     PERFORM 3000-FIN                                   00004100
+                        THRU 3000-FIN-EXIT                              00004110
+                                                                        00004120
+               WHEN  OTHER                                              00004130
+                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00004140
+                         DB2-TABLA-BLOQUEADA                            00004150
+                         MOVE MM-XX9520      TO KJYCCAI-MENSAJE         00004160
+                         MOVE CA-ERR-RECURSO TO KJYCCAI-DESCRIPCION     00004170
+                     ELSE                                               00004180
+                         MOVE MM-XX3333      TO KJYCCAI-MENSAJE         00004190
+                         MOVE CA-ERROR-DB2   TO KJYCCAI-DESCRIPCION     00004200
+                     END-IF                                             00004210
+                                                                        00004220
+                     MOVE CA-99              TO KJYCCAI-RETORNO         00004230
+                     MOVE SQLCODE            TO KJYCCAI-SQLCODE         00004240
+                     MOVE SQLCA              TO KJYCCAI-SQLCA           00004250
+                     MOVE CA-PRF-2100        TO KJYCCAI-PARRAFO         00004260
+                     MOVE CA-KJBCCAI         TO KJYCCAI-RUTINA          00004270
+                     MOVE DCLPOS-DISP-PMAS   TO KJYCCAI-DATOS           00004280
+                     MOVE CA-POS-DISP-PMAS   TO KJYCCAI-TABLA           00004290
+                     MOVE CA-SELECT          TO KJYCCAI-FUNCION         00004300
+                                                KJYCCAI-ACCESO          00004310
+                                                                        00004320
+                     PERFORM 3000-FIN                                   00004330
+                        THRU 3000-FIN-EXIT                              00004340
+                                                                        00004350
+           END-EVALUATE                                                 00004360
+                                                                        00004370
+           .                                                            00004380
+       2100-CONSULTAR-POSICION-EXIT.                                    00004390
+           EXIT.                                                        00004400
+                                                                        00004410
+      ******************************************************************00004420
+      * 2200-CORREGIR-POSICION.                                        *00004430
+      * SE AJUSTA DIRECTAMENTE G6524_IMPSLDC A PETICION DE UN OPERADOR *00004440
+      * AUTORIZADO, DEJANDO CONSTANCIA DE LA CORRECCION EN LOS MISMOS  *00004450
+      * CAMPOS DE AUDITORIA (CDENTUMO/CDOFIUMO/USUAUDIT/CDTERUMO) QUE  *00004460
+      * UTILIZA KJBCCPD PARA LA CONSOLIDACION AUTOMATICA.              *00004470
+      ******************************************************************00004480
+       2200-CORREGIR-POSICION.                                          00004490
+                                                                        00004500
+           INITIALIZE DCLPOS-DISP-PMAS                                  00004510
+                                                                        00004520
+           MOVE KJYCCAI-IDEMPR               TO G6524-IDEMPRD           00004530
+           MOVE KJYCCAI-IDCENT               TO G6524-IDCENTD           00004540
+           MOVE KJYCCAI-IDPROD               TO G6524-IDPRODD           00004550
+           MOVE KJYCCAI-CODSPROD             TO G6524-CODSPROD          00004560
+           MOVE KJYCCAI-CTOSALDO             TO G6524-CTOSALDO          00004570
+           MOVE KJYCCAI-CODMONSW             TO G6524-CODMONSW          00004580
+           MOVE KJYCCAI-IMPORTE-NUEVO        TO G6524-IMPSLDC           00004590
+                                                                        00004600
+           MOVE ARQ-IDEMPR-ASIG              TO G6524-CDENTUMO          00004610
+           MOVE ARQ-IDCENT-ASIG              TO G6524-CDOFIUMO          00004620
+           MOVE ARQ-USUARIO                  TO G6524-USUAUDIT          00004630
+           MOVE ARQ-PUESTO-FISICO            TO G6524-CDTERUMO          00004640
+                                                                        00004650
+           EXEC SQL                                                     00004660
+               UPDATE POS_DISP_PMAS                                     00004670
+                  SET G6524_IMPSLDC  = :G6524-IMPSLDC ,                 00004680
+                      G6524_CDENTUMO = :G6524-CDENTUMO,                 00004690
+                      G6524_CDOFIUMO = :G6524-CDOFIUMO,                 00004700
+                      G6524_USUAUDIT = :G6524-USUAUDIT,                 00004710
+                      G6524_CDTERUMO = :G6524-CDTERUMO,                 00004720
+                      G6524_CONTCUR  =  CURRENT TIMESTAMP               00004730
+                WHERE G6524_IDEMPRD  = :G6524-IDEMPRD                   00004740
+                  AND G6524_IDCENTD  = :G6524-IDCENTD                   00004750
+                  AND G6524_IDPRODD  = :G6524-IDPRODD                   00004760
+                  AND G6524_CODSPROD = :G6524-CODSPROD                  00004770
+                  AND G6524_CTOSALDO = :G6524-CTOSALDO                  00004780
+                  AND G6524_CODMONSW = :G6524-CODMONSW                  00004790
+           END-EXEC                                                     00004800
+                                                                        00004810
+           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00004820
+                                                                        00004830
+           EVALUATE  TRUE                                               00004840
+               WHEN  DB2-OK                                             00004850
+                     MOVE G6524-IMPSLDC      TO KJYCCAI-IMPORTE-CONSO   00004860
+                     MOVE G6524-FECCONSO     TO KJYCCAI-FECHA-CONTABLE  00004870
+                                                                        00004880
+               WHEN  DB2-CLV-NOT-FOUND                                  00004890
+                     MOVE CA-88              TO KJYCCAI-RETORNO         00004900
+                     MOVE MM-XX0013          TO KJYCCAI-MENSAJE         00004910
+                     MOVE CA-PRF-2200        TO KJYCCAI-PARRAFO         00004920
+                     MOVE CA-KJBCCAI         TO KJYCCAI-RUTINA          00004930
+                     MOVE KJYCCAI-ENTRADA    TO KJYCCAI-DATOS           00004940
+                     MOVE CA-ERR-NO-POSICION TO KJYCCAI-DESCRIPCION     00004950
+                                                                        00004960
+                     PERFORM 3000-FIN                                   00004970
+                        THRU 3000-FIN-EXIT                              00004980
+                                                                        00004990
+               WHEN  OTHER                                              00005000
+                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00005010
+                         DB2-TABLA-BLOQUEADA                            00005020
+                         MOVE MM-XX9520      TO KJYCCAI-MENSAJE         00005030
+                         MOVE CA-ERR-RECURSO TO KJYCCAI-DESCRIPCION     00005040
+                     ELSE                                               00005050
+                         MOVE MM-XX3333      TO KJYCCAI-MENSAJE         00005060
+                         MOVE CA-ERROR-DB2   TO KJYCCAI-DESCRIPCION     00005070
+                     END-IF                                             00005080
+                                                                        00005090
+                     MOVE CA-99              TO KJYCCAI-RETORNO         00005100
+                     MOVE SQLCODE            TO KJYCCAI-SQLCODE         00005110
+                     MOVE SQLCA              TO KJYCCAI-SQLCA           00005120
+                     MOVE CA-PRF-2200        TO KJYCCAI-PARRAFO         00005130
+                     MOVE CA-KJBCCAI         TO KJYCCAI-RUTINA          00005140
+                     MOVE DCLPOS-DISP-PMAS   TO KJYCCAI-DATOS           00005150
+                     MOVE CA-POS-DISP-PMAS   TO KJYCCAI-TABLA           00005160
+                     MOVE CA-UPDATE          TO KJYCCAI-FUNCION         00005170
+                                                KJYCCAI-ACCESO          00005180
+                                                                        00005190
+                     PERFORM 3000-FIN                                   00005200
+                        THRU 3000-FIN-EXIT                              00005210
+                                                                        00005220
+           END-EVALUATE                                                 00005230
+                                                                        00005240
+           .                                                            00005250
+       2200-CORREGIR-POSICION-EXIT.                                     00005260
+           EXIT.                                                        00005270
+                                                                        00005280
+      ******************************************************************00005290
+      * 3000-FIN.                                                      *00005300
+      *  FIN DE LA RUTINA.                                             *00005310
+      ******************************************************************00005320
+       3000-FIN.                                                        00005330
+                                                                        00005340
+           GOBACK                                                       00005350
+                                                                        00005360
+           .                                                            00005370
+       3000-FIN-EXIT.                                                   00005380
+           EXIT.                                                        00005390
