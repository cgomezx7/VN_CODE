@@ -0,0 +1,37 @@
+      ******************************************************************00000010
+      *                       *  KJYCCAI *                             *00000020
+      *--------------------------------------------------------------- *00000030
+      *        COPY DE COMUNICACION DE LA RUTINA KJBCCAI               *00000040
+      ******************************************************************00000050
+        01  KJYCCAI.                                                    00000060
+            05  KJYCCAI-ENTRADA.                                        00000070
+                10  KJYCCAI-TIPO-OPER          PIC X(10).               00000080
+      *        -- 'CONSULTA' = SOLO LECTURA DEL SALDO CONSOLIDADO.     * 00000090
+      *        -- 'CORRECCION' = ALTA/MODIFICACION DIRECTA DEL SALDO.  * 00000100
+                10  KJYCCAI-IDEMPR             PIC X(04).               00000110
+                10  KJYCCAI-IDCENT             PIC X(04).               00000120
+                10  KJYCCAI-IDPROD             PIC X(03).               00000130
+                10  KJYCCAI-CODSPROD           PIC X(03).               00000140
+                10  KJYCCAI-CTOSALDO           PIC X(03).               00000150
+                10  KJYCCAI-CODMONSW           PIC X(03).               00000160
+                10  KJYCCAI-IMPORTE-NUEVO      PIC S9(15)V9(2) COMP-3.  00000170
+      *        -- SOLO SE UTILIZA CUANDO KJYCCAI-TIPO-OPER='CORRECCION'.*00000180
+                                                                        00000190
+            05  KJYCCAI-SALIDA.                                         00000200
+                10  KJYCCAI-IMPORTE-CONSO      PIC S9(15)V9(2) COMP-3.  00000210
+                10  KJYCCAI-FECHA-CONTABLE     PIC X(10).               00000220
+                                                                        00000230
+      *        -- BLOQUE DE DIAGNOSTICO DE ACCESO A DB2, COMUN CON LAS  *00000341
+      *        -- DEMAS RUTINAS MIXTAS (VER COPY XXYCOMUN).             00000342
+            05  KJYCCAI-DATOS-CONTROL.                                  00000343
+                10  KJYCCAI-RETORNO            PIC X(02).               00000344
+                10  KJYCCAI-MENSAJE            PIC X(06).               00000345
+                10  KJYCCAI-DESCRIPCION        PIC X(50).               00000346
+                10  KJYCCAI-RUTINA             PIC X(08).               00000347
+                10  KJYCCAI-FUNCION            PIC X(08).               00000348
+                10  KJYCCAI-PARRAFO            PIC X(30).               00000349
+                10  KJYCCAI-TABLA              PIC X(18).               00000350
+                10  KJYCCAI-ACCESO             PIC X(08).               00000351
+                10  KJYCCAI-SQLCODE            PIC S9(09).              00000352
+                10  KJYCCAI-SQLCA              PIC X(136).              00000353
+                10  KJYCCAI-DATOS              PIC X(50).               00000354
