@@ -0,0 +1,600 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPBARCN.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09-08-2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH DE RECONCILIACION ENTRE POS_DISP_  *00000110
+      *               PMAS Y MPDT007. EMITE UN LISTADO DE LAS POSI-    *00000120
+      *               CIONES CONSOLIDADAS CON SALDO DISTINTO DE CERO   *00000130
+      *               QUE NO TIENEN NINGUN CONTRATO VIGENTE (MPDT007   *00000140
+      *               SIN BAJA) PARA SU EMPRESA/CENTRO/PRODUCTO/SUB-   *00000150
+      *               PRODUCTO.                                        *00000160
+      *-                                                              -*00000170
+      *  FICHEROS DE SALIDA:                                           *00000180
+      *        MPBARCS1 : LISTADO DE POSICIONES SIN CONTRATO VIGENTE.  *00000190
+      *-                                                              -*00000200
+      ******************************************************************00000210
+      *                  M O D I F I C A C I O N E S                   *00000220
+      *                  ---------------------------                   *00000230
+      *                                                                *00000240
+      * USUARIO  FECHA        DESCRIPCION                              *00000250
+      * -------- ----------   ---------------------------------------- *00000260
+      *                                                                *00000270
+      ******************************************************************00000280
+                                                                        00000290
+      ******************************************************************00000300
+      * IDENTIFICATION DIVISION                                        *00000310
+      ******************************************************************00000320
+       IDENTIFICATION DIVISION.                                         00000330
+       PROGRAM-ID.    MPBARCN.                                          00000340
+       AUTHOR.        VIEWNEXT.                                         00000350
+       DATE-WRITTEN.  09-08-2026.                                       00000360
+       DATE-COMPILED.                                                   00000370
+                                                                        00000380
+      ******************************************************************00000390
+      * ENVIRONMENT DIVISION                                           *00000400
+      ******************************************************************00000410
+       ENVIRONMENT DIVISION.                                            00000420
+                                                                        00000430
+      *----------------------------------------------------------------*00000440
+      * CONFIGURATION SECTION                                          *00000450
+      *----------------------------------------------------------------*00000460
+       CONFIGURATION SECTION.                                           00000470
+                                                                        00000480
+       SOURCE-COMPUTER. IBM-3090.                                       00000490
+       OBJECT-COMPUTER. IBM-3090.                                       00000500
+       SPECIAL-NAMES.                                                   00000510
+           DECIMAL-POINT IS COMMA.                                      00000520
+                                                                        00000530
+      *----------------------------------------------------------------*00000540
+      * INPUT OUTPUT SECTION                                          * 00000550
+      *----------------------------------------------------------------*00000560
+       INPUT-OUTPUT SECTION.                                            00000570
+       FILE-CONTROL.                                                    00000580
+                                                                        00000590
+      * -- LISTADO DE POSICIONES SIN CONTRATO VIGENTE.                  00000600
+           SELECT MPBARCS1 ASSIGN MPBARCS1                              00000610
+                  ACCESS MODE IS SEQUENTIAL                             00000620
+                  FILE STATUS IS FS-MPBARCS1.                           00000630
+                                                                        00000640
+      ******************************************************************00000650
+      * DATA DIVISION                                                  *00000660
+      ******************************************************************00000670
+       DATA DIVISION.                                                   00000680
+                                                                        00000690
+      *----------------------------------------------------------------*00000700
+      * FILE SECTION                                                  * 00000710
+      *----------------------------------------------------------------*00000720
+       FILE SECTION.                                                    00000730
+                                                                        00000740
+       FD  MPBARCS1                                                     00000750
+           BLOCK CONTAINS 0 RECORDS                                     00000760
+           RECORDING MODE IS F                                          00000770
+           LABEL RECORD ARE STANDARD                                    00000780
+           RECORD CONTAINS 132 CHARACTERS                               00000790
+           DATA RECORD IS REG-MPBARCS1.                                 00000800
+       01  REG-MPBARCS1                    PIC X(132).                  00000810
+                                                                        00000820
+      *----------------------------------------------------------------*00000830
+      * WORKING-STORAGE SECTION                                       * 00000840
+      *----------------------------------------------------------------*00000850
+       WORKING-STORAGE SECTION.                                         00000860
+                                                                        00000870
+      ******************************************************************00000880
+      *                        S W I T C H E S                         *00000890
+      ******************************************************************00000900
+       01  SW-SWITCHES.                                                 00000910
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000920
+               88  DB2-OK                              VALUE 0.         00000930
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000940
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000950
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00000960
+           05  SW-FIN-CURSOR               PIC X(01)   VALUE 'N'.       00000970
+               88  SI-FIN-CURSOR                       VALUE 'S'.       00000980
+               88  NO-FIN-CURSOR                       VALUE 'N'.       00000990
+                                                                        00001000
+      ******************************************************************00001010
+      *                      C O N S T A N T E S                       *00001020
+      ******************************************************************00001030
+       01  CT-CONSTANTES.                                               00001040
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001050
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001060
+               10  CA-MPBARCN              PIC X(08)   VALUE 'MPBARCN'. 00001070
+               10  CA-RESP             PIC X(14)   VALUE 'MEDIOS PAGO'. 00001080
+               10  CA-ERROR-D              PIC X(01)   VALUE 'D'.       00001090
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001100
+               10  CA-MPBARCS1             PIC X(08)   VALUE 'MPBARCS1'.00001110
+               10  CA-POS-DISP-PMAS   PIC X(13)                         00001120
+                   VALUE 'POS_DISP_PMAS'.                               00001130
+               10  CA-MPDT007              PIC X(07)   VALUE 'MPDT007'. 00001140
+               10  CA-FECHA-SIN-BAJA   PIC X(10)   VALUE '9999-12-31'.  00001150
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001160
+               10  CA-ERR-ABRIR-MPBARCS1   PIC X(35)                    00001170
+                   VALUE 'ERROR AL ABRIR EL FICHERO MPBARCS1'.          00001180
+               10  CA-ERR-CERRAR-MPBARCS1  PIC X(36)                    00001190
+                   VALUE 'ERROR AL CERRAR EL FICHERO MPBARCS1'.         00001200
+               10  CA-ERR-ESCRIB-MPBARCS1  PIC X(35)                    00001210
+                   VALUE 'ERROR AL ESCRIBIR FICHERO MPBARCS1'.          00001220
+               10  CA-ERR-CURSOR           PIC X(41)                    00001230
+                   VALUE 'ERROR EN ACCESO AL CURSOR C-SALDOS-007'.      00001240
+               10  CA-PRF-1100         PIC X(19)                        00001250
+                   VALUE '1100-ABRIR-FICHEROS'.                         00001260
+               10  CA-PRF-1200         PIC X(17)                        00001270
+                   VALUE '1200-ABRIR-CURSOR'.                           00001280
+               10  CA-PRF-2100             PIC X(23)                    00001290
+                   VALUE '2100-ESCRIBIR-EXCEPCION'.                     00001300
+               10  CA-PRF-3100             PIC X(20)                    00001310
+                   VALUE '3100-CERRAR-FICHEROS'.                        00001320
+               10  CA-PRF-9200         PIC X(17)                        00001330
+                   VALUE '9200-LEER-CURSOR'.                            00001340
+                                                                        00001350
+           05  CN-CONSTANTES-NUMERICAS.                                 00001360
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001370
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001380
+                                                                        00001390
+      ******************************************************************00001400
+      *                    C O N T A D O R E S                        * 00001410
+      ******************************************************************00001420
+       01  CT-CONTADORES.                                               00001430
+           05  CT-REG-LEIDOS               PIC 9(9)    VALUE ZEROES.    00001440
+           05  CT-POSICIONES-SIN-CONTRATO  PIC 9(9)    VALUE ZEROES.    00001450
+                                                                        00001460
+      ******************************************************************00001470
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001480
+      ******************************************************************00001490
+       01  WK-ESTADISTICA.                                              00001500
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001510
+           05  WK-CAB-2                    PIC X(55)                    00001520
+                   VALUE '* ESTADISTICAS DE MPBARCN            *'.      00001530
+           05  WK-CAB-3.                                                00001540
+               10  FILLER                  PIC X(45)                    00001550
+                   VALUE '* REGISTROS LEIDOS DE POS_DISP_PMAS:       '. 00001560
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001570
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001580
+           05  WK-CAB-4.                                                00001590
+               10  FILLER                  PIC X(45)                    00001600
+                   VALUE '* POSICIONES SIN CONTRATO VIGENTE:         '. 00001610
+               10  WK-SIN-CONTRATO-ED      PIC ZZZZZZZZ9.               00001620
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001630
+                                                                        00001640
+      ******************************************************************00001650
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00001660
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00001670
+      ******************************************************************00001680
+       01  WK-CANCELACION-BATCH.                                        00001690
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00001700
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00001710
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00001720
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPBARCN'. 00001730
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00001740
+           05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00001750
+           05  WK-TABLA-DB2                PIC X(18)   VALUE SPACES.    00001760
+           05  WK-DATOS-ACCESO             PIC X(08)   VALUE SPACES.    00001770
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00001780
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00001790
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00001800
+                                                                        00001810
+      ******************************************************************00001820
+      *                      F I L E  S T A T U S                     * 00001830
+      ******************************************************************00001840
+       01  FS-FILE-STATUS.                                              00001850
+           05  FS-MPBARCS1                 PIC X(02).                   00001860
+                                                                        00001870
+      ******************************************************************00001880
+      *                       L I N E A S  D E  I N F O R M E          *00001890
+      ******************************************************************00001900
+       01  WK-LINEA-CABECERA.                                           00001910
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00001920
+           05  FILLER                      PIC X(47)                    00001930
+                   VALUE 'LISTADO DE POSICIONES SIN CONTRATO VIGENTE'.  00001940
+           05  FILLER                      PIC X(65)   VALUE SPACES.    00001950
+                                                                        00001960
+       01  WK-LINEA-TITULOS.                                            00001970
+           05  FILLER                      PIC X(05)   VALUE 'EMPR.'.   00001980
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00001990
+           05  FILLER                      PIC X(05)   VALUE 'CENT.'.   00002000
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002010
+           05  FILLER                      PIC X(04)   VALUE 'PROD'.    00002020
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002030
+           05  FILLER                      PIC X(05)   VALUE 'SPROD'.   00002040
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002050
+           05  FILLER                      PIC X(08)   VALUE 'CTOSALDO'.00002060
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002070
+           05  FILLER                      PIC X(08)   VALUE 'CODMONSW'.00002080
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002090
+           05  FILLER                  PIC X(17)                        00002100
+                   VALUE 'SALDO CONSOLIDADO'.                           00002110
+           05  FILLER                      PIC X(66)   VALUE SPACES.    00002120
+                                                                        00002130
+       01  WK-LINEA-DETALLE.                                            00002140
+           05  WD-IDEMPRD                  PIC X(04).                   00002150
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002160
+           05  WD-IDCENTD                  PIC X(04).                   00002170
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002180
+           05  WD-IDPRODD                  PIC X(03).                   00002190
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002200
+           05  WD-CODSPROD                 PIC X(03).                   00002210
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002220
+           05  WD-CTOSALDO                 PIC X(03).                   00002230
+           05  FILLER                      PIC X(06)   VALUE SPACES.    00002240
+           05  WD-CODMONSW                 PIC X(03).                   00002250
+           05  FILLER                      PIC X(06)   VALUE SPACES.    00002260
+           05  WD-IMPSLDC                  PIC Z(13)9,9(2)-.            00002270
+           05  FILLER                      PIC X(71)   VALUE SPACES.    00002280
+                                                                        00002290
+      ******************************************************************00002300
+      *                      V A R I A B L E S                        * 00002310
+      ******************************************************************00002320
+       01  WK-VARIABLES.                                                00002330
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002340
+                                                                        00002350
+      * -- ULTIMA FILA LEIDA DEL CURSOR.                                00002360
+       01  WK-FILA-CURSOR.                                              00002370
+           10  WF-IDEMPRD                  PIC X(04).                   00002380
+           10  WF-IDCENTD                  PIC X(04).                   00002390
+           10  WF-IDPRODD                  PIC X(03).                   00002400
+           10  WF-CODSPROD                 PIC X(03).                   00002410
+           10  WF-CTOSALDO                 PIC X(03).                   00002420
+           10  WF-CODMONSW                 PIC X(03).                   00002430
+           10  WF-IMPSLDC                  PIC S9(15)V9(2) COMP-3.      00002440
+           10  WF-CUENTNU                  PIC X(12).                   00002450
+           10  WF-IND-NULO-CUENTNU         PIC S9(04) COMP.             00002460
+                                                                        00002470
+      * -- COPY DE COMUNICACION CON DB2.                                00002480
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00002490
+                                                                        00002500
+      ******************************************************************00002510
+      *                       PROCEDURE DIVISION                      * 00002520
+      ******************************************************************00002530
+       PROCEDURE DIVISION.                                              00002540
+                                                                        00002550
+           PERFORM 1000-INICIO                                          00002560
+              THRU 1000-INICIO-EXIT                                     00002570
+                                                                        00002580
+           PERFORM 2000-PROCESO                                         00002590
+              THRU 2000-PROCESO-EXIT                                    00002600
+             UNTIL SI-FIN-CURSOR                                        00002610
+                                                                        00002620
+           PERFORM 3000-FIN                                             00002630
+              THRU 3000-FIN-EXIT                                        00002640
+                                                                        00002650
+           .                                                            00002660
+                                                                        00002670
+      ******************************************************************00002680
+      ***                   1000-INICIO                             *** 00002690
+      ***                   -----------                             *** 00002700
+      * SE INICIALIZAN LAS VARIABLES, SE ABRE EL FICHERO DE SALIDA, SE *00002710
+      * EMITE LA CABECERA DEL LISTADO Y SE ABRE EL CURSOR DE LECTURA.  *00002720
+      ******************************************************************00002730
+       1000-INICIO.                                                     00002740
+                                                                        00002750
+           INITIALIZE WK-VARIABLES                                      00002760
+                      CT-CONTADORES                                     00002770
+                                                                        00002780
+           SET NO-FIN-CURSOR                 TO TRUE                    00002790
+                                                                        00002800
+           PERFORM 1100-ABRIR-FICHEROS                                  00002810
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00002820
+                                                                        00002830
+           PERFORM 1150-EMITIR-CABECERA                                 00002840
+              THRU 1150-EMITIR-CABECERA-EXIT                            00002850
+                                                                        00002860
+           PERFORM 1200-ABRIR-CURSOR                                    00002870
+              THRU 1200-ABRIR-CURSOR-EXIT                               00002880
+                                                                        00002890
+           PERFORM 9200-LEER-CURSOR                                     00002900
+              THRU 9200-LEER-CURSOR-EXIT                                00002910
+                                                                        00002920
+           .                                                            00002930
+       1000-INICIO-EXIT.                                                00002940
+           EXIT.                                                        00002950
+                                                                        00002960
+      ******************************************************************00002970
+      ***                   1100-ABRIR-FICHEROS                     *** 00002980
+      ***                   -------------------                     *** 00002990
+      * SE REALIZA LA APERTURA DEL FICHERO DE SALIDA.                  *00003000
+      ******************************************************************00003010
+       1100-ABRIR-FICHEROS.                                             00003020
+                                                                        00003030
+           OPEN OUTPUT MPBARCS1                                         00003040
+                                                                        00003050
+           IF  FS-MPBARCS1 NOT = CA-FS-OK                               00003060
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003070
+               MOVE CA-ERR-ABRIR-MPBARCS1    TO WK-DESCRIPCION          00003080
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003090
+               MOVE CA-MPBARCS1              TO WK-DDNAME               00003100
+               MOVE FS-MPBARCS1              TO WK-FILE-STATUS          00003110
+                                                                        00003120
+               PERFORM 9000-CANCELACION                                 00003130
+                  THRU 9000-CANCELACION-EXIT                            00003140
+                                                                        00003150
+           END-IF                                                       00003160
+                                                                        00003170
+           .                                                            00003180
+       1100-ABRIR-FICHEROS-EXIT.                                        00003190
+           EXIT.                                                        00003200
+                                                                        00003210
+      ******************************************************************00003220
+      ***                   1150-EMITIR-CABECERA                    *** 00003230
+      ***                   --------------------                    *** 00003240
+      * SE ESCRIBEN LAS LINEAS DE CABECERA Y TITULOS DEL LISTADO.      *00003250
+      ******************************************************************00003260
+       1150-EMITIR-CABECERA.                                            00003270
+                                                                        00003280
+           WRITE REG-MPBARCS1 FROM WK-LINEA-CABECERA                    00003290
+                                                                        00003300
+           MOVE SPACES                       TO REG-MPBARCS1            00003310
+           WRITE REG-MPBARCS1                                           00003320
+                                                                        00003330
+           WRITE REG-MPBARCS1 FROM WK-LINEA-TITULOS                     00003340
+                                                                        00003350
+           .                                                            00003360
+       1150-EMITIR-CABECERA-EXIT.                                       00003370
+           EXIT.                                                        00003380
+                                                                        00003390
+      ******************************************************************00003400
+      ***                   1200-ABRIR-CURSOR                       *** 00003410
+      ***                   -----------------                       *** 00003420
+      * SE DECLARA Y ABRE EL CURSOR QUE RELACIONA LAS POSICIONES       *00003430
+      * CONSOLIDADAS CON SALDO DE POS_DISP_PMAS CON SUS CONTRATOS      *00003440
+      * VIGENTES EN MPDT007, SI LOS TIENE.                             *00003450
+      ******************************************************************00003460
+       1200-ABRIR-CURSOR.                                               00003470
+                                                                        00003480
+           EXEC SQL                                                     00003490
+                DECLARE C-SALDOS-007 CURSOR FOR                         00003500
+                SELECT G.G6524_IDEMPRD , G.G6524_IDCENTD,               00003510
+                       G.G6524_IDPRODD , G.G6524_CODSPROD,              00003520
+                       G.G6524_CTOSALDO, G.G6524_CODMONSW,              00003530
+                       G.G6524_IMPSLDC , E.E1003_CUENTNU                00003540
+                  FROM POS_DISP_PMAS G                                  00003550
+                  LEFT OUTER JOIN MPDT007 E                             00003560
+                    ON E.E1003_CDGENTI  = G.G6524_IDEMPRD               00003570
+                   AND E.E1003_CENTALTA = G.G6524_IDCENTD               00003580
+                   AND E.E1003_CDGPRODU = G.G6524_IDPRODD               00003590
+                   AND E.E1003_CDGSUBP  = G.G6524_CODSPROD              00003600
+                   AND E.E1003_FECBAJA  = :CA-FECHA-SIN-BAJA            00003610
+                 WHERE G.G6524_IMPSLDC <> 0                             00003620
+                 ORDER BY G.G6524_IDEMPRD , G.G6524_IDCENTD,            00003630
+                          G.G6524_IDPRODD , G.G6524_CODSPROD            00003640
+           END-EXEC                                                     00003650
+                                                                        00003660
+           EXEC SQL                                                     00003670
+                OPEN C-SALDOS-007                                       00003680
+           END-EXEC                                                     00003690
+                                                                        00003700
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00003710
+                                                                        00003720
+           IF  NOT DB2-OK                                               00003730
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00003740
+               MOVE CA-ERR-CURSOR             TO WK-DESCRIPCION         00003750
+               MOVE CA-PRF-1200               TO WK-PARRAFO             00003760
+               MOVE CA-MPBARCN                TO WK-RUTINA              00003770
+               MOVE CA-POS-DISP-PMAS          TO WK-TABLA-DB2           00003780
+               MOVE CA-SELECT                 TO WK-DATOS-ACCESO        00003790
+                                                                        00003800
+               PERFORM 9000-CANCELACION                                 00003810
+                  THRU 9000-CANCELACION-EXIT                            00003820
+                                                                        00003830
+           END-IF                                                       00003840
+                                                                        00003850
+           .                                                            00003860
+       1200-ABRIR-CURSOR-EXIT.                                          00003870
+           EXIT.                                                        00003880
+                                                                        00003890
+      ******************************************************************00003900
+      ***                   2000-PROCESO                            *** 00003910
+      ***                   ------------                            *** 00003920
+      * SI LA FILA LEIDA NO TRAE NINGUN CONTRATO VIGENTE ASOCIADO      *00003930
+      * (INDICADOR NULO) SE VUELCA LA POSICION AL LISTADO DE           *00003940
+      * EXCEPCIONES.                                                   *00003950
+      ******************************************************************00003960
+       2000-PROCESO.                                                    00003970
+                                                                        00003980
+           IF  WF-IND-NULO-CUENTNU < CN-0                               00003990
+               PERFORM 2100-ESCRIBIR-EXCEPCION                          00004000
+                  THRU 2100-ESCRIBIR-EXCEPCION-EXIT                     00004010
+           END-IF                                                       00004020
+                                                                        00004030
+           PERFORM 9200-LEER-CURSOR                                     00004040
+              THRU 9200-LEER-CURSOR-EXIT                                00004050
+                                                                        00004060
+           .                                                            00004070
+       2000-PROCESO-EXIT.                                               00004080
+           EXIT.                                                        00004090
+                                                                        00004100
+      ******************************************************************00004110
+      ***                   2100-ESCRIBIR-EXCEPCION                 *** 00004120
+      ***                   -----------------------                 *** 00004130
+      * SE ESCRIBE UNA LINEA DE DETALLE POR CADA POSICION CONSOLIDADA  *00004140
+      * SIN CONTRATO VIGENTE QUE LA RESPALDE.                          *00004150
+      ******************************************************************00004160
+       2100-ESCRIBIR-EXCEPCION.                                         00004170
+                                                                        00004180
+           ADD CN-1                                                     00004190
+              TO CT-POSICIONES-SIN-CONTRATO                             00004200
+                                                                        00004210
+           MOVE WF-IDEMPRD                    TO WD-IDEMPRD             00004220
+           MOVE WF-IDCENTD                    TO WD-IDCENTD             00004230
+           MOVE WF-IDPRODD                    TO WD-IDPRODD             00004240
+           MOVE WF-CODSPROD                   TO WD-CODSPROD            00004250
+           MOVE WF-CTOSALDO                   TO WD-CTOSALDO            00004260
+           MOVE WF-CODMONSW                   TO WD-CODMONSW            00004270
+           MOVE WF-IMPSLDC                    TO WD-IMPSLDC             00004280
+                                                                        00004290
+           WRITE REG-MPBARCS1 FROM WK-LINEA-DETALLE                     00004300
+                                                                        00004310
+           IF  FS-MPBARCS1 NOT = CA-FS-OK                               00004320
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004330
+               MOVE CA-ERR-ESCRIB-MPBARCS1   TO WK-DESCRIPCION          00004340
+               MOVE CA-PRF-2100              TO WK-PARRAFO              00004350
+               MOVE CA-MPBARCS1              TO WK-DDNAME               00004360
+               MOVE FS-MPBARCS1              TO WK-FILE-STATUS          00004370
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00004380
+                                                                        00004390
+               PERFORM 9000-CANCELACION                                 00004400
+                  THRU 9000-CANCELACION-EXIT                            00004410
+                                                                        00004420
+           END-IF                                                       00004430
+                                                                        00004440
+           .                                                            00004450
+       2100-ESCRIBIR-EXCEPCION-EXIT.                                    00004460
+           EXIT.                                                        00004470
+                                                                        00004480
+      ******************************************************************00004490
+      ***                   3000-FIN                                *** 00004500
+      ***                   --------                                *** 00004510
+      * SE CIERRAN EL CURSOR Y LOS FICHEROS Y SE MUESTRAN LAS          *00004520
+      * ESTADISTICAS DE LA EJECUCION.                                  *00004530
+      ******************************************************************00004540
+       3000-FIN.                                                        00004550
+                                                                        00004560
+           PERFORM 3100-CERRAR-FICHEROS                                 00004570
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00004580
+                                                                        00004590
+           PERFORM 3200-ESTADISTICAS                                    00004600
+              THRU 3200-ESTADISTICAS-EXIT                               00004610
+                                                                        00004620
+           STOP RUN                                                     00004630
+                                                                        00004640
+           .                                                            00004650
+       3000-FIN-EXIT.                                                   00004660
+           EXIT.                                                        00004670
+                                                                        00004680
+      ******************************************************************00004690
+      ***                   3100-CERRAR-FICHEROS                    *** 00004700
+      ***                   ---------------------                   *** 00004710
+      * SE CIERRAN EL CURSOR DE DB2 Y EL FICHERO DE SALIDA.            *00004720
+      ******************************************************************00004730
+       3100-CERRAR-FICHEROS.                                            00004740
+                                                                        00004750
+           EXEC SQL                                                     00004760
+                CLOSE C-SALDOS-007                                      00004770
+           END-EXEC                                                     00004780
+                                                                        00004790
+           CLOSE MPBARCS1                                               00004800
+                                                                        00004810
+           IF  FS-MPBARCS1 NOT = CA-FS-OK                               00004820
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004830
+               MOVE CA-ERR-CERRAR-MPBARCS1   TO WK-DESCRIPCION          00004840
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00004850
+               MOVE CA-MPBARCS1              TO WK-DDNAME               00004860
+               MOVE FS-MPBARCS1              TO WK-FILE-STATUS          00004870
+                                                                        00004880
+               PERFORM 9000-CANCELACION                                 00004890
+                  THRU 9000-CANCELACION-EXIT                            00004900
+                                                                        00004910
+           END-IF                                                       00004920
+                                                                        00004930
+           .                                                            00004940
+       3100-CERRAR-FICHEROS-EXIT.                                       00004950
+           EXIT.                                                        00004960
+                                                                        00004970
+      ******************************************************************00004980
+      ***                   3200-ESTADISTICAS                       *** 00004990
+      ***                   -----------------                       *** 00005000
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00005010
+      ******************************************************************00005020
+       3200-ESTADISTICAS.                                               00005030
+                                                                        00005040
+           MOVE CT-REG-LEIDOS                 TO WK-LEIDOS-ED           00005050
+           MOVE CT-POSICIONES-SIN-CONTRATO    TO WK-SIN-CONTRATO-ED     00005060
+                                                                        00005070
+           DISPLAY WK-CAB-1                                             00005080
+           DISPLAY WK-CAB-2                                             00005090
+           DISPLAY WK-CAB-1                                             00005100
+           DISPLAY WK-CAB-3                                             00005110
+           DISPLAY WK-CAB-4                                             00005120
+           DISPLAY WK-CAB-1                                             00005130
+                                                                        00005140
+           .                                                            00005150
+       3200-ESTADISTICAS-EXIT.                                          00005160
+           EXIT.                                                        00005170
+                                                                        00005180
+      ******************************************************************00005190
+      ***                   9200-LEER-CURSOR                        *** 00005200
+      ***                   ----------------                        *** 00005210
+      * SE REALIZA EL FETCH DEL CURSOR C-SALDOS-007.                   *00005220
+      ******************************************************************00005230
+       9200-LEER-CURSOR.                                                00005240
+                                                                        00005250
+           EXEC SQL                                                     00005260
+                FETCH C-SALDOS-007                                      00005270
+                 INTO :WF-IDEMPRD , :WF-IDCENTD,                        00005280
+                      :WF-IDPRODD , :WF-CODSPROD,                       00005290
+                      :WF-CTOSALDO, :WF-CODMONSW,                       00005300
+                      :WF-IMPSLDC ,                                     00005305
+                      :WF-CUENTNU  INDICATOR :WF-IND-NULO-CUENTNU       00005310
+           END-EXEC                                                     00005320
+                                                                        00005330
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00005340
+                                                                        00005350
+           EVALUATE  TRUE                                               00005360
+               WHEN  DB2-OK                                             00005370
+                     ADD CN-1                 TO CT-REG-LEIDOS          00005380
+                                                                        00005390
+               WHEN  DB2-CLV-NOT-FOUND                                  00005400
+                     SET SI-FIN-CURSOR        TO TRUE                   00005410
+                                                                        00005420
+               WHEN  OTHER                                              00005430
+                     MOVE CA-ERROR-D          TO WK-TIPO-ERROR          00005440
+                     MOVE CA-ERR-CURSOR       TO WK-DESCRIPCION         00005450
+                     MOVE CA-PRF-9200         TO WK-PARRAFO             00005460
+                     MOVE CA-MPBARCN          TO WK-RUTINA              00005470
+                     MOVE CA-POS-DISP-PMAS    TO WK-TABLA-DB2           00005480
+                     MOVE CA-SELECT           TO WK-DATOS-ACCESO        00005490
+                                                                        00005500
+                     PERFORM 9000-CANCELACION                           00005510
+                        THRU 9000-CANCELACION-EXIT                      00005520
+                                                                        00005530
+           END-EVALUATE                                                 00005540
+                                                                        00005550
+           .                                                            00005560
+       9200-LEER-CURSOR-EXIT.                                           00005570
+           EXIT.                                                        00005580
+                                                                        00005590
+      ******************************************************************00005600
+      ***                   9000-CANCELACION                        *** 00005610
+      ***                   ----------------                        *** 00005620
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00005630
+      ******************************************************************00005640
+       9000-CANCELACION.                                                00005650
+                                                                        00005660
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00005670
+                                                                        00005680
+           EVALUATE  TRUE                                               00005690
+               WHEN  WK-TIPO-ERROR = CA-ERROR-D                         00005700
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00005710
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00005720
+                         COD_RETORNO('SW-DB2-RETURN-CODE')              00005730
+                         RESPONSABLE('WK-RESPONSABLE')                  00005740
+                         DESCRIPCION('WK-DESCRIPCION')                  00005750
+                         PROGRAMA('WK-PROGRAMA')                        00005760
+                         PARRAFO('WK-PARRAFO')                          00005770
+                         SQLCA('SQLCA')                                 00005780
+                         TABLA_DB2('WK-TABLA-DB2')                      00005790
+                         DATOS_ACCESO('WK-DATOS-ACCESO')                00005800
+                     END-FUN                                            00005810
+                                                                        00005820
+               WHEN  OTHER                                              00005830
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00005840
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00005850
+                         RESPONSABLE('WK-RESPONSABLE')                  00005860
+                         DESCRIPCION('WK-DESCRIPCION')                  00005870
+                         PROGRAMA('WK-PROGRAMA')                        00005880
+                         PARRAFO('WK-PARRAFO')                          00005890
+                         DDNAME('WK-DDNAME')                            00005900
+                         FILE_STATUS('WK-FILE-STATUS')                  00005910
+                         DATOS_REGISTRO('WK-DATOS-REGISTRO')            00005920
+                     END-FUN                                            00005930
+                                                                        00005940
+           END-EVALUATE                                                 00005950
+                                                                        00005960
+           .                                                            00005970
+       9000-CANCELACION-EXIT.                                           00005980
+           EXIT.                                                        00005990
