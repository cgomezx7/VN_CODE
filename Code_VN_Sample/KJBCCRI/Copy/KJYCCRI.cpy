@@ -0,0 +1,33 @@
+      ******************************************************************00000010
+      *                       *  KJYCCRI *                             *00000020
+      *--------------------------------------------------------------- *00000030
+      *        COPY DE COMUNICACION DE LA RUTINA KJBCCRI               *00000040
+      ******************************************************************00000050
+        01  KJYCCRI.                                                    00000060
+            05  KJYCCRI-ENTRADA.                                        00000070
+                10  KJYCCRI-IDEMPR             PIC X(04).               00000080
+                10  KJYCCRI-IDCENT             PIC X(04).               00000090
+                10  KJYCCRI-IDPROD             PIC X(03).               00000100
+                10  KJYCCRI-CODSPROD           PIC X(03).               00000110
+                10  KJYCCRI-CTOSALDO           PIC X(03).               00000120
+                10  KJYCCRI-CODMONSW           PIC X(03).               00000130
+                10  KJYCCRI-FECHA-CONSULTA     PIC X(10).               00000140
+      *        -- BLANCO = SALDO VIGENTE. INFORMADA = SALDO VIGENTE   * 00000150
+      *        -- EN ESA FECHA CONTABLE.                               *00000160
+                                                                        00000170
+            05  KJYCCRI-SALIDA.                                         00000180
+                10  KJYCCRI-IMPORTE-CONSO      PIC S9(15)V9(2) COMP-3.  00000190
+                10  KJYCCRI-FECHA-CONTABLE     PIC X(10).               00000200
+                                                                        00000210
+            05  KJYCCRI-DATOS-CONTROL.                                  00000220
+                10  KJYCCRI-RETORNO            PIC X(02).               00000230
+                10  KJYCCRI-MENSAJE            PIC X(06).               00000240
+                10  KJYCCRI-DESCRIPCION        PIC X(50).               00000250
+                10  KJYCCRI-RUTINA             PIC X(08).               00000260
+                10  KJYCCRI-FUNCION            PIC X(08).               00000270
+                10  KJYCCRI-PARRAFO            PIC X(30).               00000280
+                10  KJYCCRI-TABLA              PIC X(18).               00000290
+                10  KJYCCRI-ACCESO             PIC X(08).               00000300
+                10  KJYCCRI-SQLCODE            PIC S9(09).              00000310
+                10  KJYCCRI-SQLCA              PIC X(136).              00000320
+                10  KJYCCRI-DATOS              PIC X(50).               00000330
