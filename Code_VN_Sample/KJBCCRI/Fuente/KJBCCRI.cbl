@@ -0,0 +1,509 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    KJBCCRI.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 08/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  KJ.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: RUTINA MIXTA DE CONSULTA DEL SALDO CONSOLIDADO   *00000110
+      *               DE UN DISPOSITIVO, VIGENTE O EN UNA FECHA        *00000120
+      *               CONTABLE ANTERIOR (CONSULTA EN UN INSTANTE DE    *00000130
+      *               TIEMPO DETERMINADO).                             *00000140
+      *-                                                              -*00000150
+      *  COPYS Y DCLGENS:                                              *00000160
+      *     KJYCCRI  : COPY DE COMUNICACION DE LA RUTINA.              *00000170
+      *     D7397400 : DCLGEN DE LA TABLA POS_DISP_PMAS.               *00000180
+      *     D7397401 : DCLGEN DE LA TABLA POS_DISP_PMAS_HIST.          *00000190
+      *-                                                              -*00000200
+      *  TABLAS:                                                       *00000210
+      *     POS_DISP_PMAS : TABLA QUE CONTIENE POSICIONES DE SALDOS    *00000220
+      *                     CONSOLIDADOS DE DISPOSITIVOS PMAS.         *00000230
+      *     POS_DISP_PMAS_HIST: HISTORICO DE POSICIONES CONSOLIDADAS.  *00000240
+      *-                                                              -*00000250
+      *  CODIGOS DE RETORNO:                                           *00000260
+      *   - '00' ---> PROCESO CORRECTO                                 *00000270
+      *   - '88' ---> ERROR FUNCIONAL                                  *00000280
+      *   - '99' ---> ERROR DE DB2                                     *00000290
+      *-                                                              -*00000300
+      ******************************************************************00000310
+      ******************************************************************00000320
+      *                  M O D I F I C A C I O N E S                   *00000330
+      *                  ---------------------------                   *00000340
+      *                                                                *00000350
+      * USUARIO  FECHA        DESCRIPCION                              *00000360
+      * -------- ----------   ---------------------------------------- *00000370
+      *                                                                *00000380
+      ******************************************************************00000390
+                                                                        00000400
+      ******************************************************************00000410
+      * IDENTIFICATION DIVISION                                        *00000420
+      ******************************************************************00000430
+       IDENTIFICATION DIVISION.                                         00000440
+       PROGRAM-ID.    KJBCCRI.                                          00000450
+       AUTHOR.        VIEWNEXT.                                         00000460
+       DATE-WRITTEN.  08-08-2026.                                       00000470
+       DATE-COMPILED.                                                   00000480
+                                                                        00000490
+      ******************************************************************00000500
+      * ENVIRONMENT DIVISION                                           *00000510
+      ******************************************************************00000520
+       ENVIRONMENT DIVISION.                                            00000530
+                                                                        00000540
+      *----------------------------------------------------------------*00000550
+      * CONFIGURATION SECTION                                          *00000560
+      *----------------------------------------------------------------*00000570
+       CONFIGURATION SECTION.                                           00000580
+         SOURCE-COMPUTER.  IBM-3090.                                    00000590
+         OBJECT-COMPUTER.  IBM-3090.                                    00000600
+                                                                        00000610
+      ******************************************************************00000620
+      * DATA DIVISION                                                  *00000630
+      ******************************************************************00000640
+       DATA DIVISION.                                                   00000650
+                                                                        00000660
+      ******************************************************************00000670
+      *                W O R K I N G    S T O R A G E                  *00000680
+      ******************************************************************00000690
+       WORKING-STORAGE SECTION.                                         00000700
+       77  AUDITCOB      PIC X(60) VALUE                                00000710
+           'AUDITCOB*[MODNAME-[DATEUPD-[TIMEUPD-[LVNO-[PROGRAMMERNAME'. 00000720
+                                                                        00000730
+      ******************************************************************00000740
+      *-                     S W I T C H E S                          -*00000750
+      ******************************************************************00000760
+       01  SW-SWITCHES.                                                 00000770
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000780
+               88  DB2-OK                              VALUE 0.         00000790
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000800
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000810
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00000820
+                                                                        00000830
+      ******************************************************************00000840
+      *                    C O N S T A N T E S                         *00000850
+      ******************************************************************00000860
+       01  CONSTANTES.                                                  00000870
+           05  CONSTANTES-ALFANUMERICAS.                                00000880
+      * -- NOMBRE DE RUTINAS Y TABLAS                                  *00000890
+               10  CA-KJBCCRI              PIC X(07)   VALUE 'KJBCCRI'. 00000900
+               10  CA-POS-DISP-PMAS        PIC X(13)   VALUE 'POS_DISP_P00000910
+      -                              'MAS'.                             00000920
+               10  CA-POS-DISP-PMAS-HIST   PIC X(18)   VALUE 'POS_DISP_P00000930
+      -                              'MAS_HIST'.                        00000940
+      * -- RETORNOS DE LA RUTINA                                       *00000950
+               10  CA-00                   PIC X(02)   VALUE '00'.      00000960
+               10  CA-88                   PIC X(02)   VALUE '88'.      00000970
+               10  CA-99                   PIC X(02)   VALUE '99'.      00000980
+      * -- LITERALES                                                   *00000990
+               10  CA-IDEMPR               PIC X(06)   VALUE 'IDEMPR'.  00001000
+               10  CA-IDCENT               PIC X(06)   VALUE 'IDCENT'.  00001010
+               10  CA-IDPROD               PIC X(06)   VALUE 'IDPROD'.  00001020
+               10  CA-CODSPROD             PIC X(08)   VALUE 'CODSPROD'.00001030
+               10  CA-CTOSALDO             PIC X(08)   VALUE 'CTOSALDO'.00001040
+               10  CA-CODMONSW             PIC X(08)   VALUE 'CODMONSW'.00001050
+      * -- OPERACIONES                                                 *00001060
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001070
+      * -- DESCRIPCION DE ERRORES                                      *00001080
+               10  CA-CAMPO-OBLIGATORIO    PIC X(24)   VALUE 'FALTA CAMP00001090
+      -                              'O OBLIGATORIO:'.                  00001100
+               10  CA-ERR-RECURSO          PIC X(39)   VALUE 'TABLA BLOQ00001110
+      -                              'UEADA O RECURSO NO DISPONIBLE'.   00001120
+               10  CA-ERROR-DB2            PIC X(10)   VALUE 'ERROR DB2 00001130
+      -                              ''.                                00001140
+               10  CA-ERR-NO-POSICION      PIC X(35)   VALUE 'NO EXISTE 00001150
+      -                              ' POSICION EN ESA FECHA'.          00001160
+      * -- PARRAFOS                                                    *00001170
+               10  CA-PRF-1100             PIC X(20)   VALUE '1100-VALID00001180
+      -                              'AR-ENTRADA'.                      00001190
+               10  CA-PRF-2100             PIC X(27)   VALUE '2100-CONSU00001200
+      -                              'LTAR-ACTUAL'.                     00001210
+               10  CA-PRF-2200             PIC X(29)   VALUE '2200-CONSU00001220
+      -                              'LTAR-HISTORICO'.                  00001230
+                                                                        00001240
+      ******************************************************************00001250
+      *                        M E N S A J E S                         *00001260
+      ******************************************************************00001270
+       01  MENSAJES.                                                    00001280
+      * -- KJ0252: CENTRO OBLIGATORIO.                                 *00001290
+           10  MM-KJ0252                   PIC X(06)   VALUE 'KJ0252'.  00001300
+      * -- KJ0253: IDENTIFICADOR DE PRODUCTO OBLIGATORIO.              *00001310
+           10  MM-KJ0253                   PIC X(06)   VALUE 'KJ0253'.  00001320
+      * -- KJ0368: SUBTIPO DE PRODUCTO OBLIGATORIO.                    *00001330
+           10  MM-KJ0368                   PIC X(06)   VALUE 'KJ0368'.  00001340
+      * -- KJ0294: MONEDA OBLIGATORIA.                                 *00001350
+           10  MM-KJ0294                   PIC X(06)   VALUE 'KJ0294'.  00001360
+      * -- KJ0346: EL CONCEPTO DEL SALDO ES OBLIGATORIO.               *00001370
+           10  MM-KJ0346                   PIC X(06)   VALUE 'KJ0346'.  00001380
+      * -- KJ0370: EMPRESA OBLIGATORIA.                                *00001390
+           10  MM-KJ0370                   PIC X(06)   VALUE 'KJ0370'.  00001400
+      * -- XX0013: REGISTRO NO ENCONTRADO.                             *00001410
+           10  MM-XX0013                   PIC X(06)   VALUE 'XX0013'.  00001420
+      * -- XX3333: ERROR TECNICO. CONTACTE CON SU %XXAU .              *00001430
+           10  MM-XX3333                   PIC X(06)   VALUE 'XX3333'.  00001440
+      * -- XX9520: EN ESTE MOMENTO NO SE PUEDE ATENDER SU PETICION.    *00001450
+      *            INTENTELO MAS TARDE.                                *00001460
+           10  MM-XX9520                   PIC X(06)   VALUE 'XX9520'.  00001470
+                                                                        00001480
+      ******************************************************************00001490
+      *             C O P Y S    Y   D C L G E N S                     *00001500
+      ******************************************************************00001510
+      * -- COPY DE COMUNICACION CON DB2.                               *00001520
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00001530
+                                                                        00001540
+      * -- DCLGEN DE LA TABLA POS_DISP_PMAS.                           *00001550
+           EXEC SQL INCLUDE D7397400 END-EXEC.                          00001560
+                                                                        00001570
+      * -- DCLGEN DE LA TABLA POS_DISP_PMAS_HIST.                      *00001580
+           EXEC SQL INCLUDE D7397401 END-EXEC.                          00001590
+      *----------------------------------------------------------------*00001600
+      * LINKAGE SECTION                                                *00001610
+      *----------------------------------------------------------------*00001620
+       LINKAGE SECTION.                                                 00001630
+      *INCLUDE-PARM-FUN ONLINE                                          00001640
+           EXEC-FUN _COPY DATOS_RUTINA END-FUN                          00001650
+      *END-INCLUDE                                                      00001660
+                                                                        00001670
+      * -- COPY DE COMUNICACION CON LA RUTINA                          *00001680
+           COPY KJYCCRI.                                                00001690
+                                                                        00001700
+      ******************************************************************00001710
+      *                       PROCEDURE DIVISION                       *00001720
+      ******************************************************************00001730
+       PROCEDURE DIVISION USING                                         00001740
+      *INCLUDE-PARM-FUN CICS                                            00001750
+                                DFHEIBLK                                00001760
+                                DFHCOMMAREA                             00001770
+      *END-INCLUDE                                                      00001780
+                                KJYCCRI.                                00001790
+                                                                        00001800
+           PERFORM 1000-INICIO                                          00001810
+              THRU 1000-INICIO-EXIT                                     00001820
+                                                                        00001830
+           PERFORM 2000-PROCESO                                         00001840
+              THRU 2000-PROCESO-EXIT                                    00001850
+                                                                        00001860
+           PERFORM 3000-FIN                                             00001870
+              THRU 3000-FIN-EXIT                                        00001880
+                                                                        00001890
+           .                                                            00001900
+                                                                        00001910
+      ******************************************************************00001920
+      * 1000-INICIO.                                                   *00001930
+      *  SE INICIALIZAN LAS VARIABLES UTILIZADAS Y SE VALIDA QUE LOS   *00001940
+      *  DATOS DE ENTRADA VENGAN INFORMADOS.                           *00001950
+      ******************************************************************00001960
+       1000-INICIO.                                                     00001970
+                                                                        00001980
+           INITIALIZE KJYCCRI-SALIDA                                    00001990
+                      KJYCCRI-DATOS-CONTROL                             00002000
+                                                                        00002010
+           MOVE CA-00                        TO KJYCCRI-RETORNO         00002020
+                                                                        00002030
+           PERFORM 1100-VALIDAR-ENTRADA                                 00002040
+              THRU 1100-VALIDAR-ENTRADA-EXIT                            00002050
+                                                                        00002060
+           .                                                            00002070
+       1000-INICIO-EXIT.                                                00002080
+           EXIT.                                                        00002090
+                                                                        00002100
+      ******************************************************************00002110
+      * 1100-VALIDAR-ENTRADA.                                          *00002120
+      *  SE VALIDA QUE LOS CAMPOS DE ENTRADA OBLIGATORIOS VENGAN       *00002130
+      *  INFORMADOS.                                                   *00002140
+      ******************************************************************00002150
+       1100-VALIDAR-ENTRADA.                                            00002160
+                                                                        00002170
+           IF  KJYCCRI-IDEMPR = SPACES OR LOW-VALUES                    00002180
+               MOVE CA-88                    TO KJYCCRI-RETORNO         00002190
+               MOVE MM-KJ0370                TO KJYCCRI-MENSAJE         00002200
+               MOVE CA-PRF-1100              TO KJYCCRI-PARRAFO         00002210
+               MOVE CA-KJBCCRI               TO KJYCCRI-RUTINA          00002220
+               MOVE KJYCCRI-ENTRADA          TO KJYCCRI-DATOS           00002230
+                                                                        00002240
+               STRING CA-CAMPO-OBLIGATORIO                              00002250
+                SPACE CA-IDEMPR                                         00002260
+               DELIMITED BY SIZE           INTO KJYCCRI-DESCRIPCION     00002270
+                                                                        00002280
+               PERFORM 3000-FIN                                         00002290
+                  THRU 3000-FIN-EXIT                                    00002300
+                                                                        00002310
+           END-IF                                                       00002320
+                                                                        00002330
+           IF  KJYCCRI-IDCENT = SPACES OR LOW-VALUES                    00002340
+               MOVE CA-88                    TO KJYCCRI-RETORNO         00002350
+               MOVE MM-KJ0252                TO KJYCCRI-MENSAJE         00002360
+               MOVE CA-PRF-1100              TO KJYCCRI-PARRAFO         00002370
+               MOVE CA-KJBCCRI               TO KJYCCRI-RUTINA          00002380
+               MOVE KJYCCRI-ENTRADA          TO KJYCCRI-DATOS           00002390
+                                                                        00002400
+               STRING CA-CAMPO-OBLIGATORIO                              00002410
+                SPACE CA-IDCENT                                         00002420
+               DELIMITED BY SIZE           INTO KJYCCRI-DESCRIPCION     00002430
+                                                                        00002440
+               PERFORM 3000-FIN                                         00002450
+                  THRU 3000-FIN-EXIT                                    00002460
+                                                                        00002470
+           END-IF                                                       00002480
+                                                                        00002490
+           IF  KJYCCRI-IDPROD = SPACES OR LOW-VALUES                    00002500
+               MOVE CA-88                    TO KJYCCRI-RETORNO         00002510
+               MOVE MM-KJ0253                TO KJYCCRI-MENSAJE         00002520
+               MOVE CA-PRF-1100              TO KJYCCRI-PARRAFO         00002530
+               MOVE CA-KJBCCRI               TO KJYCCRI-RUTINA          00002540
+               MOVE KJYCCRI-ENTRADA          TO KJYCCRI-DATOS           00002550
+                                                                        00002560
+               STRING CA-CAMPO-OBLIGATORIO                              00002570
+                SPACE CA-IDPROD                                         00002580
+               DELIMITED BY SIZE           INTO KJYCCRI-DESCRIPCION     00002590
+                                                                        00002600
+               PERFORM 3000-FIN                                         00002610
+                  THRU 3000-FIN-EXIT                                    00002620
+                                                                        00002630
+           END-IF                                                       00002640
+                                                                        00002650
+           IF  KJYCCRI-CODSPROD = SPACES OR LOW-VALUES                  00002660
+               MOVE CA-88                    TO KJYCCRI-RETORNO         00002670
+               MOVE MM-KJ0368                TO KJYCCRI-MENSAJE         00002680
+               MOVE CA-PRF-1100              TO KJYCCRI-PARRAFO         00002690
+               MOVE CA-KJBCCRI               TO KJYCCRI-RUTINA          00002700
+               MOVE KJYCCRI-ENTRADA          TO KJYCCRI-DATOS           00002710
+                                                                        00002720
+               STRING CA-CAMPO-OBLIGATORIO                              00002730
+                SPACE CA-CODSPROD                                       00002740
+               DELIMITED BY SIZE           INTO KJYCCRI-DESCRIPCION     00002750
+                                                                        00002760
+               PERFORM 3000-FIN                                         00002770
+                  THRU 3000-FIN-EXIT                                    00002780
+                                                                        00002790
+           END-IF                                                       00002800
+                                                                        00002810
+           IF  KJYCCRI-CTOSALDO = SPACES OR LOW-VALUES                  00002820
+               MOVE CA-88                    TO KJYCCRI-RETORNO         00002830
+               MOVE MM-KJ0346                TO KJYCCRI-MENSAJE         00002840
+               MOVE CA-PRF-1100              TO KJYCCRI-PARRAFO         00002850
+               MOVE CA-KJBCCRI               TO KJYCCRI-RUTINA          00002860
+               MOVE KJYCCRI-ENTRADA          TO KJYCCRI-DATOS           00002870
+                                                                        00002880
+               STRING CA-CAMPO-OBLIGATORIO                              00002890
+                SPACE CA-CTOSALDO                                       00002900
+               DELIMITED BY SIZE           INTO KJYCCRI-DESCRIPCION     00002910
+                                                                        00002920
+               PERFORM 3000-FIN                                         00002930
+                  THRU 3000-FIN-EXIT                                    00002940
+                                                                        00002950
+           END-IF                                                       00002960
+                                                                        00002970
+           IF  KJYCCRI-CODMONSW = SPACES OR LOW-VALUES                  00002980
+               MOVE CA-88                    TO KJYCCRI-RETORNO         00002990
+               MOVE MM-KJ0294                TO KJYCCRI-MENSAJE         00003000
+               MOVE CA-PRF-1100              TO KJYCCRI-PARRAFO         00003010
+               MOVE CA-KJBCCRI               TO KJYCCRI-RUTINA          00003020
+               MOVE KJYCCRI-ENTRADA          TO KJYCCRI-DATOS           00003030
+                                                                        00003040
+               STRING CA-CAMPO-OBLIGATORIO                              00003050
+                SPACE CA-CODMONSW                                       00003060
+               DELIMITED BY SIZE           INTO KJYCCRI-DESCRIPCION     00003070
+                                                                        00003080
+               PERFORM 3000-FIN                                         00003090
+                  THRU 3000-FIN-EXIT                                    00003100
+                                                                        00003110
+           END-IF                                                       00003120
+                                                                        00003130
+           .                                                            00003140
+       1100-VALIDAR-ENTRADA-EXIT.                                       00003150
+           EXIT.                                                        00003160
+                                                                        00003170
+      ******************************************************************00003180
+      * 2000-PROCESO.                                                  *00003190
+      *  PROCESO PRINCIPAL DEL PROGRAMA.                               *00003200
+      ******************************************************************00003210
+       2000-PROCESO.                                                    00003220
+                                                                        00003230
+           IF  KJYCCRI-FECHA-CONSULTA = SPACES OR LOW-VALUES            00003240
+               PERFORM 2100-CONSULTAR-ACTUAL                            00003250
+                  THRU 2100-CONSULTAR-ACTUAL-EXIT                       00003260
+           ELSE                                                         00003270
+               PERFORM 2200-CONSULTAR-HISTORICO                         00003280
+                  THRU 2200-CONSULTAR-HISTORICO-EXIT                    00003290
+           END-IF                                                       00003300
+                                                                        00003310
+           .                                                            00003320
+       2000-PROCESO-EXIT.                                               00003330
+           EXIT.                                                        00003340
+                                                                        00003350
+      ******************************************************************00003360
+      * 2100-CONSULTAR-ACTUAL.                                         *00003370
+      * SE RECUPERA EL SALDO CONSOLIDADO VIGENTE DE POS_DISP_PMAS.     *00003380
+      ******************************************************************00003390
+       2100-CONSULTAR-ACTUAL.                                           00003400
+                                                                        00003410
+           INITIALIZE DCLPOS-DISP-PMAS                                  00003420
+                                                                        00003430
+           MOVE KJYCCRI-IDEMPR               TO G6524-IDEMPRD           00003440
+           MOVE KJYCCRI-IDCENT               TO G6524-IDCENTD           00003450
+           MOVE KJYCCRI-IDPROD               TO G6524-IDPRODD           00003460
+           MOVE KJYCCRI-CODSPROD             TO G6524-CODSPROD          00003470
+           MOVE KJYCCRI-CTOSALDO             TO G6524-CTOSALDO          00003480
+           MOVE KJYCCRI-CODMONSW             TO G6524-CODMONSW          00003490
+                                                                        00003500
+           EXEC SQL                                                     00003510
+               SELECT G6524_IMPSLDC, G6524_FECCONSO                     00003520
+                 INTO :G6524-IMPSLDC, :G6524-FECCONSO                   00003530
+                 FROM POS_DISP_PMAS                                     00003540
+                WHERE G6524_IDEMPRD  = :G6524-IDEMPRD                   00003550
+                  AND G6524_IDCENTD  = :G6524-IDCENTD                   00003560
+                  AND G6524_IDPRODD  = :G6524-IDPRODD                   00003570
+                  AND G6524_CODSPROD = :G6524-CODSPROD                  00003580
+                  AND G6524_CTOSALDO = :G6524-CTOSALDO                  00003590
+                  AND G6524_CODMONSW = :G6524-CODMONSW                  00003600
+           END-EXEC                                                     00003610
+                                                                        00003620
+           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00003630
+                                                                        00003640
+           EVALUATE  TRUE                                               00003650
+               WHEN  DB2-OK                                             00003660
+                     MOVE G6524-IMPSLDC      TO KJYCCRI-IMPORTE-CONSO   00003670
+                     MOVE G6524-FECCONSO     TO KJYCCRI-FECHA-CONTABLE  00003680
+                                                                        00003690
+               WHEN  DB2-CLV-NOT-FOUND                                  00003700
+                     MOVE CA-88              TO KJYCCRI-RETORNO         00003710
+                     MOVE MM-XX0013          TO KJYCCRI-MENSAJE         00003720
+                     MOVE CA-PRF-2100        TO KJYCCRI-PARRAFO         00003730
+                     MOVE CA-KJBCCRI         TO KJYCCRI-RUTINA          00003740
+                     MOVE KJYCCRI-ENTRADA    TO KJYCCRI-DATOS           00003750
+                     MOVE CA-ERR-NO-POSICION TO KJYCCRI-DESCRIPCION     00003760
+                                                                        00003770
+                     PERFORM 3000-FIN                                   00003780
+                        THRU 3000-FIN-EXIT                              00003790
+                                                                        00003800
+               WHEN  OTHER                                              00003810
+                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00003820
+                         DB2-TABLA-BLOQUEADA                            00003830
+                         MOVE MM-XX9520      TO KJYCCRI-MENSAJE         00003840
+                         MOVE CA-ERR-RECURSO TO KJYCCRI-DESCRIPCION     00003850
+                     ELSE                                               00003860
+                         MOVE MM-XX3333      TO KJYCCRI-MENSAJE         00003870
+                         MOVE CA-ERROR-DB2   TO KJYCCRI-DESCRIPCION     00003880
+                     END-IF                                             00003890
+                                                                        00003900
+                     MOVE CA-99              TO KJYCCRI-RETORNO         00003910
+                     MOVE SQLCODE            TO KJYCCRI-SQLCODE         00003920
+                     MOVE SQLCA              TO KJYCCRI-SQLCA           00003930
+                     MOVE CA-PRF-2100        TO KJYCCRI-PARRAFO         00003940
+                     MOVE CA-KJBCCRI         TO KJYCCRI-RUTINA          00003950
+                     MOVE DCLPOS-DISP-PMAS   TO KJYCCRI-DATOS           00003960
+                     MOVE CA-POS-DISP-PMAS   TO KJYCCRI-TABLA           00003970
+                     MOVE CA-SELECT          TO KJYCCRI-FUNCION         00003980
+                                                KJYCCRI-ACCESO          00003990
+                                                                        00004000
+                     PERFORM 3000-FIN                                   00004010
+                        THRU 3000-FIN-EXIT                              00004020
+                                                                        00004030
+           END-EVALUATE                                                 00004040
+                                                                        00004050
+           .                                                            00004060
+       2100-CONSULTAR-ACTUAL-EXIT.                                      00004070
+           EXIT.                                                        00004080
+                                                                        00004090
+      ******************************************************************00004100
+      * 2200-CONSULTAR-HISTORICO.                                      *00004110
+      * SE RECUPERA EL SALDO CONSOLIDADO VIGENTE EN POS_DISP_PMAS_HIST *00004120
+      * EN LA ULTIMA FECHA CONTABLE NO POSTERIOR A LA FECHA SOLICITADA.*00004130
+      ******************************************************************00004140
+       2200-CONSULTAR-HISTORICO.                                        00004150
+                                                                        00004160
+           INITIALIZE DCLPOS-DISP-PMAS-HIST                             00004170
+                                                                        00004180
+           MOVE KJYCCRI-IDEMPR               TO G6524H-IDEMPRD          00004190
+           MOVE KJYCCRI-IDCENT               TO G6524H-IDCENTD          00004200
+           MOVE KJYCCRI-IDPROD               TO G6524H-IDPRODD          00004210
+           MOVE KJYCCRI-CODSPROD             TO G6524H-CODSPROD         00004220
+           MOVE KJYCCRI-CTOSALDO             TO G6524H-CTOSALDO         00004230
+           MOVE KJYCCRI-CODMONSW             TO G6524H-CODMONSW         00004240
+                                                                        00004250
+           EXEC SQL                                                     00004260
+               SELECT G6524H_IMPSLDC, G6524H_FECCONSO                   00004270
+                 INTO :G6524H-IMPSLDC, :G6524H-FECCONSO                 00004280
+                 FROM POS_DISP_PMAS_HIST                                00004290
+                WHERE G6524H_IDEMPRD  = :G6524H-IDEMPRD                 00004300
+                  AND G6524H_IDCENTD  = :G6524H-IDCENTD                 00004310
+                  AND G6524H_IDPRODD  = :G6524H-IDPRODD                 00004320
+                  AND G6524H_CODSPROD = :G6524H-CODSPROD                00004330
+                  AND G6524H_CTOSALDO = :G6524H-CTOSALDO                00004340
+                  AND G6524H_CODMONSW = :G6524H-CODMONSW                00004350
+                  AND G6524H_FECCONSO =                                 00004360
+                      ( SELECT MAX(G6524H_FECCONSO)                     00004370
+                          FROM POS_DISP_PMAS_HIST                       00004380
+                         WHERE G6524H_IDEMPRD  = :G6524H-IDEMPRD        00004390
+                           AND G6524H_IDCENTD  = :G6524H-IDCENTD        00004400
+                           AND G6524H_IDPRODD  = :G6524H-IDPRODD        00004410
+                           AND G6524H_CODSPROD = :G6524H-CODSPROD       00004420
+                           AND G6524H_CTOSALDO = :G6524H-CTOSALDO       00004430
+                           AND G6524H_CODMONSW = :G6524H-CODMONSW       00004440
+                           AND G6524H_FECCONSO <=                       00004450
+                               :KJYCCRI-FECHA-CONSULTA                  00004460
+                      )                                                 00004470
+           END-EXEC                                                     00004480
+                                                                        00004490
+           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00004500
+                                                                        00004510
+           EVALUATE  TRUE                                               00004520
+               WHEN  DB2-OK                                             00004530
+                     MOVE G6524H-IMPSLDC     TO KJYCCRI-IMPORTE-CONSO   00004540
+                     MOVE G6524H-FECCONSO    TO KJYCCRI-FECHA-CONTABLE  00004550
+                                                                        00004560
+               WHEN  DB2-CLV-NOT-FOUND                                  00004570
+                     MOVE CA-88              TO KJYCCRI-RETORNO         00004580
+                     MOVE MM-XX0013          TO KJYCCRI-MENSAJE         00004590
+                     MOVE CA-PRF-2200        TO KJYCCRI-PARRAFO         00004600
+                     MOVE CA-KJBCCRI         TO KJYCCRI-RUTINA          00004610
+                     MOVE KJYCCRI-ENTRADA    TO KJYCCRI-DATOS           00004620
+                     MOVE CA-ERR-NO-POSICION TO KJYCCRI-DESCRIPCION     00004630
+                                                                        00004640
+                     PERFORM 3000-FIN                                   00004650
+                        THRU 3000-FIN-EXIT                              00004660
+                                                                        00004670
+               WHEN  OTHER                                              00004680
+                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00004690
+                         DB2-TABLA-BLOQUEADA                            00004700
+                         MOVE MM-XX9520      TO KJYCCRI-MENSAJE         00004710
+                         MOVE CA-ERR-RECURSO TO KJYCCRI-DESCRIPCION     00004720
+                     ELSE                                               00004730
+                         MOVE MM-XX3333      TO KJYCCRI-MENSAJE         00004740
+                         MOVE CA-ERROR-DB2   TO KJYCCRI-DESCRIPCION     00004750
+                     END-IF                                             00004760
+                                                                        00004770
+                     MOVE CA-99              TO KJYCCRI-RETORNO         00004780
+                     MOVE SQLCODE            TO KJYCCRI-SQLCODE         00004790
+                     MOVE SQLCA              TO KJYCCRI-SQLCA           00004800
+                     MOVE CA-PRF-2200        TO KJYCCRI-PARRAFO         00004810
+                     MOVE CA-KJBCCRI         TO KJYCCRI-RUTINA          00004820
+                     MOVE DCLPOS-DISP-PMAS-HIST                         00004830
+                                             TO KJYCCRI-DATOS           00004840
+                     MOVE CA-POS-DISP-PMAS-HIST                         00004850
+                                             TO KJYCCRI-TABLA           00004860
+                     MOVE CA-SELECT          TO KJYCCRI-FUNCION         00004870
+                                                KJYCCRI-ACCESO          00004880
+                                                                        00004890
+                     PERFORM 3000-FIN                                   00004900
+                        THRU 3000-FIN-EXIT                              00004910
+                                                                        00004920
+           END-EVALUATE                                                 00004930
+                                                                        00004940
+           .                                                            00004950
+       2200-CONSULTAR-HISTORICO-EXIT.                                   00004960
+           EXIT.                                                        00004970
+                                                                        00004980
+      ******************************************************************00004990
+      * 3000-FIN.                                                      *00005000
+      *  FIN DE LA RUTINA.                                             *00005010
+      ******************************************************************00005020
+       3000-FIN.                                                        00005030
+                                                                        00005040
+           GOBACK                                                       00005050
+                                                                        00005060
+           .                                                            00005070
+       3000-FIN-EXIT.                                                   00005080
+           EXIT.                                                        00005090
