@@ -0,0 +1,43 @@
+      ******************************************************************00000010
+      * DCLGEN TABLE(MDDT750H)                                         *00000020
+      *        LIBRARY(DES.GRDES.COPYLIB(D4462801))                    *00000030
+      *        ACTION(REPLACE)                                         *00000040
+      *        LANGUAGE(COBOL)                                         *00000050
+      *        APOST                                                   *00000060
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *00000070
+      ******************************************************************00000080
+           EXEC SQL DECLARE MDDT750H TABLE                              00000090
+           ( G3177H_CDGENTI                 CHAR(4) NOT NULL,           00000100
+             G3177H_CDGPRODU                CHAR(3) NOT NULL,           00000110
+             G3177H_CDGSUBP                 CHAR(3) NOT NULL,           00000120
+             G3177H_PANUMPAR                CHAR(3) NOT NULL,           00000130
+             G3177H_VALPARM                 CHAR(10) NOT NULL,          00000140
+             G3177H_FECALTA                 DATE NOT NULL,              00000150
+             G3177H_FEBAJA                  DATE NOT NULL,              00000160
+             G3177H_CDENTUMO                CHAR(4) NOT NULL,           00000170
+             G3177H_CDOFIUMO                CHAR(4) NOT NULL,           00000180
+             G3177H_USUARUMO                CHAR(8) NOT NULL,           00000190
+             G3177H_CDTERUMO                CHAR(8) NOT NULL,           00000200
+             G3177H_TIPOPERA                CHAR(1) NOT NULL,           00000210
+             G3177H_FECHMOVH                TIMESTAMP NOT NULL          00000220
+           ) END-EXEC.                                                  00000230
+      ******************************************************************00000240
+      * COBOL DECLARATION FOR TABLE MDDT750H                           *00000250
+      ******************************************************************00000260
+       01  DCLMDDT750H.                                                 00000270
+           10 G3177H-CDGENTI       PIC X(4).                            00000280
+           10 G3177H-CDGPRODU      PIC X(3).                            00000290
+           10 G3177H-CDGSUBP       PIC X(3).                            00000300
+           10 G3177H-PANUMPAR      PIC X(3).                            00000310
+           10 G3177H-VALPARM       PIC X(10).                           00000320
+           10 G3177H-FECALTA       PIC X(10).                           00000330
+           10 G3177H-FEBAJA        PIC X(10).                           00000340
+           10 G3177H-CDENTUMO      PIC X(4).                            00000350
+           10 G3177H-CDOFIUMO      PIC X(4).                            00000360
+           10 G3177H-USUARUMO      PIC X(8).                            00000370
+           10 G3177H-CDTERUMO      PIC X(8).                            00000380
+           10 G3177H-TIPOPERA      PIC X(1).                            00000390
+           10 G3177H-FECHMOVH      PIC X(26).                           00000400
+      ******************************************************************00000410
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *00000420
+      ******************************************************************00000430
