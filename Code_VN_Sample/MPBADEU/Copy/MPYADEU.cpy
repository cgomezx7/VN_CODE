@@ -10,8 +10,10 @@
                10  MPYADEU-FECHA-E         PIC X(10).                   00000100
                10  MPYADEU-CDGPRODU-E      PIC X(03).                   00000110
                10  MPYADEU-CDGSUBP-E       PIC X(03).                   00000120
+               10  MPYADEU-PANUMPAR-E      PIC X(03).                   00000125
            05  MPYADEU-SALIDA.                                          00000130
                10  MPYADEU-VALPARM-S       PIC X(10).                   00000140
+               10  MPYADEU-DESLARG-S       PIC X(100).                  00000145
            05  MPYADEU-DATOS-CONTROL.                                   00000150
                10  MPYADEU-COD-RET         PIC X(02).                   00000160
                10  MPYADEU-MENSAJE         PIC X(06).                   00000170
