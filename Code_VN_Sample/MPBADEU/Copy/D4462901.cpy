@@ -0,0 +1,41 @@
+      ******************************************************************00000010
+      * DCLGEN TABLE(MDDT755H)                                         *00000020
+      *        LIBRARY(DES.GRDES.COPYLIB(D4462901))                    *00000030
+      *        ACTION(REPLACE)                                         *00000040
+      *        LANGUAGE(COBOL)                                         *00000050
+      *        APOST                                                   *00000060
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *00000070
+      ******************************************************************00000080
+           EXEC SQL DECLARE MDDT755H TABLE                              00000090
+           ( G3178H_CDGENTI                 CHAR(4) NOT NULL,           00000100
+             G3178H_PANUMPAR                CHAR(3) NOT NULL,           00000110
+             G3178H_VALPARM                 CHAR(10) NOT NULL,          00000120
+             G3178H_DESLARG                 CHAR(100) NOT NULL,         00000130
+             G3178H_FECALTA                 DATE NOT NULL,              00000140
+             G3178H_FEBAJA                  DATE NOT NULL,              00000150
+             G3178H_CDENTUMO                CHAR(4) NOT NULL,           00000160
+             G3178H_CDOFIUMO                CHAR(4) NOT NULL,           00000170
+             G3178H_USUARUMO                CHAR(8) NOT NULL,           00000180
+             G3178H_CDTERUMO                CHAR(8) NOT NULL,           00000190
+             G3178H_TIPOPERA                CHAR(1) NOT NULL,           00000200
+             G3178H_FECHMOVH                TIMESTAMP NOT NULL          00000210
+           ) END-EXEC.                                                  00000220
+      ******************************************************************00000230
+      * COBOL DECLARATION FOR TABLE MDDT755H                           *00000240
+      ******************************************************************00000250
+       01  DCLMDDT755H.                                                 00000260
+           10 G3178H-CDGENTI       PIC X(4).                            00000270
+           10 G3178H-PANUMPAR      PIC X(3).                            00000280
+           10 G3178H-VALPARM       PIC X(10).                           00000290
+           10 G3178H-DESLARG       PIC X(100).                          00000300
+           10 G3178H-FECALTA       PIC X(10).                           00000310
+           10 G3178H-FEBAJA        PIC X(10).                           00000320
+           10 G3178H-CDENTUMO      PIC X(4).                            00000330
+           10 G3178H-CDOFIUMO      PIC X(4).                            00000340
+           10 G3178H-USUARUMO      PIC X(8).                            00000350
+           10 G3178H-CDTERUMO      PIC X(8).                            00000360
+           10 G3178H-TIPOPERA      PIC X(1).                            00000370
+           10 G3178H-FECHMOVH      PIC X(26).                           00000380
+      ******************************************************************00000390
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *00000400
+      ******************************************************************00000410
