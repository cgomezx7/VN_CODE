@@ -37,7 +37,21 @@
       *                                                                *00000730
       * USUARIO    FECHA             DESCRIPCION                       *00000740
       * -------- ---------- ------------------------------------------ *00000750
-      ******************************************************************00000760
+      * VIEWNEXT 08-08-2026    CACHE EN MEMORIA DE MDDT750/MDDT755 PARA*00000752
+      *                        EVITAR RELECTURAS REPETIDAS EN BATCH.   *00000754
+      * VIEWNEXT 08-08-2026    SE GENERALIZA EL PARAMETRO DE BUSQUEDA, *00000756
+      *                        ANTES FIJO A 'ABU', A TRAVES DEL NUEVO  *00000758
+      *                        CAMPO DE ENTRADA MPYADEU-PANUMPAR-E.    *00000760
+      * VIEWNEXT 08-08-2026    SE EXPONE LA DESCRIPCION LARGA DEL     * 00000761
+      *                        PARAMETRO (MDDT755.G3178_DESLARG) EN   * 00000762
+      *                        LA SALIDA COMO MPYADEU-DESLARG-S.      * 00000763
+      * VIEWNEXT 08-08-2026    SE VALIDA LA FECHA DE BAJA DE LA     *   00000764
+      *                        CUENTA EN MPDT007 ANTES DE DEVOLVER *    00000765
+      *                        EL VALOR DEL PARAMETRO.             *    00000766
+      * VIEWNEXT 08-08-2026    SE REINTENTA CON ESPERA CRECIENTE LA  *  00000768
+      *                        CONSULTA A MPDT007/MDDT750/MDDT755    *  00000769
+      *                        CUANDO DB2 DEVUELVE RECURSO OCUPADO.  *  00000770
+      ******************************************************************00000762
                                                                         00000770
       ******************************************************************00000780
       * IDENTIFICATION DIVISION                                        *00000790
@@ -91,6 +105,9 @@
            05  SW-ENCONTRADO               PIC X(01)   VALUE 'N'.       00001280
                88  SI-ENCONTRADO                       VALUE 'S'.       00001290
                88  NO-ENCONTRADO                       VALUE 'N'.       00001300
+           05  SW-REINTENTAR               PIC X(01)   VALUE 'N'.       00001305
+               88  SI-REINTENTAR                       VALUE 'S'.       00001306
+               88  NO-REINTENTAR                       VALUE 'N'.       00001307
                                                                         00001310
       ******************************************************************00001320
       *                    C O N S T A N T E S                         *00001330
@@ -150,12 +167,53 @@
       -                            'O ENCONTRADO EN LA TABLA MDDT755'.  00002010
                10  CA-ERROR-CONS-755       PIC X(39)   VALUE 'ERROR EN L00002810
       -                            'A CONSULTA A LA TABLA MDDT755'.     00002820
+               10  CA-FECHA-SIN-BAJA   PIC X(10)   VALUE '9999-12-31'.  00002822
+               10  CA-ERROR-CUENTA-BAJA    PIC X(33)   VALUE 'LA CUENTA 00002824
+      -                            'ESTA DADA DE BAJA'.                 00002826
+                                                                        00002827
+           05  CN-CONSTANTES-NUMERICAS.                                 00002828
+               10  CN-MAX-REINTENTOS       PIC 9(02)   VALUE 03.        00002829
+               10  CN-SEGUNDOS-ESPERA      PIC 9(02)   VALUE 02.        00002830
                                                                         00002830
       ******************************************************************00002990
       *                        V A R I A B L E S                       *00003000
       ******************************************************************00003010
        01  WK-VARIABLES.                                                00003020
-           05  WK-RETORNO                  PIC 9(04)   VALUE ZEROES.    00003030
+           05  WK-RETORNO                  PIC 9(04)   VALUE ZEROES.    00020010
+           05  WK-IDX                      PIC 9(04)   VALUE ZEROES.    00020020
+           05  WK-CACHE-ENCONTRADO         PIC X(01)   VALUE 'N'.       00020030
+               88  SI-CACHE-ENCONTRADO                 VALUE 'S'.       00020040
+               88  NO-CACHE-ENCONTRADO                 VALUE 'N'.       00020050
+           05  WK-PANUMPAR                 PIC X(03)   VALUE SPACES.    00020052
+           05  WK-NUM-REINTENTOS           PIC 9(02)   VALUE ZEROES.    00020053
+           05  WK-SEGUNDOS-ESPERA          PIC 9(02)   VALUE ZEROES.    00020054
+
+
+      ******************************************************************00020060
+      *          C A C H E   D E   P A R A M E T R O S                 *00020070
+      ******************************************************************00020080
+      * -- TABLAS EN MEMORIA QUE EVITAN RELEER MDDT750/MDDT755 EN DB2  *00020090
+      * -- CUANDO LA RUTINA ES INVOCADA REPETIDAMENTE DESDE UN MISMO   *00020100
+      * -- PROCESO BATCH PARA LA MISMA CLAVE DE PARAMETRO.             *00020110
+       01  WK-CACHE-PARAMETROS.                                         00020120
+           05  WK-NUM-CACHE-750            PIC 9(04)   VALUE ZEROES.    00020130
+           05  WK-CACHE-750 OCCURS 100 TIMES.                           00020140
+               10  WK-C750-CDGENTI          PIC X(04).                  00020150
+               10  WK-C750-CDGPRODU         PIC X(03).                  00020160
+               10  WK-C750-CDGSUBP          PIC X(03).                  00020170
+               10  WK-C750-PANUMPAR         PIC X(03).                  00020180
+               10  WK-C750-FECHA            PIC X(10).                  00020190
+               10  WK-C750-ENCONTRADO       PIC X(01).                  00020200
+               10  WK-C750-VALPARM          PIC X(10).                  00020210
+
+           05  WK-NUM-CACHE-755            PIC 9(04)   VALUE ZEROES.    00020220
+           05  WK-CACHE-755 OCCURS 50 TIMES.                            00020230
+               10  WK-C755-CDGENTI          PIC X(04).                  00020240
+               10  WK-C755-PANUMPAR         PIC X(03).                  00020250
+               10  WK-C755-FECHA            PIC X(10).                  00020260
+               10  WK-C755-ENCONTRADO       PIC X(01).                  00020270
+               10  WK-C755-VALPARM          PIC X(10).                  00020280
+               10  WK-C755-DESLARG          PIC X(100).                 00020285
 
       ******************************************************************00003370
       *                       M E N S A J E S                          *00003380
@@ -175,6 +233,8 @@
            05  MM-MP8199                   PIC X(06)   VALUE 'MP8199'.  00003500
       *--- MM-MP0070: NO EXISTE REGISTRO PARA EL CRITERIO DE SELECCION. 00003510
            05  MM-MP0070                   PIC X(06)   VALUE 'MP0070'.  00003530
+      *--- MM-MP0845: LA CUENTA ESTA DADA DE BAJA.                      00003531
+           05  MM-MP0845                   PIC X(06)   VALUE 'MP0845'.  00003532
       *--  XX3333: ERROR TECNICO. CONTACTE CON SU %XXAU.                00003810
            05  MM-XX3333                   PIC X(06)   VALUE 'XX3333'.  00003820
       *--  XX9520: EN ESTE MOMENTO NO SE PUEDE ATENDER SU PETICION.     00003830
@@ -243,6 +303,12 @@
            MOVE CA-00                        TO MPYADEU-COD-RET         00004850
            MOVE MM-MP1088                    TO MPYADEU-MENSAJE         00004860
                                                                         00004870
+           IF  MPYADEU-PANUMPAR-E = SPACES OR LOW-VALUES               00004872
+               MOVE CA-ABU                    TO WK-PANUMPAR            00004874
+           ELSE                                                        00004876
+               MOVE MPYADEU-PANUMPAR-E        TO WK-PANUMPAR            00004878
+           END-IF                                                      00004879
+                                                                        00004880
            PERFORM 1100-VALIDAR-ENTRADA                                 00004920
               THRU 1100-VALIDAR-ENTRADA-EXIT                            00004930
                                                                         00004940
@@ -405,225 +471,531 @@
       * SE ACCEDE A LA TABLA MPDT007 PARA OBTENER EL                   *00006690
       * PRODUCTO/SUBPRODUCTO.                                          *00006690
       ******************************************************************00006700
-       2100-ACCEDER-MPDT007.                                            00006710
-                                                                        00006720
-           INITIALIZE DCLMPDT007
-
-           MOVE MPYADEU-CDGENTI-E            TO E1003-CDGENTI
-           MOVE MPYADEU-CENTALTA-E           TO E1003-CENTALTA
-           MOVE MPYADEU-CUENTNU-E            TO E1003-CUENTNU
-
-           EXEC SQL                                                     00012740
-                SELECT E1003_CDGPRODU,                                  00012750
-                       E1003_CDGSUBP                                    00012750
-                 INTO :E1003-CDGPRODU,                                  00012760
-                      :E1003-CDGSUBP                                    00012760
-                  FROM MPDT007                                          00012770
-                 WHERE E1003_CDGENTI  = :E1003-CDGENTI
-                   AND E1003_CENTALTA = :E1003-CENTALTA
-                   AND E1003_CUENTNU  = :E1003-CUENTNU
-           END-EXEC                                                     00012780
-                                                                        00012790
-           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00012800
-                                                                        00012810
-           EVALUATE  TRUE                                               00012820
-               WHEN  DB2-OK                                             00012830
-                     SET SI-ENCONTRADO       TO TRUE                    00012840
-
-               WHEN  DB2-CLV-NOT-FOUND
-                     MOVE CA-88              TO MPYADEU-COD-RET
-                     MOVE MM-MP0070          TO MPYADEU-MENSAJE
-                     MOVE SQLCODE            TO MPYADEU-SQLCODE
-                     MOVE SQLCA              TO MPYADEU-SQLCA
-                     MOVE CA-MPDT007         TO MPYADEU-TABLA
-                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA
-                     MOVE CA-PRRF-2100       TO MPYADEU-PARRAFO
-                     MOVE CA-REG-NO-ENC-007  TO MPYADEU-TEXTO           00012850
-
-                     PERFORM 3000-FIN
-                        THRU 3000-FIN-EXIT
-
-               WHEN  OTHER
-                     MOVE CA-99              TO MPYADEU-COD-RET         00012870
-                                                                        00012880
-                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00012890
-                         DB2-TABLA-BLOQUEADA                            00012900
-                         MOVE MM-XX9520      TO MPYADEU-MENSAJE         00012910
-                         MOVE CA-ERROR-RECURSO                          00012920
-                                             TO MPYADEU-TEXTO           00012930
-                                                                        00012940
-                     ELSE                                               00012950
-                         MOVE MM-XX3333      TO MPYADEU-MENSAJE         00012960
-                         MOVE CA-ERROR-CONS-007                         00012970
-                                             TO MPYADEU-TEXTO           00012980
-                                                                        00012990
-                     END-IF                                             00013000
-                                                                        00013010
-                     MOVE SQLCODE            TO MPYADEU-SQLCODE
-                     MOVE SQLCA              TO MPYADEU-SQLCA
-                     MOVE CA-MPDT007         TO MPYADEU-TABLA
-                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA
-                     MOVE CA-PRRF-2100       TO MPYADEU-PARRAFO
-                                                                        00013080
-                     PERFORM 3000-FIN                                   00013090
-                        THRU 3000-FIN-EXIT                              00013100
-                                                                        00013110
-           END-EVALUATE                                                 00013120
-           .                                                            00007520
-       2100-ACCEDER-MPDT007-EXIT.                                       00007530
-           EXIT.                                                        00007540
+       2100-ACCEDER-MPDT007.                                            00012700
+                                                                        00012702
+           INITIALIZE DCLMPDT007                                        00012704
+                                                                        00012706
+           MOVE MPYADEU-CDGENTI-E            TO E1003-CDGENTI           00012708
+           MOVE MPYADEU-CENTALTA-E           TO E1003-CENTALTA          00012710
+           MOVE MPYADEU-CUENTNU-E            TO E1003-CUENTNU           00012712
+                                                                        00012714
+           SET NO-REINTENTAR                 TO TRUE                    00012716
+           MOVE ZEROES                        TO WK-NUM-REINTENTOS      00012718
+                                                                        00012720
+           PERFORM 2105-EJECUTAR-SELECT-007                             00012722
+              THRU 2105-EJECUTAR-SELECT-007-EXIT                        00012724
+             UNTIL NOT SI-REINTENTAR                                    00012726
+           .                                                            00012728
+       2100-ACCEDER-MPDT007-EXIT.                                       00012730
+           EXIT.                                                        00012732
+                                                                        00012734
+      ******************************************************************00012736
+      * 2105-EJECUTAR-SELECT-007.                                      *00012738
+      * SE EJECUTA LA CONSULTA A MPDT007 Y SE REINTENTA CON ESPERA     *00012740
+      * CRECIENTE SI DB2 DEVUELVE RECURSO OCUPADO.                     *00012742
+      ******************************************************************00012744
+       2105-EJECUTAR-SELECT-007.                                        00012746
+                                                                        00012748
+           EXEC SQL                                                     00012750
+                SELECT E1003_CDGPRODU,                                  00012752
+                       E1003_CDGSUBP,                                   00012754
+                       E1003_FECBAJA                                    00012756
+                 INTO :E1003-CDGPRODU,                                  00012758
+                      :E1003-CDGSUBP,                                   00012760
+                      :E1003-FECBAJA                                    00012762
+                  FROM MPDT007                                          00012764
+                 WHERE E1003_CDGENTI  = :E1003-CDGENTI                  00012766
+                   AND E1003_CENTALTA = :E1003-CENTALTA                 00012768
+                   AND E1003_CUENTNU  = :E1003-CUENTNU                  00012770
+           END-EXEC                                                     00012772
+                                                                        00012774
+           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00012776
+                                                                        00012778
+           SET NO-REINTENTAR                 TO TRUE                    00012780
+                                                                        00012782
+           EVALUATE  TRUE                                               00012784
+               WHEN  DB2-OK  AND                                        00012786
+                     E1003-FECBAJA = CA-FECHA-SIN-BAJA                  00012788
+                     SET SI-ENCONTRADO       TO TRUE                    00012790
+                                                                        00012792
+               WHEN  DB2-OK                                             00012794
+      * -- REGISTRO EXISTE EN MPDT007 PERO LA CUENTA ESTA DADA          00012796
+      * -- DE BAJA: NO SE DEVUELVE EL VALOR DEL PARAMETRO.              00012798
+                     MOVE CA-88              TO MPYADEU-COD-RET         00012800
+                     MOVE MM-MP0845          TO MPYADEU-MENSAJE         00012802
+                     MOVE CA-MPDT007         TO MPYADEU-TABLA           00012804
+                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA          00012806
+                     MOVE CA-PRRF-2100       TO MPYADEU-PARRAFO         00012808
+                     MOVE CA-ERROR-CUENTA-BAJA                          00012810
+                                         TO MPYADEU-TEXTO               00012812
+                                                                        00012814
+                     PERFORM 3000-FIN                                   00012816
+                        THRU 3000-FIN-EXIT                              00012818
+                                                                        00012820
+               WHEN  DB2-CLV-NOT-FOUND                                  00012822
+                     MOVE CA-88              TO MPYADEU-COD-RET         00012824
+                     MOVE MM-MP0070          TO MPYADEU-MENSAJE         00012826
+                     MOVE SQLCODE            TO MPYADEU-SQLCODE         00012828
+                     MOVE SQLCA              TO MPYADEU-SQLCA           00012830
+                     MOVE CA-MPDT007         TO MPYADEU-TABLA           00012832
+                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA          00012834
+                     MOVE CA-PRRF-2100       TO MPYADEU-PARRAFO         00012836
+                     MOVE CA-REG-NO-ENC-007  TO MPYADEU-TEXTO           00012838
+                                                                        00012840
+                     PERFORM 3000-FIN                                   00012842
+                        THRU 3000-FIN-EXIT                              00012844
+                                                                        00012846
+               WHEN  DB2-RECURSO-NO-DISPONIBLE OR                       00012848
+                     DB2-TABLA-BLOQUEADA                                00012850
+                     IF  WK-NUM-REINTENTOS < CN-MAX-REINTENTOS          00012852
+                         ADD 1                TO WK-NUM-REINTENTOS      00012854
+                         COMPUTE WK-SEGUNDOS-ESPERA =                   00012856
+                                 WK-NUM-REINTENTOS * CN-SEGUNDOS-ESPERA 00012858
+                                                                        00012860
+                         EXEC-FUN XX_ESPERA_REINTENTO                   00012862
+                             SEGUNDOS('WK-SEGUNDOS-ESPERA')             00012864
+                         END-FUN                                        00012866
+                                                                        00012868
+                         SET SI-REINTENTAR    TO TRUE                   00012870
+                     ELSE                                               00012872
+                         MOVE CA-99           TO MPYADEU-COD-RET        00012874
+                         MOVE MM-XX9520       TO MPYADEU-MENSAJE        00012876
+                         MOVE CA-ERROR-RECURSO                          00012878
+                                              TO MPYADEU-TEXTO          00012880
+                         MOVE SQLCODE         TO MPYADEU-SQLCODE        00012882
+                         MOVE SQLCA           TO MPYADEU-SQLCA          00012884
+                         MOVE CA-MPDT007      TO MPYADEU-TABLA          00012886
+                         MOVE CA-MPBADEU      TO MPYADEU-RUTINA         00012888
+                         MOVE CA-PRRF-2100    TO MPYADEU-PARRAFO        00012890
+                                                                        00012892
+                         PERFORM 3000-FIN                               00012894
+                            THRU 3000-FIN-EXIT                          00012896
+                     END-IF                                             00012898
+                                                                        00012900
+               WHEN  OTHER                                              00012902
+                     MOVE CA-99              TO MPYADEU-COD-RET         00012904
+                     MOVE MM-XX3333          TO MPYADEU-MENSAJE         00012906
+                     MOVE CA-ERROR-CONS-007  TO MPYADEU-TEXTO           00012908
+                     MOVE SQLCODE            TO MPYADEU-SQLCODE         00012910
+                     MOVE SQLCA              TO MPYADEU-SQLCA           00012912
+                     MOVE CA-MPDT007         TO MPYADEU-TABLA           00012914
+                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA          00012916
+                     MOVE CA-PRRF-2100       TO MPYADEU-PARRAFO         00012918
+                                                                        00012920
+                     PERFORM 3000-FIN                                   00012922
+                        THRU 3000-FIN-EXIT                              00012924
+                                                                        00012926
+           END-EVALUATE                                                 00012928
+           .                                                            00012930
+       2105-EJECUTAR-SELECT-007-EXIT.                                   00012932
+           EXIT.                                                        00012934
                                                                         00007550
       ******************************************************************00006670
       * 2200-ACCEDER-MDDT750.                                          *00006680
       * SE ACCEDE A LA TABLA MDDT750 PARA RECUPERAR EL VALOR DEL       *00006690
       * PARAMETRO.                                                     *00006690
       ******************************************************************00006700
-       2200-ACCEDER-MDDT750.                                            00006710
-                                                                        00006720
-           INITIALIZE DCLMDDT750
+       2200-ACCEDER-MDDT750.                                            00030010
 
-           MOVE MPYADEU-CDGENTI-E            TO G3177-CDGENTI
-           MOVE CA-ABU                       TO G3177-PANUMPAR
-           MOVE MPYADEU-FECHA-E              TO G3177-FECALTA           00017840
-                                                G3177-FEBAJA            00017850
+           MOVE MPYADEU-CDGENTI-E            TO G3177-CDGENTI           00030020
+           MOVE WK-PANUMPAR                  TO G3177-PANUMPAR          00030030
+           MOVE MPYADEU-FECHA-E              TO G3177-FECALTA           00030040
+                                                G3177-FEBAJA            00030050
 
-           IF  SI-ENCONTRADO
-               MOVE E1003-CDGPRODU           TO G3177-CDGPRODU
-               MOVE E1003-CDGSUBP            TO G3177-CDGSUBP
+           IF  SI-ENCONTRADO                                            00030060
+               MOVE E1003-CDGPRODU           TO G3177-CDGPRODU          00030070
+               MOVE E1003-CDGSUBP            TO G3177-CDGSUBP           00030080
 
-           ELSE
-               MOVE MPYADEU-CDGPRODU-E       TO G3177-CDGPRODU
-               MOVE MPYADEU-CDGSUBP-E        TO G3177-CDGSUBP
+           ELSE                                                         00030090
+               MOVE MPYADEU-CDGPRODU-E       TO G3177-CDGPRODU          00030100
+               MOVE MPYADEU-CDGSUBP-E        TO G3177-CDGSUBP           00030110
 
-           END-IF
+           END-IF                                                       00030120
+
+           PERFORM 2210-BUSCAR-CACHE-750                                00030130
+              THRU 2210-BUSCAR-CACHE-750-EXIT                           00030140
+
+           IF  SI-CACHE-ENCONTRADO                                      00030150
+               IF  WK-C750-ENCONTRADO(WK-IDX) = 'S'                     00030160
+                   SET SI-ENCONTRADO          TO TRUE                   00030170
+                   MOVE WK-C750-VALPARM(WK-IDX)                         00030180
+                                               TO MPYADEU-VALPARM-S     00030190
+               ELSE                                                     00030200
+                   SET NO-ENCONTRADO          TO TRUE                   00030210
+               END-IF                                                   00030220
+
+           ELSE                                                         00030230
+
+               SET NO-REINTENTAR             TO TRUE                    00014004
+               MOVE ZEROES                    TO WK-NUM-REINTENTOS      00014006
+                                                                        00014008
+               PERFORM 2205-EJECUTAR-SELECT-750                         00014010
+                  THRU 2205-EJECUTAR-SELECT-750-EXIT                    00014012
+                 UNTIL NOT SI-REINTENTAR                                00014014
+                                                                        00014016
+           END-IF                                                       00014018
+           .                                                            00014020
+       2200-ACCEDER-MDDT750-EXIT.                                       00014022
+           EXIT.                                                        00014024
+                                                                        00014026
+      ******************************************************************00014028
+      * 2205-EJECUTAR-SELECT-750.                                      *00014030
+      * SE EJECUTA LA CONSULTA A MDDT750 Y SE REINTENTA CON ESPERA     *00014032
+      * CRECIENTE SI DB2 DEVUELVE RECURSO OCUPADO.                     *00014034
+      ******************************************************************00014036
+       2205-EJECUTAR-SELECT-750.                                        00014038
+                                                                        00014040
+           INITIALIZE DCLMDDT750                                        00014042
+                                                                        00014044
+           EXEC SQL                                                     00014046
+                SELECT G3177_VALPARM                                    00014048
+                 INTO :G3177-VALPARM                                    00014050
+                  FROM MDDT750                                          00014052
+                 WHERE G3177_CDGENTI   = :G3177-CDGENTI                 00014054
+                   AND G3177_CDGPRODU  = :G3177-CDGPRODU                00014056
+                   AND G3177_CDGSUBP   = :G3177-CDGSUBP                 00014058
+                   AND G3177_PANUMPAR  = :G3177-PANUMPAR                00014060
+                   AND G3177_FECALTA  <= :G3177-FECALTA                 00014062
+                   AND G3177_FEBAJA   >= :G3177-FEBAJA                  00014064
+                 FETCH FIRST 1 ROW ONLY                                 00014066
+           END-EXEC                                                     00014068
+                                                                        00014070
+           MOVE SQLCODE                   TO SW-DB2-RETURN-CODE         00014072
+                                                                        00014074
+           SET NO-REINTENTAR               TO TRUE                      00014076
+                                                                        00014078
+           EVALUATE  TRUE                                               00014080
+               WHEN  DB2-OK                                             00014082
+                     SET SI-ENCONTRADO       TO TRUE                    00014084
+                                                                        00014086
+                     MOVE G3177-VALPARM      TO MPYADEU-VALPARM-S       00014088
+                                                                        00014090
+                     PERFORM 2220-AGREGAR-CACHE-750                     00014092
+                        THRU 2220-AGREGAR-CACHE-750-EXIT                00014094
+                                                                        00014096
+               WHEN  DB2-CLV-NOT-FOUND                                  00014098
+                     SET NO-ENCONTRADO       TO TRUE                    00014100
+                                                                        00014102
+                     PERFORM 2220-AGREGAR-CACHE-750                     00014104
+                        THRU 2220-AGREGAR-CACHE-750-EXIT                00014106
+                                                                        00014108
+               WHEN  DB2-RECURSO-NO-DISPONIBLE OR                       00014110
+                     DB2-TABLA-BLOQUEADA                                00014112
+                     IF  WK-NUM-REINTENTOS < CN-MAX-REINTENTOS          00014114
+                         ADD 1                TO WK-NUM-REINTENTOS      00014116
+                         COMPUTE WK-SEGUNDOS-ESPERA =                   00014118
+                                 WK-NUM-REINTENTOS * CN-SEGUNDOS-ESPERA 00014120
+                                                                        00014122
+                         EXEC-FUN XX_ESPERA_REINTENTO                   00014124
+                             SEGUNDOS('WK-SEGUNDOS-ESPERA')             00014126
+                         END-FUN                                        00014128
+                                                                        00014130
+                         SET SI-REINTENTAR    TO TRUE                   00014132
+                     ELSE                                               00014134
+                         MOVE CA-99           TO MPYADEU-COD-RET        00014136
+                         MOVE MM-XX9520       TO MPYADEU-MENSAJE        00014138
+                         MOVE CA-ERROR-RECURSO                          00014140
+                                              TO MPYADEU-TEXTO          00014142
+                         MOVE SQLCODE         TO MPYADEU-SQLCODE        00014144
+                         MOVE SQLCA           TO MPYADEU-SQLCA          00014146
+                         MOVE CA-MDDT750      TO MPYADEU-TABLA          00014148
+                         MOVE CA-MPBADEU      TO MPYADEU-RUTINA         00014150
+                         MOVE CA-PRRF-2200    TO MPYADEU-PARRAFO        00014152
+                                                                        00014154
+                         PERFORM 3000-FIN                               00014156
+                            THRU 3000-FIN-EXIT                          00014158
+                     END-IF                                             00014160
+                                                                        00014162
+               WHEN  OTHER                                              00014164
+                     MOVE CA-99              TO MPYADEU-COD-RET         00014166
+                     MOVE MM-XX3333          TO MPYADEU-MENSAJE         00014168
+                     MOVE CA-ERROR-CONS-750  TO MPYADEU-TEXTO           00014170
+                     MOVE SQLCODE            TO MPYADEU-SQLCODE         00014172
+                     MOVE SQLCA              TO MPYADEU-SQLCA           00014174
+                     MOVE CA-MDDT750         TO MPYADEU-TABLA           00014176
+                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA          00014178
+                     MOVE CA-PRRF-2200       TO MPYADEU-PARRAFO         00014180
+                                                                        00014182
+                     PERFORM 3000-FIN                                   00014184
+                        THRU 3000-FIN-EXIT                              00014186
+                                                                        00014188
+           END-EVALUATE                                                 00014190
+           .                                                            00014192
+       2205-EJECUTAR-SELECT-750-EXIT.                                   00014194
+           EXIT.                                                        00014196
+
+      ******************************************************************00030720
+      * 2210-BUSCAR-CACHE-750.                                         *00030730
+      * SE BUSCA EN LA CACHE DE MEMORIA SI YA SE RESOLVIO LA CLAVE DE  *00030740
+      * PARAMETRO MDDT750 EN UNA INVOCACION ANTERIOR DE ESTE PROCESO.  *00030750
+      ******************************************************************00030760
+       2210-BUSCAR-CACHE-750.                                           00030770
+
+           SET NO-CACHE-ENCONTRADO            TO TRUE                   00030780
+           MOVE ZEROES                        TO WK-IDX                 00030790
+
+           PERFORM 2215-COMPARAR-CACHE-750                              00030800
+              THRU 2215-COMPARAR-CACHE-750-EXIT                         00030810
+             UNTIL WK-IDX >= WK-NUM-CACHE-750                           00030820
+                OR SI-CACHE-ENCONTRADO                                  00030830
+           .                                                            00030840
+       2210-BUSCAR-CACHE-750-EXIT.                                      00030850
+           EXIT.                                                        00030860
+
+      ******************************************************************00030870
+      * 2215-COMPARAR-CACHE-750.                                       *00030880
+      * SE COMPARA LA CLAVE BUSCADA CONTRA LA SIGUIENTE ENTRADA DE LA  *00030890
+      * CACHE.                                                         *00030900
+      ******************************************************************00030910
+       2215-COMPARAR-CACHE-750.                                         00030920
+
+           ADD 1                              TO WK-IDX                 00030930
+
+           IF  WK-C750-CDGENTI(WK-IDX)  = G3177-CDGENTI  AND            00030940
+               WK-C750-CDGPRODU(WK-IDX) = G3177-CDGPRODU AND            00030950
+               WK-C750-CDGSUBP(WK-IDX)  = G3177-CDGSUBP  AND            00030960
+               WK-C750-PANUMPAR(WK-IDX) = G3177-PANUMPAR AND            00030970
+               WK-C750-FECHA(WK-IDX)    = G3177-FECALTA                 00030980
+               SET SI-CACHE-ENCONTRADO        TO TRUE                   00030990
+           END-IF                                                       00031000
+           .                                                            00031010
+       2215-COMPARAR-CACHE-750-EXIT.                                    00031020
+           EXIT.                                                        00031030
+
+      ******************************************************************00031040
+      * 2220-AGREGAR-CACHE-750.                                        *00031050
+      * SE AGREGA A LA CACHE DE MEMORIA EL RESULTADO RECIEN OBTENIDO   *00031060
+      * DE LA TABLA MDDT750, TANTO SI SE ENCONTRO COMO SI NO.          *00031070
+      ******************************************************************00031080
+       2220-AGREGAR-CACHE-750.                                          00031090
+
+           IF  WK-NUM-CACHE-750 < 100                                   00031100
+               ADD 1                          TO WK-NUM-CACHE-750       00031110
+               MOVE WK-NUM-CACHE-750          TO WK-IDX                 00031120
 
-           EXEC SQL                                                     00012740
-                SELECT G3177_VALPARM                                    00012750
-                 INTO :G3177-VALPARM                                    00012760
-                  FROM MDDT750                                          00012770
-                 WHERE G3177_CDGENTI   = :G3177-CDGENTI
-                   AND G3177_CDGPRODU  = :G3177-CDGPRODU
-                   AND G3177_CDGSUBP   = :G3177-CDGSUBP
-                   AND G3177_PANUMPAR  = :G3177-PANUMPAR
-                   AND G3177_FECALTA  <= :G3177-FECALTA                 00017950
-                   AND G3177_FEBAJA   >= :G3177-FEBAJA                  00017960
-                 FETCH FIRST 1 ROW ONLY                                 00017970
-           END-EXEC                                                     00012780
-                                                                        00012790
-           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00012800
-                                                                        00012810
-           EVALUATE  TRUE                                               00012820
-               WHEN  DB2-OK                                             00012830
-                     SET SI-ENCONTRADO       TO TRUE
-
-                     MOVE G3177-VALPARM      TO MPYADEU-VALPARM-S       00012840
-
-               WHEN  DB2-CLV-NOT-FOUND
-                     SET NO-ENCONTRADO       TO TRUE
-
-               WHEN  OTHER
-                     MOVE CA-99              TO MPYADEU-COD-RET         00012870
-                                                                        00012880
-                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00012890
-                         DB2-TABLA-BLOQUEADA                            00012900
-                         MOVE MM-XX9520      TO MPYADEU-MENSAJE         00012910
-                         MOVE CA-ERROR-RECURSO                          00012920
-                                             TO MPYADEU-TEXTO           00012930
-                                                                        00012940
-                     ELSE                                               00012950
-                         MOVE MM-XX3333      TO MPYADEU-MENSAJE         00012960
-                         MOVE CA-ERROR-CONS-750                         00012970
-                                             TO MPYADEU-TEXTO           00012980
-                                                                        00012990
-                     END-IF                                             00013000
-                                                                        00013010
-                     MOVE SQLCODE            TO MPYADEU-SQLCODE
-                     MOVE SQLCA              TO MPYADEU-SQLCA
-                     MOVE CA-MDDT750         TO MPYADEU-TABLA
-                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA
-                     MOVE CA-PRRF-2200       TO MPYADEU-PARRAFO
-                                                                        00013080
-                     PERFORM 3000-FIN                                   00013090
-                        THRU 3000-FIN-EXIT                              00013100
-                                                                        00013110
-           END-EVALUATE                                                 00013120
-           .                                                            00007520
-       2200-ACCEDER-MDDT750-EXIT.                                       00007530
-           EXIT.                                                        00007540
+               MOVE G3177-CDGENTI             TO WK-C750-CDGENTI(WK-IDX)00031130
+               MOVE G3177-CDGPRODU           TO WK-C750-CDGPRODU(WK-IDX)00031140
+               MOVE G3177-CDGSUBP            TO WK-C750-CDGSUBP(WK-IDX) 00031150
+               MOVE G3177-PANUMPAR           TO WK-C750-PANUMPAR(WK-IDX)00031160
+               MOVE G3177-FECALTA            TO WK-C750-FECHA(WK-IDX)   00031170
+
+               IF  SI-ENCONTRADO                                        00031180
+                   MOVE 'S' TO WK-C750-ENCONTRADO(WK-IDX)               00031190
+                   MOVE G3177-VALPARM TO WK-C750-VALPARM(WK-IDX)        00031200
+               ELSE                                                     00031210
+                   MOVE 'N' TO WK-C750-ENCONTRADO(WK-IDX)               00031220
+                   MOVE SPACES TO WK-C750-VALPARM(WK-IDX)               00031230
+               END-IF                                                   00031240
+           END-IF                                                       00031250
+           .                                                            00031260
+       2220-AGREGAR-CACHE-750-EXIT.                                     00031270
+           EXIT.                                                        00031280
 
       ******************************************************************00006670
       * 2300-ACCEDER-MDDT755.                                          *00006680
       * SE ACCEDE A LA TABLA MDDT755 PARA RECUPERAR EL VALOR DEL       *00006690
       * PARAMETRO.                                                     *00006690
       ******************************************************************00006700
-       2300-ACCEDER-MDDT755.                                            00006710
-                                                                        00006720
-           INITIALIZE DCLMDDT755
-
-           MOVE MPYADEU-CDGENTI-E            TO G3178-CDGENTI
-           MOVE CA-ABU                       TO G3178-PANUMPAR
-           MOVE MPYADEU-FECHA-E              TO G3178-FECALTA           00017840
-                                                G3178-FEBAJA            00017850
-
-           EXEC SQL                                                     00012740
-                SELECT G3178_VALPARM                                    00012750
-                 INTO :G3178-VALPARM                                    00012760
-                  FROM MDDT755                                          00012770
-                 WHERE G3178_CDGENTI   = :G3178-CDGENTI
-                   AND G3178_PANUMPAR  = :G3178-PANUMPAR
-                   AND G3178_FECALTA  <= :G3178-FECALTA                 00017950
-                   AND G3178_FEBAJA   >= :G3178-FEBAJA                  00017960
-                 FETCH FIRST 1 ROW ONLY                                 00017970
-           END-EXEC                                                     00012780
-                                                                        00012790
-           MOVE SQLCODE                      TO SW-DB2-RETURN-CODE      00012800
-                                                                        00012810
-           EVALUATE  TRUE                                               00012820
-               WHEN  DB2-OK                                             00012830
-                     MOVE G3178-VALPARM      TO MPYADEU-VALPARM-S       00012840
-
-               WHEN  DB2-CLV-NOT-FOUND
-                     MOVE CA-88              TO MPYADEU-COD-RET
-                     MOVE MM-MP0070          TO MPYADEU-MENSAJE
-                     MOVE SQLCODE            TO MPYADEU-SQLCODE
-                     MOVE SQLCA              TO MPYADEU-SQLCA
-                     MOVE CA-MDDT755         TO MPYADEU-TABLA
-                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA
-                     MOVE CA-PRRF-2300       TO MPYADEU-PARRAFO
-                     MOVE CA-REG-NO-ENC-755  TO MPYADEU-TEXTO           00012850
-
-                     PERFORM 3000-FIN
-                        THRU 3000-FIN-EXIT
-
-               WHEN  OTHER
-                     MOVE CA-99              TO MPYADEU-COD-RET         00012870
-                                                                        00012880
-                     IF  DB2-RECURSO-NO-DISPONIBLE OR                   00012890
-                         DB2-TABLA-BLOQUEADA                            00012900
-                         MOVE MM-XX9520      TO MPYADEU-MENSAJE         00012910
-                         MOVE CA-ERROR-RECURSO                          00012920
-                                             TO MPYADEU-TEXTO           00012930
-                                                                        00012940
-                     ELSE                                               00012950
-                         MOVE MM-XX3333      TO MPYADEU-MENSAJE         00012960
-                         MOVE CA-ERROR-CONS-755                         00012970
-                                             TO MPYADEU-TEXTO           00012980
-                                                                        00012990
-                     END-IF                                             00013000
-                                                                        00013010
-                     MOVE SQLCODE            TO MPYADEU-SQLCODE
-                     MOVE SQLCA              TO MPYADEU-SQLCA
-                     MOVE CA-MDDT755         TO MPYADEU-TABLA
-                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA
-                     MOVE CA-PRRF-2300       TO MPYADEU-PARRAFO
-                                                                        00013080
-                     PERFORM 3000-FIN                                   00013090
-                        THRU 3000-FIN-EXIT                              00013100
-                                                                        00013110
-           END-EVALUATE                                                 00013120
-           .                                                            00007520
-       2300-ACCEDER-MDDT755-EXIT.                                       00007530
-           EXIT.                                                        00007540
+       2300-ACCEDER-MDDT755.                                            00040010
+
+           MOVE MPYADEU-CDGENTI-E            TO G3178-CDGENTI           00040020
+           MOVE WK-PANUMPAR                  TO G3178-PANUMPAR          00040030
+           MOVE MPYADEU-FECHA-E              TO G3178-FECALTA           00040040
+                                                G3178-FEBAJA            00040050
+
+           PERFORM 2310-BUSCAR-CACHE-755                                00040060
+              THRU 2310-BUSCAR-CACHE-755-EXIT                           00040070
+
+           IF  SI-CACHE-ENCONTRADO                                      00040080
+               IF  WK-C755-ENCONTRADO(WK-IDX) = 'S'                     00040090
+                   MOVE WK-C755-VALPARM(WK-IDX)                         00040100
+                                               TO MPYADEU-VALPARM-S     00040110
+                    MOVE WK-C755-DESLARG(WK-IDX)                        00040115
+                                            TO MPYADEU-DESLARG-S        00040117
+               ELSE                                                     00040120
+                   MOVE CA-88                 TO MPYADEU-COD-RET        00040130
+                   MOVE MM-MP0070             TO MPYADEU-MENSAJE        00040140
+                   MOVE CA-MDDT755            TO MPYADEU-TABLA          00040150
+                   MOVE CA-MPBADEU            TO MPYADEU-RUTINA         00040160
+                   MOVE CA-PRRF-2300          TO MPYADEU-PARRAFO        00040170
+                   MOVE CA-REG-NO-ENC-755     TO MPYADEU-TEXTO          00040180
+
+                   PERFORM 3000-FIN                                     00040190
+                      THRU 3000-FIN-EXIT                                00040200
+               END-IF                                                   00040210
+
+           ELSE                                                         00040220
+
+               SET NO-REINTENTAR             TO TRUE                    00016004
+               MOVE ZEROES                    TO WK-NUM-REINTENTOS      00016006
+                                                                        00016008
+               PERFORM 2305-EJECUTAR-SELECT-755                         00016010
+                  THRU 2305-EJECUTAR-SELECT-755-EXIT                    00016012
+                 UNTIL NOT SI-REINTENTAR                                00016014
+                                                                        00016016
+           END-IF                                                       00016018
+           .                                                            00016020
+       2300-ACCEDER-MDDT755-EXIT.                                       00016022
+           EXIT.                                                        00016024
+                                                                        00016026
+      ******************************************************************00016028
+      * 2305-EJECUTAR-SELECT-755.                                      *00016030
+      * SE EJECUTA LA CONSULTA A MDDT755 Y SE REINTENTA CON ESPERA     *00016032
+      * CRECIENTE SI DB2 DEVUELVE RECURSO OCUPADO.                     *00016034
+      ******************************************************************00016036
+       2305-EJECUTAR-SELECT-755.                                        00016038
+                                                                        00016040
+           INITIALIZE DCLMDDT755                                        00016042
+                                                                        00016044
+           EXEC SQL                                                     00016046
+                 SELECT G3178_VALPARM, G3178_DESLARG                    00016048
+                  INTO :G3178-VALPARM, :G3178-DESLARG                   00016050
+                  FROM MDDT755                                          00016052
+                 WHERE G3178_CDGENTI   = :G3178-CDGENTI                 00016054
+                   AND G3178_PANUMPAR  = :G3178-PANUMPAR                00016056
+                   AND G3178_FECALTA  <= :G3178-FECALTA                 00016058
+                   AND G3178_FEBAJA   >= :G3178-FEBAJA                  00016060
+                 FETCH FIRST 1 ROW ONLY                                 00016062
+           END-EXEC                                                     00016064
+                                                                        00016066
+           MOVE SQLCODE                   TO SW-DB2-RETURN-CODE         00016068
+                                                                        00016070
+           SET NO-REINTENTAR               TO TRUE                      00016072
+                                                                        00016074
+           EVALUATE  TRUE                                               00016076
+               WHEN  DB2-OK                                             00016078
+                     MOVE G3178-VALPARM      TO MPYADEU-VALPARM-S       00016080
+                      MOVE G3178-DESLARG                                00016082
+                                        TO MPYADEU-DESLARG-S            00016084
+                                                                        00016086
+                     PERFORM 2320-AGREGAR-CACHE-755                     00016088
+                        THRU 2320-AGREGAR-CACHE-755-EXIT                00016090
+                                                                        00016092
+               WHEN  DB2-CLV-NOT-FOUND                                  00016094
+                     MOVE CA-88              TO MPYADEU-COD-RET         00016096
+                     MOVE MM-MP0070          TO MPYADEU-MENSAJE         00016098
+                     MOVE SQLCODE            TO MPYADEU-SQLCODE         00016100
+                     MOVE SQLCA              TO MPYADEU-SQLCA           00016102
+                     MOVE CA-MDDT755         TO MPYADEU-TABLA           00016104
+                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA          00016106
+                     MOVE CA-PRRF-2300       TO MPYADEU-PARRAFO         00016108
+                     MOVE CA-REG-NO-ENC-755  TO MPYADEU-TEXTO           00016110
+                                                                        00016112
+                     PERFORM 2320-AGREGAR-CACHE-755                     00016114
+                        THRU 2320-AGREGAR-CACHE-755-EXIT                00016116
+                                                                        00016118
+                     PERFORM 3000-FIN                                   00016120
+                        THRU 3000-FIN-EXIT                              00016122
+                                                                        00016124
+               WHEN  DB2-RECURSO-NO-DISPONIBLE OR                       00016126
+                     DB2-TABLA-BLOQUEADA                                00016128
+                     IF  WK-NUM-REINTENTOS < CN-MAX-REINTENTOS          00016130
+                         ADD 1                TO WK-NUM-REINTENTOS      00016132
+                         COMPUTE WK-SEGUNDOS-ESPERA =                   00016134
+                                 WK-NUM-REINTENTOS * CN-SEGUNDOS-ESPERA 00016136
+                                                                        00016138
+                         EXEC-FUN XX_ESPERA_REINTENTO                   00016140
+                             SEGUNDOS('WK-SEGUNDOS-ESPERA')             00016142
+                         END-FUN                                        00016144
+                                                                        00016146
+                         SET SI-REINTENTAR    TO TRUE                   00016148
+                     ELSE                                               00016150
+                         MOVE CA-99           TO MPYADEU-COD-RET        00016152
+                         MOVE MM-XX9520       TO MPYADEU-MENSAJE        00016154
+                         MOVE CA-ERROR-RECURSO                          00016156
+                                              TO MPYADEU-TEXTO          00016158
+                         MOVE SQLCODE         TO MPYADEU-SQLCODE        00016160
+                         MOVE SQLCA           TO MPYADEU-SQLCA          00016162
+                         MOVE CA-MDDT755      TO MPYADEU-TABLA          00016164
+                         MOVE CA-MPBADEU      TO MPYADEU-RUTINA         00016166
+                         MOVE CA-PRRF-2300    TO MPYADEU-PARRAFO        00016168
+                                                                        00016170
+                         PERFORM 3000-FIN                               00016172
+                            THRU 3000-FIN-EXIT                          00016174
+                     END-IF                                             00016176
+                                                                        00016178
+               WHEN  OTHER                                              00016180
+                     MOVE CA-99              TO MPYADEU-COD-RET         00016182
+                     MOVE MM-XX3333          TO MPYADEU-MENSAJE         00016184
+                     MOVE CA-ERROR-CONS-755  TO MPYADEU-TEXTO           00016186
+                     MOVE SQLCODE            TO MPYADEU-SQLCODE         00016188
+                     MOVE SQLCA              TO MPYADEU-SQLCA           00016190
+                     MOVE CA-MDDT755         TO MPYADEU-TABLA           00016192
+                     MOVE CA-MPBADEU         TO MPYADEU-RUTINA          00016194
+                     MOVE CA-PRRF-2300       TO MPYADEU-PARRAFO         00016196
+                                                                        00016198
+                     PERFORM 3000-FIN                                   00016200
+                        THRU 3000-FIN-EXIT                              00016202
+                                                                        00016204
+           END-EVALUATE                                                 00016206
+           .                                                            00016208
+       2305-EJECUTAR-SELECT-755-EXIT.                                   00016210
+           EXIT.                                                        00016212
+
+      ******************************************************************00040770
+      * 2310-BUSCAR-CACHE-755.                                         *00040780
+      * SE BUSCA EN LA CACHE DE MEMORIA SI YA SE RESOLVIO LA CLAVE DE  *00040790
+      * PARAMETRO MDDT755 EN UNA INVOCACION ANTERIOR DE ESTE PROCESO.  *00040800
+      ******************************************************************00040810
+       2310-BUSCAR-CACHE-755.                                           00040820
+
+           SET NO-CACHE-ENCONTRADO            TO TRUE                   00040830
+           MOVE ZEROES                        TO WK-IDX                 00040840
+
+           PERFORM 2315-COMPARAR-CACHE-755                              00040850
+              THRU 2315-COMPARAR-CACHE-755-EXIT                         00040860
+             UNTIL WK-IDX >= WK-NUM-CACHE-755                           00040870
+                OR SI-CACHE-ENCONTRADO                                  00040880
+           .                                                            00040890
+       2310-BUSCAR-CACHE-755-EXIT.                                      00040900
+           EXIT.                                                        00040910
+
+      ******************************************************************00040920
+      * 2315-COMPARAR-CACHE-755.                                       *00040930
+      * SE COMPARA LA CLAVE BUSCADA CONTRA LA SIGUIENTE ENTRADA DE LA  *00040940
+      * CACHE.                                                         *00040950
+      ******************************************************************00040960
+       2315-COMPARAR-CACHE-755.                                         00040970
+
+           ADD 1                              TO WK-IDX                 00040980
+
+           IF  WK-C755-CDGENTI(WK-IDX)  = G3178-CDGENTI  AND            00040990
+               WK-C755-PANUMPAR(WK-IDX) = G3178-PANUMPAR AND            00041000
+               WK-C755-FECHA(WK-IDX)    = G3178-FECALTA                 00041010
+               SET SI-CACHE-ENCONTRADO        TO TRUE                   00041020
+           END-IF                                                       00041030
+           .                                                            00041040
+       2315-COMPARAR-CACHE-755-EXIT.                                    00041050
+           EXIT.                                                        00041060
+
+      ******************************************************************00041070
+      * 2320-AGREGAR-CACHE-755.                                        *00041080
+      * SE AGREGA A LA CACHE DE MEMORIA EL RESULTADO RECIEN OBTENIDO   *00041090
+      * DE LA TABLA MDDT755, TANTO SI SE ENCONTRO COMO SI NO.          *00041100
+      ******************************************************************00041110
+       2320-AGREGAR-CACHE-755.                                          00041120
+
+           IF  WK-NUM-CACHE-755 < 50                                    00041130
+               ADD 1                          TO WK-NUM-CACHE-755       00041140
+               MOVE WK-NUM-CACHE-755          TO WK-IDX                 00041150
+
+               MOVE G3178-CDGENTI            TO WK-C755-CDGENTI(WK-IDX) 00041160
+               MOVE G3178-PANUMPAR           TO WK-C755-PANUMPAR(WK-IDX)00041170
+               MOVE G3178-FECALTA            TO WK-C755-FECHA(WK-IDX)   00041180
+
+               IF  MPYADEU-COD-RET = CA-00                              00041190
+                   MOVE 'S' TO WK-C755-ENCONTRADO(WK-IDX)               00041200
+                   MOVE G3178-VALPARM TO WK-C755-VALPARM(WK-IDX)        00041210
+                    MOVE G3178-DESLARG TO WK-C755-DESLARG(WK-IDX)       00041215
+               ELSE                                                     00041220
+                   MOVE 'N' TO WK-C755-ENCONTRADO(WK-IDX)               00041230
+                   MOVE SPACES TO WK-C755-VALPARM(WK-IDX)               00041240
+                    MOVE SPACES TO WK-C755-DESLARG(WK-IDX)              00041245
+               END-IF                                                   00041250
+           END-IF                                                       00041260
+           .                                                            00041270
+       2320-AGREGAR-CACHE-755-EXIT.                                     00041280
+           EXIT.                                                        00041290
 
       ******************************************************************00017580
       * 3000-FIN.                                                      *00017590
@@ -637,4 +1009,4 @@
        3000-FIN-EXIT.                                                   00017670
            EXIT.                                                        00017680
                                                                         00017690
-
\ No newline at end of file
+
