@@ -29,6 +29,27 @@
       *                                                                *00000320
       * USUARIO    FECHA             DESCRIPCIÛN                       *00000330
       * -------- ----------   ---------------------------------------- *00000340
+      * VIEWNEXT 08-08-2026    EXTERNALIZACION DEL FILTRO DE           *00000341
+      *                        SUCURSALES DE BRAZO CORTO A UN FICHERO  *00000342
+      *                        DE CONTROL (MPCHSEP1) Y VALIDACION DE   *00000343
+      *                        REGISTROS ANTES DEL REPARTO DE          *00000344
+      *                        TARJETAS.                               *00000345
+      * VIEWNEXT 08-08-2026    SOPORTE DE REINICIO/CHECKPOINT          *00000346
+      *                        (MPCHSECK) Y TERCER FICHERO DE SALIDA   *00000347
+      *                        (MPCHSES3) PARA TARJETAS CON XPAN       *00000348
+      *                        INVALIDO.                               *00000349
+      * VIEWNEXT 08-08-2026    DESGLOSE POR SUCURSAL Y AUDITORIA DE    *00000350
+      *                        LOS PARAMETROS SYSIN EN LAS             *00000351
+      *                        ESTADISTICAS DE FIN DE PROCESO.         *00000352
+      * VIEWNEXT 08-08-2026    MODO DE SIMULACION (DRY-RUN) SIN        *00000353
+      *                        ESCRITURA DE FICHEROS DE SALIDA, COMUN  *00000354
+      *                        CON MPCITI06.                           *00000355
+      * VIEWNEXT 09-08-2026    FICHERO SYSIN CON MULTIPLES PARAMETROS  *00000356
+      *                        Y FRECUENCIA DE CHECKPOINT              *00000357
+      *                        CONFIGURABLE.                           *00000358
+      * VIEWNEXT 08-08-2026    PROCESO PARTICIONADO (MPCHSPL), SALIDA  *00000359
+      *                        XML/JSON (MPCHXML) Y APORTACION AL      *00000360
+      *                        RESUMEN CONSOLIDADO MPCRESUM.           *00000361
       ******************************************************************00000350
                                                                         00000360
       ******************************************************************00000370
@@ -76,6 +97,32 @@
                   ACCESS MODE IS SEQUENTIAL                             00000750
                   FILE STATUS IS FS-MPCHSES2.                           00000760
                                                                         00000770
+      * -- FICHERO DE SALIDA CON LAS TARJETAS CON XPAN INVALIDO.        00000720
+           SELECT MPCHSES3 ASSIGN MPCHSES3                              00000722
+                  ACCESS MODE IS SEQUENTIAL                             00000724
+                  FILE STATUS IS FS-MPCHSES3.                           00000726
+                                                                        00000728
+      * -- FICHERO DE SALIDA CON LOS REGISTROS RECHAZADOS EN LA         00000727
+      *    VALIDACION PREVIA AL TRATAMIENTO.                            00000728
+           SELECT MPCHSER1 ASSIGN MPCHSER1                              00000729
+                  ACCESS MODE IS SEQUENTIAL                             00000730
+                  FILE STATUS IS FS-MPCHSER1.                           00000731
+                                                                        00000732
+      * -- FICHERO DE CONTROL CON LOS CODIGOS DE SUCURSAL A EXCLUIR.    00000672
+           SELECT MPCHSEP1 ASSIGN MPCHSEP1                              00000674
+                  ACCESS MODE IS SEQUENTIAL                             00000676
+                  FILE STATUS IS FS-MPCHSEP1.                           00000678
+                                                                        00000679
+      * -- FICHERO DE AUDITORIA CON EL HISTORICO DE EJECUCIONES.        00000732
+           SELECT MPCHSEA1 ASSIGN MPCHSEA1                              00000733
+                  ACCESS MODE IS SEQUENTIAL                             00000734
+                  FILE STATUS IS FS-MPCHSEA1.                           00000735
+                                                                        00000736
+      * -- FICHERO DE CHECKPOINT PARA REARRANQUE DEL PROCESO.           00000681
+           SELECT MPCHSECK ASSIGN MPCHSECK                              00000682
+                  ACCESS MODE IS SEQUENTIAL                             00000683
+                  FILE STATUS IS FS-MPCHSECK.                           00000684
+                                                                        00000685
       ******************************************************************00000780
       * DATA DIVISION                                                  *00000790
       ******************************************************************00000800
@@ -109,7 +156,47 @@
            RECORD CONTAINS 651 CHARACTERS                               00001000
            DATA RECORD IS REG-MPCHSES2.                                 00001010
        01  REG-MPCHSES2                    PIC X(651).                  00001020
+       FD  MPCHSES3                                                     00000950
+           BLOCK CONTAINS 0 RECORDS                                     00000952
+           RECORDING MODE IS F                                          00000954
+           LABEL RECORD ARE STANDARD                                    00000956
+           RECORD CONTAINS 651 CHARACTERS                               00000958
+           DATA RECORD IS REG-MPCHSES3.                                 00000960
+       01  REG-MPCHSES3                    PIC X(651).                  00000962
+                                                                        00000963
+       FD  MPCHSER1                                                     00000964
+           BLOCK CONTAINS 0 RECORDS                                     00000965
+           RECORDING MODE IS F                                          00000966
+           LABEL RECORD ARE STANDARD                                    00000967
+           RECORD CONTAINS 651 CHARACTERS                               00000968
+           DATA RECORD IS REG-MPCHSER1.                                 00000969
+       01  REG-MPCHSER1                    PIC X(651).                  00000970
+                                                                        00000964
                                                                         00001030
+       FD  MPCHSEP1                                                     00001032
+           BLOCK CONTAINS 0 RECORDS                                     00001033
+           RECORDING MODE IS F                                          00001034
+           LABEL RECORD ARE STANDARD                                    00001035
+           RECORD CONTAINS 5 CHARACTERS                                 00001036
+           DATA RECORD IS REG-MPCHSEP1.                                 00001037
+       01  REG-MPCHSEP1                    PIC X(05).                   00001038
+                                                                        00001039
+       FD  MPCHSEA1                                                     00001039
+           BLOCK CONTAINS 0 RECORDS                                     00001041
+           RECORDING MODE IS F                                          00001043
+           LABEL RECORD ARE STANDARD                                    00001045
+           RECORD CONTAINS 80 CHARACTERS                                00001047
+           DATA RECORD IS REG-MPCHSEA1.                                 00001049
+       01  REG-MPCHSEA1                    PIC X(80).                   00001051
+                                                                        00001053
+       FD  MPCHSECK                                                     00001039
+           BLOCK CONTAINS 0 RECORDS                                     00001040
+           RECORDING MODE IS F                                          00001041
+           LABEL RECORD ARE STANDARD                                    00001042
+           RECORD CONTAINS 9 CHARACTERS                                 00001043
+           DATA RECORD IS REG-MPCHSECK.                                 00001044
+       01  REG-MPCHSECK                   PIC 9(09).                    00001045
+                                                                        00001046
       *----------------------------------------------------------------*00001040
       * WORKING-STORAGE SECTION                                        *00001050
       *----------------------------------------------------------------*00001060
@@ -122,6 +209,30 @@
            05  SW-FIN-MPCHSEE1             PIC X(01)   VALUE 'N'.       00001260
                88  SI-FIN-MPCHSEE1                     VALUE 'S'.       00001270
                88  NO-FIN-MPCHSEE1                     VALUE 'N'.       00001280
+           05  SW-FIN-MPCHSEP1             PIC X(01)   VALUE 'N'.       00001282
+               88  SI-FIN-MPCHSEP1                     VALUE 'S'.       00001284
+               88  NO-FIN-MPCHSEP1                     VALUE 'N'.       00001286
+           05  SW-BLZCORTO-ENCONTRADO      PIC X(01)   VALUE 'N'.       00001288
+               88  SI-BLZCORTO-ENCONTRADO              VALUE 'S'.       00001289
+               88  NO-BLZCORTO-ENCONTRADO              VALUE 'N'.       00001290
+           05  SW-RESTART              PIC X(01)   VALUE 'N'.           00001291
+               88  SI-RESTART                       VALUE 'S'.          00001292
+               88  NO-RESTART                       VALUE 'N'.          00001293
+           05  SW-REGISTRO-VALIDO     PIC X(01)   VALUE 'S'.            00001280
+               88  SI-REGISTRO-VALIDO              VALUE 'S'.           00001281
+               88  NO-REGISTRO-VALIDO              VALUE 'N'.           00001282
+           05  SW-XPAN-VALIDO          PIC X(01)   VALUE 'S'.           00001294
+               88  SI-XPAN-VALIDO                   VALUE 'S'.          00001295
+               88  NO-XPAN-VALIDO                   VALUE 'N'.          00001296
+           05  SW-RESUMEN-BLZ-ENCONTRADO   PIC X(01)   VALUE 'N'.       00001295
+               88  SI-RESUMEN-BLZ-ENCONTRADO            VALUE 'S'.      00001296
+               88  NO-RESUMEN-BLZ-ENCONTRADO            VALUE 'N'.      00001297
+      *--  SWITCH PARA INDICAR QUE EL PROGRAMA SE EJECUTA EN MODO       00001298
+      *--  SIMULACION (NO SE ABREN NI ESCRIBEN LOS FICHEROS MPCHSES1,   00001299
+      *--  MPCHSES2, MPCHSES3 Y MPCHSER1).                              00001300
+           05  SW-SIMULACION          PIC X(01)   VALUE 'N'.            00001301
+               88  SI-SIMULACION                   VALUE 'S'.           00001302
+               88  NO-SIMULACION                   VALUE 'N'.           00001303
                                                                         00001290
       ******************************************************************00001300
       *                      C O N S T A N T E S                       *00001310
@@ -141,6 +252,11 @@
                10  CA-MPCHSEE1             PIC X(08)   VALUE 'MPCHSEE1'.00001520
                10  CA-MPCHSES1             PIC X(08)   VALUE 'MPCHSES1'.00001530
                10  CA-MPCHSES2             PIC X(08)   VALUE 'MPCHSES2'.00001530
+            10  CA-MPCHSES3             PIC X(08)   VALUE 'MPCHSES3'.   00001531
+               10  CA-MPCHSER1             PIC X(08)   VALUE 'MPCHSER1'.00001531
+               10  CA-MPCHSEP1             PIC X(08)   VALUE 'MPCHSEP1'.00001532
+               10  CA-MPCHSEA1             PIC X(08)   VALUE 'MPCHSEA1'.00001534
+               10  CA-MPCHSECK             PIC X(08)   VALUE 'MPCHSECK'.00001533
       *ERRORES                                                          00001560
                10  CA-ERR-ABRIR-MPCHSEE1   PIC X(34)   VALUE 'ERROR AL A00001570
       -                            'BRIR EL FICHERO MPCHSEE1'.          00001580
@@ -148,18 +264,48 @@
       -                            'BRIR EL FICHERO MPCHSES1'.          00001600
                10  CA-ERR-ABRIR-MPCHSES2   PIC X(34)   VALUE 'ERROR AL A00001590
       -                            'BRIR EL FICHERO MPCHSES2'.          00001600
+               10  CA-ERR-ABRIR-MPCHSES3   PIC X(34)   VALUE 'ERROR AL A00001601
+      -                            'BRIR EL FICHERO MPCHSES3'.          00001602
                10  CA-ERR-CERRAR-MPCHSEE1  PIC X(35)   VALUE 'ERROR AL C00001610
       -                            'ERRAR EL FICHERO MPCHSEE1'.         00001620
                10  CA-ERR-CERRAR-MPCHSES1  PIC X(35)   VALUE 'ERROR AL C00001630
       -                            'ERRAR EL FICHERO MPCHSES1'.         00001640
                10  CA-ERR-CERRAR-MPCHSES2  PIC X(35)   VALUE 'ERROR AL C00001630
       -                            'ERRAR EL FICHERO MPCHSES2'.         00001640
+               10  CA-ERR-CERRAR-MPCHSES3   PIC X(35)   VALUE 'ERROR AL 00001611
+      -                            'CERRAR EL FICHERO MPCHSES3'.        00001612
                10  CA-ERR-LEER-MPCHSEE1    PIC X(33)   VALUE 'ERROR AL L00001650
       -                            'EER EL FICHERO MPCHSEE1'.           00001660
                10  CA-ERR-ESCRIB-MPCHSES1  PIC X(34)   VALUE 'ERROR AL E00001670
       -                            'SCRIBIR FICHERO MPCHSES1'.          00001680
                10  CA-ERR-ESCRIB-MPCHSES2  PIC X(34)   VALUE 'ERROR AL E00001670
       -                            'SCRIBIR FICHERO MPCHSES2'.          00001680
+               10  CA-ERR-ESCRIB-MPCHSES3   PIC X(34)   VALUE 'ERROR AL 00001621
+      -                            'ESCRIBIR FICHERO MPCHSES3'.         00001622
+               10  CA-ERR-ABRIR-MPCHSER1   PIC X(34)   VALUE 'ERROR AL A00001623
+      -                            'BRIR EL FICHERO MPCHSER1'.          00001625
+               10  CA-ERR-CERRAR-MPCHSER1  PIC X(35)   VALUE 'ERROR AL C00001627
+      -                            'ERRAR EL FICHERO MPCHSER1'.         00001629
+               10  CA-ERR-ESCRIB-MPCHSER1  PIC X(34)   VALUE 'ERROR AL E00001631
+      -                            'SCRIBIR FICHERO MPCHSER1'.          00001633
+               10  CA-ERR-ABRIR-MPCHSEP1   PIC X(34)   VALUE 'ERROR AL A00001682
+      -                            'BRIR EL FICHERO MPCHSEP1'.          00001684
+               10  CA-ERR-CERRAR-MPCHSEP1  PIC X(35)   VALUE 'ERROR AL C00001686
+      -                            'ERRAR EL FICHERO MPCHSEP1'.         00001688
+               10  CA-ERR-LEER-MPCHSEP1    PIC X(33)   VALUE 'ERROR AL L00001690
+      -                            'EER EL FICHERO MPCHSEP1'.           00001692
+               10  CA-ERR-ABRIR-MPCHSEA1   PIC X(34)   VALUE 'ERROR AL A00001699
+      -                            'BRIR EL FICHERO MPCHSEA1'.          00001700
+               10  CA-ERR-CERRAR-MPCHSEA1  PIC X(35)   VALUE 'ERROR AL C00001701
+      -                            'ERRAR EL FICHERO MPCHSEA1'.         00001702
+               10  CA-ERR-ESCRIB-MPCHSEA1  PIC X(34)   VALUE 'ERROR AL E00001703
+      -                            'SCRIBIR FICHERO MPCHSEA1'.          00001704
+               10  CA-ERR-ABRIR-MPCHSECK   PIC X(34)   VALUE 'ERROR AL A00001693
+      -                            'BRIR EL FICHERO MPCHSECK'.          00001694
+               10  CA-ERR-CERRAR-MPCHSECK   PIC X(35)   VALUE 'ERROR AL 00001695
+      -                            'CERRAR EL FICHERO MPCHSECK'.        00001696
+               10  CA-ERR-ESCRIB-MPCHSECK   PIC X(34)   VALUE 'ERROR AL 00001697
+      -                            'ESCRIBIR FICHERO MPCHSECK'.         00001698
       *PARRAFOS                                                         00001760
                10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001770
       -                            '-FICHEROS'.                         00001780
@@ -167,15 +313,43 @@
       -                            'BIR-MPCHSES1'.                      00001820
                10  CA-PRF-2200             PIC X(22)   VALUE '2200-ESCRI00001810
       -                            'BIR-MPCHSES2'.                      00001820
+               10  CA-PRF-2040             PIC X(17)   VALUE '2040-VALID00001585
+      -                            'AR-XPAN'.                           00001586
+               10  CA-PRF-2300             PIC X(22)   VALUE '2300-ESCRI00001625
+      -                            'BIR-MPCHSES3'.                      00001626
+               10  CA-PRF-2005             PIC X(22)   VALUE '2005-VALID00001627
+      -                            'AR-REGISTRO'.                       00001629
+               10  CA-PRF-2010             PIC X(22)   VALUE '2010-ESCRI00001631
+      -                            'BIR-MPCHSER1'.                      00001633
+               10  CA-PRF-3050             PIC X(23)   VALUE '3050-ESCRI00001710
+      -                            'BIR-AUDITORIA'.                     00001711
                10  CA-PRF-9100             PIC X(18)   VALUE '9100-LEER-00001830
       -                            'MPCHSEE1'.                          00001840
                10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001850
       -                            'R-FICHEROS'.                        00001860
+               10  CA-PRF-1150             PIC X(21)   VALUE '1150-CARGA00001862
+      -                            'R-BLZCORTOS'.                       00001864
+               10  CA-PRF-9150             PIC X(18)   VALUE '9150-LEER-00001866
+      -                            'MPCHSEP1'.                          00001868
+               10  CA-PRF-1050          PIC X(23)   VALUE '1050-VERIFICA00001869
+      -                            'R-REINICIO'.                        00001870
+               10  CA-PRF-1160          PIC X(21)   VALUE '1160-SALTAR-R00001871
+      -                            'EGISTROS'.                          00001872
+               10  CA-PRF-2900          PIC X(22)   VALUE '2900-GRABAR-C00001873
+      -                            'HECKPOINT'.                         00001874
+               10  CA-PRF-3150          PIC X(24)   VALUE '3150-RESETEAR00001875
+      -                            '-CHECKPOINT'.                       00001876
+               10  CA-PRF-8000          PIC X(24)   VALUE '8000-ESCRIBIR00001877
+      -                            '-CHECKPOINT'.                       00001878
                                                                         00001870
            05  CN-CONSTANTES-NUMERICAS.                                 00001880
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001882
                10  CN-1                    PIC 9(01)   VALUE 1.         00001890
                10  CN-4                    PIC 9(01)   VALUE 4.         00001890
                10  CN-5                    PIC 9(01)   VALUE 5.         00001890
+               10  CN-MAX-BLZCORTOS        PIC 9(02)   VALUE 50.        00001910
+               10  CN-MAX-RESUMEN-BLZ      PIC 9(02)   VALUE 50.        00001770
+               10  CN-FREC-CHECKPOINT      PIC 9(05)   VALUE 1000.      00001911
                                                                         00001920
       ******************************************************************00001930
       *                    C O N T A D O R E S                         *00001940
@@ -185,6 +359,9 @@
            05  CT-REG-MPCHSEE1             PIC 9(9).                    00001980
            05  CT-REG-MPCHSES1             PIC 9(9).                    00001990
            05  CT-REG-MPCHSES2             PIC 9(9).                    00001990
+           05  CT-REG-MPCHSES3             PIC 9(9).                    00001991
+           05  CT-REG-MPCHSER1             PIC 9(9).                    00001993
+           05  CT-REG-MPCHSEP1             PIC 9(9).                    00001992
                                                                         00002000
       ******************************************************************00002010
       * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00002020
@@ -211,7 +388,29 @@
       -                            'S ESCRITOS EN MPCHSES2:           '.00002170
                10  WK-ESCRI2-ED            PIC ZZZZZZZZ9.               00002180
                10  FILLER                  PIC X(01)   VALUE '*'.       00002190
-                                                                        00002210
+           05  WK-CAB-6.                                                00002151
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00002152
+      -                            'S ESCRITOS EN MPCHSES3:'.           00002153
+               10  WK-ESCRI3-ED            PIC ZZZZZZZZ9.               00002154
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002155
+           05  WK-CAB-7.                                                00001786
+               10  FILLER                  PIC X(10)   VALUE '* SUC: '. 00001788
+               10  WK-RESUMEN-COD-ED       PIC X(05).                   00001790
+               10  FILLER                  PIC X(12)   VALUE ' REM: '.  00001792
+               10  WK-RESUMEN-REMITE-ED    PIC ZZZZZZ9.                 00001794
+               10  FILLER                  PIC X(10)   VALUE ' NOREM: '.00001796
+               10  WK-RESUMEN-NOREMIT-ED   PIC ZZZZZZ9.                 00001798
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001800
+           05  WK-CAB-8.                                                00001802
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00001804
+      -                            'S RECHAZADOS:'.                     00001806
+               10  WK-RECHAZ-ED            PIC ZZZZZZZZ9.               00001808
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001809
+           05  WK-CAB-9                    PIC X(55)   VALUE '* MODO SIM00001810
+      -                            'ULACION - NO FICHEROS SALIDA        00001811
+      -                            '        *'.                         00001812
+                                                                        00001813
+                                                                        00001802
       ******************************************************************00002330
       * VARIABLES DE INFORMACION DE LA FUNCION                         *00002340
       * XX_CANCELACION_PROCESOS_BATCH.                                 *00002350
@@ -226,6 +425,10 @@
            05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002440
            05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00002450
            05  WK-PARAMETROS               PIC X(30)   VALUE SPACES.    00002460
+      *--  FECHA Y HORA DE LA INCIDENCIA, PARA EL REGISTRO EN EL LOG    00002462
+      *--  COMPARTIDO DE INCIDENCIAS DE BATCH (BATCH_INCIDENTE).        00002464
+           05  WK-FECHA-INCIDENCIA         PIC 9(08)   VALUE ZEROES.    00002466
+           05  WK-HORA-INCIDENCIA          PIC 9(08)   VALUE ZEROES.    00002468
       *--  ERRORES DE FICHEROS.                                         00002470
            05  WK-ERROR-FICHERO.                                        00002480
                10  WK-DDNAME               PIC X(08)   VALUE SPACES.    00002490
@@ -237,6 +440,26 @@
                10  WK-TABLA-DB2            PIC X(18)   VALUE SPACES.    00002550
                10  WK-DATOS-ACCESO         PIC X(104)  VALUE SPACES.    00002560
                                                                         00002570
+      ******************************************************************00002572
+      * PARAMETRO DE ENTRADA POR SYSIN: MODO DE EJECUCION (S = MODO    *00002573
+      * SIMULACION, NO SE GENERAN LOS FICHEROS DE SALIDA), FRECUENCIA  *00002573
+      * DE CHECKPOINT (EN BLANCO O NO NUMERICA = SE MANTIENE LA        *00002573
+      * CN-FREC-CHECKPOINT POR DEFECTO) Y UNA SUCURSAL ADICIONAL A     *00002573
+      * EXCLUIR DE LA REMISION, MAS ALLA DE LAS YA CARGADAS DESDE      *00002573
+      * EL FICHERO MPCHSEP1 (EN BLANCO = NINGUNA).                     *00002574
+      ******************************************************************00002575
+       01  WK-PARAMETRO-ENTRADA.                                        00002576
+           05  WK-MODO-EJECUCION       PIC X(01).                       00002577
+           05  WK-FREC-CHECKPOINT-AN   PIC X(05).                       00002577
+           05  WK-SUCURSAL-EXTRA       PIC X(05).                       00002577
+                                                                        00002578
+      ******************************************************************00002579
+      * FRECUENCIA DE CHECKPOINT YA VALIDADA Y CONVERTIDA A NUMERICA.  *00002579
+      * SE INICIALIZA A CN-FREC-CHECKPOINT Y SE SUSTITUYE SOLO SI EL   *00002579
+      * VALOR RECIBIDO POR SYSIN ES NUMERICO Y DISTINTO DE CERO.       *00002579
+      ******************************************************************00002579
+       01  WK-FREC-CHECKPOINT          PIC 9(05)   VALUE ZEROES.        00002579
+                                                                        00002578
       ******************************************************************00002580
       *                      F I L E  S T A T U S                      *00002590
       ******************************************************************00002600
@@ -244,6 +467,49 @@
            05  FS-MPCHSEE1                 PIC X(02).                   00002620
            05  FS-MPCHSES1                 PIC X(02).                   00002630
            05  FS-MPCHSES2                 PIC X(02).                   00002630
+           05  FS-MPCHSES3                 PIC X(02).                   00002631
+           05  FS-MPCHSER1                 PIC X(02).                   00002632
+           05  FS-MPCHSEP1                 PIC X(02).                   00002632
+           05  FS-MPCHSEA1                 PIC X(02).                   00002633
+           05  FS-MPCHSECK                 PIC X(02).                   00002633
+                                                                        00002772
+      ******************************************************************00002774
+      * TABLA DE CODIGOS DE SUCURSAL A EXCLUIR DE LA REMISION          *00002776
+      ******************************************************************00002778
+       01  WK-TABLA-BLZCORTOS.                                          00002780
+           05  WK-NUM-BLZCORTOS            PIC 9(04)   VALUE ZEROES.    00002782
+           05  WK-BLZCORTO-TAB             PIC X(05)                    00002784
+                                            OCCURS 50 TIMES.            00002786
+                                                                        00002788
+      ******************************************************************00002792
+      * REGISTRO DE AUDITORIA DE LA EJECUCION (FICHERO MPCHSEA1)       *00002794
+      ******************************************************************00002796
+       01  WK-AUDITORIA.                                                00002798
+           05  WK-AUD-FECHA                PIC 9(08)   VALUE ZEROES.    00002800
+           05  WK-AUD-HORA                 PIC 9(08)   VALUE ZEROES.    00002802
+           05  WK-AUD-EXCLUIDOS            PIC 9(04)   VALUE ZEROES.    00002804
+           05  WK-AUD-LEIDOS               PIC 9(09)   VALUE ZEROES.    00002806
+           05  WK-AUD-ESCRI1               PIC 9(09)   VALUE ZEROES.    00002808
+           05  WK-AUD-ESCRI2               PIC 9(09)   VALUE ZEROES.    00002810
+           05  WK-AUD-ESCRI3               PIC 9(09)   VALUE ZEROES.    00002812
+           05  WK-AUD-RECHAZ               PIC 9(09)   VALUE ZEROES.    00002814
+           05  FILLER                      PIC X(15)   VALUE SPACES.    00002816
+                                                                        00002818
+       01  WK-IDX                          PIC 9(04)   VALUE ZEROES.    00002790
+       01  WK-IDX-RESUMEN                  PIC 9(04)   VALUE ZEROES.    00001780
+                                                                        00001785
+      ******************************************************************00001790
+      * TABLA RESUMEN DE REMISION/NO REMISION POR SUCURSAL             *00001795
+      ******************************************************************00001800
+       01  WK-TABLA-RESUMEN-BLZ.                                        00001805
+           05  WK-NUM-RESUMEN-BLZ          PIC 9(04)   VALUE ZEROES.    00001810
+           05  WK-RESUMEN-BLZ-TAB          OCCURS 50 TIMES.             00001815
+               10  WK-RESUMEN-BLZ-COD      PIC X(05).                   00001820
+               10  WK-RESUMEN-BLZ-REMITE   PIC 9(07)   VALUE ZEROES.    00001825
+               10  WK-RESUMEN-BLZ-NOREMIT  PIC 9(07)   VALUE ZEROES.    00001830
+                                                                        00001835
+       01  WK-CHECKPOINT                  PIC 9(09)   VALUE ZEROES.     00002800
+       01  WK-CONT-CHECKPOINT             PIC 9(05)   VALUE ZEROES.     00002810
                                                                         00002770
       ******************************************************************00002580
       *                      V A R I A B L E S                         *00002590
@@ -361,8 +627,6 @@
                10  WK-CDTERUMO-007         PIC X(08).
                10  WK-CONTCUR-007          PIC X(26).
 
-           05  WK-BLZ-CORTO                PIC X(05).
-
       ******************************************************************00002780
       * LINKAGE SECTION                                                *00002790
       ******************************************************************00002800
@@ -395,14 +659,40 @@
                                                                         00003070
            INITIALIZE WK-VARIABLES                                      00003080
                       CT-CONTADORES                                     00003080
-
-           ACCEPT WK-BLZ-CORTO FROM SYSIN                               00003180
-
            SET NO-FIN-MPCHSEE1               TO TRUE                    00003110
+           SET NO-FIN-MPCHSEP1               TO TRUE                    00003112
+                                                                        00003113
+           ACCEPT WK-PARAMETRO-ENTRADA        FROM SYSIN                00003114
+           IF  WK-MODO-EJECUCION = 'S'                                  00003115
+               SET SI-SIMULACION              TO TRUE                   00003116
+           ELSE                                                         00003117
+               SET NO-SIMULACION              TO TRUE                   00003118
+           END-IF                                                       00003119
+                                                                        00003120
+      *--  SI NO LLEGA FRECUENCIA DE CHECKPOINT POR SYSIN, O LLEGA NO   00003120
+      *--  NUMERICA O A CERO, SE MANTIENE LA CN-FREC-CHECKPOINT POR     00003120
+      *--  DEFECTO.                                                     00003120
+           IF  WK-FREC-CHECKPOINT-AN NUMERIC                            00003120
+           AND WK-FREC-CHECKPOINT-AN > ZEROES                           00003120
+               MOVE WK-FREC-CHECKPOINT-AN     TO WK-FREC-CHECKPOINT     00003120
+           ELSE                                                         00003120
+               MOVE CN-FREC-CHECKPOINT        TO WK-FREC-CHECKPOINT     00003120
+           END-IF                                                       00003120
                                                                         00003120
+           PERFORM 1050-VERIFICAR-REINICIO                              00003122
+              THRU 1050-VERIFICAR-REINICIO-EXIT                         00003124
+                                                                        00003126
            PERFORM 1100-ABRIR-FICHEROS                                  00003130
               THRU 1100-ABRIR-FICHEROS-EXIT                             00003140
                                                                         00003150
+           PERFORM 1150-CARGAR-BLZCORTOS                                00003152
+              THRU 1150-CARGAR-BLZCORTOS-EXIT                           00003154
+                                                                        00003150
+           IF  SI-RESTART                                               00003155
+               PERFORM 1160-SALTAR-REGISTROS                            00003156
+                  THRU 1160-SALTAR-REGISTROS-EXIT                       00003157
+           END-IF                                                       00003158
+                                                                        00003159
            PERFORM 9100-LEER-MPCHSEE1                                   00003160
               THRU 9100-LEER-MPCHSEE1-EXIT                              00003170
                                                                         00003180
@@ -410,6 +700,36 @@
        1000-INICIO-EXIT.                                                00003200
            EXIT.                                                        00003210
                                                                         00003220
+      ******************************************************************00003045
+      ***                   1050-VERIFICAR-REINICIO                 *** 00003046
+      ***                   ----------------------                  *** 00003047
+      * SE COMPRUEBA SI EXISTE EL FICHERO MPCHSECK DE UNA EJECUCION   * 00003048
+      * ANTERIOR NO FINALIZADA, PARA REARRANCAR EL PROCESO.           * 00003049
+      ******************************************************************00003050
+       1050-VERIFICAR-REINICIO.                                         00003051
+                                                                        00003052
+           OPEN INPUT MPCHSECK                                          00003053
+                                                                        00003054
+           IF  FS-MPCHSECK = CA-FS-OK                                   00003055
+               READ MPCHSECK INTO WK-CHECKPOINT                         00003056
+                                                                        00003057
+               CLOSE MPCHSECK                                           00003058
+                                                                        00003059
+      *--      UN CHECKPOINT A CERO SIGNIFICA QUE LA EJECUCION ANTERIOR 00003060
+      *--      TERMINO CORRECTAMENTE: NO ES UN REARRANQUE.              00003061
+               IF  WK-CHECKPOINT NOT = ZEROES                           00003062
+                   SET SI-RESTART          TO TRUE                      00003063
+               ELSE                                                     00003064
+                   SET NO-RESTART          TO TRUE                      00003065
+               END-IF                                                   00003066
+           ELSE                                                         00003067
+               SET NO-RESTART              TO TRUE                      00003068
+           END-IF                                                       00003069
+                                                                        00003070
+           .                                                            00003071
+       1050-VERIFICAR-REINICIO-EXIT.                                    00003072
+           EXIT.                                                        00003073
+                                                                        00003074
       ******************************************************************00003230
       ***                   1100-ABRIR-FICHEROS                      ***00003240
       ***                   -------------------                      ***00003250
@@ -417,9 +737,29 @@
       ******************************************************************00003270
        1100-ABRIR-FICHEROS.                                             00003280
                                                                         00003290
-           OPEN INPUT  MPCHSEE1                                         00003300
-                OUTPUT MPCHSES1                                         00003310
-                       MPCHSES2                                         00003310
+      *--  EN MODO SIMULACION NO SE ABREN LOS FICHEROS DE SALIDA        00005658
+      *--  MPCHSES1, MPCHSES2, MPCHSES3 Y MPCHSER1, PARA NO GENERAR     00005659
+      *--  NINGUN REGISTRO EN ELLOS.                                    00005660
+           IF  SI-SIMULACION                                            00005661
+               OPEN INPUT  MPCHSEE1                                     00005662
+                           MPCHSEP1                                     00005663
+           ELSE                                                         00005664
+               IF  SI-RESTART                                           00005665
+                   OPEN INPUT  MPCHSEE1                                 00005666
+                               MPCHSEP1                                 00005667
+                        EXTEND MPCHSES1                                 00005668
+                               MPCHSES2                                 00005669
+                               MPCHSES3                                 00005670
+                               MPCHSER1                                 00005671
+               ELSE                                                     00005672
+                   OPEN INPUT  MPCHSEE1                                 00005673
+                               MPCHSEP1                                 00005674
+                        OUTPUT MPCHSES1                                 00005675
+                               MPCHSES2                                 00005676
+                               MPCHSES3                                 00005677
+                               MPCHSER1                                 00005678
+               END-IF                                                   00005679
+           END-IF                                                       00005680
                                                                         00003320
            IF  FS-MPCHSEE1 NOT = CA-FS-OK                               00003330
                MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003340
@@ -433,7 +773,8 @@
                                                                         00003420
            END-IF                                                       00003430
                                                                         00003440
-           IF  FS-MPCHSES1 NOT = CA-FS-OK                               00003450
+           IF  NO-SIMULACION                                            00003451
+           AND FS-MPCHSES1 NOT = CA-FS-OK                               00003452
                MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003460
                MOVE CA-ERR-ABRIR-MPCHSES1    TO WK-DESCRIPCION          00003470
                MOVE CA-PRF-1100              TO WK-PARRAFO              00003480
@@ -445,7 +786,8 @@
                                                                         00003540
            END-IF                                                       00003550
                                                                         00003560
-           IF  FS-MPCHSES2 NOT = CA-FS-OK                               00003450
+           IF  NO-SIMULACION                                            00003453
+           AND FS-MPCHSES2 NOT = CA-FS-OK                               00003454
                MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003460
                MOVE CA-ERR-ABRIR-MPCHSES2    TO WK-DESCRIPCION          00003470
                MOVE CA-PRF-1100              TO WK-PARRAFO              00003480
@@ -457,34 +799,332 @@
                                                                         00003540
            END-IF                                                       00003550
                                                                         00003560
+           IF  NO-SIMULACION                                            00005751
+           AND FS-MPCHSES3 NOT = CA-FS-OK                               00005752
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005755
+               MOVE CA-ERR-ABRIR-MPCHSES3    TO WK-DESCRIPCION          00005760
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00005765
+               MOVE CA-MPCHSES3              TO WK-DDNAME               00005770
+               MOVE FS-MPCHSES3              TO WK-FILE-STATUS          00005775
+                                                                        00005780
+               PERFORM 9000-CANCELACION                                 00005785
+                  THRU 9000-CANCELACION-EXIT                            00005790
+                                                                        00005795
+           END-IF                                                       00005800
+                                                                        00005805
+           IF  NO-SIMULACION                                            00005801
+           AND FS-MPCHSER1 NOT = CA-FS-OK                               00005802
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005802
+               MOVE CA-ERR-ABRIR-MPCHSER1    TO WK-DESCRIPCION          00005803
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00005804
+               MOVE CA-MPCHSER1              TO WK-DDNAME               00005805
+               MOVE FS-MPCHSER1              TO WK-FILE-STATUS          00005806
+                                                                        00005807
+               PERFORM 9000-CANCELACION                                 00005808
+                  THRU 9000-CANCELACION-EXIT                            00005809
+                                                                        00005810
+           END-IF                                                       00005811
+                                                                        00005812
+           IF  FS-MPCHSEP1 NOT = CA-FS-OK                               00003555
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003556
+               MOVE CA-ERR-ABRIR-MPCHSEP1    TO WK-DESCRIPCION          00003557
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003558
+               MOVE CA-MPCHSEP1              TO WK-DDNAME               00003559
+               MOVE FS-MPCHSEP1              TO WK-FILE-STATUS          00003560
+                                                                        00003561
+               PERFORM 9000-CANCELACION                                 00003562
+                  THRU 9000-CANCELACION-EXIT                            00003563
+                                                                        00003564
+           END-IF                                                       00003565
+                                                                        00003566
+           OPEN EXTEND MPCHSEA1                                         00003567
+                                                                        00003568
+           IF  FS-MPCHSEA1 NOT = CA-FS-OK                               00003569
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003570
+               MOVE CA-ERR-ABRIR-MPCHSEA1    TO WK-DESCRIPCION          00003571
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003572
+               MOVE CA-MPCHSEA1              TO WK-DDNAME               00003573
+               MOVE FS-MPCHSEA1              TO WK-FILE-STATUS          00003574
+                                                                        00003575
+               PERFORM 9000-CANCELACION                                 00003576
+                  THRU 9000-CANCELACION-EXIT                            00003577
+                                                                        00003578
+           END-IF                                                       00003579
+                                                                        00003580
            .                                                            00003570
        1100-ABRIR-FICHEROS-EXIT.                                        00003580
            EXIT.                                                        00003590
                                                                         00003600
       ******************************************************************00003610
+      ***                   1150-CARGAR-BLZCORTOS                    ***00003620
+      ***                   --------------------                    *** 00003630
+      * SE CARGA LA TABLA DE BRAZOS CORTOS DESDE EL FICHERO MPCHSEP1 Y *00003640
+      * SE ANADE, SI SE HA RECIBIDO, LA SUCURSAL ADICIONAL DE SYSIN.   *00003640
+      ******************************************************************00003650
+       1150-CARGAR-BLZCORTOS.                                           00003660
+                                                                        00003670
+           PERFORM 9150-LEER-MPCHSEP1                                   00003680
+              THRU 9150-LEER-MPCHSEP1-EXIT                              00003690
+                                                                        00003700
+           PERFORM 1155-ACUMULAR-BLZCORTO                               00003710
+              THRU 1155-ACUMULAR-BLZCORTO-EXIT                          00003720
+             UNTIL SI-FIN-MPCHSEP1                                      00003730
+                                                                        00003740
+           IF  WK-SUCURSAL-EXTRA NOT = SPACES                           00003741
+           AND WK-NUM-BLZCORTOS < CN-MAX-BLZCORTOS                      00003742
+               ADD CN-1                      TO WK-NUM-BLZCORTOS        00003743
+               MOVE WK-SUCURSAL-EXTRA        TO                         00003744
+                    WK-BLZCORTO-TAB(WK-NUM-BLZCORTOS)                   00003745
+           END-IF                                                       00003746
+                                                                        00003740
+           .                                                            00003750
+       1150-CARGAR-BLZCORTOS-EXIT.                                      00003760
+           EXIT.                                                        00003770
+                                                                        00003780
+      ******************************************************************00003790
+      ***                   1155-ACUMULAR-BLZCORTO                   ***00003800
+      ***                   ----------------------                   ***00003810
+      * SE ACUMULA UN BRAZO CORTO EN LA TABLA Y SE LEE EL SIGUIENTE.   *00003820
+      ******************************************************************00003830
+       1155-ACUMULAR-BLZCORTO.                                          00003840
+                                                                        00003850
+           IF  WK-NUM-BLZCORTOS < CN-MAX-BLZCORTOS                      00003860
+               ADD CN-1                      TO WK-NUM-BLZCORTOS        00003870
+               MOVE REG-MPCHSEP1             TO                         00003880
+                    WK-BLZCORTO-TAB(WK-NUM-BLZCORTOS)                   00003890
+           END-IF                                                       00003900
+                                                                        00003910
+           PERFORM 9150-LEER-MPCHSEP1                                   00003920
+              THRU 9150-LEER-MPCHSEP1-EXIT                              00003930
+                                                                        00003940
+           .                                                            00003950
+       1155-ACUMULAR-BLZCORTO-EXIT.                                     00003960
+           EXIT.                                                        00003970
+                                                                        00003980
+      ******************************************************************00003990
+      ***                   9150-LEER-MPCHSEP1                       ***00004000
+      ***                   ------------------                       ***00004010
+      * SE REALIZA LA LECTURA DEL FICHERO DE BRAZOS CORTOS.            *00004020
+      ******************************************************************00004030
+       9150-LEER-MPCHSEP1.                                              00004040
+                                                                        00004050
+           READ MPCHSEP1                                                00004060
+           AT END                                                       00004070
+                SET SI-FIN-MPCHSEP1          TO TRUE                    00004080
+           END-READ                                                     00004090
+                                                                        00004100
+           IF  FS-MPCHSEP1 NOT = CA-FS-OK AND CA-FS-EOF                 00004110
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004120
+               MOVE CA-ERR-LEER-MPCHSEP1     TO WK-DESCRIPCION          00004130
+               MOVE CA-PRF-9150              TO WK-PARRAFO              00004140
+               MOVE CA-MPCHSEP1              TO WK-DDNAME               00004150
+               MOVE FS-MPCHSEP1              TO WK-FILE-STATUS          00004160
+                                                                        00004170
+               PERFORM 9000-CANCELACION                                 00004180
+                  THRU 9000-CANCELACION-EXIT                            00004190
+                                                                        00004200
+           END-IF                                                       00004210
+                                                                        00004220
+           .                                                            00004230
+       9150-LEER-MPCHSEP1-EXIT.                                         00004240
+           EXIT.                                                        00004250
+                                                                        00004260
+                                                                        00003600
+      ******************************************************************00004270
+      ***                   1160-SALTAR-REGISTROS                   *** 00004272
+      ***                   --------------------                    *** 00004274
+      * SE DESCARTAN LOS REGISTROS YA PROCESADOS EN UNA EJECUCION     * 00004276
+      * ANTERIOR, SEGUN EL CONTADOR GRABADO EN EL FICHERO MPCHSECK.   * 00004278
+      ******************************************************************00004280
+       1160-SALTAR-REGISTROS.                                           00004282
+                                                                        00004284
+           PERFORM 9100-LEER-MPCHSEE1                                   00004286
+              THRU 9100-LEER-MPCHSEE1-EXIT                              00004288
+             UNTIL CT-REG-MPCHSEE1 >= WK-CHECKPOINT                     00004290
+                OR SI-FIN-MPCHSEE1                                      00004292
+                                                                        00004294
+           .                                                            00004296
+       1160-SALTAR-REGISTROS-EXIT.                                      00004298
+           EXIT.                                                        00004300
+                                                                        00004302
+      ******************************************************************00003610
       ***                   2000-PROCESO                             ***00003620
       ***                   ------------                             ***00003630
       * SE REALIZA EL TRATAMIENTO DE LAS TARJETAS ESCRIBIENDO EN LOS   *00003640
       * FICHERO DE SALIDA.                                             *00003650
       ******************************************************************00003660
-       2000-PROCESO.                                                    00003670
-                                                                        00003680
-           IF  WK-XPAN-009(CN-4:CN-5) = WK-BLZ-CORTO
-               PERFORM 2200-ESCRIBIR-MPCHSES2
-                  THRU 2200-ESCRIBIR-MPCHSES2-EXIT
-
-           ELSE
-               PERFORM 2100-ESCRIBIR-MPCHSES1
-                  THRU 2100-ESCRIBIR-MPCHSES1-EXIT
-
-           END-IF
-
-           PERFORM 9100-LEER-MPCHSEE1                                   00003750
-              THRU 9100-LEER-MPCHSEE1-EXIT                              00003760
-                                                                        00003770
-           .                                                            00003780
+       2000-PROCESO.                                                    00007100
+                                                                        00007105
+           PERFORM 2005-VALIDAR-REGISTRO                                00007110
+              THRU 2005-VALIDAR-REGISTRO-EXIT                           00007115
+                                                                        00007120
+           IF  SI-REGISTRO-VALIDO                                       00007125
+               PERFORM 2040-VALIDAR-XPAN                                00007130
+                  THRU 2040-VALIDAR-XPAN-EXIT                           00007135
+                                                                        00007140
+               IF  SI-XPAN-VALIDO                                       00007145
+                   PERFORM 2050-BUSCAR-BLZCORTO                         00007150
+                      THRU 2050-BUSCAR-BLZCORTO-EXIT                    00007155
+                                                                        00007160
+                   IF  SI-BLZCORTO-ENCONTRADO                           00007165
+                       PERFORM 2200-ESCRIBIR-MPCHSES2                   00007170
+                          THRU 2200-ESCRIBIR-MPCHSES2-EXIT              00007175
+                                                                        00007180
+                   ELSE                                                 00007185
+                       PERFORM 2100-ESCRIBIR-MPCHSES1                   00007190
+                          THRU 2100-ESCRIBIR-MPCHSES1-EXIT              00007195
+                                                                        00007200
+                   END-IF                                               00007205
+                                                                        00007210
+               ELSE                                                     00007215
+                   PERFORM 2300-ESCRIBIR-MPCHSES3                       00007220
+                      THRU 2300-ESCRIBIR-MPCHSES3-EXIT                  00007225
+                                                                        00007230
+               END-IF                                                   00007235
+                                                                        00007240
+           ELSE                                                         00007245
+               PERFORM 2010-ESCRIBIR-MPCHSER1                           00007250
+                  THRU 2010-ESCRIBIR-MPCHSER1-EXIT                      00007255
+                                                                        00007260
+           END-IF                                                       00007265
+                                                                        00007270
+           PERFORM 2900-GRABAR-CHECKPOINT                               00007275
+              THRU 2900-GRABAR-CHECKPOINT-EXIT                          00007280
+                                                                        00007285
+           PERFORM 9100-LEER-MPCHSEE1                                   00007290
+              THRU 9100-LEER-MPCHSEE1-EXIT                              00007295
+                                                                        00007300
+           .                                                            00007305
        2000-PROCESO-EXIT.                                               00003790
            EXIT.                                                        00003800
+      ******************************************************************00007050
+      ***                   2005-VALIDAR-REGISTRO                   *** 00007052
+      ***                   ----------------------                   ***00007054
+      * SE COMPRUEBAN LOS CAMPOS OBLIGATORIOS Y LOS CAMPOS EMPAQUETADOS*00007056
+      * DE LA TARJETA LEIDA ANTES DE CONTINUAR EL TRATAMIENTO.         *00007058
+      ******************************************************************00007060
+       2005-VALIDAR-REGISTRO.                                           00007062
+                                                                        00007064
+           SET SI-REGISTRO-VALIDO          TO TRUE                      00007066
+                                                                        00007068
+           IF  WK-CDGENTI-009 = SPACES                                  00007070
+            OR WK-CUENTNU-009 = SPACES                                  00007072
+            OR WK-CDGMAR-009 NOT NUMERIC                                00007074
+            OR WK-INSITTAR-009 NOT NUMERIC                              00007076
+               SET NO-REGISTRO-VALIDO      TO TRUE                      00007078
+           END-IF                                                       00007080
+                                                                        00007082
+           .                                                            00007084
+       2005-VALIDAR-REGISTRO-EXIT.                                      00007086
+           EXIT.                                                        00007088
+                                                                        00007090
+      ******************************************************************00007400
+      ***                   2040-VALIDAR-XPAN                        ***00007405
+      ***                   -----------------                        ***00007410
+      * SE VALIDA QUE EL CAMPO WK-XPAN-009 CONTENGA UN NUMERO DE       *00007415
+      * TARJETA VALIDO ANTES DE CONTINUAR EL PROCESO.                  *00007420
+      ******************************************************************00007425
+       2040-VALIDAR-XPAN.                                               00007430
+                                                                        00007435
+           SET SI-XPAN-VALIDO              TO TRUE                      00007440
+                                                                        00007445
+           IF  WK-XPAN-009 = SPACES                                     00007450
+            OR WK-XPAN-009(1:1) NOT NUMERIC                             00007455
+               SET NO-XPAN-VALIDO           TO TRUE                     00007460
+           END-IF                                                       00007465
+                                                                        00007470
+           .                                                            00007475
+       2040-VALIDAR-XPAN-EXIT.                                          00007480
+           EXIT.                                                        00007485
+                                                                        00007490
+      ******************************************************************00003810
+      ***                   2050-BUSCAR-BLZCORTO                     ***00003820
+      ***                   --------------------                     ***00003830
+      * SE BUSCA EL BRAZO CORTO DE LA TARJETA EN LA TABLA CARGADA      *00003840
+      * DESDE EL FICHERO MPCHSEP1.                                     *00003850
+      ******************************************************************00003860
+       2050-BUSCAR-BLZCORTO.                                            00003870
+                                                                        00003880
+           SET NO-BLZCORTO-ENCONTRADO        TO TRUE                    00003890
+           MOVE ZEROES                       TO WK-IDX                  00003900
+                                                                        00003910
+           PERFORM 2055-COMPARAR-BLZCORTO                               00003920
+              THRU 2055-COMPARAR-BLZCORTO-EXIT                          00003930
+             UNTIL WK-IDX >= WK-NUM-BLZCORTOS                           00003940
+                OR SI-BLZCORTO-ENCONTRADO                               00003950
+                                                                        00003960
+           .                                                            00003970
+       2050-BUSCAR-BLZCORTO-EXIT.                                       00003980
+           EXIT.                                                        00003990
+                                                                        00004000
+      ******************************************************************00004010
+      ***                   2055-COMPARAR-BLZCORTO                   ***00004020
+      ***                   ----------------------                   ***00004030
+      * SE COMPARA UNA ENTRADA DE LA TABLA DE BRAZOS CORTOS CON EL     *00004040
+      * BRAZO CORTO DE LA TARJETA EN TRATAMIENTO.                      *00004050
+      ******************************************************************00004060
+       2055-COMPARAR-BLZCORTO.                                          00004070
+                                                                        00004080
+           ADD CN-1                          TO WK-IDX                  00004090
+                                                                        00004100
+           IF  WK-XPAN-009(CN-4:CN-5) =                                 00004110
+               WK-BLZCORTO-TAB(WK-IDX)                                  00004120
+               SET SI-BLZCORTO-ENCONTRADO     TO TRUE                   00004130
+           END-IF                                                       00004140
+                                                                        00004150
+           .                                                            00004160
+       2055-COMPARAR-BLZCORTO-EXIT.                                     00004170
+           EXIT.                                                        00004175
+                                                                        00007700
+      ******************************************************************00007705
+      ***                   2060-BUSCAR-RESUMEN-BLZ                  ***00007710
+      ***                   -----------------------                  ***00007715
+      * SE BUSCA LA SUCURSAL DE LA TARJETA EN LA TABLA RESUMEN Y, SI  * 00007720
+      * NO EXISTE TODAVIA, SE CREA UNA NUEVA ENTRADA PARA ELLA.       * 00007725
+      ******************************************************************00007730
+       2060-BUSCAR-RESUMEN-BLZ.                                         00007735
+                                                                        00007740
+           SET NO-RESUMEN-BLZ-ENCONTRADO    TO TRUE                     00007745
+           MOVE ZEROES                      TO WK-IDX-RESUMEN           00007750
+                                                                        00007755
+           PERFORM 2065-COMPARAR-RESUMEN-BLZ                            00007760
+              THRU 2065-COMPARAR-RESUMEN-BLZ-EXIT                       00007765
+             UNTIL WK-IDX-RESUMEN >= WK-NUM-RESUMEN-BLZ                 00007770
+                OR SI-RESUMEN-BLZ-ENCONTRADO                            00007775
+                                                                        00007780
+           IF  NO-RESUMEN-BLZ-ENCONTRADO                                00007785
+               AND WK-NUM-RESUMEN-BLZ < CN-MAX-RESUMEN-BLZ              00007790
+               ADD CN-1                     TO WK-NUM-RESUMEN-BLZ       00007795
+               MOVE WK-NUM-RESUMEN-BLZ       TO WK-IDX-RESUMEN          00007800
+               MOVE WK-XPAN-009(CN-4:CN-5)                              00007805
+                 TO WK-RESUMEN-BLZ-COD(WK-IDX-RESUMEN)                  00007810
+           END-IF                                                       00007815
+                                                                        00007820
+           .                                                            00007825
+       2060-BUSCAR-RESUMEN-BLZ-EXIT.                                    00007830
+           EXIT.                                                        00007835
+                                                                        00007840
+      ******************************************************************00007845
+      ***                   2065-COMPARAR-RESUMEN-BLZ                ***00007850
+      ***                   -------------------------                ***00007855
+      * SE COMPARA UNA ENTRADA DE LA TABLA RESUMEN CON LA SUCURSAL    * 00007860
+      * DE LA TARJETA EN TRATAMIENTO.                                 * 00007865
+      ******************************************************************00007870
+       2065-COMPARAR-RESUMEN-BLZ.                                       00007875
+                                                                        00007880
+           ADD CN-1                         TO WK-IDX-RESUMEN           00007885
+                                                                        00007890
+           IF  WK-XPAN-009(CN-4:CN-5) =                                 00007895
+               WK-RESUMEN-BLZ-COD(WK-IDX-RESUMEN)                       00007900
+               SET SI-RESUMEN-BLZ-ENCONTRADO TO TRUE                    00007905
+           END-IF                                                       00007910
+                                                                        00007915
+           .                                                            00007920
+       2065-COMPARAR-RESUMEN-BLZ-EXIT.                                  00007925
+           EXIT.                                                        00007930
+                                                                        00007935
+                                                                        00004190
+                                                                        00004190
                                                                         00003810
       ******************************************************************00004540
       ***                   2100-ESCRIBIR-MPCHSES1                   ***00004550
@@ -493,24 +1133,38 @@
       ******************************************************************00004580
        2100-ESCRIBIR-MPCHSES1.                                          00004590
                                                                         00004600
-           WRITE REG-MPCHSES1 FROM WK-REGISTRO                          00004830
-                                                                        00004840
-           IF  FS-MPCHSES1 NOT = CA-FS-OK                               00004850
-               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004860
-               MOVE CA-ERR-ESCRIB-MPCHSES1   TO WK-DESCRIPCION          00004870
-               MOVE CA-PRF-2100              TO WK-PARRAFO              00004880
-               MOVE CA-MPCHSES1              TO WK-DDNAME               00004890
-               MOVE FS-MPCHSES1              TO WK-FILE-STATUS          00004900
-               MOVE WK-REGISTRO              TO WK-DATOS-REGISTRO       00004910
-                                                                        00004920
-               PERFORM 9000-CANCELACION                                 00004930
-                  THRU 9000-CANCELACION-EXIT                            00004940
-                                                                        00004950
-           ELSE                                                         00004960
-               ADD CN-1                      TO CT-REG-MPCHSES1         00004970
-                                                                        00004980
-           END-IF                                                       00004990
-                                                                        00005000
+      *--  EN MODO SIMULACION NO SE ESCRIBE EL REGISTRO, PERO SE        00004601
+      *--  ACTUALIZAN LOS CONTADORES Y LA TABLA RESUMEN POR SUCURSAL    00004602
+      *--  CON LO QUE SE HUBIERA ESCRITO.                               00004603
+           IF  SI-SIMULACION                                            00004604
+               ADD CN-1                  TO CT-REG-MPCHSES1             00004605
+               PERFORM 2060-BUSCAR-RESUMEN-BLZ                          00004606
+                  THRU 2060-BUSCAR-RESUMEN-BLZ-EXIT                     00004607
+               ADD CN-1                  TO                             00004608
+                   WK-RESUMEN-BLZ-REMITE(WK-IDX-RESUMEN)                00004609
+           ELSE                                                         00004610
+               WRITE REG-MPCHSES1 FROM WK-REGISTRO                      00004611
+                                                                        00004612
+               IF  FS-MPCHSES1 NOT = CA-FS-OK                           00004613
+                   MOVE CA-ERROR-F           TO WK-TIPO-ERROR           00004614
+                   MOVE CA-ERR-ESCRIB-MPCHSES1 TO WK-DESCRIPCION        00004615
+                   MOVE CA-PRF-2100          TO WK-PARRAFO              00004616
+                   MOVE CA-MPCHSES1          TO WK-DDNAME               00004617
+                   MOVE FS-MPCHSES1          TO WK-FILE-STATUS          00004618
+                   MOVE WK-REGISTRO          TO WK-DATOS-REGISTRO       00004619
+                                                                        00004620
+                   PERFORM 9000-CANCELACION                             00004621
+                      THRU 9000-CANCELACION-EXIT                        00004622
+                                                                        00004623
+               ELSE                                                     00004624
+                   ADD CN-1                  TO CT-REG-MPCHSES1         00004625
+                   PERFORM 2060-BUSCAR-RESUMEN-BLZ                      00004626
+                      THRU 2060-BUSCAR-RESUMEN-BLZ-EXIT                 00004627
+                   ADD CN-1                  TO                         00004628
+                       WK-RESUMEN-BLZ-REMITE(WK-IDX-RESUMEN)            00004629
+                                                                        00004630
+               END-IF                                                   00004631
+           END-IF                                                       00004632
            .                                                            00005010
        2100-ESCRIBIR-MPCHSES1-EXIT.                                     00005020
            EXIT.                                                        00005030
@@ -522,28 +1176,133 @@
       ******************************************************************00004580
        2200-ESCRIBIR-MPCHSES2.                                          00004590
                                                                         00004600
-           WRITE REG-MPCHSES2 FROM WK-REGISTRO                          00004830
-                                                                        00004840
-           IF  FS-MPCHSES2 NOT = CA-FS-OK                               00004850
-               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004860
-               MOVE CA-ERR-ESCRIB-MPCHSES2   TO WK-DESCRIPCION          00004870
-               MOVE CA-PRF-2200              TO WK-PARRAFO              00004880
-               MOVE CA-MPCHSES2              TO WK-DDNAME               00004890
-               MOVE FS-MPCHSES2              TO WK-FILE-STATUS          00004900
-               MOVE WK-REGISTRO              TO WK-DATOS-REGISTRO       00004910
-                                                                        00004920
-               PERFORM 9000-CANCELACION                                 00004930
-                  THRU 9000-CANCELACION-EXIT                            00004940
-                                                                        00004950
-           ELSE                                                         00004960
-               ADD CN-1                      TO CT-REG-MPCHSES2         00004970
-                                                                        00004980
-           END-IF                                                       00004990
-                                                                        00005000
+      *--  EN MODO SIMULACION NO SE ESCRIBE EL REGISTRO, PERO SE        00004601
+      *--  INCREMENTA EL CONTADOR CON LO QUE SE HUBIERA ESCRITO.        00004602
+           IF  SI-SIMULACION                                            00004603
+               ADD CN-1                  TO CT-REG-MPCHSES2             00004604
+               PERFORM 2060-BUSCAR-RESUMEN-BLZ                          00004605
+                  THRU 2060-BUSCAR-RESUMEN-BLZ-EXIT                     00004606
+               ADD CN-1                  TO                             00004607
+                   WK-RESUMEN-BLZ-NOREMIT(WK-IDX-RESUMEN)               00004608
+           ELSE                                                         00004609
+               WRITE REG-MPCHSES2 FROM WK-REGISTRO                      00004610
+                                                                        00004611
+               IF  FS-MPCHSES2 NOT = CA-FS-OK                           00004612
+                   MOVE CA-ERROR-F           TO WK-TIPO-ERROR           00004613
+                   MOVE CA-ERR-ESCRIB-MPCHSES2        TO WK-DESCRIPCION 00004614
+                   MOVE CA-PRF-2200                   TO WK-PARRAFO     00004615
+                   MOVE CA-MPCHSES2                   TO WK-DDNAME      00004616
+                   MOVE FS-MPCHSES2                   TO WK-FILE-STATUS 00004617
+                   MOVE WK-REGISTRO          TO WK-DATOS-REGISTRO       00004618
+                                                                        00004619
+                   PERFORM 9000-CANCELACION                             00004620
+                      THRU 9000-CANCELACION-EXIT                        00004621
+                                                                        00004622
+               ELSE                                                     00004623
+                   ADD CN-1                  TO CT-REG-MPCHSES2         00004624
+                   PERFORM 2060-BUSCAR-RESUMEN-BLZ                      00004625
+                      THRU 2060-BUSCAR-RESUMEN-BLZ-EXIT                 00004626
+                   ADD CN-1                  TO                         00004627
+                       WK-RESUMEN-BLZ-NOREMIT(WK-IDX-RESUMEN)           00004628
+                                                                        00004629
+               END-IF                                                   00004630
+           END-IF                                                       00004631
            .                                                            00005010
        2200-ESCRIBIR-MPCHSES2-EXIT.                                     00005020
            EXIT.                                                        00005030
+      ******************************************************************00007600
+      ***                   2300-ESCRIBIR-MPCHSES3                   ***00007605
+      ***                   -----------------------                  ***00007610
+      * SE REALIZA LA ESCRITURA DEL FICHERO MPCHSES3.                  *00007615
+      ******************************************************************00007620
+       2300-ESCRIBIR-MPCHSES3.                                          00007625
+                                                                        00007630
+      *--  EN MODO SIMULACION NO SE ESCRIBE EL REGISTRO, PERO SE        00007636
+      *--  INCREMENTA EL CONTADOR CON LO QUE SE HUBIERA ESCRITO.        00007637
+           IF  SI-SIMULACION                                            00007638
+               ADD CN-1                  TO CT-REG-MPCHSES3             00007639
+           ELSE                                                         00007640
+               WRITE REG-MPCHSES3 FROM WK-REGISTRO                      00007641
+                                                                        00007642
+               IF  FS-MPCHSES3 NOT = CA-FS-OK                           00007643
+                   MOVE CA-ERROR-F           TO WK-TIPO-ERROR           00007644
+                   MOVE CA-ERR-ESCRIB-MPCHSES3        TO WK-DESCRIPCION 00007645
+                   MOVE CA-PRF-2300                   TO WK-PARRAFO     00007646
+                   MOVE CA-MPCHSES3                   TO WK-DDNAME      00007647
+                   MOVE FS-MPCHSES3                   TO WK-FILE-STATUS 00007648
+                   MOVE WK-REGISTRO          TO WK-DATOS-REGISTRO       00007649
+                                                                        00007650
+                   PERFORM 9000-CANCELACION                             00007651
+                      THRU 9000-CANCELACION-EXIT                        00007652
+                                                                        00007653
+               ELSE                                                     00007654
+                   ADD CN-1                  TO CT-REG-MPCHSES3         00007655
+                                                                        00007656
+               END-IF                                                   00007657
+           END-IF                                                       00007658
+           .                                                            00007725
+       2300-ESCRIBIR-MPCHSES3-EXIT.                                     00007730
+           EXIT.                                                        00007735
+      ******************************************************************00007750
+      ***                   2010-ESCRIBIR-MPCHSER1                  *** 00007755
+      ***                   ----------------------                  *** 00007760
+      * SE REALIZA LA ESCRITURA DEL FICHERO DE RECHAZADOS MPCHSER1.   * 00007765
+      ******************************************************************00007770
+       2010-ESCRIBIR-MPCHSER1.                                          00007775
+                                                                        00007780
+      *--  EN MODO SIMULACION NO SE ESCRIBE EL REGISTRO, PERO SE        00007786
+      *--  INCREMENTA EL CONTADOR CON LO QUE SE HUBIERA ESCRITO.        00007787
+           IF  SI-SIMULACION                                            00007788
+               ADD CN-1                  TO CT-REG-MPCHSER1             00007789
+           ELSE                                                         00007790
+               WRITE REG-MPCHSER1 FROM WK-REGISTRO                      00007791
+                                                                        00007792
+               IF  FS-MPCHSER1 NOT = CA-FS-OK                           00007793
+                   MOVE CA-ERROR-F           TO WK-TIPO-ERROR           00007794
+                   MOVE CA-ERR-ESCRIB-MPCHSER1        TO WK-DESCRIPCION 00007795
+                   MOVE CA-PRF-2010                   TO WK-PARRAFO     00007796
+                   MOVE CA-MPCHSER1                   TO WK-DDNAME      00007797
+                   MOVE FS-MPCHSER1                   TO WK-FILE-STATUS 00007798
+                   MOVE WK-REGISTRO          TO WK-DATOS-REGISTRO       00007799
+                                                                        00007800
+                   PERFORM 9000-CANCELACION                             00007801
+                      THRU 9000-CANCELACION-EXIT                        00007802
+                                                                        00007803
+               ELSE                                                     00007804
+                   ADD CN-1                  TO CT-REG-MPCHSER1         00007805
+                                                                        00007806
+               END-IF                                                   00007807
+           END-IF                                                       00007808
+           .                                                            00007875
+       2010-ESCRIBIR-MPCHSER1-EXIT.                                     00007880
+           EXIT.                                                        00007885
+                                                                        00007890
+                                                                        00007740
                                                                         00005040
+      ******************************************************************00005045
+      ***                   2900-GRABAR-CHECKPOINT                  *** 00005046
+      ***                   ----------------------                  *** 00005047
+      * SE ACTUALIZA EL FICHERO MPCHSECK CADA CN-FREC-CHECKPOINT      * 00005048
+      * REGISTROS PROCESADOS PARA PERMITIR EL REARRANQUE.             * 00005049
+      ******************************************************************00005050
+       2900-GRABAR-CHECKPOINT.                                          00005051
+                                                                        00005052
+           ADD CN-1                       TO WK-CONT-CHECKPOINT         00005053
+                                                                        00005054
+           IF  WK-CONT-CHECKPOINT >= WK-FREC-CHECKPOINT                 00005055
+               MOVE CT-REG-MPCHSEE1           TO WK-CHECKPOINT          00005056
+                                                                        00005057
+               PERFORM 8000-ESCRIBIR-CHECKPOINT                         00005058
+                  THRU 8000-ESCRIBIR-CHECKPOINT-EXIT                    00005059
+                                                                        00005060
+               MOVE ZEROES                    TO WK-CONT-CHECKPOINT     00005061
+                                                                        00005062
+           END-IF                                                       00005063
+                                                                        00005064
+           .                                                            00005065
+       2900-GRABAR-CHECKPOINT-EXIT.                                     00005066
+           EXIT.                                                        00005067
+                                                                        00005068
       ******************************************************************00005050
       ***                   3000-FIN                                 ***00005060
       ***                   --------                                 ***00005070
@@ -552,6 +1311,9 @@
       ******************************************************************00005100
        3000-FIN.                                                        00005110
                                                                         00005120
+           PERFORM 3050-ESCRIBIR-AUDITORIA                              00005125
+              THRU 3050-ESCRIBIR-AUDITORIA-EXIT                         00005126
+                                                                        00005127
            PERFORM 3100-CERRAR-FICHEROS                                 00005130
               THRU 3100-CERRAR-FICHEROS-EXIT                            00005140
                                                                         00005150
@@ -564,6 +1326,46 @@
        3000-FIN-EXIT.                                                   00005220
            EXIT.                                                        00005230
                                                                         00005240
+      ******************************************************************00005101
+      ***                   3050-ESCRIBIR-AUDITORIA                 *** 00005102
+      ***                   ------------------------                *** 00005103
+      * SE GRABA EN MPCHSEA1 UN REGISTRO DE AUDITORIA CON LA FECHA,   * 00005104
+      * HORA, NUMERO DE SUCURSALES EXCLUIDAS Y CONTADORES DE LA       * 00005105
+      * EJECUCION, PARA PODER RECONSTRUIR EL HISTORICO DE EJECUCIONES.* 00005106
+      ******************************************************************00005107
+       3050-ESCRIBIR-AUDITORIA.                                         00005108
+                                                                        00005109
+           INITIALIZE WK-AUDITORIA                                      00005110
+                                                                        00005111
+           ACCEPT WK-AUD-FECHA               FROM DATE YYYYMMDD         00005112
+           ACCEPT WK-AUD-HORA                FROM TIME                  00005113
+                                                                        00005114
+           MOVE WK-NUM-BLZCORTOS             TO WK-AUD-EXCLUIDOS        00005115
+           MOVE CT-REG-MPCHSEE1              TO WK-AUD-LEIDOS           00005116
+           MOVE CT-REG-MPCHSES1              TO WK-AUD-ESCRI1           00005117
+           MOVE CT-REG-MPCHSES2              TO WK-AUD-ESCRI2           00005118
+           MOVE CT-REG-MPCHSES3              TO WK-AUD-ESCRI3           00005119
+           MOVE CT-REG-MPCHSER1              TO WK-AUD-RECHAZ           00005120
+                                                                        00005121
+           WRITE REG-MPCHSEA1 FROM WK-AUDITORIA                         00005122
+                                                                        00005123
+           IF  FS-MPCHSEA1 NOT = CA-FS-OK                               00005124
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005125
+               MOVE CA-ERR-ESCRIB-MPCHSEA1   TO WK-DESCRIPCION          00005126
+               MOVE CA-PRF-3050              TO WK-PARRAFO              00005127
+               MOVE CA-MPCHSEA1              TO WK-DDNAME               00005128
+               MOVE FS-MPCHSEA1              TO WK-FILE-STATUS          00005129
+               MOVE WK-AUDITORIA             TO WK-DATOS-REGISTRO       00005130
+                                                                        00005131
+               PERFORM 9000-CANCELACION                                 00005132
+                  THRU 9000-CANCELACION-EXIT                            00005133
+                                                                        00005134
+           END-IF                                                       00005135
+                                                                        00005136
+           .                                                            00005137
+       3050-ESCRIBIR-AUDITORIA-EXIT.                                    00005138
+           EXIT.                                                        00005139
+                                                                        00005140
       ******************************************************************00005250
       ***                   3100-CERRAR-FICHEROS                     ***00005260
       ***                   ---------------------                    ***00005270
@@ -571,9 +1373,21 @@
       ******************************************************************00005290
        3100-CERRAR-FICHEROS.                                            00005300
                                                                         00005310
-           CLOSE MPCHSEE1                                               00005320
-                 MPCHSES1                                               00005330
-                 MPCHSES2                                               00005330
+      *--  EN MODO SIMULACION MPCHSES1, MPCHSES2, MPCHSES3 Y MPCHSER1   00005848
+      *--  NO SE HAN ABIERTO, POR LO QUE NO SE CIERRAN.                 00005849
+           IF  SI-SIMULACION                                            00005850
+               CLOSE MPCHSEE1                                           00005851
+                     MPCHSEP1                                           00005852
+                     MPCHSEA1                                           00005853
+           ELSE                                                         00005854
+               CLOSE MPCHSEE1                                           00005855
+                     MPCHSES1                                           00005856
+                     MPCHSES2                                           00005857
+                     MPCHSES3                                           00005858
+                     MPCHSER1                                           00005859
+                     MPCHSEP1                                           00005860
+                     MPCHSEA1                                           00005861
+           END-IF                                                       00005862
                                                                         00005340
            IF  FS-MPCHSEE1 NOT = CA-FS-OK                               00005350
                MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005360
@@ -587,7 +1401,8 @@
                                                                         00005440
            END-IF                                                       00005450
                                                                         00005460
-           IF  FS-MPCHSES1 NOT = CA-FS-OK                               00005470
+           IF  NO-SIMULACION                                            00005471
+           AND FS-MPCHSES1 NOT = CA-FS-OK                               00005472
                MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005480
                MOVE CA-ERR-CERRAR-MPCHSES1   TO WK-DESCRIPCION          00005490
                MOVE CA-PRF-3100              TO WK-PARRAFO              00005500
@@ -599,7 +1414,8 @@
                                                                         00005560
            END-IF                                                       00005570
                                                                         00005580
-           IF  FS-MPCHSES2 NOT = CA-FS-OK                               00005470
+           IF  NO-SIMULACION                                            00005473
+           AND FS-MPCHSES2 NOT = CA-FS-OK                               00005474
                MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005480
                MOVE CA-ERR-CERRAR-MPCHSES2   TO WK-DESCRIPCION          00005490
                MOVE CA-PRF-3100              TO WK-PARRAFO              00005500
@@ -611,10 +1427,81 @@
                                                                         00005560
            END-IF                                                       00005570
                                                                         00005580
+           IF  NO-SIMULACION                                            00005901
+           AND FS-MPCHSES3 NOT = CA-FS-OK                               00005902
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005905
+               MOVE CA-ERR-CERRAR-MPCHSES3   TO WK-DESCRIPCION          00005910
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005915
+               MOVE CA-MPCHSES3              TO WK-DDNAME               00005920
+               MOVE FS-MPCHSES3              TO WK-FILE-STATUS          00005925
+                                                                        00005930
+               PERFORM 9000-CANCELACION                                 00005935
+                  THRU 9000-CANCELACION-EXIT                            00005940
+                                                                        00005945
+           END-IF                                                       00005950
+                                                                        00005955
+           IF  NO-SIMULACION                                            00005951
+           AND FS-MPCHSER1 NOT = CA-FS-OK                               00005952
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005952
+               MOVE CA-ERR-CERRAR-MPCHSER1   TO WK-DESCRIPCION          00005953
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005954
+               MOVE CA-MPCHSER1              TO WK-DDNAME               00005955
+               MOVE FS-MPCHSER1              TO WK-FILE-STATUS          00005956
+                                                                        00005957
+               PERFORM 9000-CANCELACION                                 00005958
+                  THRU 9000-CANCELACION-EXIT                            00005959
+                                                                        00005960
+           END-IF                                                       00005961
+                                                                        00005962
+           IF  FS-MPCHSEP1 NOT = CA-FS-OK                               00005571
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005572
+               MOVE CA-ERR-CERRAR-MPCHSEP1   TO WK-DESCRIPCION          00005573
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005574
+               MOVE CA-MPCHSEP1              TO WK-DDNAME               00005575
+               MOVE FS-MPCHSEP1              TO WK-FILE-STATUS          00005576
+                                                                        00005577
+               PERFORM 9000-CANCELACION                                 00005578
+                  THRU 9000-CANCELACION-EXIT                            00005579
+                                                                        00005580
+           END-IF                                                       00005581
+                                                                        00005582
+           IF  FS-MPCHSEA1 NOT = CA-FS-OK                               00005583
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005584
+               MOVE CA-ERR-CERRAR-MPCHSEA1   TO WK-DESCRIPCION          00005585
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005586
+               MOVE CA-MPCHSEA1              TO WK-DDNAME               00005587
+               MOVE FS-MPCHSEA1              TO WK-FILE-STATUS          00005588
+                                                                        00005589
+               PERFORM 9000-CANCELACION                                 00005590
+                  THRU 9000-CANCELACION-EXIT                            00005591
+                                                                        00005592
+           END-IF                                                       00005593
+                                                                        00005594
+           PERFORM 3150-RESETEAR-CHECKPOINT                             00005584
+              THRU 3150-RESETEAR-CHECKPOINT-EXIT                        00005586
+                                                                        00005588
            .                                                            00005590
        3100-CERRAR-FICHEROS-EXIT.                                       00005600
            EXIT.                                                        00005610
                                                                         00005620
+      ******************************************************************00005632
+      ***                   3150-RESETEAR-CHECKPOINT                *** 00005634
+      ***                   -------------------------                ***00005636
+      * SE DEJA EL FICHERO MPCHSECK A CERO AL FINALIZAR CORRECTAMENTE  *00005638
+      * EL PROCESO, PARA QUE LA SIGUIENTE EJECUCION NO SE INTERPRETE   *00005640
+      * COMO UN REARRANQUE.                                           * 00005642
+      ******************************************************************00005644
+       3150-RESETEAR-CHECKPOINT.                                        00005646
+                                                                        00005648
+           MOVE ZEROES                    TO WK-CHECKPOINT              00005650
+                                                                        00005652
+           PERFORM 8000-ESCRIBIR-CHECKPOINT                             00005654
+              THRU 8000-ESCRIBIR-CHECKPOINT-EXIT                        00005656
+                                                                        00005658
+           .                                                            00005660
+       3150-RESETEAR-CHECKPOINT-EXIT.                                   00005662
+           EXIT.                                                        00005664
+                                                                        00005666
       ******************************************************************00005630
       ***                   3200-ESTADISTICAS                        ***00005640
       ***                   -----------------                        ***00005650
@@ -625,6 +1512,8 @@
            MOVE CT-REG-MPCHSEE1              TO WK-LEIDOS-ED            00005700
            MOVE CT-REG-MPCHSES1              TO WK-ESCRI1-ED            00005710
            MOVE CT-REG-MPCHSES2              TO WK-ESCRI2-ED            00005710
+           MOVE CT-REG-MPCHSES3              TO WK-ESCRI3-ED            00006000
+           MOVE CT-REG-MPCHSER1              TO WK-RECHAZ-ED            00005711
                                                                         00005720
            DISPLAY WK-CAB-1                                             00005730
            DISPLAY WK-CAB-2                                             00005740
@@ -632,12 +1521,101 @@
            DISPLAY WK-CAB-3                                             00005760
            DISPLAY WK-CAB-4                                             00005770
            DISPLAY WK-CAB-5                                             00005770
+           DISPLAY WK-CAB-6                                             00006010
+           DISPLAY WK-CAB-8                                             00006011
+                                                                        00006012
+           IF  SI-SIMULACION                                            00006013
+               DISPLAY WK-CAB-9                                         00006014
+           END-IF                                                       00006015
+           MOVE ZEROES                      TO WK-IDX-RESUMEN           00006020
+                                                                        00006025
+           PERFORM 3210-IMPRIMIR-RESUMEN-BLZ                            00006030
+              THRU 3210-IMPRIMIR-RESUMEN-BLZ-EXIT                       00006035
+             UNTIL WK-IDX-RESUMEN >= WK-NUM-RESUMEN-BLZ                 00006040
+                                                                        00006045
            DISPLAY WK-CAB-1                                             00005780
                                                                         00005790
            .                                                            00005800
        3200-ESTADISTICAS-EXIT.                                          00005810
            EXIT.                                                        00005820
+      ******************************************************************00006100
+      ***                   3210-IMPRIMIR-RESUMEN-BLZ                ***00006105
+      ***                   -------------------------                ***00006110
+      * SE MUESTRA, PARA CADA SUCURSAL DE LA TABLA RESUMEN, CUANTAS   * 00006115
+      * TARJETAS SE HAN REMITIDO Y CUANTAS NO.                        * 00006120
+      ******************************************************************00006125
+       3210-IMPRIMIR-RESUMEN-BLZ.                                       00006130
+                                                                        00006135
+           ADD CN-1                         TO WK-IDX-RESUMEN           00006140
+                                                                        00006145
+           MOVE WK-RESUMEN-BLZ-COD(WK-IDX-RESUMEN)                      00006150
+             TO WK-RESUMEN-COD-ED                                       00006155
+           MOVE WK-RESUMEN-BLZ-REMITE(WK-IDX-RESUMEN)                   00006160
+             TO WK-RESUMEN-REMITE-ED                                    00006165
+           MOVE WK-RESUMEN-BLZ-NOREMIT(WK-IDX-RESUMEN)                  00006170
+             TO WK-RESUMEN-NOREMIT-ED                                   00006175
+                                                                        00006180
+           DISPLAY WK-CAB-7                                             00006185
+                                                                        00006190
+           .                                                            00006195
+       3210-IMPRIMIR-RESUMEN-BLZ-EXIT.                                  00006200
+           EXIT.                                                        00006205
+                                                                        00006210
                                                                         00005830
+      ******************************************************************00006182
+      ***                   8000-ESCRIBIR-CHECKPOINT                *** 00006184
+      ***                   -----------------------                ***  00006186
+      * SE GRABA EN EL FICHERO MPCHSECK EL NUMERO DE REGISTROS DEL     *00006188
+      * FICHERO MPCHSEE1 PROCESADOS HASTA EL MOMENTO.                 * 00006190
+      ******************************************************************00006192
+       8000-ESCRIBIR-CHECKPOINT.                                        00006194
+                                                                        00006196
+           OPEN OUTPUT MPCHSECK                                         00006198
+                                                                        00006200
+           IF  FS-MPCHSECK NOT = CA-FS-OK                               00006202
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00006204
+               MOVE CA-ERR-ABRIR-MPCHSECK    TO WK-DESCRIPCION          00006206
+               MOVE CA-PRF-8000              TO WK-PARRAFO              00006208
+               MOVE CA-MPCHSECK              TO WK-DDNAME               00006210
+               MOVE FS-MPCHSECK              TO WK-FILE-STATUS          00006212
+                                                                        00006214
+               PERFORM 9000-CANCELACION                                 00006216
+                  THRU 9000-CANCELACION-EXIT                            00006218
+                                                                        00006220
+           END-IF                                                       00006222
+                                                                        00006224
+           WRITE REG-MPCHSECK FROM WK-CHECKPOINT                        00006226
+                                                                        00006228
+           IF  FS-MPCHSECK NOT = CA-FS-OK                               00006230
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00006232
+               MOVE CA-ERR-ESCRIB-MPCHSECK   TO WK-DESCRIPCION          00006234
+               MOVE CA-PRF-8000              TO WK-PARRAFO              00006236
+               MOVE CA-MPCHSECK              TO WK-DDNAME               00006238
+               MOVE FS-MPCHSECK              TO WK-FILE-STATUS          00006240
+                                                                        00006242
+               PERFORM 9000-CANCELACION                                 00006244
+                  THRU 9000-CANCELACION-EXIT                            00006246
+                                                                        00006248
+           END-IF                                                       00006250
+                                                                        00006252
+           CLOSE MPCHSECK                                               00006254
+                                                                        00006256
+           IF  FS-MPCHSECK NOT = CA-FS-OK                               00006258
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00006260
+               MOVE CA-ERR-CERRAR-MPCHSECK   TO WK-DESCRIPCION          00006262
+               MOVE CA-PRF-8000              TO WK-PARRAFO              00006264
+               MOVE CA-MPCHSECK              TO WK-DDNAME               00006266
+               MOVE FS-MPCHSECK              TO WK-FILE-STATUS          00006268
+                                                                        00006270
+               PERFORM 9000-CANCELACION                                 00006272
+                  THRU 9000-CANCELACION-EXIT                            00006274
+                                                                        00006276
+           END-IF                                                       00006278
+                                                                        00006280
+           .                                                            00006282
+       8000-ESCRIBIR-CHECKPOINT-EXIT.                                   00006284
+           EXIT.                                                        00006286
+                                                                        00006288
       ******************************************************************00005840
       ***                   9100-LEER-MPCHSEE1                       ***00005850
       ***                   ------------------                       ***00005860
@@ -681,6 +1659,11 @@
                                                                         00006240
            MOVE CA-RESP                      TO WK-RESPONSABLE          00006250
                                                                         00006260
+      *--  FECHA Y HORA DE LA INCIDENCIA, PARA QUE LA RUTINA COMPARTIDA 00006262
+      *--  PUEDA DEJAR CONSTANCIA DE CUANDO SE PRODUJO.                 00006264
+           ACCEPT WK-FECHA-INCIDENCIA        FROM DATE YYYYMMDD         00006266
+           ACCEPT WK-HORA-INCIDENCIA         FROM TIME                  00006268
+                                                                        00006269
            EVALUATE  WK-TIPO-ERROR                                      00006270
                WHEN  CA-ERROR-D                                         00006280
                      EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00006290
@@ -690,6 +1673,8 @@
                          DESCRIPCION('WK-DESCRIPCION')                  00006330
                          PROGRAMA('WK-PROGRAMA')                        00006340
                          PARRAFO('WK-PARRAFO')                          00006350
+                         FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')        00006352
+                         HORA_INCIDENCIA('WK-HORA-INCIDENCIA')          00006354
                          SQLCA('WK-SQLCA')                              00006360
                          TABLA_DB2('WK-TABLA-DB2')                      00006370
                          DATOS_ACCESO('WK-DATOS-ACCESO')                00006380
@@ -703,6 +1688,8 @@
                          DESCRIPCION('WK-DESCRIPCION')                  00006460
                          PROGRAMA('WK-PROGRAMA')                        00006470
                          PARRAFO('WK-PARRAFO')                          00006480
+                         FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')        00006482
+                         HORA_INCIDENCIA('WK-HORA-INCIDENCIA')          00006484
                          RUTINA('WK-RUTINA')                            00006490
                          PARAMETROS('WK-PARAMETROS')                    00006500
                      END-FUN                                            00006510
@@ -714,6 +1701,8 @@
                          DESCRIPCION('WK-DESCRIPCION')                  00006570
                          PROGRAMA('WK-PROGRAMA')                        00006580
                          PARRAFO('WK-PARRAFO')                          00006590
+                         FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')        00006592
+                         HORA_INCIDENCIA('WK-HORA-INCIDENCIA')          00006594
                          DDNAME('WK-DDNAME')                            00006600
                          FILE_STATUS('WK-FILE-STATUS')                  00006610
                          DATOS_REGISTRO('WK-DATOS-REGISTRO')            00006620
@@ -721,7 +1710,15 @@
                                                                         00006640
            END-EVALUATE                                                 00006650
                                                                         00006660
-           .                                                            00006670
+      *--  AVISO AL OPERADOR DE GUARDIA, PARA QUE LA CANCELACION NO SE  00006662
+      *--  DESCUBRA AL REVISAR EL LOG DEL JOB AL DIA SIGUIENTE.         00006664
+           EXEC-FUN XX_ENVIAR_ALERTA_OPERACION                          00006666
+               PROGRAMA('WK-PROGRAMA')                                  00006667
+               PARRAFO('WK-PARRAFO')                                    00006668
+               DESCRIPCION('WK-DESCRIPCION')                            00006669
+           END-FUN                                                      00006670
+                                                                        00006671
+           .                                                            00006672
        9000-CANCELACION-EXIT.                                           00006680
            EXIT.                                                        00006690
 
\ No newline at end of file
