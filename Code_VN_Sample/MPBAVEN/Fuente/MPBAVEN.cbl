@@ -0,0 +1,740 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPBAVEN.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 08-08-2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE EMITE UN LISTADO DE LOS        *00000110
+      *               PARAMETROS DE MDDT750 Y MDDT755 CUYA FECHA DE    *00000120
+      *               BAJA (G3177_FEBAJA/G3178_FEBAJA) VENCE DENTRO    *00000130
+      *               DEL NUMERO DE DIAS DE ALERTA INFORMADO, PARA     *00000140
+      *               ANTICIPAR SU RENOVACION.                         *00000150
+      *-                                                              -*00000160
+      *  PARAMETROS DE ENTRADA (SYSIN):                                *00000170
+      *        WK-FECHA-REFERENCIA : FECHA (AAAA-MM-DD) DESDE LA QUE   *00000180
+      *                              SE CALCULA EL VENCIMIENTO.        *00000190
+      *        WK-DIAS-ALERTA      : NUMERO DE DIAS DE ANTELACION      *00000200
+      *                              CON LOS QUE SE AVISA DE UN        *00000210
+      *                              VENCIMIENTO PROXIMO.              *00000220
+      *-                                                              -*00000230
+      *  FICHEROS DE SALIDA:                                           *00000240
+      *        MPBAVES1 : LISTADO DE PARAMETROS PROXIMOS A VENCER.     *00000250
+      *-                                                              -*00000260
+      ******************************************************************00000270
+      *                  M O D I F I C A C I O N E S                   *00000280
+      *                  ---------------------------                   *00000290
+      *                                                                *00000300
+      * USUARIO  FECHA        DESCRIPCION                              *00000310
+      * -------- ----------   ---------------------------------------- *00000320
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. ALERTA DE        *00000281
+      *                        VENCIMIENTO PROXIMO DE PARAMETROS DE    *00000282
+      *                        MDDT750/MDDT755.                        *00000283
+      *                                                                *00000330
+      ******************************************************************00000340
+                                                                        00000350
+      ******************************************************************00000360
+      * IDENTIFICATION DIVISION                                        *00000370
+      ******************************************************************00000380
+       IDENTIFICATION DIVISION.                                         00000390
+       PROGRAM-ID.    MPBAVEN.                                          00000400
+       AUTHOR.        VIEWNEXT.                                         00000410
+       DATE-WRITTEN.  08-08-2026.                                       00000420
+       DATE-COMPILED.                                                   00000430
+                                                                        00000440
+      ******************************************************************00000450
+      * ENVIRONMENT DIVISION                                           *00000460
+      ******************************************************************00000470
+       ENVIRONMENT DIVISION.                                            00000480
+                                                                        00000490
+      *----------------------------------------------------------------*00000500
+      * CONFIGURATION SECTION                                          *00000510
+      *----------------------------------------------------------------*00000520
+       CONFIGURATION SECTION.                                           00000530
+                                                                        00000540
+       SOURCE-COMPUTER. IBM-3090.                                       00000550
+       OBJECT-COMPUTER. IBM-3090.                                       00000560
+       SPECIAL-NAMES.                                                   00000570
+           DECIMAL-POINT IS COMMA.                                      00000580
+                                                                        00000590
+      *----------------------------------------------------------------*00000600
+      * INPUT OUTPUT SECTION                                          * 00000610
+      *----------------------------------------------------------------*00000620
+       INPUT-OUTPUT SECTION.                                            00000630
+       FILE-CONTROL.                                                    00000640
+                                                                        00000650
+      * -- LISTADO DE PARAMETROS PROXIMOS A VENCER.                     00000660
+           SELECT MPBAVES1 ASSIGN MPBAVES1                              00000670
+                  ACCESS MODE IS SEQUENTIAL                             00000680
+                  FILE STATUS IS FS-MPBAVES1.                           00000690
+                                                                        00000700
+      ******************************************************************00000710
+      * DATA DIVISION                                                  *00000720
+      ******************************************************************00000730
+       DATA DIVISION.                                                   00000740
+                                                                        00000750
+      *----------------------------------------------------------------*00000760
+      * FILE SECTION                                                  * 00000770
+      *----------------------------------------------------------------*00000780
+       FILE SECTION.                                                    00000790
+                                                                        00000800
+       FD  MPBAVES1                                                     00000810
+           BLOCK CONTAINS 0 RECORDS                                     00000820
+           RECORDING MODE IS F                                          00000830
+           LABEL RECORD ARE STANDARD                                    00000840
+           RECORD CONTAINS 132 CHARACTERS                               00000850
+           DATA RECORD IS REG-MPBAVES1.                                 00000860
+       01  REG-MPBAVES1                    PIC X(132).                  00000870
+                                                                        00000880
+      *----------------------------------------------------------------*00000890
+      * WORKING-STORAGE SECTION                                       * 00000900
+      *----------------------------------------------------------------*00000910
+       WORKING-STORAGE SECTION.                                         00000920
+                                                                        00000930
+      ******************************************************************00000940
+      *                        S W I T C H E S                         *00000950
+      ******************************************************************00000960
+       01  SW-SWITCHES.                                                 00000970
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000980
+               88  DB2-OK                              VALUE 0.         00000990
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00001000
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00001010
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00001020
+           05  SW-FIN-CURSOR-750           PIC X(01)   VALUE 'N'.       00001030
+               88  SI-FIN-CURSOR-750                   VALUE 'S'.       00001040
+               88  NO-FIN-CURSOR-750                   VALUE 'N'.       00001050
+           05  SW-FIN-CURSOR-755           PIC X(01)   VALUE 'N'.       00001060
+               88  SI-FIN-CURSOR-755                   VALUE 'S'.       00001070
+               88  NO-FIN-CURSOR-755                   VALUE 'N'.       00001080
+                                                                        00001090
+      ******************************************************************00001100
+      *                      C O N S T A N T E S                       *00001110
+      ******************************************************************00001120
+       01  CT-CONSTANTES.                                               00001130
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001140
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001150
+               10  CA-MPBAVEN              PIC X(08)   VALUE 'MPBAVEN'. 00001160
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001170
+      -                            'PAGO'.                              00001180
+               10  CA-ERROR-D              PIC X(01)   VALUE 'D'.       00001190
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001200
+               10  CA-MPBAVES1             PIC X(08)   VALUE 'MPBAVES1'.00001210
+               10  CA-MDDT750              PIC X(07)   VALUE 'MDDT750'. 00001220
+               10  CA-MDDT755              PIC X(07)   VALUE 'MDDT755'. 00001230
+               10  CA-FECHA-SIN-BAJA   PIC X(10)   VALUE '9999-12-31'.  00001240
+               10  CA-SELECT               PIC X(06)   VALUE 'SELECT'.  00001250
+               10  CA-ERR-ABRIR-MPBAVES1   PIC X(35)   VALUE 'ERROR AL A00001260
+      -                            'BRIR EL FICHERO MPBAVES1'.          00001270
+               10  CA-ERR-CERRAR-MPBAVES1  PIC X(36)   VALUE 'ERROR AL C00001280
+      -                            'ERRAR EL FICHERO MPBAVES1'.         00001290
+               10  CA-ERR-ESCRIB-MPBAVES1  PIC X(35)   VALUE 'ERROR AL E00001300
+      -                            'SCRIBIR FICHERO MPBAVES1'.          00001310
+               10  CA-ERR-CURSOR-750       PIC X(38)   VALUE 'ERROR EN A00001320
+      -                            'CCESO AL CURSOR C-VENCE-750'.       00001330
+               10  CA-ERR-CURSOR-755       PIC X(38)   VALUE 'ERROR EN A00001340
+      -                            'CCESO AL CURSOR C-VENCE-755'.       00001350
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001360
+      -                            '-FICHEROS'.                         00001370
+               10  CA-PRF-1200             PIC X(19)   VALUE '1200-ABRIR00001380
+      -                            '-CURSORES'.                         00001390
+               10  CA-PRF-2100             PIC X(23)   VALUE '2100-PROCE00001400
+      -                            'SAR-VENCE-750'.                     00001410
+               10  CA-PRF-2200             PIC X(23)   VALUE '2200-PROCE00001420
+      -                            'SAR-VENCE-755'.                     00001430
+               10  CA-PRF-2900             PIC X(21)   VALUE '2900-ESCRI00001436
+      -                            'BIR-DETALLE'.                       00001438
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001440
+      -                            'R-FICHEROS'.                        00001450
+               10  CA-PRF-9210             PIC X(21)   VALUE '9210-LEER-00001460
+      -                            'CURSOR-750'.                        00001470
+               10  CA-PRF-9220             PIC X(21)   VALUE '9220-LEER-00001480
+      -                            'CURSOR-755'.                        00001490
+                                                                        00001500
+           05  CN-CONSTANTES-NUMERICAS.                                 00001510
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001520
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001530
+                                                                        00001540
+      ******************************************************************00001550
+      *                    C O N T A D O R E S                        * 00001560
+      ******************************************************************00001570
+       01  CT-CONTADORES.                                               00001580
+           05  CT-REG-LEIDOS-750           PIC 9(9)    VALUE ZEROES.    00001590
+           05  CT-REG-LEIDOS-755           PIC 9(9)    VALUE ZEROES.    00001600
+           05  CT-ALERTAS-750              PIC 9(9)    VALUE ZEROES.    00001610
+           05  CT-ALERTAS-755              PIC 9(9)    VALUE ZEROES.    00001620
+                                                                        00001630
+      ******************************************************************00001640
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001650
+      ******************************************************************00001660
+       01  WK-ESTADISTICA.                                              00001670
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001680
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00001690
+      -                            'ICAS DE MPBAVEN                     00001700
+      -                            '        *'.                         00001710
+           05  WK-CAB-3.                                                00001720
+               10  FILLER                  PIC X(35)   VALUE '* PARAM. M00001730
+      -                            'DDT750 PROXIMOS A VENCER:'.         00001740
+               10  WK-ALERTAS-750-ED       PIC ZZZZZZZZ9.               00001750
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001760
+           05  WK-CAB-4.                                                00001770
+               10  FILLER                  PIC X(35)   VALUE '* PARAM. M00001780
+      -                            'DDT755 PROXIMOS A VENCER:'.         00001790
+               10  WK-ALERTAS-755-ED       PIC ZZZZZZZZ9.               00001800
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001810
+                                                                        00001820
+      ******************************************************************00001830
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00001840
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00001850
+      ******************************************************************00001860
+       01  WK-CANCELACION-BATCH.                                        00001870
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00001880
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00001890
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00001900
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPBAVEN'. 00001910
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00001920
+           05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00001930
+           05  WK-TABLA-DB2                PIC X(18)   VALUE SPACES.    00001940
+           05  WK-DATOS-ACCESO             PIC X(08)   VALUE SPACES.    00001950
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00001960
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00001970
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00001980
+                                                                        00001990
+      ******************************************************************00002000
+      *                      F I L E  S T A T U S                     * 00002010
+      ******************************************************************00002020
+       01  FS-FILE-STATUS.                                              00002030
+           05  FS-MPBAVES1                 PIC X(02).                   00002040
+                                                                        00002050
+      ******************************************************************00002060
+      *                       L I N E A S  D E  I N F O R M E          *00002070
+      ******************************************************************00002080
+       01  WK-LINEA-CABECERA.                                           00002090
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00002100
+           05  FILLER                      PIC X(48)   VALUE 'LISTADO DE00002110
+      -                            ' PARAMETROS PROXIMOS A VENCER'.     00002120
+           05  FILLER                      PIC X(64)   VALUE SPACES.    00002130
+                                                                        00002140
+       01  WK-LINEA-PARAMETRO.                                          00002150
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00002160
+           05  FILLER                      PIC X(20)   VALUE 'FECHA REFE00002170
+      -                            'RENCIA:  '.                         00002180
+           05  WP-FECHA-REFERENCIA         PIC X(10).                   00002190
+           05  FILLER                      PIC X(17)   VALUE '   DIAS AL00002200
+      -                            'ERTA: '.                            00002210
+           05  WP-DIAS-ALERTA              PIC ZZ9.                     00002220
+           05  FILLER                      PIC X(62)   VALUE SPACES.    00002230
+                                                                        00002240
+       01  WK-LINEA-TITULOS.                                            00002250
+           05  FILLER                      PIC X(07)   VALUE 'TABLA'.   00002260
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002270
+           05  FILLER                      PIC X(04)   VALUE 'ENT.'.    00002280
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002290
+           05  FILLER                      PIC X(03)   VALUE 'PRD'.     00002300
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002310
+           05  FILLER                      PIC X(03)   VALUE 'SPR'.     00002320
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002330
+           05  FILLER                      PIC X(03)   VALUE 'PAR'.     00002340
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002350
+           05  FILLER                      PIC X(10)   VALUE 'VALOR'.   00002360
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002370
+           05  FILLER                      PIC X(10)   VALUE 'FEC.BAJA'.00002380
+           05  FILLER                      PIC X(80)   VALUE SPACES.    00002390
+                                                                        00002400
+       01  WK-LINEA-DETALLE.                                            00002410
+           05  WD-TABLA                    PIC X(07).                   00002420
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002430
+           05  WD-CDGENTI                  PIC X(04).                   00002440
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002450
+           05  WD-CDGPRODU                 PIC X(03).                   00002460
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002470
+           05  WD-CDGSUBP                  PIC X(03).                   00002480
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002490
+           05  WD-PANUMPAR                 PIC X(03).                   00002500
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002510
+           05  WD-VALPARM                  PIC X(10).                   00002520
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002530
+           05  WD-FEBAJA                   PIC X(10).                   00002540
+           05  FILLER                      PIC X(80)   VALUE SPACES.    00002550
+                                                                        00002560
+      ******************************************************************00002570
+      *                      V A R I A B L E S                        * 00002580
+      ******************************************************************00002590
+       01  WK-PARAMETRO-ENTRADA.                                        00002600
+           05  WK-FECHA-REFERENCIA         PIC X(10).                   00002610
+           05  WK-DIAS-ALERTA              PIC 9(03).                   00002620
+                                                                        00002630
+      * -- ULTIMA FILA LEIDA DE CADA CURSOR.                            00002640
+       01  WK-FILA-CURSOR-750.                                          00002650
+           10  WF750-CDGENTI               PIC X(04).                   00002660
+           10  WF750-CDGPRODU              PIC X(03).                   00002670
+           10  WF750-CDGSUBP               PIC X(03).                   00002680
+           10  WF750-PANUMPAR              PIC X(03).                   00002690
+           10  WF750-VALPARM               PIC X(10).                   00002700
+           10  WF750-FEBAJA                PIC X(10).                   00002710
+                                                                        00002720
+       01  WK-FILA-CURSOR-755.                                          00002730
+           10  WF755-CDGENTI               PIC X(04).                   00002740
+           10  WF755-PANUMPAR              PIC X(03).                   00002750
+           10  WF755-VALPARM               PIC X(10).                   00002760
+           10  WF755-FEBAJA                PIC X(10).                   00002770
+                                                                        00002780
+      * -- COPY DE COMUNICACION CON DB2.                                00002790
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00002800
+                                                                        00002810
+      ******************************************************************00002820
+      *                       PROCEDURE DIVISION                      * 00002830
+      ******************************************************************00002840
+       PROCEDURE DIVISION.                                              00002850
+                                                                        00002860
+           PERFORM 1000-INICIO                                          00002870
+              THRU 1000-INICIO-EXIT                                     00002880
+                                                                        00002890
+           PERFORM 2100-PROCESAR-VENCE-750                              00002900
+              THRU 2100-PROCESAR-VENCE-750-EXIT                         00002910
+             UNTIL SI-FIN-CURSOR-750                                    00002920
+                                                                        00002930
+           PERFORM 2200-PROCESAR-VENCE-755                              00002940
+              THRU 2200-PROCESAR-VENCE-755-EXIT                         00002950
+             UNTIL SI-FIN-CURSOR-755                                    00002960
+                                                                        00002970
+           PERFORM 3000-FIN                                             00002980
+              THRU 3000-FIN-EXIT                                        00002990
+                                                                        00003000
+           .                                                            00003010
+                                                                        00003020
+      ******************************************************************00003030
+      ***                   1000-INICIO                             *** 00003040
+      ***                   -----------                             *** 00003050
+      * SE OBTIENEN LOS PARAMETROS DE SYSIN, SE ABRE EL FICHERO DE     *00003060
+      * SALIDA, SE EMITE LA CABECERA Y SE ABREN LOS CURSORES.          *00003070
+      ******************************************************************00003080
+       1000-INICIO.                                                     00003090
+                                                                        00003100
+           INITIALIZE CT-CONTADORES                                     00003110
+                                                                        00003120
+           ACCEPT WK-PARAMETRO-ENTRADA FROM SYSIN                       00003130
+                                                                        00003140
+           SET NO-FIN-CURSOR-750             TO TRUE                    00003150
+           SET NO-FIN-CURSOR-755             TO TRUE                    00003160
+                                                                        00003170
+           PERFORM 1100-ABRIR-FICHEROS                                  00003180
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00003190
+                                                                        00003200
+           PERFORM 1150-EMITIR-CABECERA                                 00003210
+              THRU 1150-EMITIR-CABECERA-EXIT                            00003220
+                                                                        00003230
+           PERFORM 1200-ABRIR-CURSORES                                  00003240
+              THRU 1200-ABRIR-CURSORES-EXIT                             00003250
+                                                                        00003260
+           PERFORM 9210-LEER-CURSOR-750                                 00003270
+              THRU 9210-LEER-CURSOR-750-EXIT                            00003280
+                                                                        00003290
+           PERFORM 9220-LEER-CURSOR-755                                 00003300
+              THRU 9220-LEER-CURSOR-755-EXIT                            00003310
+                                                                        00003320
+           .                                                            00003330
+       1000-INICIO-EXIT.                                                00003340
+           EXIT.                                                        00003350
+                                                                        00003360
+      ******************************************************************00003370
+      ***                   1100-ABRIR-FICHEROS                     *** 00003380
+      ***                   -------------------                     *** 00003390
+      * SE REALIZA LA APERTURA DEL FICHERO DE SALIDA.                  *00003400
+      ******************************************************************00003410
+       1100-ABRIR-FICHEROS.                                             00003420
+                                                                        00003430
+           OPEN OUTPUT MPBAVES1                                         00003440
+                                                                        00003450
+           IF  FS-MPBAVES1 NOT = CA-FS-OK                               00003460
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003470
+               MOVE CA-ERR-ABRIR-MPBAVES1    TO WK-DESCRIPCION          00003480
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003490
+               MOVE CA-MPBAVES1              TO WK-DDNAME               00003500
+               MOVE FS-MPBAVES1              TO WK-FILE-STATUS          00003510
+                                                                        00003520
+               PERFORM 9000-CANCELACION                                 00003530
+                  THRU 9000-CANCELACION-EXIT                            00003540
+                                                                        00003550
+           END-IF                                                       00003560
+                                                                        00003570
+           .                                                            00003580
+       1100-ABRIR-FICHEROS-EXIT.                                        00003590
+           EXIT.                                                        00003600
+                                                                        00003610
+      ******************************************************************00003620
+      ***                   1150-EMITIR-CABECERA                    *** 00003630
+      ***                   --------------------                    *** 00003640
+      * SE ESCRIBEN LAS LINEAS DE CABECERA, PARAMETROS Y TITULOS DEL   *00003650
+      * LISTADO.                                                       *00003660
+      ******************************************************************00003670
+       1150-EMITIR-CABECERA.                                            00003680
+                                                                        00003690
+           WRITE REG-MPBAVES1 FROM WK-LINEA-CABECERA                    00003700
+                                                                        00003710
+           MOVE WK-FECHA-REFERENCIA          TO WP-FECHA-REFERENCIA     00003720
+           MOVE WK-DIAS-ALERTA                TO WP-DIAS-ALERTA         00003730
+           WRITE REG-MPBAVES1 FROM WK-LINEA-PARAMETRO                   00003740
+                                                                        00003750
+           MOVE SPACES                       TO REG-MPBAVES1            00003760
+           WRITE REG-MPBAVES1                                           00003770
+                                                                        00003780
+           WRITE REG-MPBAVES1 FROM WK-LINEA-TITULOS                     00003790
+                                                                        00003800
+           .                                                            00003810
+       1150-EMITIR-CABECERA-EXIT.                                       00003820
+           EXIT.                                                        00003830
+                                                                        00003840
+      ******************************************************************00003850
+      ***                   1200-ABRIR-CURSORES                    ***  00003860
+      ***                   ------------------                     ***  00003870
+      * SE DECLARAN Y ABREN LOS CURSORES SOBRE MDDT750 Y MDDT755 QUE   *00003880
+      * SELECCIONAN LOS PARAMETROS VIGENTES CUYA FECHA DE BAJA CAE     *00003890
+      * ENTRE LA FECHA DE REFERENCIA Y LA FECHA LIMITE DE ALERTA.      *00003900
+      ******************************************************************00003910
+       1200-ABRIR-CURSORES.                                             00003920
+                                                                        00003930
+           EXEC SQL                                                     00003940
+                DECLARE C-VENCE-750 CURSOR FOR                          00003950
+                SELECT G3177_CDGENTI , G3177_CDGPRODU,                  00003960
+                       G3177_CDGSUBP , G3177_PANUMPAR,                  00003970
+                       G3177_VALPARM , G3177_FEBAJA                     00003980
+                  FROM MDDT750                                          00003990
+                 WHERE G3177_FEBAJA  <> :CA-FECHA-SIN-BAJA              00004000
+                   AND G3177_FEBAJA  >= :WK-FECHA-REFERENCIA            00004010
+                   AND G3177_FEBAJA  <= :WK-FECHA-REFERENCIA            00004020
+                                         + :WK-DIAS-ALERTA DAYS         00004030
+                 ORDER BY G3177_FEBAJA , G3177_CDGENTI                  00004040
+           END-EXEC                                                     00004050
+                                                                        00004060
+           EXEC SQL                                                     00004070
+                OPEN C-VENCE-750                                        00004080
+           END-EXEC                                                     00004090
+                                                                        00004100
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00004110
+                                                                        00004120
+           IF  NOT DB2-OK                                               00004130
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00004140
+               MOVE CA-ERR-CURSOR-750         TO WK-DESCRIPCION         00004150
+               MOVE CA-PRF-1200               TO WK-PARRAFO             00004160
+               MOVE CA-MPBAVEN                TO WK-RUTINA              00004170
+               MOVE CA-MDDT750                TO WK-TABLA-DB2           00004180
+               MOVE CA-SELECT                 TO WK-DATOS-ACCESO        00004190
+                                                                        00004200
+               PERFORM 9000-CANCELACION                                 00004210
+                  THRU 9000-CANCELACION-EXIT                            00004220
+                                                                        00004230
+           END-IF                                                       00004240
+                                                                        00004250
+           EXEC SQL                                                     00004260
+                DECLARE C-VENCE-755 CURSOR FOR                          00004270
+                SELECT G3178_CDGENTI , G3178_PANUMPAR,                  00004280
+                       G3178_VALPARM , G3178_FEBAJA                     00004290
+                  FROM MDDT755                                          00004300
+                 WHERE G3178_FEBAJA  <> :CA-FECHA-SIN-BAJA              00004310
+                   AND G3178_FEBAJA  >= :WK-FECHA-REFERENCIA            00004320
+                   AND G3178_FEBAJA  <= :WK-FECHA-REFERENCIA            00004330
+                                         + :WK-DIAS-ALERTA DAYS         00004340
+                 ORDER BY G3178_FEBAJA , G3178_CDGENTI                  00004350
+           END-EXEC                                                     00004360
+                                                                        00004370
+           EXEC SQL                                                     00004380
+                OPEN C-VENCE-755                                        00004390
+           END-EXEC                                                     00004400
+                                                                        00004410
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00004420
+                                                                        00004430
+           IF  NOT DB2-OK                                               00004440
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00004450
+               MOVE CA-ERR-CURSOR-755         TO WK-DESCRIPCION         00004460
+               MOVE CA-PRF-1200               TO WK-PARRAFO             00004470
+               MOVE CA-MPBAVEN                TO WK-RUTINA              00004480
+               MOVE CA-MDDT755                TO WK-TABLA-DB2           00004490
+               MOVE CA-SELECT                 TO WK-DATOS-ACCESO        00004500
+                                                                        00004510
+               PERFORM 9000-CANCELACION                                 00004520
+                  THRU 9000-CANCELACION-EXIT                            00004530
+                                                                        00004540
+           END-IF                                                       00004550
+                                                                        00004560
+           .                                                            00004570
+       1200-ABRIR-CURSORES-EXIT.                                        00004580
+           EXIT.                                                        00004590
+                                                                        00004600
+      ******************************************************************00004610
+      ***                   2100-PROCESAR-VENCE-750                 *** 00004620
+      ***                   -----------------------                 *** 00004630
+      * SE VUELCA AL LISTADO LA FILA LEIDA DE MDDT750 Y SE LEE LA      *00004640
+      * SIGUIENTE.                                                     *00004650
+      ******************************************************************00004660
+       2100-PROCESAR-VENCE-750.                                         00004670
+                                                                        00004680
+           ADD CN-1                           TO CT-ALERTAS-750         00004690
+                                                                        00004700
+           MOVE CA-MDDT750                    TO WD-TABLA               00004710
+           MOVE WF750-CDGENTI                 TO WD-CDGENTI             00004720
+           MOVE WF750-CDGPRODU                TO WD-CDGPRODU            00004730
+           MOVE WF750-CDGSUBP                 TO WD-CDGSUBP             00004740
+           MOVE WF750-PANUMPAR                TO WD-PANUMPAR            00004750
+           MOVE WF750-VALPARM                 TO WD-VALPARM             00004760
+           MOVE WF750-FEBAJA                  TO WD-FEBAJA              00004770
+                                                                        00004780
+           PERFORM 2900-ESCRIBIR-DETALLE                                00004790
+              THRU 2900-ESCRIBIR-DETALLE-EXIT                           00004800
+                                                                        00004810
+           PERFORM 9210-LEER-CURSOR-750                                 00004820
+              THRU 9210-LEER-CURSOR-750-EXIT                            00004830
+                                                                        00004840
+           .                                                            00004850
+       2100-PROCESAR-VENCE-750-EXIT.                                    00004860
+           EXIT.                                                        00004870
+                                                                        00004880
+      ******************************************************************00004890
+      ***                   2200-PROCESAR-VENCE-755                 *** 00004900
+      ***                   -----------------------                 *** 00004910
+      * SE VUELCA AL LISTADO LA FILA LEIDA DE MDDT755 Y SE LEE LA      *00004920
+      * SIGUIENTE.                                                     *00004930
+      ******************************************************************00004940
+       2200-PROCESAR-VENCE-755.                                         00004950
+                                                                        00004960
+           ADD CN-1                           TO CT-ALERTAS-755         00004970
+                                                                        00004980
+           MOVE CA-MDDT755                    TO WD-TABLA               00004990
+           MOVE WF755-CDGENTI                 TO WD-CDGENTI             00005000
+           MOVE SPACES                        TO WD-CDGPRODU            00005010
+           MOVE SPACES                        TO WD-CDGSUBP             00005020
+           MOVE WF755-PANUMPAR                TO WD-PANUMPAR            00005030
+           MOVE WF755-VALPARM                 TO WD-VALPARM             00005040
+           MOVE WF755-FEBAJA                  TO WD-FEBAJA              00005050
+                                                                        00005060
+           PERFORM 2900-ESCRIBIR-DETALLE                                00005070
+              THRU 2900-ESCRIBIR-DETALLE-EXIT                           00005080
+                                                                        00005090
+           PERFORM 9220-LEER-CURSOR-755                                 00005100
+              THRU 9220-LEER-CURSOR-755-EXIT                            00005110
+                                                                        00005120
+           .                                                            00005130
+       2200-PROCESAR-VENCE-755-EXIT.                                    00005140
+           EXIT.                                                        00005150
+                                                                        00005160
+      ******************************************************************00005170
+      ***                   2900-ESCRIBIR-DETALLE                   *** 00005180
+      ***                   --------------------                   ***  00005190
+      * SE ESCRIBE LA LINEA DE DETALLE COMUN A AMBOS CURSORES.         *00005200
+      ******************************************************************00005210
+       2900-ESCRIBIR-DETALLE.                                           00005220
+                                                                        00005230
+           WRITE REG-MPBAVES1 FROM WK-LINEA-DETALLE                     00005240
+                                                                        00005250
+           IF  FS-MPBAVES1 NOT = CA-FS-OK                               00005260
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005270
+               MOVE CA-ERR-ESCRIB-MPBAVES1   TO WK-DESCRIPCION          00005280
+               MOVE CA-PRF-2900              TO WK-PARRAFO              00005290
+               MOVE CA-MPBAVES1              TO WK-DDNAME               00005300
+               MOVE FS-MPBAVES1              TO WK-FILE-STATUS          00005310
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00005320
+                                                                        00005330
+               PERFORM 9000-CANCELACION                                 00005340
+                  THRU 9000-CANCELACION-EXIT                            00005350
+                                                                        00005360
+           END-IF                                                       00005370
+                                                                        00005380
+           .                                                            00005390
+       2900-ESCRIBIR-DETALLE-EXIT.                                      00005400
+           EXIT.                                                        00005410
+                                                                        00005420
+      ******************************************************************00005430
+      ***                   3000-FIN                                *** 00005440
+      ***                   --------                                *** 00005450
+      * SE CIERRAN LOS CURSORES Y EL FICHERO Y SE MUESTRAN LAS         *00005460
+      * ESTADISTICAS DE LA EJECUCION.                                  *00005470
+      ******************************************************************00005480
+       3000-FIN.                                                        00005490
+                                                                        00005500
+           PERFORM 3100-CERRAR-FICHEROS                                 00005510
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00005520
+                                                                        00005530
+           PERFORM 3200-ESTADISTICAS                                    00005540
+              THRU 3200-ESTADISTICAS-EXIT                               00005550
+                                                                        00005560
+           STOP RUN                                                     00005570
+                                                                        00005580
+           .                                                            00005590
+       3000-FIN-EXIT.                                                   00005600
+           EXIT.                                                        00005610
+                                                                        00005620
+      ******************************************************************00005630
+      ***                   3100-CERRAR-FICHEROS                    *** 00005640
+      ***                   ---------------------                    ***00005650
+      * SE CIERRAN LOS CURSORES DE DB2 Y EL FICHERO DE SALIDA.         *00005660
+      ******************************************************************00005670
+       3100-CERRAR-FICHEROS.                                            00005680
+                                                                        00005690
+           EXEC SQL                                                     00005700
+                CLOSE C-VENCE-750                                       00005710
+           END-EXEC                                                     00005720
+                                                                        00005730
+           EXEC SQL                                                     00005740
+                CLOSE C-VENCE-755                                       00005750
+           END-EXEC                                                     00005760
+                                                                        00005770
+           CLOSE MPBAVES1                                               00005780
+                                                                        00005790
+           IF  FS-MPBAVES1 NOT = CA-FS-OK                               00005800
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005810
+               MOVE CA-ERR-CERRAR-MPBAVES1   TO WK-DESCRIPCION          00005820
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005830
+               MOVE CA-MPBAVES1              TO WK-DDNAME               00005840
+               MOVE FS-MPBAVES1              TO WK-FILE-STATUS          00005850
+                                                                        00005860
+               PERFORM 9000-CANCELACION                                 00005870
+                  THRU 9000-CANCELACION-EXIT                            00005880
+                                                                        00005890
+           END-IF                                                       00005900
+                                                                        00005910
+           .                                                            00005920
+       3100-CERRAR-FICHEROS-EXIT.                                       00005930
+           EXIT.                                                        00005940
+                                                                        00005950
+      ******************************************************************00005960
+      ***                   3200-ESTADISTICAS                       *** 00005970
+      ***                   -----------------                       *** 00005980
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00005990
+      ******************************************************************00006000
+       3200-ESTADISTICAS.                                               00006010
+                                                                        00006020
+           MOVE CT-ALERTAS-750                 TO WK-ALERTAS-750-ED     00006030
+           MOVE CT-ALERTAS-755                 TO WK-ALERTAS-755-ED     00006040
+                                                                        00006050
+           DISPLAY WK-CAB-1                                             00006060
+           DISPLAY WK-CAB-2                                             00006070
+           DISPLAY WK-CAB-1                                             00006080
+           DISPLAY WK-CAB-3                                             00006090
+           DISPLAY WK-CAB-4                                             00006100
+           DISPLAY WK-CAB-1                                             00006110
+                                                                        00006120
+           .                                                            00006130
+       3200-ESTADISTICAS-EXIT.                                          00006140
+           EXIT.                                                        00006150
+                                                                        00006160
+      ******************************************************************00006170
+      ***                   9210-LEER-CURSOR-750                    *** 00006180
+      ***                   --------------------                    *** 00006190
+      * SE REALIZA EL FETCH DEL CURSOR C-VENCE-750.                    *00006200
+      ******************************************************************00006210
+       9210-LEER-CURSOR-750.                                            00006220
+                                                                        00006230
+           EXEC SQL                                                     00006240
+                FETCH C-VENCE-750                                       00006250
+                 INTO :WF750-CDGENTI , :WF750-CDGPRODU,                 00006260
+                      :WF750-CDGSUBP , :WF750-PANUMPAR,                 00006270
+                      :WF750-VALPARM , :WF750-FEBAJA                    00006280
+           END-EXEC                                                     00006290
+                                                                        00006300
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00006310
+                                                                        00006320
+           EVALUATE  TRUE                                               00006330
+               WHEN  DB2-OK                                             00006340
+                     ADD CN-1                 TO CT-REG-LEIDOS-750      00006350
+                                                                        00006360
+               WHEN  DB2-CLV-NOT-FOUND                                  00006370
+                     SET SI-FIN-CURSOR-750    TO TRUE                   00006380
+                                                                        00006390
+               WHEN  OTHER                                              00006400
+                     MOVE CA-ERROR-D          TO WK-TIPO-ERROR          00006410
+                     MOVE CA-ERR-CURSOR-750   TO WK-DESCRIPCION         00006420
+                     MOVE CA-PRF-9210         TO WK-PARRAFO             00006430
+                     MOVE CA-MPBAVEN          TO WK-RUTINA              00006440
+                     MOVE CA-MDDT750          TO WK-TABLA-DB2           00006450
+                     MOVE CA-SELECT           TO WK-DATOS-ACCESO        00006460
+                                                                        00006470
+                     PERFORM 9000-CANCELACION                           00006480
+                        THRU 9000-CANCELACION-EXIT                      00006490
+                                                                        00006500
+           END-EVALUATE                                                 00006510
+                                                                        00006520
+           .                                                            00006530
+       9210-LEER-CURSOR-750-EXIT.                                       00006540
+           EXIT.                                                        00006550
+                                                                        00006560
+      ******************************************************************00006570
+      ***                   9220-LEER-CURSOR-755                    *** 00006580
+      ***                   --------------------                    *** 00006590
+      * SE REALIZA EL FETCH DEL CURSOR C-VENCE-755.                    *00006600
+      ******************************************************************00006610
+       9220-LEER-CURSOR-755.                                            00006620
+                                                                        00006630
+           EXEC SQL                                                     00006640
+                FETCH C-VENCE-755                                       00006650
+                 INTO :WF755-CDGENTI , :WF755-PANUMPAR,                 00006660
+                      :WF755-VALPARM , :WF755-FEBAJA                    00006670
+           END-EXEC                                                     00006680
+                                                                        00006690
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00006700
+                                                                        00006710
+           EVALUATE  TRUE                                               00006720
+               WHEN  DB2-OK                                             00006730
+                     ADD CN-1                 TO CT-REG-LEIDOS-755      00006740
+                                                                        00006750
+               WHEN  DB2-CLV-NOT-FOUND                                  00006760
+                     SET SI-FIN-CURSOR-755    TO TRUE                   00006770
+                                                                        00006780
+               WHEN  OTHER                                              00006790
+                     MOVE CA-ERROR-D          TO WK-TIPO-ERROR          00006800
+                     MOVE CA-ERR-CURSOR-755   TO WK-DESCRIPCION         00006810
+                     MOVE CA-PRF-9220         TO WK-PARRAFO             00006820
+                     MOVE CA-MPBAVEN          TO WK-RUTINA              00006830
+                     MOVE CA-MDDT755          TO WK-TABLA-DB2           00006840
+                     MOVE CA-SELECT           TO WK-DATOS-ACCESO        00006850
+                                                                        00006860
+                     PERFORM 9000-CANCELACION                           00006870
+                        THRU 9000-CANCELACION-EXIT                      00006880
+                                                                        00006890
+           END-EVALUATE                                                 00006900
+                                                                        00006910
+           .                                                            00006920
+       9220-LEER-CURSOR-755-EXIT.                                       00006930
+           EXIT.                                                        00006940
+                                                                        00006950
+      ******************************************************************00006960
+      ***                   9000-CANCELACION                        *** 00006970
+      ***                   ----------------                        *** 00006980
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00006990
+      ******************************************************************00007000
+       9000-CANCELACION.                                                00007010
+                                                                        00007020
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00007030
+                                                                        00007040
+           EVALUATE  TRUE                                               00007050
+               WHEN  WK-TIPO-ERROR = CA-ERROR-D                         00007060
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00007070
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00007080
+                         COD_RETORNO('SW-DB2-RETURN-CODE')              00007090
+                         RESPONSABLE('WK-RESPONSABLE')                  00007100
+                         DESCRIPCION('WK-DESCRIPCION')                  00007110
+                         PROGRAMA('WK-PROGRAMA')                        00007120
+                         PARRAFO('WK-PARRAFO')                          00007130
+                         SQLCA('SQLCA')                                 00007140
+                         TABLA_DB2('WK-TABLA-DB2')                      00007150
+                         DATOS_ACCESO('WK-DATOS-ACCESO')                00007160
+                     END-FUN                                            00007170
+                                                                        00007180
+               WHEN  OTHER                                              00007190
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00007200
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00007210
+                         RESPONSABLE('WK-RESPONSABLE')                  00007220
+                         DESCRIPCION('WK-DESCRIPCION')                  00007230
+                         PROGRAMA('WK-PROGRAMA')                        00007240
+                         PARRAFO('WK-PARRAFO')                          00007250
+                         DDNAME('WK-DDNAME')                            00007260
+                         FILE_STATUS('WK-FILE-STATUS')                  00007270
+                         DATOS_REGISTRO('WK-DATOS-REGISTRO')            00007280
+                     END-FUN                                            00007290
+                                                                        00007300
+           END-EVALUATE                                                 00007310
+                                                                        00007320
+           .                                                            00007330
+       9000-CANCELACION-EXIT.                                           00007340
+           EXIT.                                                        00007350
