@@ -0,0 +1,490 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPCHXML.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE TOMA EL FICHERO DE REMESA DE    00000110
+      *               TARJETAS GENERADO POR MPCHSEL (MPCHSES1) Y       *00000120
+      *               CONSTRUYE UNA VARIANTE XML DEL MISMO, PARA        00000130
+      *               INTERLOCUTORES EXTERNOS QUE NO CONSUMEN EL        00000140
+      *               FORMATO POSICIONAL DE 651 BYTES. NO SUSTITUYE A   00000150
+      *               MPCHSES1, SE GENERA COMO SALIDA ADICIONAL A       00000160
+      *               PARTIR DE EL.                                     00000170
+      *-                                                              -*00000180
+      *  FICHEROS DE ENTRADA:                                          *00000190
+      *        MPCHSES1 : FICHERO DE REMESA DE TARJETAS GENERADO POR    00000200
+      *                   MPCHSEL (LAYOUT POSICIONAL DE 651 BYTES).     00000210
+      *-                                                              -*00000220
+      *  FICHEROS DE SALIDA:                                           *00000230
+      *        MPCHXM1 : VARIANTE XML DE MPCHSES1, UN REGISTRO FISICO   00000240
+      *                   POR CADA ELEMENTO <TARJETA>, MAS LAS LINEAS   00000250
+      *                   DE CABECERA/PIE DEL DOCUMENTO.                00000260
+      *-                                                              -*00000270
+      *  RUTINAS Y MODULOS:                                             00000280
+      *        XX_CANCELACION_PROCESOS_BATCH: FUNCION PARA LA           00000290
+      *                   CANCELACION DEL PROGRAMA CON ERROR.           00000300
+      *        XX_ENVIAR_ALERTA_OPERACION: FUNCION PARA AVISAR AL       00000310
+      *                   OPERADOR DE GUARDIA DE UNA CANCELACION.       00000320
+      ******************************************************************00000330
+      *                  M O D I F I C A C I O N E S                   *00000340
+      *                  ---------------------------                   *00000350
+      *                                                                *00000360
+      * USUARIO  FECHA        DESCRIPCION                              *00000370
+      * -------- ----------   ---------------------------------------- *00000380
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. VARIANTE         *00000341
+      *                        XML/JSON DE LA SALIDA DE REMESAS DE     *00000342
+      *                        MPCHSEL.                                *00000343
+      *                                                                *00000390
+      ******************************************************************00000400
+                                                                        00000410
+      ******************************************************************00000420
+      * IDENTIFICATION DIVISION                                        *00000430
+      ******************************************************************00000440
+       IDENTIFICATION DIVISION.                                         00000450
+       PROGRAM-ID.    MPCHXML.                                          00000460
+       AUTHOR.        VIEWNEXT.                                         00000470
+       DATE-WRITTEN.  09-08-2026.                                       00000480
+       DATE-COMPILED.                                                   00000490
+                                                                        00000500
+      ******************************************************************00000510
+      * ENVIRONMENT DIVISION                                           *00000520
+      ******************************************************************00000530
+       ENVIRONMENT DIVISION.                                            00000540
+                                                                        00000550
+      *----------------------------------------------------------------*00000560
+      * CONFIGURATION SECTION                                          *00000570
+      *----------------------------------------------------------------*00000580
+       CONFIGURATION SECTION.                                           00000590
+                                                                        00000600
+       SOURCE-COMPUTER. IBM-3090.                                       00000610
+       OBJECT-COMPUTER. IBM-3090.                                       00000620
+       SPECIAL-NAMES.                                                   00000630
+           DECIMAL-POINT IS COMMA.                                      00000640
+                                                                        00000650
+      *----------------------------------------------------------------*00000660
+      * INPUT OUTPUT SECTION                                           *00000670
+      *----------------------------------------------------------------*00000680
+       INPUT-OUTPUT SECTION.                                            00000690
+       FILE-CONTROL.                                                    00000700
+                                                                        00000710
+      * -- REMESA DE TARJETAS GENERADA POR MPCHSEL.                     00000720
+           SELECT MPCHSES1 ASSIGN MPCHSES1                              00000730
+                  ACCESS MODE IS SEQUENTIAL                             00000740
+                  FILE STATUS IS FS-MPCHSES1.                           00000750
+                                                                        00000760
+      * -- VARIANTE XML DE LA REMESA.                                   00000770
+           SELECT MPCHXM1 ASSIGN MPCHXM1                                00000780
+                  ACCESS MODE IS SEQUENTIAL                             00000790
+                  FILE STATUS IS FS-MPCHXM1.                            00000800
+                                                                        00000810
+      ******************************************************************00000820
+      * DATA DIVISION                                                  *00000830
+      ******************************************************************00000840
+       DATA DIVISION.                                                   00000850
+                                                                        00000860
+      *----------------------------------------------------------------*00000870
+      * FILE SECTION                                                   *00000880
+      *----------------------------------------------------------------*00000890
+       FILE SECTION.                                                    00000900
+                                                                        00000910
+       FD  MPCHSES1                                                     00000920
+           BLOCK CONTAINS 0 RECORDS                                     00000930
+           RECORDING MODE IS F                                          00000940
+           LABEL RECORD ARE STANDARD                                    00000950
+           RECORD CONTAINS 651 CHARACTERS                               00000960
+           DATA RECORD IS REG-MPCHSES1.                                 00000970
+       01  REG-MPCHSES1.                                                00000980
+           05  RE-CDGENTI-009          PIC X(04).                       00000990
+           05  RE-DATOS-TARJETA        PIC X(647).                      00001000
+                                                                        00001010
+       FD  MPCHXM1                                                      00001020
+           BLOCK CONTAINS 0 RECORDS                                     00001030
+           RECORDING MODE IS F                                          00001040
+           LABEL RECORD ARE STANDARD                                    00001050
+           RECORD CONTAINS 700 CHARACTERS                               00001060
+           DATA RECORD IS REG-MPCHXM1.                                  00001070
+       01  REG-MPCHXM1                 PIC X(700).                      00001080
+                                                                        00001090
+      *----------------------------------------------------------------*00001100
+      * WORKING-STORAGE SECTION                                        *00001110
+      *----------------------------------------------------------------*00001120
+       WORKING-STORAGE SECTION.                                         00001130
+                                                                        00001140
+      ******************************************************************00001150
+      *                        S W I T C H E S                         *00001160
+      ******************************************************************00001170
+       01  SW-SWITCHES.                                                 00001180
+           05  SW-FIN-MPCHSES1             PIC X(01)   VALUE 'N'.       00001190
+               88  SI-FIN-MPCHSES1                     VALUE 'S'.       00001200
+               88  NO-FIN-MPCHSES1                     VALUE 'N'.       00001210
+                                                                        00001220
+      ******************************************************************00001230
+      *                      C O N S T A N T E S                       *00001240
+      ******************************************************************00001250
+       01  CT-CONSTANTES.                                               00001260
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001270
+               10 CA-FS-OK            PIC X(02) VALUE '00'.             00001280
+               10 CA-FS-EOF           PIC X(02) VALUE '10'.             00001290
+               10 CA-MPCHXML          PIC X(08) VALUE 'MPCHXML '.       00001300
+               10 CA-RESP             PIC X(14) VALUE 'MEDIOS DE PAGO'. 00001310
+               10 CA-ERROR-F          PIC X(01) VALUE 'F'.              00001320
+               10 CA-MPCHSES1         PIC X(08) VALUE 'MPCHSES1'.       00001330
+               10 CA-MPCHXM1          PIC X(08) VALUE 'MPCHXM1 '.       00001340
+               10 CA-ERR-ABRIR        PIC X(12) VALUE 'ERROR ABRIR'.    00001350
+               10 CA-ERR-LEER         PIC X(11) VALUE 'ERROR LEER'.     00001360
+               10 CA-ERR-ESCRIBIR     PIC X(14) VALUE 'ERROR ESCRIB'.   00001370
+               10 CA-ERR-CERRAR       PIC X(13) VALUE 'ERROR CERRAR'.   00001380
+               10 CA-PRF-1100         PIC X(16) VALUE '1100-ABRIR-FICH'.00001390
+               10 CA-PRF-2000         PIC X(13) VALUE '2000-PROCESO '.  00001400
+               10 CA-PRF-3100         PIC X(13) VALUE '3100-CIERRE  '.  00001410
+               10 CA-PRF-9100         PIC X(19)                         00001411
+                   VALUE '9100-LEER-MPCHSES1'.                          00001412
+               10 CA-XML-CABECERA     PIC X(21)                         00001420
+                   VALUE '<?xml version="1.0"?>'.                       00001430
+               10 CA-XML-APERTURA     PIC X(15)                         00001440
+                   VALUE '<REMESA_TARJETA'.                             00001450
+               10 CA-XML-CIERRE       PIC X(16)                         00001460
+                   VALUE '</REMESA_TARJETA'.                            00001470
+                                                                        00001480
+           05  CN-CONSTANTES-NUMERICAS.                                 00001490
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001500
+                                                                        00001510
+      ******************************************************************00001520
+      *                    C O N T A D O R E S                         *00001530
+      ******************************************************************00001540
+       01  CT-CONTADORES.                                               00001550
+           05  CT-LEIDOS-MPCHSES1          PIC 9(9)    VALUE ZEROES.    00001560
+           05  CT-ESCRITOS-MPCHXM1         PIC 9(9)    VALUE ZEROES.    00001570
+                                                                        00001580
+      ******************************************************************00001590
+      * AREA DE CONSTRUCCION DE CADA ELEMENTO <TARJETA> DEL XML.       *00001600
+      ******************************************************************00001610
+       01  WK-LINEA-TARJETA.                                            00001620
+           05  FILLER                  PIC X(09)   VALUE '<TARJETA '.   00001630
+           05  FILLER                  PIC X(09)   VALUE 'CDGENTI="'.   00001640
+           05  WK-XML-CDGENTI          PIC X(04).                       00001650
+           05  FILLER                  PIC X(02)   VALUE '">'.          00001660
+           05  FILLER                  PIC X(07)   VALUE '<DATOS>'.     00001670
+           05  WK-XML-DATOS            PIC X(647).                      00001680
+           05  FILLER                  PIC X(08)   VALUE '</DATOS>'.    00001690
+           05  FILLER                  PIC X(11)   VALUE '</TARJETA>'.  00001700
+                                                                        00001710
+      ******************************************************************00001720
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001730
+      ******************************************************************00001740
+       01  WK-ESTADISTICA.                                              00001750
+           05  WK-CAB-1            PIC X(55) VALUE ALL '*'.             00001760
+           05  WK-CAB-2            PIC X(55) VALUE                      00001770
+               '* ESTADISTICAS DE MPCHXML                           *'. 00001780
+           05  WK-CAB-3.                                                00001790
+               10  FILLER          PIC X(45) VALUE                      00001800
+                   '* REGISTROS LEIDOS EN MPCHSES1:             '.      00001810
+               10  WK-LEIDOS-ED            PIC ZZZZZZZZ9.               00001820
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001830
+           05  WK-CAB-4.                                                00001840
+               10  FILLER          PIC X(45) VALUE                      00001850
+                   '* ELEMENTOS <TARJETA> ESCRITOS EN MPCHXM1:  '.      00001860
+               10  WK-ESCRITOS-ED          PIC ZZZZZZZZ9.               00001870
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001880
+                                                                        00001890
+      ******************************************************************00001900
+      * VARIABLES DE INFORMACION DE LA FUNCION                         *00001910
+      * XX_CANCELACION_PROCESOS_BATCH.                                  00001920
+      ******************************************************************00001930
+       01  WK-CANCELACION-BATCH.                                        00001940
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00001950
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00001960
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00001970
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPCHXML'. 00001980
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00001990
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002000
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002010
+           05  WK-FECHA-INCIDENCIA         PIC 9(08)   VALUE ZEROES.    00002020
+           05  WK-HORA-INCIDENCIA          PIC 9(08)   VALUE ZEROES.    00002030
+           05  WK-DATOS-REGISTRO           PIC X(651)  VALUE SPACES.    00002040
+                                                                        00002050
+      ******************************************************************00002060
+      *                      F I L E  S T A T U S                      *00002070
+      ******************************************************************00002080
+       01  FS-FILE-STATUS.                                              00002090
+           05  FS-MPCHSES1                 PIC X(02)   VALUE SPACES.    00002100
+           05  FS-MPCHXM1                  PIC X(02)   VALUE SPACES.    00002110
+                                                                        00002120
+      *----------------------------------------------------------------*00002130
+      * PROCEDURE DIVISION                                              00002140
+      *----------------------------------------------------------------*00002150
+       PROCEDURE DIVISION.                                              00002160
+                                                                        00002170
+           PERFORM 1000-INICIO                                          00002180
+              THRU 1000-INICIO-EXIT                                     00002190
+                                                                        00002200
+           PERFORM 2000-PROCESO                                         00002210
+              THRU 2000-PROCESO-EXIT                                    00002220
+             UNTIL SI-FIN-MPCHSES1                                      00002230
+                                                                        00002240
+           PERFORM 3000-FIN                                             00002250
+              THRU 3000-FIN-EXIT                                        00002260
+                                                                        00002270
+           .                                                            00002280
+                                                                        00002290
+      ******************************************************************00002300
+      ***                   1000-INICIO                              ***00002310
+      ***                   -----------                              ***00002320
+      * SE ABREN LOS FICHEROS, SE ESCRIBE LA CABECERA DEL DOCUMENTO    *00002330
+      * XML Y SE REALIZA LA PRIMERA LECTURA DE LA REMESA.              *00002340
+      ******************************************************************00002350
+       1000-INICIO.                                                     00002360
+                                                                        00002370
+           PERFORM 1100-ABRIR-FICHEROS                                  00002380
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00002390
+                                                                        00002400
+           MOVE CA-XML-CABECERA               TO REG-MPCHXM1            00002410
+           WRITE REG-MPCHXM1                                            00002420
+                                                                        00002430
+           MOVE SPACES                        TO REG-MPCHXM1            00002440
+           STRING CA-XML-APERTURA DELIMITED BY SIZE                     00002450
+                  'S>'        DELIMITED BY SIZE                         00002460
+             INTO REG-MPCHXM1                                           00002470
+           WRITE REG-MPCHXM1                                            00002480
+                                                                        00002490
+           PERFORM 9100-LEER-MPCHSES1                                   00002500
+              THRU 9100-LEER-MPCHSES1-EXIT                              00002510
+                                                                        00002520
+           .                                                            00002530
+       1000-INICIO-EXIT.                                                00002540
+           EXIT.                                                        00002550
+                                                                        00002560
+      ******************************************************************00002570
+      ***                   1100-ABRIR-FICHEROS                      ***00002580
+      ***                   -------------------                      ***00002590
+      * SE ABRE LA REMESA DE TARJETAS Y LA VARIANTE XML DE SALIDA.     *00002600
+      ******************************************************************00002610
+       1100-ABRIR-FICHEROS.                                             00002620
+                                                                        00002630
+           OPEN INPUT  MPCHSES1                                         00002640
+                OUTPUT MPCHXM1                                          00002650
+                                                                        00002660
+           IF  FS-MPCHSES1 NOT = CA-FS-OK                               00002670
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00002680
+               MOVE CA-ERR-ABRIR             TO WK-DESCRIPCION          00002690
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00002700
+               MOVE CA-MPCHSES1              TO WK-DDNAME               00002710
+               MOVE FS-MPCHSES1              TO WK-FILE-STATUS          00002720
+                                                                        00002730
+               PERFORM 9000-CANCELACION                                 00002740
+                  THRU 9000-CANCELACION-EXIT                            00002750
+                                                                        00002760
+           END-IF                                                       00002770
+                                                                        00002780
+           IF  FS-MPCHXM1 NOT = CA-FS-OK                                00002790
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00002800
+               MOVE CA-ERR-ABRIR             TO WK-DESCRIPCION          00002810
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00002820
+               MOVE CA-MPCHXM1               TO WK-DDNAME               00002830
+               MOVE FS-MPCHXM1               TO WK-FILE-STATUS          00002840
+                                                                        00002850
+               PERFORM 9000-CANCELACION                                 00002860
+                  THRU 9000-CANCELACION-EXIT                            00002870
+                                                                        00002880
+           END-IF                                                       00002890
+                                                                        00002900
+           .                                                            00002910
+       1100-ABRIR-FICHEROS-EXIT.                                        00002920
+           EXIT.                                                        00002930
+                                                                        00002940
+      ******************************************************************00002950
+      ***                   2000-PROCESO                             ***00002960
+      ***                   -----------                              ***00002970
+      * SE CONSTRUYE UN ELEMENTO <TARJETA> POR CADA REGISTRO DE LA     *00002980
+      * REMESA, CON EL CODIGO DE ENTIDAD COMO ATRIBUTO Y EL RESTO DEL  *00002990
+      * REGISTRO COMO CONTENIDO DE <DATOS>.                            *00003000
+      ******************************************************************00003010
+       2000-PROCESO.                                                    00003020
+                                                                        00003030
+           MOVE RE-CDGENTI-009                TO WK-XML-CDGENTI         00003040
+           MOVE RE-DATOS-TARJETA              TO WK-XML-DATOS           00003050
+                                                                        00003060
+           WRITE REG-MPCHXM1 FROM WK-LINEA-TARJETA                      00003070
+                                                                        00003080
+           IF  FS-MPCHXM1 NOT = CA-FS-OK                                00003090
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003100
+               MOVE CA-ERR-ESCRIBIR          TO WK-DESCRIPCION          00003110
+               MOVE CA-PRF-2000              TO WK-PARRAFO              00003120
+               MOVE CA-MPCHXM1               TO WK-DDNAME               00003130
+               MOVE FS-MPCHXM1               TO WK-FILE-STATUS          00003140
+               MOVE REG-MPCHSES1             TO WK-DATOS-REGISTRO       00003150
+                                                                        00003160
+               PERFORM 9000-CANCELACION                                 00003170
+                  THRU 9000-CANCELACION-EXIT                            00003180
+                                                                        00003190
+           END-IF                                                       00003200
+                                                                        00003210
+           ADD CN-1                          TO CT-ESCRITOS-MPCHXM1     00003220
+                                                                        00003230
+           PERFORM 9100-LEER-MPCHSES1                                   00003240
+              THRU 9100-LEER-MPCHSES1-EXIT                              00003250
+                                                                        00003260
+           .                                                            00003270
+       2000-PROCESO-EXIT.                                               00003280
+           EXIT.                                                        00003290
+                                                                        00003300
+      ******************************************************************00003310
+      ***                   3000-FIN                                 ***00003320
+      ***                   --------                                 ***00003330
+      * SE ESCRIBE EL CIERRE DEL DOCUMENTO XML, SE CIERRAN LOS         *00003340
+      * FICHEROS Y SE MUESTRAN LAS ESTADISTICAS.                       *00003350
+      ******************************************************************00003360
+       3000-FIN.                                                        00003370
+                                                                        00003380
+           MOVE SPACES                        TO REG-MPCHXM1            00003390
+           STRING CA-XML-CIERRE DELIMITED BY SIZE                       00003400
+                  'S>'        DELIMITED BY SIZE                         00003410
+             INTO REG-MPCHXM1                                           00003420
+           WRITE REG-MPCHXM1                                            00003430
+                                                                        00003440
+           PERFORM 3100-CERRAR-FICHEROS                                 00003450
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00003460
+                                                                        00003470
+           PERFORM 3200-ESTADISTICAS                                    00003480
+              THRU 3200-ESTADISTICAS-EXIT                               00003490
+                                                                        00003500
+           STOP RUN                                                     00003510
+                                                                        00003520
+           .                                                            00003530
+       3000-FIN-EXIT.                                                   00003540
+           EXIT.                                                        00003550
+                                                                        00003560
+      ******************************************************************00003570
+      ***                   3100-CERRAR-FICHEROS                     ***00003580
+      ***                   ---------------------                    ***00003590
+      * SE CIERRAN LOS DOS FICHEROS UTILIZADOS POR EL PROGRAMA.        *00003600
+      ******************************************************************00003610
+       3100-CERRAR-FICHEROS.                                            00003620
+                                                                        00003630
+           CLOSE MPCHSES1                                               00003640
+                 MPCHXM1                                                00003650
+                                                                        00003660
+           IF  FS-MPCHSES1 NOT = CA-FS-OK                               00003670
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003680
+               MOVE CA-ERR-CERRAR            TO WK-DESCRIPCION          00003690
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00003700
+               MOVE CA-MPCHSES1              TO WK-DDNAME               00003710
+               MOVE FS-MPCHSES1              TO WK-FILE-STATUS          00003720
+                                                                        00003730
+               PERFORM 9000-CANCELACION                                 00003740
+                  THRU 9000-CANCELACION-EXIT                            00003750
+                                                                        00003760
+           END-IF                                                       00003770
+                                                                        00003780
+           IF  FS-MPCHXM1 NOT = CA-FS-OK                                00003790
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003800
+               MOVE CA-ERR-CERRAR            TO WK-DESCRIPCION          00003810
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00003820
+               MOVE CA-MPCHXM1               TO WK-DDNAME               00003830
+               MOVE FS-MPCHXM1               TO WK-FILE-STATUS          00003840
+                                                                        00003850
+               PERFORM 9000-CANCELACION                                 00003860
+                  THRU 9000-CANCELACION-EXIT                            00003870
+                                                                        00003880
+           END-IF                                                       00003890
+                                                                        00003900
+           .                                                            00003910
+       3100-CERRAR-FICHEROS-EXIT.                                       00003920
+           EXIT.                                                        00003930
+                                                                        00003940
+      ******************************************************************00003950
+      ***                   3200-ESTADISTICAS                        ***00003960
+      ***                   -----------------                        ***00003970
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00003980
+      ******************************************************************00003990
+       3200-ESTADISTICAS.                                               00004000
+                                                                        00004010
+           MOVE CT-LEIDOS-MPCHSES1           TO WK-LEIDOS-ED            00004020
+           MOVE CT-ESCRITOS-MPCHXM1          TO WK-ESCRITOS-ED          00004030
+                                                                        00004040
+           DISPLAY WK-CAB-1                                             00004050
+           DISPLAY WK-CAB-2                                             00004060
+           DISPLAY WK-CAB-1                                             00004070
+           DISPLAY WK-CAB-3                                             00004080
+           DISPLAY WK-CAB-4                                             00004090
+           DISPLAY WK-CAB-1                                             00004100
+                                                                        00004110
+           .                                                            00004120
+       3200-ESTADISTICAS-EXIT.                                          00004130
+           EXIT.                                                        00004140
+                                                                        00004150
+      ******************************************************************00004160
+      ***                   9100-LEER-MPCHSES1                       ***00004170
+      ***                   ------------------                       ***00004180
+      * SE LEE UN REGISTRO DE LA REMESA DE TARJETAS.                   *00004190
+      ******************************************************************00004200
+       9100-LEER-MPCHSES1.                                              00004210
+                                                                        00004220
+           READ MPCHSES1                                                00004230
+                                                                        00004240
+           EVALUATE  TRUE                                               00004250
+               WHEN  FS-MPCHSES1 = CA-FS-OK                             00004260
+                     ADD CN-1                 TO CT-LEIDOS-MPCHSES1     00004270
+                                                                        00004280
+               WHEN  FS-MPCHSES1 = CA-FS-EOF                            00004290
+                     SET SI-FIN-MPCHSES1      TO TRUE                   00004300
+                                                                        00004310
+               WHEN  OTHER                                              00004320
+                     MOVE CA-ERROR-F          TO WK-TIPO-ERROR          00004330
+                     MOVE CA-ERR-LEER         TO WK-DESCRIPCION         00004340
+                     MOVE CA-PRF-9100         TO WK-PARRAFO             00004350
+                     MOVE CA-MPCHSES1         TO WK-DDNAME              00004360
+                     MOVE FS-MPCHSES1         TO WK-FILE-STATUS         00004370
+                                                                        00004380
+                     PERFORM 9000-CANCELACION                           00004390
+                        THRU 9000-CANCELACION-EXIT                      00004400
+                                                                        00004410
+           END-EVALUATE                                                 00004420
+                                                                        00004430
+           .                                                            00004440
+       9100-LEER-MPCHSES1-EXIT.                                         00004450
+           EXIT.                                                        00004460
+                                                                        00004470
+      ******************************************************************00004480
+      ***                   9000-CANCELACION                         ***00004490
+      ***                   ----------------                         ***00004500
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH PARA DEJAR    *00004510
+      * CONSTANCIA DE LA INCIDENCIA EN EL LOG COMPARTIDO, AVISA AL     *00004520
+      * OPERADOR DE GUARDIA Y DETIENE LA EJECUCION.                    *00004530
+      ******************************************************************00004540
+       9000-CANCELACION.                                                00004550
+                                                                        00004560
+           MOVE CA-RESP                      TO WK-RESPONSABLE          00004570
+                                                                        00004580
+           ACCEPT WK-FECHA-INCIDENCIA        FROM DATE YYYYMMDD         00004590
+           ACCEPT WK-HORA-INCIDENCIA         FROM TIME                  00004600
+                                                                        00004610
+           EXEC-FUN XX_CANCELACION_PROCESOS_BATCH                       00004620
+               TIPO_ERROR('WK-TIPO-ERROR')                              00004630
+               RESPONSABLE('WK-RESPONSABLE')                            00004640
+               DESCRIPCION('WK-DESCRIPCION')                            00004650
+               PROGRAMA('WK-PROGRAMA')                                  00004660
+               PARRAFO('WK-PARRAFO')                                    00004670
+               FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')                  00004680
+               HORA_INCIDENCIA('WK-HORA-INCIDENCIA')                    00004690
+               DDNAME('WK-DDNAME')                                      00004700
+               FILE_STATUS('WK-FILE-STATUS')                            00004710
+               DATOS_REGISTRO('WK-DATOS-REGISTRO')                      00004720
+           END-FUN                                                      00004730
+                                                                        00004740
+      *--  AVISO AL OPERADOR DE GUARDIA, PARA QUE LA CANCELACION NO SE  00004750
+      *--  DESCUBRA AL REVISAR EL LOG DEL JOB AL DIA SIGUIENTE.         00004760
+           EXEC-FUN XX_ENVIAR_ALERTA_OPERACION                          00004770
+               PROGRAMA('WK-PROGRAMA')                                  00004780
+               PARRAFO('WK-PARRAFO')                                    00004790
+               DESCRIPCION('WK-DESCRIPCION')                            00004800
+           END-FUN                                                      00004810
+                                                                        00004820
+           .                                                            00004830
+       9000-CANCELACION-EXIT.                                           00004840
+           EXIT.                                                        00004850
