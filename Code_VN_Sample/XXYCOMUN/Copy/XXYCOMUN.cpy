@@ -0,0 +1,24 @@
+      ******************************************************************00000010
+      *                       *  XXYCOMUN *                            *00000020
+      *--------------------------------------------------------------- *00000030
+      *        COPY COMUN DE DIAGNOSTICO DE ACCESO A DB2.              *00000040
+      *        RECOGE LA ESTRUCTURA DE RETORNO/ERROR SQL COMPARTIDA    *00000050
+      *        POR LAS RUTINAS MIXTAS DE CONSULTA Y ACTUALIZACION.     *00000060
+      *        SE INCLUYE POR NOMBRE (COPY XXYCOMUN REPLACING ==       *00000070
+      *        XXYCOMUN== BY ==prefijo==) DESDE EL COPY DE COMUNICA-   *00000080
+      *        CION PROPIO DE CADA RUTINA, QUE CONSERVA ASI SUS        *00000090
+      *        PROPIOS NOMBRES DE CAMPO (PREFIJO-RETORNO, PREFIJO-     *00000100
+      *        MENSAJE, ETC.) SIN CAMBIOS PARA SUS LLAMANTES.          *00000110
+      ******************************************************************00000120
+        05  XXYCOMUN-DATOS-CONTROL.                                     00000130
+            10  XXYCOMUN-RETORNO           PIC X(02).                   00000140
+            10  XXYCOMUN-MENSAJE           PIC X(06).                   00000150
+            10  XXYCOMUN-DESCRIPCION       PIC X(50).                   00000160
+            10  XXYCOMUN-RUTINA            PIC X(08).                   00000170
+            10  XXYCOMUN-FUNCION           PIC X(08).                   00000180
+            10  XXYCOMUN-PARRAFO           PIC X(30).                   00000190
+            10  XXYCOMUN-TABLA             PIC X(18).                   00000200
+            10  XXYCOMUN-ACCESO            PIC X(08).                   00000210
+            10  XXYCOMUN-SQLCODE           PIC S9(09).                  00000220
+            10  XXYCOMUN-SQLCA             PIC X(136).                  00000230
+            10  XXYCOMUN-DATOS             PIC X(50).                   00000240
