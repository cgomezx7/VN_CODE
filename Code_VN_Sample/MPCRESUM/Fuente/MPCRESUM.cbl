@@ -0,0 +1,697 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    MPCRESUM.                                        *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 09/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  MP.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH QUE LEE LOS FICHEROS DE AUDITORIA   00000110
+      *               MPCHSEA1 Y MPCITIA1, GRABADOS POR MPCHSEL Y       00000120
+      *               MPCITI06 RESPECTIVAMENTE AL FINALIZAR CADA        00000130
+      *               EJECUCION, Y EMITE UN LISTADO CONSOLIDADO CON EL  00000140
+      *               RESUMEN DE LA VENTANA BATCH DE LA NOCHE.          00000150
+      *-                                                              -*00000160
+      *  FICHEROS DE ENTRADA:                                          *00000170
+      *        MPCHSEA1 : AUDITORIA DE EJECUCIONES DE MPCHSEL.         *00000180
+      *        MPCITIA1 : AUDITORIA DE EJECUCIONES DE MPCITI06.        *00000190
+      *-                                                              -*00000200
+      *  FICHEROS DE SALIDA:                                           *00000210
+      *        MPCRES1  : LISTADO CONSOLIDADO DEL RESUMEN NOCTURNO.    *00000220
+      *-                                                              -*00000230
+      ******************************************************************00000240
+      *                  M O D I F I C A C I O N E S                   *00000250
+      *                  ---------------------------                   *00000260
+      *                                                                *00000270
+      * USUARIO  FECHA        DESCRIPCION                              *00000280
+      * -------- ----------   ---------------------------------------- *00000290
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. RESUMEN          *00000251
+      *                        CONSOLIDADO DEL PROCESO NOCTURNO DE     *00000252
+      *                        MPCHSEL Y MPCITI06.                     *00000253
+      *                                                                *00000300
+      ******************************************************************00000310
+                                                                        00000320
+      ******************************************************************00000330
+      * IDENTIFICATION DIVISION                                        *00000340
+      ******************************************************************00000350
+       IDENTIFICATION DIVISION.                                         00000360
+       PROGRAM-ID.    MPCRESUM.                                         00000370
+       AUTHOR.        VIEWNEXT.                                         00000380
+       DATE-WRITTEN.  09-08-2026.                                       00000390
+       DATE-COMPILED.                                                   00000400
+                                                                        00000410
+      ******************************************************************00000420
+      * ENVIRONMENT DIVISION                                           *00000430
+      ******************************************************************00000440
+       ENVIRONMENT DIVISION.                                            00000450
+                                                                        00000460
+      *----------------------------------------------------------------*00000470
+      * CONFIGURATION SECTION                                          *00000480
+      *----------------------------------------------------------------*00000490
+       CONFIGURATION SECTION.                                           00000500
+                                                                        00000510
+       SOURCE-COMPUTER. IBM-3090.                                       00000520
+       OBJECT-COMPUTER. IBM-3090.                                       00000530
+       SPECIAL-NAMES.                                                   00000540
+           DECIMAL-POINT IS COMMA.                                      00000550
+                                                                        00000560
+      *----------------------------------------------------------------*00000570
+      * INPUT OUTPUT SECTION                                           *00000580
+      *----------------------------------------------------------------*00000590
+       INPUT-OUTPUT SECTION.                                            00000600
+       FILE-CONTROL.                                                    00000610
+                                                                        00000620
+      * -- AUDITORIA DE EJECUCIONES DE MPCHSEL.                         00000630
+           SELECT MPCHSEA1 ASSIGN MPCHSEA1                              00000640
+                  ACCESS MODE IS SEQUENTIAL                             00000650
+                  FILE STATUS IS FS-MPCHSEA1.                           00000660
+                                                                        00000670
+      * -- AUDITORIA DE EJECUCIONES DE MPCITI06.                        00000680
+           SELECT MPCITIA1 ASSIGN MPCITIA1                              00000690
+                  ACCESS MODE IS SEQUENTIAL                             00000700
+                  FILE STATUS IS FS-MPCITIA1.                           00000710
+                                                                        00000720
+      * -- LISTADO CONSOLIDADO DEL RESUMEN NOCTURNO.                    00000730
+           SELECT MPCRES1 ASSIGN MPCRES1                                00000740
+                  ACCESS MODE IS SEQUENTIAL                             00000750
+                  FILE STATUS IS FS-MPCRES1.                            00000760
+                                                                        00000770
+      ******************************************************************00000780
+      * DATA DIVISION                                                  *00000790
+      ******************************************************************00000800
+       DATA DIVISION.                                                   00000810
+                                                                        00000820
+      *----------------------------------------------------------------*00000830
+      * FILE SECTION                                                   *00000840
+      *----------------------------------------------------------------*00000850
+       FILE SECTION.                                                    00000860
+                                                                        00000870
+       FD  MPCHSEA1                                                     00000880
+           BLOCK CONTAINS 0 RECORDS                                     00000890
+           RECORDING MODE IS F                                          00000900
+           LABEL RECORD ARE STANDARD                                    00000910
+           RECORD CONTAINS 80 CHARACTERS                                00000920
+           DATA RECORD IS REG-MPCHSEA1.                                 00000930
+       01  REG-MPCHSEA1                PIC X(80).                       00000940
+                                                                        00000950
+       FD  MPCITIA1                                                     00000960
+           BLOCK CONTAINS 0 RECORDS                                     00000970
+           RECORDING MODE IS F                                          00000980
+           LABEL RECORD ARE STANDARD                                    00000990
+           RECORD CONTAINS 80 CHARACTERS                                00001000
+           DATA RECORD IS REG-MPCITIA1.                                 00001010
+       01  REG-MPCITIA1                PIC X(80).                       00001020
+                                                                        00001030
+       FD  MPCRES1                                                      00001040
+           BLOCK CONTAINS 0 RECORDS                                     00001050
+           RECORDING MODE IS F                                          00001060
+           LABEL RECORD ARE STANDARD                                    00001070
+           RECORD CONTAINS 132 CHARACTERS                               00001080
+           DATA RECORD IS REG-MPCRES1.                                  00001090
+       01  REG-MPCRES1                 PIC X(132).                      00001100
+                                                                        00001110
+      *----------------------------------------------------------------*00001120
+      * WORKING-STORAGE SECTION                                        *00001130
+      *----------------------------------------------------------------*00001140
+       WORKING-STORAGE SECTION.                                         00001150
+                                                                        00001160
+      ******************************************************************00001170
+      *                        S W I T C H E S                         *00001180
+      ******************************************************************00001190
+       01  SW-SWITCHES.                                                 00001200
+           05  SW-FIN-MPCHSEA1             PIC X(01)   VALUE 'N'.       00001210
+               88  SI-FIN-MPCHSEA1                     VALUE 'S'.       00001220
+               88  NO-FIN-MPCHSEA1                     VALUE 'N'.       00001230
+           05  SW-FIN-MPCITIA1             PIC X(01)   VALUE 'N'.       00001240
+               88  SI-FIN-MPCITIA1                     VALUE 'S'.       00001250
+               88  NO-FIN-MPCITIA1                     VALUE 'N'.       00001260
+                                                                        00001270
+      ******************************************************************00001280
+      *                      C O N S T A N T E S                       *00001290
+      ******************************************************************00001300
+       01  CT-CONSTANTES.                                               00001310
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001320
+               10 CA-FS-OK            PIC X(02) VALUE '00'.             00001330
+               10 CA-FS-EOF           PIC X(02) VALUE '10'.             00001340
+               10 CA-MPCRESUM         PIC X(08) VALUE 'MPCRESUM'.       00001350
+               10 CA-RESP             PIC X(14) VALUE 'MEDIOS DE PAGO'. 00001360
+               10 CA-ERROR-F          PIC X(01) VALUE 'F'.              00001370
+               10 CA-MPCHSEA1         PIC X(08) VALUE 'MPCHSEA1'.       00001380
+               10 CA-MPCITIA1         PIC X(08) VALUE 'MPCITIA1'.       00001390
+               10 CA-MPCRES1          PIC X(08) VALUE 'MPCRES1 '.       00001400
+               10 CA-ERR-ABRIR        PIC X(12) VALUE 'ERROR ABRIR'.    00001410
+               10 CA-ERR-LEER         PIC X(11) VALUE 'ERROR LEER'.     00001420
+               10 CA-ERR-ESCRIBIR     PIC X(14) VALUE 'ERROR ESCRIB'.   00001430
+               10 CA-ERR-CERRAR       PIC X(13) VALUE 'ERROR CERRAR'.   00001440
+               10 CA-PRF-1100         PIC X(19) VALUE '1100-ABRIR-FICHER00001450
+      -                              'OS'.                              00001451
+               10 CA-PRF-2000         PIC X(22) VALUE '2000-PROCESAR-MPC00001452
+      -                              'HSEA1'.                           00001453
+               10 CA-PRF-2100         PIC X(22) VALUE '2100-PROCESAR-MPC00001454
+      -                              'ITIA1'.                           00001455
+               10 CA-PRF-3000         PIC X(08) VALUE '3000-FIN'.       00001456
+               10 CA-PRF-3100         PIC X(20) VALUE '3100-CERRAR-FICHE00001457
+      -                              'ROS'.                             00001458
+               10 CA-PRF-9100         PIC X(18) VALUE '9100-LEER-MPCHSEA00001459
+      -                              '1'.                               00001460
+               10 CA-PRF-9200         PIC X(18) VALUE '9200-LEER-MPCITIA00001461
+      -                              '1'.                               00001462
+                                                                        00001490
+           05  CN-CONSTANTES-NUMERICAS.                                 00001500
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001510
+                                                                        00001520
+      ******************************************************************00001530
+      *                    C O N T A D O R E S                         *00001540
+      ******************************************************************00001550
+       01  CT-CONTADORES.                                               00001560
+           05  CT-EJEC-MPCHSEL             PIC 9(9)    VALUE ZEROES.    00001570
+           05  CT-EJEC-MPCITI06            PIC 9(9)    VALUE ZEROES.    00001580
+           05  CT-TOTAL-LEIDOS             PIC 9(9)    VALUE ZEROES.    00001590
+           05  CT-TOTAL-ESCRITOS           PIC 9(9)    VALUE ZEROES.    00001600
+           05  CT-TOTAL-RECHAZADOS         PIC 9(9)    VALUE ZEROES.    00001610
+                                                                        00001620
+      ******************************************************************00001630
+      * REGISTRO DE AUDITORIA DE MPCHSEL, TAL Y COMO LO GRABA SU        00001640
+      * PROPIO PARRAFO 3050-ESCRIBIR-AUDITORIA.                         00001650
+      ******************************************************************00001660
+       01  WK-AUD-MPCHSEA1.                                             00001670
+           05  WK-CHS-FECHA                PIC 9(08).                   00001680
+           05  WK-CHS-HORA                 PIC 9(08).                   00001690
+           05  WK-CHS-EXCLUIDOS            PIC 9(04).                   00001700
+           05  WK-CHS-LEIDOS               PIC 9(09).                   00001710
+           05  WK-CHS-ESCRI1               PIC 9(09).                   00001720
+           05  WK-CHS-ESCRI2               PIC 9(09).                   00001730
+           05  WK-CHS-ESCRI3               PIC 9(09).                   00001740
+           05  WK-CHS-RECHAZ               PIC 9(09).                   00001750
+           05  FILLER                      PIC X(15).                   00001760
+                                                                        00001770
+      ******************************************************************00001780
+      * REGISTRO DE AUDITORIA DE MPCITI06, TAL Y COMO LO GRABA SU       00001790
+      * PROPIO PARRAFO 3050-ESCRIBIR-AUDITORIA.                         00001800
+      ******************************************************************00001810
+       01  WK-AUD-MPCITIA1.                                             00001820
+           05  WK-CTI-PROGRAMA             PIC X(08).                   00001830
+           05  WK-CTI-FECHA                PIC 9(08).                   00001840
+           05  WK-CTI-HORA                 PIC 9(08).                   00001850
+           05  WK-CTI-LEIDOS               PIC 9(09).                   00001860
+           05  WK-CTI-ESCRITOS             PIC 9(09).                   00001870
+           05  WK-CTI-RECHAZ               PIC 9(09).                   00001880
+           05  WK-CTI-DUPLIC               PIC 9(09).                   00001890
+           05  FILLER                      PIC X(20).                   00001900
+                                                                        00001910
+      ******************************************************************00001920
+      *                       L I N E A S  D E  I N F O R M E          *00001930
+      ******************************************************************00001940
+       01  WK-LINEA-CABECERA.                                           00001950
+           05  FILLER              PIC X(30) VALUE SPACES.              00001960
+           05  FILLER              PIC X(45) VALUE                      00001970
+               'RESUMEN CONSOLIDADO DE LA VENTANA BATCH'.               00001980
+           05  FILLER              PIC X(57) VALUE SPACES.              00001990
+                                                                        00002000
+       01  WK-LINEA-TITULOS.                                            00002010
+           05  FILLER              PIC X(09) VALUE 'PROGRAMA'.          00002020
+           05  FILLER              PIC X(01) VALUE SPACES.              00002030
+           05  FILLER              PIC X(10) VALUE 'FECHA EJEC'.        00002040
+           05  FILLER              PIC X(01) VALUE SPACES.              00002050
+           05  FILLER              PIC X(10) VALUE 'HORA EJEC.'.        00002060
+           05  FILLER              PIC X(01) VALUE SPACES.              00002070
+           05  FILLER              PIC X(10) VALUE 'LEIDOS'.            00002080
+           05  FILLER              PIC X(01) VALUE SPACES.              00002090
+           05  FILLER              PIC X(10) VALUE 'ESCRITOS'.          00002100
+           05  FILLER              PIC X(01) VALUE SPACES.              00002110
+           05  FILLER              PIC X(10) VALUE 'RECHAZADOS'.        00002120
+           05  FILLER              PIC X(69) VALUE SPACES.              00002130
+                                                                        00002140
+       01  WK-LINEA-DETALLE.                                            00002150
+           05  WD-PROGRAMA                 PIC X(09).                   00002160
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002170
+           05  WD-FECHA-ED                 PIC 9(08).                   00002180
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002190
+           05  WD-HORA-ED                  PIC 9(08).                   00002200
+           05  FILLER                      PIC X(02)   VALUE SPACES.    00002210
+           05  WD-LEIDOS-ED                PIC ZZZZZZZZ9.               00002220
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002230
+           05  WD-ESCRITOS-ED              PIC ZZZZZZZZ9.               00002240
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002250
+           05  WD-RECHAZ-ED                PIC ZZZZZZZZ9.               00002260
+           05  FILLER                      PIC X(63)   VALUE SPACES.    00002270
+                                                                        00002280
+       01  WK-LINEA-TOTALES.                                            00002290
+           05  FILLER              PIC X(20) VALUE 'TOTAL VENTANA:'.    00002300
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002310
+           05  WT-LEIDOS-ED                PIC ZZZZZZZZ9.               00002320
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002330
+           05  WT-ESCRITOS-ED              PIC ZZZZZZZZ9.               00002340
+           05  FILLER                      PIC X(01)   VALUE SPACES.    00002350
+           05  WT-RECHAZ-ED                PIC ZZZZZZZZ9.               00002360
+           05  FILLER                      PIC X(89)   VALUE SPACES.    00002370
+                                                                        00002380
+      ******************************************************************00002390
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA              00002400
+      ******************************************************************00002410
+       01  WK-ESTADISTICA.                                              00002420
+           05  WK-CAB-1            PIC X(55) VALUE ALL '*'.             00002430
+           05  WK-CAB-2            PIC X(55) VALUE                      00002440
+               '* ESTADISTICAS DE MPCRESUM                          *'. 00002450
+           05  WK-CAB-3.                                                00002460
+               10  FILLER          PIC X(45) VALUE                      00002470
+                   '* EJECUCIONES DE MPCHSEL LEIDAS:            '.      00002480
+               10  WK-EJEC-CHS-ED          PIC ZZZZZZZZ9.               00002490
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002500
+           05  WK-CAB-4.                                                00002510
+               10  FILLER          PIC X(45) VALUE                      00002520
+                   '* EJECUCIONES DE MPCITI06 LEIDAS:           '.      00002530
+               10  WK-EJEC-CTI-ED          PIC ZZZZZZZZ9.               00002540
+               10  FILLER                  PIC X(01)   VALUE '*'.       00002550
+                                                                        00002560
+      ******************************************************************00002570
+      * VARIABLES DE INFORMACION DE LA FUNCION                         *00002580
+      * XX_CANCELACION_PROCESOS_BATCH.                                  00002590
+      ******************************************************************00002600
+       01  WK-CANCELACION-BATCH.                                        00002610
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00002620
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00002630
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00002640
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'MPCRESUM'.00002650
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00002660
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00002670
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00002680
+           05  WK-FECHA-INCIDENCIA         PIC 9(08)   VALUE ZEROES.    00002690
+           05  WK-HORA-INCIDENCIA          PIC 9(08)   VALUE ZEROES.    00002700
+           05  WK-DATOS-REGISTRO           PIC X(080)  VALUE SPACES.    00002710
+                                                                        00002720
+      ******************************************************************00002730
+      *                      F I L E  S T A T U S                      *00002740
+      ******************************************************************00002750
+       01  FS-FILE-STATUS.                                              00002760
+           05  FS-MPCHSEA1                 PIC X(02)   VALUE SPACES.    00002770
+           05  FS-MPCITIA1                 PIC X(02)   VALUE SPACES.    00002780
+           05  FS-MPCRES1                  PIC X(02)   VALUE SPACES.    00002790
+                                                                        00002800
+      *----------------------------------------------------------------*00002810
+      * PROCEDURE DIVISION                                              00002820
+      *----------------------------------------------------------------*00002830
+       PROCEDURE DIVISION.                                              00002840
+                                                                        00002850
+           PERFORM 1000-INICIO                                          00002860
+              THRU 1000-INICIO-EXIT                                     00002870
+                                                                        00002880
+           PERFORM 2000-PROCESAR-MPCHSEA1                               00002890
+              THRU 2000-PROCESAR-MPCHSEA1-EXIT                          00002900
+             UNTIL SI-FIN-MPCHSEA1                                      00002910
+                                                                        00002920
+           PERFORM 2100-PROCESAR-MPCITIA1                               00002930
+              THRU 2100-PROCESAR-MPCITIA1-EXIT                          00002940
+             UNTIL SI-FIN-MPCITIA1                                      00002950
+                                                                        00002960
+           PERFORM 3000-FIN                                             00002970
+              THRU 3000-FIN-EXIT                                        00002980
+                                                                        00002990
+           .                                                            00003000
+                                                                        00003010
+      ******************************************************************00003020
+      ***                   1000-INICIO                              ***00003030
+      ***                   -----------                              ***00003040
+      * SE ABREN LOS FICHEROS, SE EMITE LA CABECERA DEL LISTADO Y SE    00003050
+      * REALIZA LA PRIMERA LECTURA DE CADA FICHERO DE AUDITORIA.        00003060
+      ******************************************************************00003070
+       1000-INICIO.                                                     00003080
+                                                                        00003090
+           PERFORM 1100-ABRIR-FICHEROS                                  00003100
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00003110
+                                                                        00003120
+           WRITE REG-MPCRES1 FROM WK-LINEA-CABECERA                     00003130
+                                                                        00003140
+           MOVE SPACES                       TO REG-MPCRES1             00003150
+           WRITE REG-MPCRES1                                            00003160
+                                                                        00003170
+           WRITE REG-MPCRES1 FROM WK-LINEA-TITULOS                      00003180
+                                                                        00003190
+           PERFORM 9100-LEER-MPCHSEA1                                   00003200
+              THRU 9100-LEER-MPCHSEA1-EXIT                              00003210
+                                                                        00003220
+           PERFORM 9200-LEER-MPCITIA1                                   00003230
+              THRU 9200-LEER-MPCITIA1-EXIT                              00003240
+                                                                        00003250
+           .                                                            00003260
+       1000-INICIO-EXIT.                                                00003270
+           EXIT.                                                        00003280
+                                                                        00003290
+      ******************************************************************00003300
+      ***                   1100-ABRIR-FICHEROS                      ***00003310
+      ***                   -------------------                      ***00003320
+      * SE ABREN LOS DOS FICHEROS DE AUDITORIA DE ENTRADA Y EL LISTADO  00003330
+      * DE SALIDA CON EL RESUMEN CONSOLIDADO.                           00003340
+      ******************************************************************00003350
+       1100-ABRIR-FICHEROS.                                             00003360
+                                                                        00003370
+           OPEN INPUT  MPCHSEA1                                         00003380
+                       MPCITIA1                                         00003390
+                OUTPUT  MPCRES1                                         00003400
+                                                                        00003410
+           IF  FS-MPCHSEA1 NOT = CA-FS-OK                               00003420
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003430
+               MOVE CA-ERR-ABRIR             TO WK-DESCRIPCION          00003440
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003450
+               MOVE CA-MPCHSEA1              TO WK-DDNAME               00003460
+               MOVE FS-MPCHSEA1              TO WK-FILE-STATUS          00003470
+                                                                        00003480
+               PERFORM 9000-CANCELACION                                 00003490
+                  THRU 9000-CANCELACION-EXIT                            00003500
+                                                                        00003510
+           END-IF                                                       00003520
+                                                                        00003530
+           IF  FS-MPCITIA1 NOT = CA-FS-OK                               00003540
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003550
+               MOVE CA-ERR-ABRIR             TO WK-DESCRIPCION          00003560
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003570
+               MOVE CA-MPCITIA1              TO WK-DDNAME               00003580
+               MOVE FS-MPCITIA1              TO WK-FILE-STATUS          00003590
+                                                                        00003600
+               PERFORM 9000-CANCELACION                                 00003610
+                  THRU 9000-CANCELACION-EXIT                            00003620
+                                                                        00003630
+           END-IF                                                       00003640
+                                                                        00003650
+           IF  FS-MPCRES1 NOT = CA-FS-OK                                00003660
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003670
+               MOVE CA-ERR-ABRIR             TO WK-DESCRIPCION          00003680
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00003690
+               MOVE CA-MPCRES1               TO WK-DDNAME               00003700
+               MOVE FS-MPCRES1               TO WK-FILE-STATUS          00003710
+                                                                        00003720
+               PERFORM 9000-CANCELACION                                 00003730
+                  THRU 9000-CANCELACION-EXIT                            00003740
+                                                                        00003750
+           END-IF                                                       00003760
+                                                                        00003770
+           .                                                            00003780
+       1100-ABRIR-FICHEROS-EXIT.                                        00003790
+           EXIT.                                                        00003800
+                                                                        00003810
+      ******************************************************************00003820
+      ***                   2000-PROCESAR-MPCHSEA1                   ***00003830
+      ***                   ----------------------                   ***00003840
+      * SE VUELCA AL LISTADO CADA REGISTRO DE AUDITORIA DE MPCHSEL Y    00003850
+      * SE ACUMULAN SUS CONTADORES EN LOS TOTALES DE LA VENTANA.        00003860
+      ******************************************************************00003870
+       2000-PROCESAR-MPCHSEA1.                                          00003880
+                                                                        00003890
+           ADD CN-1                          TO CT-EJEC-MPCHSEL         00003900
+                                                                        00003910
+           MOVE 'MPCHSEL'                    TO WD-PROGRAMA             00003920
+           MOVE WK-CHS-FECHA                 TO WD-FECHA-ED             00003930
+           MOVE WK-CHS-HORA                  TO WD-HORA-ED              00003940
+           MOVE WK-CHS-LEIDOS                TO WD-LEIDOS-ED            00003950
+           ADD  WK-CHS-ESCRI1                                           00003960
+                WK-CHS-ESCRI2                                           00003970
+                WK-CHS-ESCRI3                                           00003980
+             GIVING WD-ESCRITOS-ED                                      00003990
+           MOVE WK-CHS-RECHAZ                TO WD-RECHAZ-ED            00004000
+                                                                        00004010
+           WRITE REG-MPCRES1 FROM WK-LINEA-DETALLE                      00004020
+                                                                        00004030
+           IF  FS-MPCRES1 NOT = CA-FS-OK                                00004040
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004050
+               MOVE CA-ERR-ESCRIBIR          TO WK-DESCRIPCION          00004060
+               MOVE CA-PRF-2000              TO WK-PARRAFO              00004070
+               MOVE CA-MPCRES1               TO WK-DDNAME               00004080
+               MOVE FS-MPCRES1               TO WK-FILE-STATUS          00004090
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00004100
+                                                                        00004110
+               PERFORM 9000-CANCELACION                                 00004120
+                  THRU 9000-CANCELACION-EXIT                            00004130
+                                                                        00004140
+           END-IF                                                       00004150
+                                                                        00004160
+           ADD WK-CHS-LEIDOS                 TO CT-TOTAL-LEIDOS         00004170
+           ADD WK-CHS-ESCRI1                                            00004180
+               WK-CHS-ESCRI2                                            00004190
+               WK-CHS-ESCRI3                TO CT-TOTAL-ESCRITOS        00004200
+           ADD WK-CHS-RECHAZ                 TO CT-TOTAL-RECHAZADOS     00004210
+                                                                        00004220
+           PERFORM 9100-LEER-MPCHSEA1                                   00004230
+              THRU 9100-LEER-MPCHSEA1-EXIT                              00004240
+                                                                        00004250
+           .                                                            00004260
+       2000-PROCESAR-MPCHSEA1-EXIT.                                     00004270
+           EXIT.                                                        00004280
+                                                                        00004290
+      ******************************************************************00004300
+      ***                   2100-PROCESAR-MPCITIA1                   ***00004310
+      ***                   ----------------------                   ***00004320
+      * SE VUELCA AL LISTADO CADA REGISTRO DE AUDITORIA DE MPCITI06 Y   00004330
+      * SE ACUMULAN SUS CONTADORES EN LOS TOTALES DE LA VENTANA.        00004340
+      ******************************************************************00004350
+       2100-PROCESAR-MPCITIA1.                                          00004360
+                                                                        00004370
+           ADD CN-1                          TO CT-EJEC-MPCITI06        00004380
+                                                                        00004390
+           MOVE WK-CTI-PROGRAMA              TO WD-PROGRAMA             00004400
+           MOVE WK-CTI-FECHA                 TO WD-FECHA-ED             00004410
+           MOVE WK-CTI-HORA                  TO WD-HORA-ED              00004420
+           MOVE WK-CTI-LEIDOS                TO WD-LEIDOS-ED            00004430
+           MOVE WK-CTI-ESCRITOS              TO WD-ESCRITOS-ED          00004440
+           MOVE WK-CTI-RECHAZ                TO WD-RECHAZ-ED            00004450
+                                                                        00004460
+           WRITE REG-MPCRES1 FROM WK-LINEA-DETALLE                      00004470
+                                                                        00004480
+           IF  FS-MPCRES1 NOT = CA-FS-OK                                00004490
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004500
+               MOVE CA-ERR-ESCRIBIR          TO WK-DESCRIPCION          00004510
+               MOVE CA-PRF-2100              TO WK-PARRAFO              00004520
+               MOVE CA-MPCRES1               TO WK-DDNAME               00004530
+               MOVE FS-MPCRES1               TO WK-FILE-STATUS          00004540
+               MOVE WK-LINEA-DETALLE         TO WK-DATOS-REGISTRO       00004550
+                                                                        00004560
+               PERFORM 9000-CANCELACION                                 00004570
+                  THRU 9000-CANCELACION-EXIT                            00004580
+                                                                        00004590
+           END-IF                                                       00004600
+                                                                        00004610
+           ADD WK-CTI-LEIDOS                 TO CT-TOTAL-LEIDOS         00004620
+           ADD WK-CTI-ESCRITOS               TO CT-TOTAL-ESCRITOS       00004630
+           ADD WK-CTI-RECHAZ                 TO CT-TOTAL-RECHAZADOS     00004640
+                                                                        00004650
+           PERFORM 9200-LEER-MPCITIA1                                   00004660
+              THRU 9200-LEER-MPCITIA1-EXIT                              00004670
+                                                                        00004680
+           .                                                            00004690
+       2100-PROCESAR-MPCITIA1-EXIT.                                     00004700
+           EXIT.                                                        00004710
+                                                                        00004720
+      ******************************************************************00004730
+      ***                   3000-FIN                                 ***00004740
+      ***                   --------                                 ***00004750
+      * SE ESCRIBE LA LINEA DE TOTALES DE LA VENTANA, SE CIERRAN LOS    00004760
+      * FICHEROS Y SE MUESTRAN LAS ESTADISTICAS DE LA EJECUCION.        00004770
+      ******************************************************************00004780
+       3000-FIN.                                                        00004790
+                                                                        00004800
+           MOVE CT-TOTAL-LEIDOS              TO WT-LEIDOS-ED            00004810
+           MOVE CT-TOTAL-ESCRITOS            TO WT-ESCRITOS-ED          00004820
+           MOVE CT-TOTAL-RECHAZADOS          TO WT-RECHAZ-ED            00004830
+                                                                        00004840
+           WRITE REG-MPCRES1 FROM WK-LINEA-TOTALES                      00004850
+                                                                        00004860
+           IF  FS-MPCRES1 NOT = CA-FS-OK                                00004870
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00004880
+               MOVE CA-ERR-ESCRIBIR          TO WK-DESCRIPCION          00004890
+               MOVE CA-PRF-3000              TO WK-PARRAFO              00004900
+               MOVE CA-MPCRES1               TO WK-DDNAME               00004910
+               MOVE FS-MPCRES1               TO WK-FILE-STATUS          00004920
+               MOVE WK-LINEA-TOTALES         TO WK-DATOS-REGISTRO       00004930
+                                                                        00004940
+               PERFORM 9000-CANCELACION                                 00004950
+                  THRU 9000-CANCELACION-EXIT                            00004960
+                                                                        00004970
+           END-IF                                                       00004980
+                                                                        00004990
+           PERFORM 3100-CERRAR-FICHEROS                                 00005000
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00005010
+                                                                        00005020
+           PERFORM 3200-ESTADISTICAS                                    00005030
+              THRU 3200-ESTADISTICAS-EXIT                               00005040
+                                                                        00005050
+           STOP RUN                                                     00005060
+                                                                        00005070
+           .                                                            00005080
+       3000-FIN-EXIT.                                                   00005090
+           EXIT.                                                        00005100
+                                                                        00005110
+      ******************************************************************00005120
+      ***                   3100-CERRAR-FICHEROS                     ***00005130
+      ***                   ---------------------                    ***00005140
+      * SE CIERRAN LOS TRES FICHEROS UTILIZADOS POR EL PROGRAMA.        00005150
+      ******************************************************************00005160
+       3100-CERRAR-FICHEROS.                                            00005170
+                                                                        00005180
+           CLOSE MPCHSEA1                                               00005190
+                 MPCITIA1                                               00005200
+                 MPCRES1                                                00005210
+                                                                        00005220
+           IF  FS-MPCHSEA1 NOT = CA-FS-OK                               00005230
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005240
+               MOVE CA-ERR-CERRAR            TO WK-DESCRIPCION          00005250
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005260
+               MOVE CA-MPCHSEA1              TO WK-DDNAME               00005270
+               MOVE FS-MPCHSEA1              TO WK-FILE-STATUS          00005280
+                                                                        00005290
+               PERFORM 9000-CANCELACION                                 00005300
+                  THRU 9000-CANCELACION-EXIT                            00005310
+                                                                        00005320
+           END-IF                                                       00005330
+                                                                        00005340
+           IF  FS-MPCITIA1 NOT = CA-FS-OK                               00005350
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005360
+               MOVE CA-ERR-CERRAR            TO WK-DESCRIPCION          00005370
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005380
+               MOVE CA-MPCITIA1              TO WK-DDNAME               00005390
+               MOVE FS-MPCITIA1              TO WK-FILE-STATUS          00005400
+                                                                        00005410
+               PERFORM 9000-CANCELACION                                 00005420
+                  THRU 9000-CANCELACION-EXIT                            00005430
+                                                                        00005440
+           END-IF                                                       00005450
+                                                                        00005460
+           IF  FS-MPCRES1 NOT = CA-FS-OK                                00005470
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00005480
+               MOVE CA-ERR-CERRAR            TO WK-DESCRIPCION          00005490
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00005500
+               MOVE CA-MPCRES1               TO WK-DDNAME               00005510
+               MOVE FS-MPCRES1               TO WK-FILE-STATUS          00005520
+                                                                        00005530
+               PERFORM 9000-CANCELACION                                 00005540
+                  THRU 9000-CANCELACION-EXIT                            00005550
+                                                                        00005560
+           END-IF                                                       00005570
+                                                                        00005580
+           .                                                            00005590
+       3100-CERRAR-FICHEROS-EXIT.                                       00005600
+           EXIT.                                                        00005610
+                                                                        00005620
+      ******************************************************************00005630
+      ***                   3200-ESTADISTICAS                        ***00005640
+      ***                   -----------------                        ***00005650
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                      00005660
+      ******************************************************************00005670
+       3200-ESTADISTICAS.                                               00005680
+                                                                        00005690
+           MOVE CT-EJEC-MPCHSEL              TO WK-EJEC-CHS-ED          00005700
+           MOVE CT-EJEC-MPCITI06             TO WK-EJEC-CTI-ED          00005710
+                                                                        00005720
+           DISPLAY WK-CAB-1                                             00005730
+           DISPLAY WK-CAB-2                                             00005740
+           DISPLAY WK-CAB-1                                             00005750
+           DISPLAY WK-CAB-3                                             00005760
+           DISPLAY WK-CAB-4                                             00005770
+           DISPLAY WK-CAB-1                                             00005780
+                                                                        00005790
+           .                                                            00005800
+       3200-ESTADISTICAS-EXIT.                                          00005810
+           EXIT.                                                        00005820
+                                                                        00005830
+      ******************************************************************00005840
+      ***                   9100-LEER-MPCHSEA1                       ***00005850
+      ***                   ------------------                       ***00005860
+      * SE LEE UN REGISTRO DEL FICHERO DE AUDITORIA DE MPCHSEL.         00005870
+      ******************************************************************00005880
+       9100-LEER-MPCHSEA1.                                              00005890
+                                                                        00005900
+           READ MPCHSEA1 INTO WK-AUD-MPCHSEA1                           00005910
+                                                                        00005920
+           EVALUATE  TRUE                                               00005930
+               WHEN  FS-MPCHSEA1 = CA-FS-OK                             00005940
+                     CONTINUE                                           00005950
+                                                                        00005960
+               WHEN  FS-MPCHSEA1 = CA-FS-EOF                            00005970
+                     SET SI-FIN-MPCHSEA1     TO TRUE                    00005980
+                                                                        00005990
+               WHEN  OTHER                                              00006000
+                     MOVE CA-ERROR-F          TO WK-TIPO-ERROR          00006010
+                     MOVE CA-ERR-LEER         TO WK-DESCRIPCION         00006020
+                     MOVE CA-PRF-9100         TO WK-PARRAFO             00006030
+                     MOVE CA-MPCHSEA1         TO WK-DDNAME              00006040
+                     MOVE FS-MPCHSEA1         TO WK-FILE-STATUS         00006050
+                                                                        00006060
+                     PERFORM 9000-CANCELACION                           00006070
+                        THRU 9000-CANCELACION-EXIT                      00006080
+                                                                        00006090
+           END-EVALUATE                                                 00006100
+                                                                        00006110
+           .                                                            00006120
+       9100-LEER-MPCHSEA1-EXIT.                                         00006130
+           EXIT.                                                        00006140
+                                                                        00006150
+      ******************************************************************00006160
+      ***                   9200-LEER-MPCITIA1                       ***00006170
+      ***                   ------------------                       ***00006180
+      * SE LEE UN REGISTRO DEL FICHERO DE AUDITORIA DE MPCITI06.        00006190
+      ******************************************************************00006200
+       9200-LEER-MPCITIA1.                                              00006210
+                                                                        00006220
+           READ MPCITIA1 INTO WK-AUD-MPCITIA1                           00006230
+                                                                        00006240
+           EVALUATE  TRUE                                               00006250
+               WHEN  FS-MPCITIA1 = CA-FS-OK                             00006260
+                     CONTINUE                                           00006270
+                                                                        00006280
+               WHEN  FS-MPCITIA1 = CA-FS-EOF                            00006290
+                     SET SI-FIN-MPCITIA1     TO TRUE                    00006300
+                                                                        00006310
+               WHEN  OTHER                                              00006320
+                     MOVE CA-ERROR-F          TO WK-TIPO-ERROR          00006330
+                     MOVE CA-ERR-LEER         TO WK-DESCRIPCION         00006340
+                     MOVE CA-PRF-9200         TO WK-PARRAFO             00006350
+                     MOVE CA-MPCITIA1         TO WK-DDNAME              00006360
+                     MOVE FS-MPCITIA1         TO WK-FILE-STATUS         00006370
+                                                                        00006380
+                     PERFORM 9000-CANCELACION                           00006390
+                        THRU 9000-CANCELACION-EXIT                      00006400
+                                                                        00006410
+           END-EVALUATE                                                 00006420
+                                                                        00006430
+           .                                                            00006440
+       9200-LEER-MPCITIA1-EXIT.                                         00006450
+           EXIT.                                                        00006460
+                                                                        00006470
+      ******************************************************************00006480
+      ***                   9000-CANCELACION                         ***00006490
+      ***                   ----------------                         ***00006500
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH PARA DEJAR     00006510
+      * CONSTANCIA DE LA INCIDENCIA EN EL LOG COMPARTIDO Y DETENER LA   00006520
+      * EJECUCION.                                                      00006530
+      ******************************************************************00006540
+       9000-CANCELACION.                                                00006550
+                                                                        00006560
+           MOVE CA-RESP                      TO WK-RESPONSABLE          00006570
+                                                                        00006580
+           ACCEPT WK-FECHA-INCIDENCIA        FROM DATE YYYYMMDD         00006590
+           ACCEPT WK-HORA-INCIDENCIA         FROM TIME                  00006600
+                                                                        00006610
+           EXEC-FUN XX_CANCELACION_PROCESOS_BATCH                       00006620
+               TIPO_ERROR('WK-TIPO-ERROR')                              00006630
+               RESPONSABLE('WK-RESPONSABLE')                            00006640
+               DESCRIPCION('WK-DESCRIPCION')                            00006650
+               PROGRAMA('WK-PROGRAMA')                                  00006660
+               PARRAFO('WK-PARRAFO')                                    00006670
+               FECHA_INCIDENCIA('WK-FECHA-INCIDENCIA')                  00006680
+               HORA_INCIDENCIA('WK-HORA-INCIDENCIA')                    00006690
+               DDNAME('WK-DDNAME')                                      00006700
+               FILE_STATUS('WK-FILE-STATUS')                            00006710
+               DATOS_REGISTRO('WK-DATOS-REGISTRO')                      00006720
+           END-FUN                                                      00006730
+                                                                        00006740
+      *--  AVISO AL OPERADOR DE GUARDIA, PARA QUE LA CANCELACION NO SE  00006750
+      *--  DESCUBRA AL REVISAR EL LOG DEL JOB AL DIA SIGUIENTE.         00006760
+           EXEC-FUN XX_ENVIAR_ALERTA_OPERACION                          00006770
+               PROGRAMA('WK-PROGRAMA')                                  00006780
+               PARRAFO('WK-PARRAFO')                                    00006790
+               DESCRIPCION('WK-DESCRIPCION')                            00006800
+           END-FUN                                                      00006810
+                                                                        00006820
+           .                                                            00006830
+       9000-CANCELACION-EXIT.                                           00006840
+           EXIT.                                                        00006850
