@@ -0,0 +1,477 @@
+      ******************************************************************00000010
+      *-                                                              -*00000020
+      *  PROGRAMA:    KJBCCRP.                                         *00000030
+      *-                                                              -*00000040
+      *  FECHA CREACION: 08/08/2026.           AUTOR: VIEWNEXT.        *00000050
+      *-                                                              -*00000060
+      *  APLICACION:  KJ.                                              *00000070
+      *-                                                              -*00000080
+      *  INSTALACION: ISBAN.                                           *00000090
+      *-                                                              -*00000100
+      *  DESCRIPCION: PROCESO BATCH DE PURGA DE LA TABLA HISTORICA     *00000110
+      *               POS_DISP_PMAS_HIST, ELIMINANDO LAS FOTOS CON      00000120
+      *               FECHA DE TOMA (G6524H_FECHIST) ANTERIOR A LA      00000130
+      *               FECHA DE CORTE INFORMADA POR SYSIN, PARA         *00000140
+      *               CONTROLAR EL CRECIMIENTO DEL HISTORICO.          *00000150
+      *-                                                              -*00000160
+      *  PARAMETROS DE ENTRADA (SYSIN):                                *00000170
+      *        WK-FECHA-CORTE : FECHA (AAAA-MM-DD). SE PURGAN LAS       00000180
+      *                         FOTOS CON FECHA DE TOMA ANTERIOR A      00000190
+      *                         ESTA FECHA.                             00000200
+      *-                                                              -*00000210
+      *  FICHEROS DE SALIDA:                                           *00000220
+      *        KJBCRPS1 : RESUMEN DE LA PURGA REALIZADA.                00000230
+      *-                                                              -*00000240
+      ******************************************************************00000250
+      *                  M O D I F I C A C I O N E S                   *00000260
+      *                  ---------------------------                   *00000270
+      *                                                                *00000280
+      * USUARIO  FECHA        DESCRIPCION                              *00000290
+      * -------- ----------   ---------------------------------------- *00000300
+      * VIEWNEXT 08-08-2026    CREACION DEL PROGRAMA. PURGA DE         *00000261
+      *                        REGISTROS DE POS_DISP_PMAS_HIST         *00000262
+      *                        ANTERIORES A LA FECHA DE CORTE INDICADA *00000263
+      *                        POR SYSIN.                              *00000264
+      *                                                                *00000310
+      ******************************************************************00000320
+                                                                        00000330
+      ******************************************************************00000340
+      * IDENTIFICATION DIVISION                                        *00000350
+      ******************************************************************00000360
+       IDENTIFICATION DIVISION.                                         00000370
+       PROGRAM-ID.    KJBCCRP.                                          00000380
+       AUTHOR.        VIEWNEXT.                                         00000390
+       DATE-WRITTEN.  08-08-2026.                                       00000400
+       DATE-COMPILED.                                                   00000410
+                                                                        00000420
+      ******************************************************************00000430
+      * ENVIRONMENT DIVISION                                           *00000440
+      ******************************************************************00000450
+       ENVIRONMENT DIVISION.                                            00000460
+                                                                        00000470
+      *----------------------------------------------------------------*00000480
+      * CONFIGURATION SECTION                                          *00000490
+      *----------------------------------------------------------------*00000500
+       CONFIGURATION SECTION.                                           00000510
+                                                                        00000520
+       SOURCE-COMPUTER. IBM-3090.                                       00000530
+       OBJECT-COMPUTER. IBM-3090.                                       00000540
+       SPECIAL-NAMES.                                                   00000550
+           DECIMAL-POINT IS COMMA.                                      00000560
+                                                                        00000570
+      *----------------------------------------------------------------*00000580
+      * INPUT OUTPUT SECTION                                          * 00000590
+      *----------------------------------------------------------------*00000600
+       INPUT-OUTPUT SECTION.                                            00000610
+       FILE-CONTROL.                                                    00000620
+                                                                        00000630
+      * -- RESUMEN DE LA PURGA DE POS_DISP_PMAS_HIST.                   00000640
+           SELECT KJBCRPS1 ASSIGN KJBCRPS1                              00000650
+                  ACCESS MODE IS SEQUENTIAL                             00000660
+                  FILE STATUS IS FS-KJBCRPS1.                           00000670
+                                                                        00000680
+      ******************************************************************00000690
+      * DATA DIVISION                                                  *00000700
+      ******************************************************************00000710
+       DATA DIVISION.                                                   00000720
+                                                                        00000730
+      *----------------------------------------------------------------*00000740
+      * FILE SECTION                                                  * 00000750
+      *----------------------------------------------------------------*00000760
+       FILE SECTION.                                                    00000770
+                                                                        00000780
+       FD  KJBCRPS1                                                     00000790
+           BLOCK CONTAINS 0 RECORDS                                     00000800
+           RECORDING MODE IS F                                          00000810
+           LABEL RECORD ARE STANDARD                                    00000820
+           RECORD CONTAINS 132 CHARACTERS                               00000830
+           DATA RECORD IS REG-KJBCRPS1.                                 00000840
+       01  REG-KJBCRPS1                    PIC X(132).                  00000850
+                                                                        00000860
+      *----------------------------------------------------------------*00000870
+      * WORKING-STORAGE SECTION                                       * 00000880
+      *----------------------------------------------------------------*00000890
+       WORKING-STORAGE SECTION.                                         00000900
+                                                                        00000910
+      ******************************************************************00000920
+      *                        S W I T C H E S                         *00000930
+      ******************************************************************00000940
+       01  SW-SWITCHES.                                                 00000950
+           05  SW-DB2-RETURN-CODE          PIC S9(09) COMP VALUE ZEROES.00000960
+               88  DB2-OK                              VALUE 0.         00000970
+               88  DB2-CLV-NOT-FOUND                   VALUE +100.      00000980
+               88  DB2-RECURSO-NO-DISPONIBLE           VALUE -911.      00000990
+               88  DB2-TABLA-BLOQUEADA                 VALUE -904.      00001000
+                                                                        00001010
+      ******************************************************************00001020
+      *                      C O N S T A N T E S                       *00001030
+      ******************************************************************00001040
+       01  CT-CONSTANTES.                                               00001050
+           05  CA-CONSTANTES-ALFANUMERICAS.                             00001060
+               10  CA-FS-OK                PIC X(02)   VALUE '00'.      00001070
+               10  CA-KJBCCRP              PIC X(08)   VALUE 'KJBCCRP'. 00001080
+               10  CA-RESP                 PIC X(14)   VALUE 'MEDIOS DE 00001090
+      -                            'PAGO'.                              00001100
+               10  CA-ERROR-D              PIC X(01)   VALUE 'D'.       00001110
+               10  CA-ERROR-F              PIC X(01)   VALUE 'F'.       00001120
+               10  CA-KJBCRPS1             PIC X(08)   VALUE 'KJBCRPS1'.00001130
+               10  CA-POS-DISP-PMAS-HIST   PIC X(18)   VALUE 'POS_DISP_P00001140
+      -                            'MAS_HIST'.                          00001150
+               10  CA-DELETE               PIC X(06)   VALUE 'DELETE'.  00001160
+               10  CA-ERR-ABRIR-KJBCRPS1   PIC X(34)   VALUE 'ERROR AL A00001170
+      -                            'BRIR EL FICHERO KJBCRPS1'.          00001180
+               10  CA-ERR-CERRAR-KJBCRPS1  PIC X(35)   VALUE 'ERROR AL C00001190
+      -                            'ERRAR EL FICHERO KJBCRPS1'.         00001200
+               10  CA-ERR-ESCRIB-KJBCRPS1  PIC X(34)   VALUE 'ERROR AL E00001210
+      -                            'SCRIBIR FICHERO KJBCRPS1'.          00001220
+               10  CA-ERR-PURGA            PIC X(34)   VALUE 'ERROR AL P00001230
+      -                            'URGAR POS_DISP_PMAS_HIST'.          00001240
+               10  CA-ERR-COMMIT           PIC X(27)   VALUE 'ERROR AL E00001250
+      -                            'JECUTAR COMMIT'.                    00001260
+               10  CA-PRF-1100             PIC X(19)   VALUE '1100-ABRIR00001270
+      -                            '-FICHEROS'.                         00001280
+               10  CA-PRF-2100             PIC X(23)   VALUE '2100-PURGA00001290
+      -                            'R-HISTORICO'.                       00001300
+               10  CA-PRF-2200             PIC X(20)   VALUE '2200-CONFI00001291
+      -                            'RMAR-PURGA'.                        00001292
+               10  CA-PRF-3100             PIC X(20)   VALUE '3100-CERRA00001310
+      -                            'R-FICHEROS'.                        00001320
+                                                                        00001330
+           05  CN-CONSTANTES-NUMERICAS.                                 00001340
+               10  CN-1                    PIC 9(01)   VALUE 1.         00001350
+               10  CN-0                    PIC 9(01)   VALUE 0.         00001360
+                                                                        00001370
+      ******************************************************************00001380
+      *                    C O N T A D O R E S                        * 00001390
+      ******************************************************************00001400
+       01  CT-CONTADORES.                                               00001410
+           05  CT-REG-PURGADOS             PIC 9(9)    VALUE ZEROES.    00001420
+                                                                        00001430
+      ******************************************************************00001440
+      * VARIABLES PARA DISPLAYAR ESTADISTICAS DEL PROGRAMA             *00001450
+      ******************************************************************00001460
+       01  WK-ESTADISTICA.                                              00001470
+           05  WK-CAB-1                    PIC X(55)   VALUE ALL '*'.   00001480
+           05  WK-CAB-2                    PIC X(55)   VALUE '* ESTADIST00001490
+      -                            'ICAS DE KJBCCRP                     00001500
+      -                            '        *'.                         00001510
+           05  WK-CAB-3.                                                00001520
+               10  FILLER                  PIC X(45)   VALUE '* REGISTRO00001530
+      -                            'S PURGADOS DE POS_DISP_PMAS_HIST:'. 00001540
+               10  WK-PURGADOS-ED          PIC ZZZZZZZZ9.               00001550
+               10  FILLER                  PIC X(01)   VALUE '*'.       00001560
+                                                                        00001570
+      ******************************************************************00001580
+      * VARIABLES DE INFORMACION DE LA FUNCION                        * 00001590
+      * XX_CANCELACION_PROCESOS_BATCH.                                 *00001600
+      ******************************************************************00001610
+       01  WK-CANCELACION-BATCH.                                        00001620
+           05  WK-TIPO-ERROR               PIC X(01)   VALUE SPACES.    00001630
+           05  WK-RESPONSABLE              PIC X(30)   VALUE SPACES.    00001640
+           05  WK-DESCRIPCION              PIC X(80)   VALUE SPACES.    00001650
+           05  WK-PROGRAMA                 PIC X(08)   VALUE 'KJBCCRP'. 00001660
+           05  WK-PARRAFO                  PIC X(30)   VALUE SPACES.    00001670
+           05  WK-RUTINA                   PIC X(30)   VALUE SPACES.    00001680
+           05  WK-TABLA-DB2                PIC X(18)   VALUE SPACES.    00001690
+           05  WK-DATOS-ACCESO             PIC X(08)   VALUE SPACES.    00001700
+           05  WK-DDNAME                   PIC X(08)   VALUE SPACES.    00001710
+           05  WK-FILE-STATUS              PIC X(02)   VALUE SPACES.    00001720
+           05  WK-DATOS-REGISTRO           PIC X(1200) VALUE SPACES.    00001730
+                                                                        00001740
+      ******************************************************************00001750
+      *                      F I L E  S T A T U S                     * 00001760
+      ******************************************************************00001770
+       01  FS-FILE-STATUS.                                              00001780
+           05  FS-KJBCRPS1                 PIC X(02).                   00001790
+                                                                        00001800
+      ******************************************************************00001810
+      *                       L I N E A S  D E  I N F O R M E          *00001820
+      ******************************************************************00001830
+       01  WK-LINEA-CABECERA.                                           00001840
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00001850
+           05  FILLER                      PIC X(46)   VALUE 'LISTADO DE00001860
+      -                            ' PURGA DE POS_DISP_PMAS_HIST'.      00001870
+           05  FILLER                      PIC X(66)   VALUE SPACES.    00001880
+                                                                        00001890
+       01  WK-LINEA-PARAMETRO.                                          00001900
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00001910
+           05  FILLER                      PIC X(28)   VALUE 'FECHA DE C00001920
+      -                            'ORTE:       '.                      00001930
+           05  WP-FECHA-CORTE              PIC X(10).                   00001940
+           05  FILLER                      PIC X(74)   VALUE SPACES.    00001950
+                                                                        00001960
+       01  WK-LINEA-RESUMEN.                                            00001970
+           05  FILLER                      PIC X(20)   VALUE SPACES.    00001980
+           05  FILLER                      PIC X(28)   VALUE 'REGISTROS 00001990
+      -                            'PURGADOS: '.                        00002000
+           05  WP-REG-PURGADOS             PIC ZZZZZZZZ9.               00002010
+           05  FILLER                      PIC X(75)   VALUE SPACES.    00002020
+                                                                        00002030
+      ******************************************************************00002040
+      *                      V A R I A B L E S                        * 00002050
+      ******************************************************************00002060
+       01  WK-VARIABLES.                                                00002070
+           05  WK-FECHA-CORTE              PIC X(10)   VALUE SPACES.    00002080
+                                                                        00002090
+      * -- COPY DE COMUNICACION CON DB2.                                00002100
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00002110
+                                                                        00002120
+      ******************************************************************00002130
+      *                       PROCEDURE DIVISION                      * 00002140
+      ******************************************************************00002150
+       PROCEDURE DIVISION.                                              00002160
+                                                                        00002170
+           PERFORM 1000-INICIO                                          00002180
+              THRU 1000-INICIO-EXIT                                     00002190
+                                                                        00002200
+           PERFORM 2000-PROCESO                                         00002210
+              THRU 2000-PROCESO-EXIT                                    00002220
+                                                                        00002230
+           PERFORM 3000-FIN                                             00002240
+              THRU 3000-FIN-EXIT                                        00002250
+                                                                        00002260
+           .                                                            00002270
+                                                                        00002280
+      ******************************************************************00002290
+      ***                   1000-INICIO                             *** 00002300
+      ***                   -----------                             *** 00002310
+      * SE OBTIENE LA FECHA DE CORTE DE SYSIN Y SE ABRE EL FICHERO     *00002320
+      * DE SALIDA, EMITIENDO LA CABECERA.                              *00002330
+      ******************************************************************00002340
+       1000-INICIO.                                                     00002350
+                                                                        00002360
+           INITIALIZE WK-VARIABLES                                      00002370
+                      CT-CONTADORES                                     00002380
+                                                                        00002390
+           ACCEPT WK-FECHA-CORTE FROM SYSIN                             00002400
+                                                                        00002410
+           PERFORM 1100-ABRIR-FICHEROS                                  00002420
+              THRU 1100-ABRIR-FICHEROS-EXIT                             00002430
+                                                                        00002440
+           MOVE WK-FECHA-CORTE                TO WP-FECHA-CORTE         00002450
+                                                                        00002460
+           WRITE REG-KJBCRPS1 FROM WK-LINEA-CABECERA                    00002470
+           WRITE REG-KJBCRPS1 FROM WK-LINEA-PARAMETRO                   00002480
+                                                                        00002490
+           .                                                            00002500
+       1000-INICIO-EXIT.                                                00002510
+           EXIT.                                                        00002520
+                                                                        00002530
+      ******************************************************************00002540
+      ***                   1100-ABRIR-FICHEROS                     *** 00002550
+      ***                   -------------------                     *** 00002560
+      * SE REALIZA LA APERTURA DEL FICHERO DE SALIDA.                  *00002570
+      ******************************************************************00002580
+       1100-ABRIR-FICHEROS.                                             00002590
+                                                                        00002600
+           OPEN OUTPUT KJBCRPS1                                         00002610
+                                                                        00002620
+           IF  FS-KJBCRPS1 NOT = CA-FS-OK                               00002630
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00002640
+               MOVE CA-ERR-ABRIR-KJBCRPS1    TO WK-DESCRIPCION          00002650
+               MOVE CA-PRF-1100              TO WK-PARRAFO              00002660
+               MOVE CA-KJBCRPS1              TO WK-DDNAME               00002670
+               MOVE FS-KJBCRPS1              TO WK-FILE-STATUS          00002680
+                                                                        00002690
+               PERFORM 9000-CANCELACION                                 00002700
+                  THRU 9000-CANCELACION-EXIT                            00002710
+                                                                        00002720
+           END-IF                                                       00002730
+                                                                        00002740
+           .                                                            00002750
+       1100-ABRIR-FICHEROS-EXIT.                                        00002760
+           EXIT.                                                        00002770
+                                                                        00002780
+      ******************************************************************00002790
+      ***                   2000-PROCESO                            *** 00002800
+      ***                   ------------                            *** 00002810
+      * SE PURGA EL HISTORICO Y SE CONFIRMA LA TRANSACCION.            *00002820
+      ******************************************************************00002830
+       2000-PROCESO.                                                    00002840
+                                                                        00002850
+           PERFORM 2100-PURGAR-HISTORICO                                00002860
+              THRU 2100-PURGAR-HISTORICO-EXIT                           00002870
+                                                                        00002880
+           PERFORM 2200-CONFIRMAR-PURGA                                 00002890
+              THRU 2200-CONFIRMAR-PURGA-EXIT                            00002900
+                                                                        00002910
+           .                                                            00002920
+       2000-PROCESO-EXIT.                                               00002930
+           EXIT.                                                        00002940
+                                                                        00002950
+      ******************************************************************00002960
+      ***                   2100-PURGAR-HISTORICO                   *** 00002970
+      ***                   --------------------                   ***  00002980
+      * SE ELIMINAN DE POS_DISP_PMAS_HIST LAS FOTOS CON FECHA DE       *00002990
+      * TOMA ANTERIOR A LA FECHA DE CORTE INFORMADA.                   *00003000
+      ******************************************************************00003010
+       2100-PURGAR-HISTORICO.                                           00003020
+                                                                        00003030
+           EXEC SQL                                                     00003040
+                DELETE FROM POS_DISP_PMAS_HIST                          00003050
+                 WHERE G6524H_FECHIST < :WK-FECHA-CORTE                 00003060
+           END-EXEC                                                     00003070
+                                                                        00003080
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00003090
+                                                                        00003100
+           EVALUATE  TRUE                                               00003110
+               WHEN  DB2-OK                                             00003120
+                     MOVE SQLERRD (3)         TO CT-REG-PURGADOS        00003130
+               WHEN  DB2-CLV-NOT-FOUND                                  00003140
+                     MOVE CN-0                TO CT-REG-PURGADOS        00003150
+               WHEN  OTHER                                              00003160
+                     MOVE CA-ERROR-D          TO WK-TIPO-ERROR          00003170
+                     MOVE CA-ERR-PURGA        TO WK-DESCRIPCION         00003180
+                     MOVE CA-PRF-2100         TO WK-PARRAFO             00003190
+                     MOVE CA-KJBCCRP          TO WK-RUTINA              00003200
+                     MOVE CA-POS-DISP-PMAS-HIST                         00003210
+                                              TO WK-TABLA-DB2           00003220
+                     MOVE CA-DELETE           TO WK-DATOS-ACCESO        00003230
+                                                                        00003240
+                     PERFORM 9000-CANCELACION                           00003250
+                        THRU 9000-CANCELACION-EXIT                      00003260
+                                                                        00003270
+           END-EVALUATE                                                 00003280
+                                                                        00003290
+           .                                                            00003300
+       2100-PURGAR-HISTORICO-EXIT.                                      00003310
+           EXIT.                                                        00003320
+                                                                        00003330
+      ******************************************************************00003340
+      ***                   2200-CONFIRMAR-PURGA                     ***00003350
+      ***                   --------------------                     ***00003360
+      * SE CONFIRMA (COMMIT) LA PURGA REALIZADA SOBRE LA TABLA         *00003370
+      * HISTORICA.                                                     *00003380
+      ******************************************************************00003390
+       2200-CONFIRMAR-PURGA.                                            00003400
+                                                                        00003410
+           EXEC SQL                                                     00003420
+                COMMIT                                                  00003430
+           END-EXEC                                                     00003440
+                                                                        00003450
+           MOVE SQLCODE                       TO SW-DB2-RETURN-CODE     00003460
+                                                                        00003470
+           IF  NOT DB2-OK                                               00003480
+               MOVE CA-ERROR-D                TO WK-TIPO-ERROR          00003490
+               MOVE CA-ERR-COMMIT             TO WK-DESCRIPCION         00003500
+               MOVE CA-PRF-2200               TO WK-PARRAFO             00003510
+               MOVE CA-KJBCCRP                TO WK-RUTINA              00003520
+               MOVE CA-POS-DISP-PMAS-HIST     TO WK-TABLA-DB2           00003530
+               MOVE CA-DELETE                 TO WK-DATOS-ACCESO        00003540
+                                                                        00003550
+               PERFORM 9000-CANCELACION                                 00003560
+                  THRU 9000-CANCELACION-EXIT                            00003570
+                                                                        00003580
+           END-IF                                                       00003590
+                                                                        00003600
+           .                                                            00003610
+       2200-CONFIRMAR-PURGA-EXIT.                                       00003620
+           EXIT.                                                        00003630
+                                                                        00003640
+      ******************************************************************00003650
+      ***                   3000-FIN                                *** 00003660
+      ***                   --------                                *** 00003670
+      * SE ESCRIBE EL RESUMEN, SE CIERRA EL FICHERO DE SALIDA Y SE     *00003680
+      * MUESTRAN LAS ESTADISTICAS DE LA EJECUCION.                     *00003690
+      ******************************************************************00003700
+       3000-FIN.                                                        00003710
+                                                                        00003720
+           MOVE CT-REG-PURGADOS                TO WP-REG-PURGADOS       00003730
+           WRITE REG-KJBCRPS1 FROM WK-LINEA-RESUMEN                     00003740
+                                                                        00003750
+           PERFORM 3100-CERRAR-FICHEROS                                 00003760
+              THRU 3100-CERRAR-FICHEROS-EXIT                            00003770
+                                                                        00003780
+           PERFORM 3200-ESTADISTICAS                                    00003790
+              THRU 3200-ESTADISTICAS-EXIT                               00003800
+                                                                        00003810
+           STOP RUN                                                     00003820
+                                                                        00003830
+           .                                                            00003840
+       3000-FIN-EXIT.                                                   00003850
+           EXIT.                                                        00003860
+                                                                        00003870
+      ******************************************************************00003880
+      ***                   3100-CERRAR-FICHEROS                    *** 00003890
+      ***                   ---------------------                    ***00003900
+      * SE CIERRA EL FICHERO DE SALIDA.                                *00003910
+      ******************************************************************00003920
+       3100-CERRAR-FICHEROS.                                            00003930
+                                                                        00003940
+           CLOSE KJBCRPS1                                               00003950
+                                                                        00003960
+           IF  FS-KJBCRPS1 NOT = CA-FS-OK                               00003970
+               MOVE CA-ERROR-F               TO WK-TIPO-ERROR           00003980
+               MOVE CA-ERR-CERRAR-KJBCRPS1   TO WK-DESCRIPCION          00003990
+               MOVE CA-PRF-3100              TO WK-PARRAFO              00004000
+               MOVE CA-KJBCRPS1              TO WK-DDNAME               00004010
+               MOVE FS-KJBCRPS1              TO WK-FILE-STATUS          00004020
+                                                                        00004030
+               PERFORM 9000-CANCELACION                                 00004040
+                  THRU 9000-CANCELACION-EXIT                            00004050
+                                                                        00004060
+           END-IF                                                       00004070
+                                                                        00004080
+           .                                                            00004090
+       3100-CERRAR-FICHEROS-EXIT.                                       00004100
+           EXIT.                                                        00004110
+                                                                        00004120
+      ******************************************************************00004130
+      ***                   3200-ESTADISTICAS                       *** 00004140
+      ***                   -----------------                       *** 00004150
+      * SE MUESTRAN LAS ESTADISTICAS DEL PROGRAMA.                     *00004160
+      ******************************************************************00004170
+       3200-ESTADISTICAS.                                               00004180
+                                                                        00004190
+           MOVE CT-REG-PURGADOS                TO WK-PURGADOS-ED        00004200
+                                                                        00004210
+           DISPLAY WK-CAB-1                                             00004220
+           DISPLAY WK-CAB-2                                             00004230
+           DISPLAY WK-CAB-1                                             00004240
+           DISPLAY WK-CAB-3                                             00004250
+           DISPLAY WK-CAB-1                                             00004260
+                                                                        00004270
+           .                                                            00004280
+       3200-ESTADISTICAS-EXIT.                                          00004290
+           EXIT.                                                        00004300
+                                                                        00004310
+      ******************************************************************00004320
+      ***                   9000-CANCELACION                        *** 00004330
+      ***                   ----------------                        *** 00004340
+      * LLAMA A LA FUNCION XX_CANCELACION_PROCESOS_BATCH.              *00004350
+      ******************************************************************00004360
+       9000-CANCELACION.                                                00004370
+                                                                        00004380
+           MOVE CA-RESP                       TO WK-RESPONSABLE         00004390
+                                                                        00004400
+           EVALUATE  TRUE                                               00004410
+               WHEN  WK-TIPO-ERROR = CA-ERROR-D                         00004420
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00004430
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00004440
+                         COD_RETORNO('SW-DB2-RETURN-CODE')              00004450
+                         RESPONSABLE('WK-RESPONSABLE')                  00004460
+                         DESCRIPCION('WK-DESCRIPCION')                  00004470
+                         PROGRAMA('WK-PROGRAMA')                        00004480
+                         PARRAFO('WK-PARRAFO')                          00004490
+                         SQLCA('SQLCA')                                 00004500
+                         TABLA_DB2('WK-TABLA-DB2')                      00004510
+                         DATOS_ACCESO('WK-DATOS-ACCESO')                00004520
+                     END-FUN                                            00004530
+                                                                        00004540
+               WHEN  OTHER                                              00004550
+                     EXEC-FUN XX_CANCELACION_PROCESOS_BATCH             00004560
+                         TIPO_ERROR('WK-TIPO-ERROR')                    00004570
+                         RESPONSABLE('WK-RESPONSABLE')                  00004580
+                         DESCRIPCION('WK-DESCRIPCION')                  00004590
+                         PROGRAMA('WK-PROGRAMA')                        00004600
+                         PARRAFO('WK-PARRAFO')                          00004610
+                         DDNAME('WK-DDNAME')                            00004620
+                         FILE_STATUS('WK-FILE-STATUS')                  00004630
+                         DATOS_REGISTRO('WK-DATOS-REGISTRO')            00004640
+                     END-FUN                                            00004650
+                                                                        00004660
+           END-EVALUATE                                                 00004670
+                                                                        00004680
+           .                                                            00004690
+       9000-CANCELACION-EXIT.                                           00004700
+           EXIT.                                                        00004710
